@@ -18,740 +18,920 @@
 001800     NEXT PATH  THIS PROCESS IS REPEATED UNTIL IF STATEMENTS      DETAB-65
 001900     HAVE BEEN GENERATED FOR ALL PATHS THRU THE DECISION TABLE    DETAB-65
 002000     TREE STRUCTURE.                                              DETAB-65
-002100 ENVIRONMENT DIVISION.                                            DETAB-65
-002200 CONFIGURATION SECTION.                                           DETAB-65
-002300 SOURCE-COMPUTER. B-5500.                                                 
-002400 OBJECT-COMPUTER. B-5500.                                                 
-002500                                                                          
-002600                                                                          
-002700 INPUT-OUTPUT SECTION.                                            DETAB-65
-002800 FILE-CONTROL.                                                    DETAB-65
-002900     SELECT CARD-INPUT, ASSIGN TO READER.                                 
-003000     SELECT CARD-OUTPUT, ASSIGN TO PUNCH.                                 
-003100     SELECT LIST-OUTPUT, ASSIGN TO PRINTER.                               
-003200 DATA DIVISION.                                                   DETAB-65
-003300 FILE SECTION.                                                    DETAB-65
-003400 FD  CARD-INPUT                                                   DETAB-65
-003500     LABEL RECORD STANDARD, VA ID "KARDS",                                
-003600     DATA RECORDS ARE TEST-CARD.                                  DETAB-65
-003700 01  TEST-CARD.                                                   DETAB-65
-003800     02 FILLER   PICTURE X(80).                                   DETAB-65
-003900 FD  CARD-OUTPUT                                                  DETAB-65
-004000     LABEL RECORD STANDARD, VA ID "PNCHCRD",                              
-004100     DATA RECORDS ARE CRD-OUT, DETAB-CRD, DUM-1.                  DETAB-65
-004200 01 CRD-OUT.                                                      DETAB-65
-004300     02 FILLER   PICTURE X(7).                                    DETAB-65
-004400     02 BODY.                                                     DETAB-65
-004500       03 FILLER PICTURE X(4).                                    DETAB-65
-004600       03 B-MARG PICTURE X(61).                                   DETAB-65
-004700     02 IDFLD    PICTURE X(8).                                    DETAB-65
-004800 01  DETAB-CRD.                                                   DETAB-65
-004900     02 FILLER   PICTURE XXX.                                     DETAB-65
-005000     02 IDENT.                                                    DETAB-65
-005100       03 ROW-NO PICTURE 999.                                     DETAB-65
-005200       03 LINE-ID PICTURE X.                                      DETAB-65
-005300     02 FILLER   PICTURE X(73).                                   DETAB-65
-005400 01  DUM-1.                                                       DETAB-65
-005500     02 CRD-COL  PICTURE X       OCCURS 80 TIMES.                 DETAB-65
-005600 FD  LIST-OUTPUT                                                  DETAB-65
-005700     LABEL RECORD STANDARD, VA ID "LINE",                                 
-005800     DATA RECORD IS TAPE-LIST.                                    DETAB-65
-005900 01  TAPE-LIST.                                                   DETAB-65
-006000     02 FILLER   PICTURE X(11).                                   DETAB-65
-006100     02 CARDX    PICTURE 999.                                     DETAB-65
-006200     02 FILLER   PICTURE X(66).                                   DETAB-65
-006300 WORKING-STORAGE SECTION.                                         DETAB-65
-006400 77  AZ          PICTURE XX       VALUE "AZ".                     DETAB-65
-006500 77  CARDCNT     PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-006600 77  COLIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-006700 77  COLUM       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-006800 77  DUMIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-006900 77  ELMCT       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007000 77  ELMCX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007100 77  ELMRX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007200 77  EXIX        PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007300 77  KEY-1       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007400 77  KEY-2       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007500 77  KEY-3       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007600 77  LABIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007700 77  LABNO       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007800 77  NACTS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-007900 77  NCOLS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008000 77  NORLS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008100 77  NOCON       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008200 77  NRLS        PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008300 77  NROWS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008400 77  ROWIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008500 01  DUM-2.                                                       DETAB-65
-008600     02 FILLER         OCCURS 50 TIMES.                           DETAB-65
-008700       03 STRTCOL PICTURE 99     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008800       03 NMCOLS PICTURE 99      COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
-008900 01  DUM-3.                                                       DETAB-65
-009000     02 COLS     PICTURE X     OCCURS 12 TIMES.                   DETAB-65
-009100 01  DUM-4.                                                       DETAB-65
-009200     02 EGOTO    PICTURE X     OCCURS 5 TIMES.                    DETAB-65
-009300 01  DUM-5.                                                       DETAB-65
-009400     02 TEMP     PICTURE X     OCCURS 58 TIMES.                   DETAB-65
-009500 01  DUM-10  PICTURE X(8)  VALUE "SECTION.".                      DETAB-65
-009600 01 DUM-12  REDEFINES DUM-10.                                     DETAB-65
-009700     02 NMSEC    PICTURE X     OCCURS 8 TIMES.                    DETAB-65
-009800 01  HEADER.                                                      DETAB-65
-009900     02 FILLER   PICTURE X(8).                                    DETAB-65
-010000     02 TBLNME   PICTURE X(30).                                   DETAB-65
-010100     02 FORMID   PICTURE XX.                                      DETAB-65
-010200     02 NCOND    PICTURE 9(3).                                    DETAB-65
-010300     02 ACTNS    PICTURE 9(3).                                    DETAB-65
-010400     02 NORULS   PICTURE 9(3).                                    DETAB-65
-010500     02 FILLER   PICTURE X(51).                                   DETAB-65
-010600 01  DPRINT.                                                      DETAB-65
-010700     02 DLABEL.                                                   DETAB-65
-010800       03 FILLER PICTURE X(7)     VALUE SPACES.                   DETAB-65
-010900       03 DUM-6.                                                  DETAB-65
-011000         04 LABNM PICTURE XX.                                     DETAB-65
-011100         04 LABVL PICTURE 9(3).                                   DETAB-65
-011200       03 FILLER PICTURE X        VALUE ".".                      DETAB-65
-011300     02 DGOTO.                                                    DETAB-65
-011400       03 FILLER PICTURE A(7)     VALUE " GO TO ".                DETAB-65
-011500       03 DGOLN.                                                  DETAB-65
-011600         04 DGOLB PICTURE XX.                                     DETAB-65
-011700         04 DGONO PICTURE 999.                                    DETAB-65
-011800     02 HOUSTON.                                                  DETAB-65
-011900       03 CNDI   PICTURE X(58) OCCURS 50 TIMES.                   DETAB-65
-012000       03 ATBL   PICTURE X(58) OCCURS 50 TIMES.                   DETAB-65
-012100 01  LINE1.                                                       DETAB-65
-012200     02 FILLER   PICTURE X(14)    VALUE "           IF ".         DETAB-65
-012300     02 COND     PICTURE X(58).                                   DETAB-65
-012400 01  TEXAS.                                                       DETAB-65
-012500     02 LINE2.                                                    DETAB-65
-012600       03 FILLER PICTURE A(11).                                   DETAB-65
-012700       03 CDOPR  PICTURE X(12).                                   DETAB-65
-012800       03 PIF    PICTURE X.                                       DETAB-65
-012900       03 DELSE  PICTURE X(6).                                    DETAB-65
-013000       03 ELOPR  PICTURE X(12).                                   DETAB-65
-013100       03 PELSE  PICTURE X.                                       DETAB-65
-013200       03 FILLER PICTURE A(29).                                   DETAB-65
-013300     02 LINE3  REDEFINES  LINE2.                                  DETAB-65
-013400       03 FILLER PICTURE X(7).                                    DETAB-65
-013500       03 DNAME.                                                  DETAB-65
-013600         04 TCOLS PICTURE X    OCCURS 58 TIMES.                   DETAB-65
-013700       03 FILLER PICTURE X(7).                                    DETAB-65
-013800     02  FILLERZ REDEFINES LINE3.                                         
-013900       03 FILLER PICTURE X(11).                                   DETAB-65
-014000       03 BNAME  PICTURE X(58).                                   DETAB-65
-014100       03 FILLER PICTURE XXX.                                     DETAB-65
-014200     02 DECISION-TABLE.                                           DETAB-65
-014300       03 ROW                  OCCURS 50 TIMES.                   DETAB-65
-014400         04 COLMN PICTURE X    OCCURS 100 TIMES.                  DETAB-65
-014500 01  ELIMT.                                                       DETAB-65
-014600     02 ELIMC    PICTURE 999     OCCURS 25 TIMES.                 DETAB-65
-014700 01  MATIT.                                                       DETAB-65
-014800     02 MATIX    PICTURE 999     OCCURS 25 TIMES.                 DETAB-65
-014900 01  MICDESCR.                                                    DETAB-65
-015000     02 PDPUL    PICTURE 999   OCCURS 128 TIMES.                  DETAB-65
-015100     02 SAVCL    PICTURE X       OCCURS 25 TIMES.                 DETAB-65
-015200 01  WRNING-PRINT.                                                DETAB-65
-015300     02 FILLER   PICTURE X(17)    VALUE                           DETAB-65
-015400        " ****** WARNING. ".                                      DETAB-65
-015500     02 WRNING-IMAGE PICTURE X(52).                               DETAB-65
-015600 01  WARNING-MESSAGES.                                            DETAB-65
-015700     02 WRNING-1 PICTURE X(52)    VALUE                           DETAB-65
-015800        "NO ELSE RULE CARD. LAST RULE PROCESSED AS ELSE RULE.".   DETAB-65
-015900     02 WRNING-2 PICTURE X(31)    VALUE                           DETAB-65
-016000        "REDUNDANCY. CHECK THESE RULES -".                        DETAB-65
-016100 01  ERR-PRNT.                                                    DETAB-65
-016200     02 FILLER   PICTURE X(30)    VALUE                           DETAB-65
-016300        " ****** ERROR. TABLE SKIPPED. ".                         DETAB-65
-016400     02 ERR-IMAGE PICTURE X(53).                                  DETAB-65
-016500 01  ERROR-MESSAGES.                                              DETAB-65
-016600     02 ERR-1    PICTURE X(48)    VALUE                           DETAB-65
-016700        "PRESENTLY, TABLES RESTRICTED TO LIMITED ENTRIES.".       DETAB-65
-016800     02 ERR-2    PICTURE X(42)    VALUE                           DETAB-65
-016900        "TABLE-NAME MISSING FROM TABLE HEADER CARD.".             DETAB-65
-017000     02 ERR-3    PICTURE X(19)    VALUE                           DETAB-65
-017100        "RULES CARD MISSING.".                                    DETAB-65
-017200     02 ERR-4    PICTURE X(39)    VALUE                           DETAB-65
-017300        "LESS THAN THREE RULE COLUMNS SPECIFIED.".                DETAB-65
-017400     02 ERR-5    PICTURE X(43)    VALUE                           DETAB-65
-017500        "PRESENTLY, CONTINUED RULES NOT IMPLEMENTED.".            DETAB-65
-017600     02 ERR-6    PICTURE X(40)    VALUE                           DETAB-65
-017700        "CONDITION STUB ENTRY EXCEEDS 58 COLUMNS.".               DETAB-65
-017800     02 ERR-7    PICTURE X(26)    VALUE                           DETAB-65
-017900        "MORE THAN 12 RULE COLUMNS.".                             DETAB-65
-018000     02 ERR-8    PICTURE X(53)    VALUE                           DETAB-65
-018100        "NUMBER OF RULES ENCOUNTERED DISAGREES WITH RULE CARD.".  DETAB-65
-018200     02 ERR-9    PICTURE X(41)    VALUE                           DETAB-65
-018300        "MORE THAN 50 ACTION OR CONDITION ENTRIES.".              DETAB-65
-018400     02 ERR-10   PICTURE X(46)    VALUE                           DETAB-65
-018500        "DECISION TABLE LOGIC ERROR. PROCESSING HALTED.".         DETAB-65
-018600 PROCEDURE DIVISION.                                              DETAB-65
-018700 DETAB65.                                                         DETAB-65
-018800     OPEN INPUT CARD-INPUT, OUTPUT CARD-OUTPUT, LIST-OUTPUT.      DETAB-65
-018900 DT001.                                                           DETAB-65
-019000     PERFORM READ-1.                                              DETAB-65
-019100     IF "0000" = IDENT OF DETAB-CRD GO TO MONITER.                        
-019200     WRITE DETAB-CRD.                                             DETAB-65
-019300     GO TO DT001.                                                 DETAB-65
-019400 MONITER.                                                                 
-019500     MOVE DETAB-CRD TO HEADER.                                    DETAB-65
-019600     IF TBLNME = SPACES GO TO EM02.                               DETAB-65
-019700     IF FORMID OF HEADER NOT = "L" GO TO EM01.                    DETAB-65
-019800     MOVE SPACES TO HOUSTON, TEXAS.                               DETAB-65
-019900     MOVE ZEROES TO DUM-2.                                        DETAB-65
-020000     MOVE TBLNME TO DUM-5, DNAME.                                 DETAB-65
-020100     PERFORM RSCAN.                                               DETAB-65
-020200     PERFORM DT005 VARYING EXIX FROM 1 BY 1 UNTIL EXIX = 9.       DETAB-65
-020300     PERFORM READ-1.                                              DETAB-65
-020400     IF IDENT OF DETAB-CRD NOT = "0001" GO TO EM03.               DETAB-65
-020500                                                                  DETAB-65
-020600     NOTE RULES CONVERSION SECTION.                               DETAB-65
-020700                                                                  DETAB-65
-020800     MOVE 0 TO CARDCNT.                                           DETAB-65
-020900     MOVE 1 TO NRLS.                                              DETAB-65
-021000     MOVE 9 TO COLUM, STRTCOL (NRLS).                             DETAB-65
-021100 DT050.                                                           DETAB-65
-021200     IF CRD-COL (COLUM) = SPACE GO TO DT053.                      DETAB-65
-021300     IF CARDCNT IS LESS THAN 3 GO TO EM04.                        DETAB-65
-021400     MOVE CARDCNT TO NMCOLS (NRLS).                               DETAB-65
-021500     IF CRD-COL (COLUM) = "$" GO TO DT055.                        DETAB-65
-021600     ADD 1 TO NRLS.                                               DETAB-65
-021700     MOVE COLUM TO STRTCOL (NRLS).                                DETAB-65
-021800     MOVE 3 TO CARDCNT.                                           DETAB-65
-021900     ADD 3 TO COLUM.                                              DETAB-65
-022000     IF COLUM IS GREATER THAN 80 GO TO EM05.                      DETAB-65
-022100     GO TO DT050.                                                 DETAB-65
-022200 DT005.                                                           DETAB-65
-022300     MOVE NMSEC (EXIX) TO TCOLS (DUMIX).                          DETAB-65
-022400     ADD 1 TO DUMIX.                                              DETAB-65
-022500 DT053.                                                           DETAB-65
-022600     ADD 1 TO CARDCNT, ADD 1 TO COLUM.                            DETAB-65
-022700     IF CARDCNT IS NOT GREATER THAN 12 GO TO DT050.               DETAB-65
-022800     IF CARDCNT IS GREATER THAN 58 GO TO EM06.                    DETAB-65
-022900     IF NRLS = 1 GO TO DT050 ELSE GO TO EM07.                     DETAB-65
-023000 DT055.                                                           DETAB-65
-023100     SUBTRACT 1 FROM NMCOLS (NRLS), SUBTRACT 1 FROM NRLS.         DETAB-65
-023200     IF NRLS NOT = NORULS GO TO EM08.                             DETAB-65
-023300                                                                  DETAB-65
-023400     NOTE DETAB CARD SECTION.                                     DETAB-65
-023500                                                                  DETAB-65
-023600     ADD 1 TO NRLS.                                               DETAB-65
-023700     MOVE STRTCOL (NRLS) TO COLUM.                                DETAB-65
-023800     IF CRD-COL (COLUM) = "E" GO TO DT056.                        DETAB-65
-023900     MOVE WRNING-1 TO WRNING-IMAGE.                               DETAB-65
-024000     WRITE TAPE-LIST FROM WRNING-PRINT.                           DETAB-65
-024100 DT056.                                                           DETAB-65
-024200     MOVE 1 TO KEY-2, KEY-3, ROWIX.                               DETAB-65
-024300 DT057.                                                           DETAB-65
-024400     PERFORM READ-1.                                              DETAB-65
-024500     IF ROW-NO OF DETAB-CRD =  999  GO TO DT057.                  DETAB-65
-024600     MOVE 1 TO KEY-1, COLIX.                                      DETAB-65
-024700     IF LINE-ID OF DETAB-CRD = "$" GO TO TBLPROC.                 DETAB-65
-024800     MOVE STRTCOL (KEY-1) TO COLUM.                               DETAB-65
-024900                                                                  DETAB-65
-025000     NOTE CONDACT SECTION.                                        DETAB-65
-025100                                                                  DETAB-65
-025200     MOVE SPACES TO DUM-5.                                        DETAB-65
-025300     MOVE 1 TO EXIX.                                              DETAB-65
-025400 CONDACT.                                                         DETAB-65
-025500     MOVE CRD-COL (COLUM) TO TEMP (EXIX).                         DETAB-65
-025600     IF EXIX GREATER NMCOLS (KEY-1) GO TO DT057-1.                DETAB-65
-025700     ADD 1 TO EXIX, ADD 1 TO COLUM, GO TO CONDACT.                DETAB-65
-025800 DT057-1.                                                         DETAB-65
-025900     IF KEY-2 IS GREATER THAN 50 GO TO EM09.                      DETAB-65
-026000     IF KEY-2 IS GREATER THAN NCOND GO TO DT058.                  DETAB-65
-026100     MOVE DUM-5 TO CNDI (KEY-2).                                  DETAB-65
-026200     ADD 1 TO KEY-2.                                              DETAB-65
-026300     GO TO DT059.                                                 DETAB-65
-026400 DT058.                                                           DETAB-65
-026500     IF KEY-3 IS GREATER THAN 50 GO TO EM09.                      DETAB-65
-026600     MOVE DUM-5 TO ATBL (KEY-3).                                  DETAB-65
-026700     ADD 1 TO KEY-3.                                              DETAB-65
-026800 DT059.                                                           DETAB-65
-026900     PERFORM DT060 THRU DT061 VARYING KEY-1 FROM 2 BY 1 UNTIL     DETAB-65
-027000       KEY-1 IS GREATER THAN NRLS.                                DETAB-65
-027100     ADD 1 TO ROWIX.                                              DETAB-65
-027200     GO TO DT057.                                                 DETAB-65
-027300 DT060.                                                           DETAB-65
-027400     MOVE STRTCOL (KEY-1) TO COLUM.                               DETAB-65
-027500                                                                  DETAB-65
-027600     NOTE VARAMOVE SECTION.                                       DETAB-65
-027700                                                                  DETAB-65
-027800     MOVE SPACES TO DUM-3.                                        DETAB-65
-027900     MOVE 1 TO EXIX.                                              DETAB-65
-028000 VARAMVE.                                                         DETAB-65
-028100     MOVE CRD-COL (COLUM) TO COLS (EXIX).                         DETAB-65
-028200     IF EXIX GREATER NMCOLS (KEY-1) GO TO DT060-1.                DETAB-65
-028300     ADD 1 TO EXIX, ADD 1 TO COLUM, GO TO VARAMVE.                DETAB-65
-028400 DT060-1.                                                         DETAB-65
-028500     EXAMINE DUM-3 REPLACING ALL "-" BY SPACES.                   DETAB-65
-028600     IF DUM-3 = SPACES GO TO DT061.                               DETAB-65
-028700     EXAMINE DUM-3 TALLYING UNTIL FIRST "N".                      DETAB-65
-028800     IF TALLY = 12 MOVE "Y" TO COLMN (ROWIX, COLIX) ELSE          DETAB-65
-028900       MOVE "N" TO COLMN (ROWIX, COLIX).                          DETAB-65
-029000 DT061.                                                           DETAB-65
-029100     ADD 1 TO COLIX.                                              DETAB-65
-029200 TBLPROC.                                                         DETAB-65
-029300     PERFORM L2OUT THRU RITAB.                                    DETAB-65
-029400     MOVE "DX000" TO DUM-6.                                       DETAB-65
-029500     PERFORM DLOUT THRU RITAB.                                    DETAB-65
-029600                                                                  DETAB-65
-029700     NOTE DECISION SECTION.                                       DETAB-65
-029800                                                                  DETAB-65
-029900     MOVE ZERO TO LABIX, LABNO.                                   DETAB-65
-030000     MOVE ACTNS TO NACTS.                                         DETAB-65
-030100     COMPUTE NORLS = NORULS - 1.                                  DETAB-65
-030200     MOVE NCOND TO NOCON.                                         DETAB-65
-030300     PERFORM DX042 VARYING COLIX FROM 1 BY 1 UNTIL COLIX = NORLS. DETAB-65
-030400 DX042.                                                           DETAB-65
-030500     MOVE COLIX TO MATIX (COLIX).                                 DETAB-65
-030600 DX001.                                                           DETAB-65
-030700     PERFORM DX002 VARYING COLIX FROM 1 BY 1 UNTIL COLIX = NORLS. DETAB-65
-030800 DX002.                                                           DETAB-65
-030900     MOVE COLIX TO ELIMC (COLIX).                                 DETAB-65
-031000 DX050.                                                           DETAB-65
-031100     MOVE NOCON TO NROWS.                                         DETAB-65
-031200     MOVE NORLS TO NCOLS.                                         DETAB-65
-031300     MOVE 0 TO ROWIX.                                             DETAB-65
-031400     GO TO DX004.                                                 DETAB-65
-031500 DX003.                                                           DETAB-65
-031600     PERFORM L1OUT THRU RITAB.                                    DETAB-65
-031700     PERFORM L2OUT THRU RITAB.                                    DETAB-65
-031800 DX004.                                                           DETAB-65
-031900     MOVE SPACES TO LINE2.                                        DETAB-65
-032000 DX005.                                                           DETAB-65
-032100     ADD 1 TO ROWIX.                                              DETAB-65
-032200     MOVE ZERO TO DUMIX.                                          DETAB-65
-032300     IF ROWIX = NOCON GO TO DX014.                                DETAB-65
-032400     MOVE 1 TO COLIX.                                             DETAB-65
-032500                                                                  DETAB-65
-032600     NOTE  ARE THERE ALL BLANKS IN THIS ROW.                      DETAB-65
-032700                                                                  DETAB-65
-032800 DX005-1.                                                         DETAB-65
-032900     IF COLIX GREATER NCOLS GO TO DX005-2.                        DETAB-65
-033000     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
-033100     IF COLMN (ROWIX, ELMCX) = " " OR "B"                         DETAB-65
-033200         NEXT SENTENCE ELSE GO TO DX051.                          DETAB-65
-033300     ADD 1 TO COLIX.                                              DETAB-65
-033400     GO TO DX005-1.                                               DETAB-65
-033500 DX005-2.                                                         DETAB-65
-033600     PERFORM DX400 THRU DX402 VARYING COLIX FROM 1 BY 1           DETAB-65
-033700       UNTIL COLIX IS GREATER THAN NCOLS.                         DETAB-65
-033800     GO TO DX005.                                                 DETAB-65
-033900 DX400.                                                           DETAB-65
-034000     MOVE ELIMC (COLIX) TO ELMCT.                                 DETAB-65
-034100     MOVE 1 TO ELMRX.                                             DETAB-65
-034200 DX400-1.                                                         DETAB-65
-034300     IF ELMRX = ROWIX GO TO DX400-2.                              DETAB-65
-034400     IF COLMN (ELMRX, ELMCT) = " "                                DETAB-65
-034500        MOVE "B" TO COLMN (ROWIX, ELMCT)                          DETAB-65
-034600        GO TO DX402.                                              DETAB-65
-034700     ADD 1 TO ELMRX.                                              DETAB-65
-034800     GO TO DX400-1.                                               DETAB-65
-034900 DX400-2.                                                         DETAB-65
-035000     MOVE "Y" TO COLMN (ROWIX, ELMCT).                            DETAB-65
-035100 DX402.                                                           DETAB-65
-035200     EXIT.                                                        DETAB-65
-035300 DX051.                                                           DETAB-65
-035400     MOVE CNDI (ROWIX) TO COND.                                   DETAB-65
-035500                                                                  DETAB-65
-035600     NOTE  IS THERE A Y OR N IN THIS ROW.                         DETAB-65
-035700                                                                  DETAB-65
-035800     MOVE 1 TO COLIX.                                             DETAB-65
-035900 DX051-1.                                                         DETAB-65
-036000     IF COLIX GREATER NCOLS GO TO DX051-2.                        DETAB-65
-036100     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
-036200     IF COLMN (ROWIX, ELMCX) NOT = "N" GO TO DX052.               DETAB-65
-036300     ADD 1 TO COLIX.                                              DETAB-65
-036400     GO TO DX051-1.                                               DETAB-65
-036500 DX051-2.                                                         DETAB-65
-036600     MOVE "EL001" TO DGOLN.                                       DETAB-65
-036700     MOVE DGOTO TO CDOPR.                                         DETAB-65
-036800     GO TO DX202.                                                 DETAB-65
-036900 DX052.                                                           DETAB-65
-037000     MOVE ROWIX TO ELMRX.                                         DETAB-65
-037100                                                                  DETAB-65
-037200     NOTE  ARE THE REST OF THE ELEMENTS IN THIS COLUMN BLANK.     DETAB-65
-037300                                                                  DETAB-65
-037400 DX052-1.                                                         DETAB-65
-037500     IF ELMRX = NOCON GO TO DX052-2.                              DETAB-65
-037600     COMPUTE ELMCT = ELMRX + 1.                                   DETAB-65
-037700     IF COLMN (ELMCT, ELMCX) NOT = " " GO TO DX201.               DETAB-65
-037800     ADD 1 TO ELMRX.                                              DETAB-65
-037900     GO TO DX052-1.                                               DETAB-65
-038000 DX052-2.                                                         DETAB-65
-038100     IF NCOLS = 1 THEN MOVE ROWIX TO NOCON GO TO DX014.           DETAB-65
-038200     MOVE COLIX TO DUMIX.                                         DETAB-65
-038300     GO TO DX202.                                                 DETAB-65
-038400                                                                  DETAB-65
-038500     NOTE  PUSH LAST-IN-FIRST-OUT LIST.                           DETAB-65
-038600                                                                  DETAB-65
-038700 DX201.                                                           DETAB-65
-038800     MOVE "DX" TO DGOLB.                                          DETAB-65
-038900     ADD 1 TO LABNO, ADD 1 TO LABIX.                              DETAB-65
-039000     MOVE LABNO TO DGONO, PDPUL (LABIX).                          DETAB-65
-039100     MOVE DGOTO TO CDOPR.                                         DETAB-65
-039200 DX202.                                                           DETAB-65
-039300     MOVE 1 TO COLIX.                                             DETAB-65
-039400                                                                  DETAB-65
-039500     NOTE  IS THERE A N OR A BLANK IN THIS ROW.                   DETAB-65
-039600                                                                  DETAB-65
-039700 DX202-1.                                                         DETAB-65
-039800     IF COLIX GREATER NCOLS GO TO DX202-2.                        DETAB-65
-039900     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
-040000     IF COLMN (ROWIX, ELMCX) NOT = "Y" GO TO DX053.               DETAB-65
-040100     ADD 1 TO COLIX.                                              DETAB-65
-040200     GO TO DX202-1.                                               DETAB-65
-040300 DX202-2.                                                         DETAB-65
-040400     MOVE "EL001" TO DGOLN.                                       DETAB-65
-040500     MOVE " ELSE " TO DELSE.                                      DETAB-65
-040600     MOVE DGOTO TO ELOPR.                                         DETAB-65
-040700     PERFORM DX204 THRU DX205.                                    DETAB-65
-040800     GO TO DX300.                                                 DETAB-65
-040900 DX053.                                                           DETAB-65
-041000     MOVE ROWIX TO ELMRX.                                         DETAB-65
-041100                                                                  DETAB-65
-041200     NOTE  ARE THE REST OF THE ELEMENTS IN THIS COLUMN BLANK.     DETAB-65
-041300                                                                  DETAB-65
-041400 DX053-1.                                                         DETAB-65
-041500     IF ELMRX = NOCON GO TO DX053-2.                              DETAB-65
-041600     COMPUTE ELMCT = 1 + ELMRX.                                   DETAB-65
-041700     IF COLMN (ELMCT, ELMCX) NOT = " "                            DETAB-65
-041800         MOVE "." TO PIF, GO TO DX204.                            DETAB-65
-041900     ADD 1 TO ELMRX.                                              DETAB-65
-042000     GO TO DX053-1.                                               DETAB-65
-042100 DX053-2.                                                         DETAB-65
-042200     MOVE ROWIX TO NOCON.                                         DETAB-65
-042300     IF DUMIX NOT = ZERO OR NCOLS = 1 THEN GO TO DX014.           DETAB-65
-042400     MOVE COLIX TO ELMRX.                                         DETAB-65
-042500     MOVE AZ TO DGOLB.                                            DETAB-65
-042600     MOVE ELMCX TO DGONO.                                         DETAB-65
-042700     MOVE " ELSE " TO DELSE.                                      DETAB-65
-042800     MOVE DGOTO TO ELOPR.                                         DETAB-65
-042900     PERFORM DX016 THRU DX020.                                    DETAB-65
-043000     PERFORM DX011 THRU DX055.                                    DETAB-65
-043100     MOVE NOCON TO ROWIX.                                         DETAB-65
-043200     MOVE NROWS TO NOCON.                                         DETAB-65
-043300 DX300.                                                           DETAB-65
-043400     MOVE "." TO PELSE.                                           DETAB-65
-043500     PERFORM L1OUT THRU RITAB.                                    DETAB-65
-043600     PERFORM L2OUT THRU RITAB.                                    DETAB-65
-043700     IF NORLS = ZERO GO TO DX038.                                 DETAB-65
-043800     MOVE "DX" TO LABNM.                                          DETAB-65
-043900     MOVE PDPUL (LABIX) TO LABVL.                                 DETAB-65
-044000     SUBTRACT 1 FROM LABIX.                                       DETAB-65
-044100     PERFORM DLOUT THRU RITAB.                                    DETAB-65
-044200     GO TO DX004.                                                 DETAB-65
-044300 DX204.                                                           DETAB-65
-044400     IF DUMIX = ZERO GO TO DX205.                                 DETAB-65
-044500     MOVE ROWIX TO NOCON.                                         DETAB-65
-044600     MOVE AZ TO DGOLB.                                            DETAB-65
-044700     MOVE ELIMC (DUMIX) TO DGONO.                                 DETAB-65
-044800     MOVE DGOTO TO CDOPR.                                         DETAB-65
-044900     MOVE DUMIX TO COLIX.                                         DETAB-65
-045000     PERFORM DX016 THRU DX020.                                    DETAB-65
-045100     MOVE NOCON TO ROWIX.                                         DETAB-65
-045200     MOVE NROWS TO NOCON.                                         DETAB-65
-045300 DX205.                                                           DETAB-65
-045400     EXIT.                                                        DETAB-65
-045500 DX009.                                                           DETAB-65
-045600     PERFORM DX010 THRU DX055 VARYING ELMRX FROM 1 BY 1 UNTIL     DETAB-65
-045700       ELMRX IS GREATER THAN NCOLS.                               DETAB-65
-045800     GO TO DX003.                                                 DETAB-65
-045900                                                                  DETAB-65
-046000     NOTE  DELETE FROM PATH INDEX ALL COLUMNS THAT HAVE A Y       DETAB-65
-046100     IN THIS ROW.                                                 DETAB-65
-046200                                                                  DETAB-65
-046300 DX010.                                                           DETAB-65
-046400     MOVE ELIMC (ELMRX) TO COLIX.                                 DETAB-65
-046500     IF COLMN (ROWIX, COLIX) NOT = "Y" GO TO DX055.               DETAB-65
-046600 DX011.                                                           DETAB-65
-046700     SUBTRACT 1 FROM NCOLS.                                       DETAB-65
-046800     PERFORM DX012 VARYING ELMCX FROM ELMRX BY 1 UNTIL ELMCX      DETAB-65
-046900       GREATER THAN NCOLS.                                        DETAB-65
-047000     SUBTRACT 1 FROM ELMRX, SUBTRACT 1 FROM COLIX.                DETAB-65
-047100 DX012.                                                           DETAB-65
-047200     COMPUTE ELMCT = 1 + ELMCX.                                   DETAB-65
-047300     MOVE ELIMC (ELMCT) TO ELIMC (ELMCX).                         DETAB-65
-047400 DX055.                                                           DETAB-65
-047500     EXIT.                                                        DETAB-65
-047600 DX014.                                                           DETAB-65
-047700     MOVE ELIMC (1) TO COLIX.                                     DETAB-65
-047800     PERFORM DX015 VARYING ROWIX FROM 1 BY 1 UNTIL ROWIX = NROWS. DETAB-65
-047900 DX015.                                                           DETAB-65
-048000     MOVE COLMN (ROWIX, COLIX) TO SAVCL (ROWIX).                  DETAB-65
-048100 DX056.                                                           DETAB-65
-048200     MOVE 4 TO DUMIX.                                             DETAB-65
-048300     PERFORM DX022 THRU DX031 VARYING COLIX FROM 1 BY 1 UNTIL     DETAB-65
-048400       COLIX IS GREATER THAN NCOLS.                               DETAB-65
-048500     GO TO DX032.                                                 DETAB-65
-048600                                                                  DETAB-65
-048700     NOTE  DETERMINE ACTION LABELS AND CHECK FOR REDUNDENCY.      DETAB-65
-048800                                                                  DETAB-65
-048900 DX022.                                                           DETAB-65
-049000     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
-049100     IF COLMN (NOCON, ELMCX) NOT = "Y" GO TO DX029.               DETAB-65
-049200     IF DUMIX = 3 OR DUMIX = 1 THEN GO TO DX059.                  DETAB-65
-049300     IF DUMIX = 2 MOVE 3 TO DUMIX ELSE MOVE 1 TO DUMIX.           DETAB-65
-049400     MOVE AZ TO DGOLB.                                            DETAB-65
-049500     MOVE " ELSE " TO DELSE.                                      DETAB-65
-049600     MOVE ELMCX TO DGONO.                                         DETAB-65
-049700     MOVE  DGOTO TO CDOPR.                                        DETAB-65
-049800     GO TO DX031.                                                 DETAB-65
-049900 DX059.                                                           DETAB-65
-050000     MOVE WRNING-2 TO WRNING-IMAGE.                               DETAB-65
-050100     WRITE TAPE-LIST FROM WRNING-PRINT.                           DETAB-65
-050200     PERFORM DX028 VARYING ELMRX FROM 1 BY 1 UNTIL ELMRX = NCOLS. DETAB-65
-050300 DX028.                                                           DETAB-65
-050400     MOVE "       RULE" TO TAPE-LIST.                             DETAB-65
-050500     MOVE ELIMC (ELMRX) TO CARDX.                                 DETAB-65
-050600     WRITE TAPE-LIST.                                             DETAB-65
-050700 DX013.                                                           DETAB-65
-050800     EXIT.                                                        DETAB-65
-050900 DX029.                                                           DETAB-65
-051000     IF COLMN (NOCON, ELMCX) NOT = "N" GO TO DX031.               DETAB-65
-051100     IF DUMIX = 3 OR DUMIX = 2 PERFORM DX059 THRU DX013,          DETAB-65
-051200       GO TO DX031.                                               DETAB-65
-051300     IF DUMIX = 1 MOVE 3 TO DUMIX ELSE MOVE 2 TO DUMIX.           DETAB-65
-051400     MOVE AZ TO DGOLB.                                            DETAB-65
-051500     MOVE " ELSE " TO DELSE.                                      DETAB-65
-051600     MOVE ELMCX TO DGONO.                                         DETAB-65
-051700     MOVE DGOTO TO ELOPR.                                         DETAB-65
-051800 DX031.                                                           DETAB-65
-051900     EXIT.                                                        DETAB-65
-052000 DX032.                                                           DETAB-65
-052100     MOVE "EL001" TO DGOLN.                                       DETAB-65
-052200     MOVE "." TO PELSE.                                           DETAB-65
-052300     IF DUMIX = 2 MOVE DGOTO TO CDOPR ELSE                        DETAB-65
-052400       IF DUMIX = 1 MOVE DGOTO TO ELOPR.                          DETAB-65
-052500     MOVE CNDI (NOCON) TO COND.                                   DETAB-65
-052600     PERFORM DX016 THRU DX020 VARYING COLIX FROM 1 BY 1 UNTIL     DETAB-65
-052700       COLIX IS GREATER THAN NCOLS.                               DETAB-65
-052800     GO TO DX301.                                                 DETAB-65
-052900 DX016.                                                           DETAB-65
-053000     MOVE ELIMC (COLIX) TO DUMIX.                                 DETAB-65
-053100     MOVE 1 TO ROWIX.                                             DETAB-65
-053200 DX016-1.                                                         DETAB-65
-053300     IF ROWIX GREATER NOCON GO TO DX016-2.                        DETAB-65
-053400     IF COLMN (ROWIX, DUMIX) = "B" GO TO DX504.                   DETAB-65
-053500     ADD 1 TO ROWIX.                                              DETAB-65
-053600     GO TO DX016-1.                                               DETAB-65
-053700 DX016-2.                                                         DETAB-65
-053800     MOVE 0 TO ROWIX.                                             DETAB-65
-053900 DX016-3.                                                         DETAB-65
-054000     IF ROWIX = NOCON GO TO DX016-4.                              DETAB-65
-054100     COMPUTE ELMCX = NOCON - ROWIX.                               DETAB-65
-054200     IF COLMN (ELMCX, DUMIX) = " " THEN                           DETAB-65
-054300         MOVE "B" TO COLMN (ELMCX, DUMIX), GO TO DX020.           DETAB-65
-054400     ADD 1 TO ROWIX.                                              DETAB-65
-054500     GO TO DX016-3.                                               DETAB-65
-054600 DX016-4.                                                         DETAB-65
-054700     SUBTRACT 1 FROM NORLS.                                       DETAB-65
-054800     PERFORM DX100 VARYING ELMCX FROM 1 BY 1                      DETAB-65
-054900     UNTIL ELMCX IS GREATER THAN NORLS.                           DETAB-65
-055000     GO TO DX020.                                                 DETAB-65
-055100 DX100.                                                           DETAB-65
-055200     COMPUTE ELMCT = ELMCX + 1                                    DETAB-65
-055300     IF MATIX (ELMCX) IS NOT LESS THAN DUMIX                      DETAB-65
-055400         MOVE MATIX (ELMCT) TO MATIX (ELMCX).                     DETAB-65
-055500 DX504.                                                           DETAB-65
-055600     MOVE 1 TO ELMCT.                                             DETAB-65
-055700 DX504-1.                                                         DETAB-65
-055800     IF ELMCT = ROWIX GO TO DX504-2.                              DETAB-65
-055900     COMPUTE ELMCX = ROWIX - ELMCT.                               DETAB-65
-056000     IF COLMN (ELMCX, DUMIX) = " " GO TO DX507.                   DETAB-65
-056100     ADD 1 TO ELMCT.                                              DETAB-65
-056200     GO TO DX504-1.                                               DETAB-65
-056300 DX504-2.                                                                 
-056400     MOVE "Y" TO COLMN (ROWIX, DUMIX).                            DETAB-65
-056500     GO TO DX016.                                                 DETAB-65
-056600 DX507.                                                           DETAB-65
-056700     MOVE "B" TO COLMN (ELMCX, DUMIX).                            DETAB-65
-056800     PERFORM DX508 VARYING ELMCX FROM ROWIX BY 1                  DETAB-65
-056900        UNTIL ELMCX = NOCON.                                      DETAB-65
-057000     GO TO DX020.                                                 DETAB-65
-057100 DX508.                                                           DETAB-65
-057200     IF COLMN (ELMCX, DUMIX) = "B"                                DETAB-65
-057300        MOVE " " TO COLMN (ELMCX, DUMIX).                         DETAB-65
-057400 DX020.                                                           DETAB-65
-057500 EXIT.                                                                    
-057600 DUMMY-1.                                                                 
-057700     NOTE  POP  LAST-IN-FIRST-OUT LIST.                           DETAB-65
-057800                                                                  DETAB-65
-057900 DX301.                                                           DETAB-65
-058000     PERFORM L1OUT THRU RITAB.                                    DETAB-65
-058100     PERFORM L2OUT THRU RITAB.                                    DETAB-65
-058200     IF NORLS = ZEROES GO TO DX038.                               DETAB-65
-058300     MOVE "DX" TO LABNM.                                          DETAB-65
-058400     MOVE PDPUL (LABIX) TO LABVL.                                 DETAB-65
-058500     SUBTRACT 1 FROM LABIX.                                       DETAB-65
-058600     PERFORM DLOUT THRU RITAB.                                    DETAB-65
-058700                                                                  DETAB-65
-058800     NOTE  SETUP INDEXES FOR NEXT PASS.                           DETAB-65
-058900                                                                  DETAB-65
-059000 DX302.                                                           DETAB-65
-059100     MOVE NORLS TO NCOLS.                                         DETAB-65
-059200     MOVE NROWS TO NOCON.                                         DETAB-65
-059300     MOVE MATIT TO ELIMT.                                         DETAB-65
-059400     MOVE 1 TO ROWIX.                                             DETAB-65
-059500 DX302-1.                                                         DETAB-65
-059600     IF ROWIX = NOCON                                             DETAB-65
-059700       MOVE ERR-10 TO ERR-IMAGE                                   DETAB-65
-059800       WRITE TAPE-LIST FROM ERR-PRNT                              DETAB-65
-059900       GO TO DT001.                                               DETAB-65
-060000                                                                  DETAB-65
-060100     NOTE  DELETE THAT PATH GENERATED ON THE LAST PASS AND        DETAB-65
-060200     FIND THE NEXT HIGHER NODE ON THE TREE.                       DETAB-65
-060300                                                                  DETAB-65
-060400     MOVE 1 TO COLIX.                                             DETAB-65
-060500 DX034-1.                                                         DETAB-65
-060600     IF SAVCL (ROWIX) = " " MOVE "N" TO SAVCL (ROWIX).            DETAB-65
-060700     IF COLIX GREATER NCOLS GO TO DX004.                          DETAB-65
-060800     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
-060900     IF COLMN (ROWIX, ELMCX) = " " OR COLMN (ROWIX, ELMCX)        DETAB-65
-061000         = SAVCL (ROWIX) GO TO DX034-2.                           DETAB-65
-061100     ADD 1 TO COLIX.                                              DETAB-65
-061200     GO TO DX034-1.                                               DETAB-65
-061300 DX034-2.                                                         DETAB-65
-061400     PERFORM DX037 VARYING COLIX FROM 1 BY 1 UNTIL COLIX = NCOLS. DETAB-65
-061500 DX037.                                                           DETAB-65
-061600     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
-061700     MOVE COLIX TO ELMRX.                                         DETAB-65
-061800     IF COLMN (ROWIX, ELMCX) NOT = " " AND COLMN (ROWIX, ELMCX)   DETAB-65
-061900         NOT = SAVCL (ROWIX) PERFORM DX011 THRU DX055.            DETAB-65
-062000 DX061.                                                           DETAB-65
-062100     ADD 1 TO ROWIX.                                              DETAB-65
-062200     GO TO DX302-1.                                               DETAB-65
-062300 DX038.                                                           DETAB-65
-062400     MOVE SPACES TO LINE3.                                        DETAB-65
-062500     COMPUTE KEY-2 = NORULS - 1.                                  DETAB-65
-062600     PERFORM DX039 THRU DX039B VARYING COLIX FROM 1 BY 1          DETAB-65
-062700       UNTIL COLIX = KEY-2.                                       DETAB-65
-062800 DX039.                                                           DETAB-65
-062900     MOVE AZ TO LABNM.                                            DETAB-65
-063000     MOVE COLIX TO LABVL.                                         DETAB-65
-063100     PERFORM DLOUT THRU RITAB.                                    DETAB-65
-063200     ADD 1 NCOND GIVING KEY-1.                                    DETAB-65
-063300     PERFORM DXA01 THRU DXA04 VARYING EXIX FROM 1 BY 1 UNTIL      DETAB-65
-063400       EXIX IS GREATER THAN NACTS.                                DETAB-65
-063500     MOVE SPACES TO CRD-OUT.                                      DETAB-65
-063600     EXAMINE DUM-5 TALLYING UNTIL FIRST "G".                      DETAB-65
-063700     IF TALLY = 58 GO TO DX039H.                                  DETAB-65
-063800     IF TALLY NOT = ZERO, THEN                                    DETAB-65
-063900         IF TEMP (TALLY) NOT = SPACE GO TO DX039H.                DETAB-65
-064000     COMPUTE DUMIX = TALLY + 1.                                   DETAB-65
-064100     PERFORM DX039F VARYING TALLY FROM 1 BY 1 UNTIL TALLY = 6.    DETAB-65
-064200     GO TO DX039G.                                                DETAB-65
-064300 DX039F.                                                          DETAB-65
-064400     MOVE TEMP (DUMIX)  TO EGOTO (TALLY).                         DETAB-65
-064500     ADD 1 TO DUMIX.                                              DETAB-65
-064600 DXA01.                                                           DETAB-65
-064700     IF COLMN (KEY-1, COLIX) = " " GO TO DXA04.                   DETAB-65
-064800     MOVE ATBL (EXIX) TO DUM-5, BNAME.                            DETAB-65
-064900     PERFORM RSCAN.                                               DETAB-65
-065000     ADD 3 TO DUMIX.                                              DETAB-65
-065100     MOVE "." TO TCOLS (DUMIX).                                   DETAB-65
-065200     PERFORM L2OUT THRU RITAB.                                    DETAB-65
-065300 DXA04.                                                           DETAB-65
-065400     ADD 1 TO KEY-1.                                              DETAB-65
-065500 DX039G.                                                          DETAB-65
-065600     IF DUM-4 = "GO TO" GO TO DX039B.                             DETAB-65
-065700 DX039H.                                                          DETAB-65
-065800     MOVE "GO TO DEXIT." TO B-MARG OF CRD-OUT.                    DETAB-65
-065900     MOVE CRD-OUT TO TAPE-LIST.                                   DETAB-65
-066000     PERFORM RITAB.                                               DETAB-65
-066100 DX039B.                                                          DETAB-65
-066200     EXIT.                                                        DETAB-65
-066300 DX040.                                                           DETAB-65
-066400     MOVE SPACES TO LINE3.                                        DETAB-65
-066500     COMPUTE KEY-1 = NCOND + 1.                                   DETAB-65
-066600     MOVE NORULS TO COLIX.                                        DETAB-65
-066700     MOVE 1 TO EXIX.                                              DETAB-65
-066800     MOVE KEY-1 TO TALLY.                                         DETAB-65
-066900     MOVE 0 TO NRLS.                                              DETAB-65
-067000 DX040-2.                                                         DETAB-65
-067100     IF EXIX GREATER NACTS GO TO DX040-3.                         DETAB-65
-067200     IF COLMN (TALLY, COLIX) NOT = " " ADD 1 TO NRLS.             DETAB-65
-067300     ADD 1 TO TALLY, ADD 1 TO EXIX.                               DETAB-65
-067400     GO TO DX040-2.                                               DETAB-65
-067500 DX040-3.                                                         DETAB-65
-067600     IF NRLS = ZEROES GO TO DX040-1.                              DETAB-65
-067700     MOVE "EL001" TO DUM-6.                                       DETAB-65
-067800     PERFORM DLOUT THRU RITAB.                                    DETAB-65
-067900 DX040-1.                                                         DETAB-65
-068000     PERFORM DXA01 THRU DXA04 VARYING EXIX FROM 1 BY 1 UNTIL      DETAB-65
-068100       EXIX IS GREATER THAN NACTS.                                DETAB-65
-068200     MOVE SPACES TO CRD-OUT.                                      DETAB-65
-068300     MOVE "DEXIT. EXIT." TO BODY OF CRD-OUT.                      DETAB-65
-068400     MOVE CRD-OUT TO TAPE-LIST.                                   DETAB-65
-068500     PERFORM RITAB.                                               DETAB-65
-068600     GO TO DT001.                                                 DETAB-65
-068700 L1OUT.                                                           DETAB-65
-068800     MOVE LINE1  TO CRD-OUT, TAPE-LIST.  GO TO RITAB.             DETAB-65
-068900 L2OUT.                                                           DETAB-65
-069000     MOVE LINE2  TO CRD-OUT, TAPE-LIST.  GO TO RITAB.             DETAB-65
-069100 DLOUT.                                                           DETAB-65
-069200     MOVE DLABEL TO CRD-OUT, TAPE-LIST.                           DETAB-65
-069300 RITAB.                                                           DETAB-65
-069400     WRITE TAPE-LIST.                                             DETAB-65
-069500     WRITE CRD-OUT.                                               DETAB-65
-069600 RSCAN.                                                           DETAB-65
-069700     MOVE 58 TO DUMIX.                                            DETAB-65
-069800     PERFORM RS001 THRU RS003.                                    DETAB-65
-069900 RS001.                                                           DETAB-65
-070000     IF TEMP (DUMIX) = SPACE GO TO RS002.                         DETAB-65
-070100     ADD 2 TO DUMIX.                                              DETAB-65
-070200     GO TO RS003.                                                 DETAB-65
-070300 RS002.                                                           DETAB-65
-070400     IF DUMIX = 1 GO TO RS003.                                    DETAB-65
-070500     SUBTRACT 1 FROM DUMIX.                                       DETAB-65
-070600     GO TO RS001.                                                 DETAB-65
-070700 RS003.                                                           DETAB-65
-070800 EXIT.                                                                    
-070900 DUMMY-2.                                                                 
-071000     NOTE DIAGNOSTIC SECTION.                                     DETAB-65
-071100                                                                  DETAB-65
-071200 EM01.                                                            DETAB-65
-071300     MOVE ERR-1 TO ERR-IMAGE.                                     DETAB-65
-071400     GO TO EM99.                                                  DETAB-65
-071500 EM02.                                                            DETAB-65
-071600     MOVE ERR-2 TO ERR-IMAGE.                                     DETAB-65
-071700     GO TO EM99.                                                  DETAB-65
-071800 EM03.                                                            DETAB-65
-071900     MOVE ERR-3 TO ERR-IMAGE.                                     DETAB-65
-072000     GO TO EM99.                                                  DETAB-65
-072100 EM04.                                                            DETAB-65
-072200     MOVE ERR-4 TO ERR-IMAGE.                                     DETAB-65
-072300     GO TO EM99.                                                  DETAB-65
-072400 EM05.                                                            DETAB-65
-072500     MOVE ERR-5 TO ERR-IMAGE.                                     DETAB-65
-072600     GO TO EM99.                                                  DETAB-65
-072700 EM06.                                                            DETAB-65
-072800     MOVE ERR-6 TO ERR-IMAGE.                                     DETAB-65
-072900     GO TO EM99.                                                  DETAB-65
-073000 EM07.                                                            DETAB-65
-073100     MOVE ERR-7 TO ERR-IMAGE.                                     DETAB-65
-073200     GO TO EM99.                                                  DETAB-65
-073300 EM08.                                                            DETAB-65
-073400     MOVE ERR-8 TO ERR-IMAGE.                                     DETAB-65
-073500     GO TO EM99.                                                  DETAB-65
-073600 EM09.                                                            DETAB-65
-073700     MOVE ERR-9 TO ERR-IMAGE.                                     DETAB-65
-073800 EM99.                                                            DETAB-65
-073900     WRITE TAPE-LIST FROM ERR-PRNT.                               DETAB-65
-074000 READ-1.                                                          DETAB-65
-074100     READ CARD-INPUT INTO DETAB-CRD, AT END GO TO EOF.            DETAB-65
-074200     MOVE SPACES TO IDFLD.                                        DETAB-65
-074300     IF IDENT OF DETAB-CRD = "0000"                               DETAB-65
-074400       MOVE "0" TO TAPE-LIST,                                     DETAB-65
-074500       WRITE TAPE-LIST.                                           DETAB-65
-074600     WRITE TAPE-LIST FROM DETAB-CRD.                              DETAB-65
-074700     IF IDENT OF DETAB-CRD = "999X" GO TO EOF.                    DETAB-65
-074800 SKIP01.                                                          DETAB-65
-074900     IF LINE-ID OF DETAB-CRD NOT = "$" GO TO READ-1.              DETAB-65
-075000     GO TO DT001.                                                 DETAB-65
-075100 EOF.                                                             DETAB-65
-075200     MOVE "0END DETAB/65 PREPROCESSOR RUN." TO TAPE-LIST.         DETAB-65
-075300     WRITE TAPE-LIST.                                             DETAB-65
-075400     CLOSE CARD-INPUT WITH LOCK.                                  DETAB-65
-075500     CLOSE CARD-OUTPUT WITH LOCK, LIST-OUTPUT WITH LOCK.          DETAB-65
-075600     STOP RUN.                                                    DETAB-65
-075700 END-OF-JOB.                                                              
+002010     A RULES CARD THAT RUNS OUT OF ROOM FOR MORE RULE COLUMNS     DETAB-65
+002020     MAY BE CONTINUED ONTO A SECOND RULES CARD BY PUNCHING A "+"  DETAB-65
+002030     IN COLUMN 80; EACH DATA ROW OF SUCH A TABLE MUST LIKEWISE    DETAB-65
+002040     BE FOLLOWED BY A CONTINUATION CARD SUPPLYING THE REMAINING   DETAB-65
+002050     RULE COLUMNS' VALUES. A SINGLE RULE-COLUMN FIELD MUST NOT    DETAB-65
+002060     STRADDLE THE CARD BOUNDARY - START IT ON THE CONTINUATION    DETAB-65
+002070     CARD INSTEAD IF IT WON'T FIT WHOLE ON THE FIRST.             DETAB-65
+002080     TABLE CEILINGS: UP TO 100 CONDITION/ACTION ENTRIES AND UP TO DETAB-65
+002082     80 RULE COLUMNS PER TABLE, WITH NO MORE THAN 24 BLANK        DETAB-65
+002084     COLUMNS BETWEEN ONE RULE COLUMN AND THE NEXT ON A RULES      DETAB-65
+002086     CARD. THE 58-CHARACTER LIMIT ON A CONDITION/ACTION STUB      DETAB-65
+002088     ENTRY IS NOT RAISEABLE - CNDI/ATBL/COND/BNAME ALL SHARE      DETAB-65
+002090     THAT WIDTH BECAUSE IT IS COPIED VERBATIM INTO THE GENERATED  DETAB-65
+002092     COBOL SOURCE STATEMENTS PUNCHED BY CARD-OUTPUT, WHICH CANNOT DETAB-65
+002094     EXCEED THE STANDARD 72-COLUMN COBOL CODING AREA PER CARD.    DETAB-65
+002095     WHEN A REDUNDANCY IS DETECTED (WRNING-2) THE LISTING NOW     DETAB-65
+002096     ALSO PRINTS THE GENERATED GOTO LABEL BOTH RULES MAP TO AND   DETAB-65
+002097     THE CONFLICTING RULE-COLUMN NUMBER, SO THE AUTHOR CAN TELL   DETAB-65
+002098     EXACTLY WHICH GENERATED STATEMENT IS SHARED INSTEAD OF       DETAB-65
+002099     HAVING TO HUNT FOR IT IN THE LISTING.                        DETAB-65
+002101     WHEN A TABLE HAS NO EXPLICIT ELSE RULE CARD (WRNING-1), THE  DETAB-65
+002102     WARNING NOW NAMES THE TABLE IN THE BANNER ITSELF RATHER THAN DETAB-65
+002103     A GENERIC LINE, AND A RUNNING COUNT IS KEPT ACROSS THE WHOLE DETAB-65
+002104     RUN. SINCE THE CARD READER IS READ ONLY ONCE, THE COUNT CAN  DETAB-65
+002105     ONLY BE TOTALLED AFTER THE LAST TABLE IS SEEN, SO IT IS      DETAB-65
+002106     PRINTED AS A ONE-LINE SUMMARY AT THE END OF THE LISTING      DETAB-65
+002107     RATHER THAN AT THE TOP.                                      DETAB-65
+002108     CARD-INPUT NOW DEFAULTS TO CATALOGUED DISK FILE "KARDS"      DETAB-65
+002109     INSTEAD OF THE READER, THE WAY DSKXREF READS CARDS FROM      DETAB-65
+002115     DISK. A FILE CONTROL CARD AT EXECUTION TIME MAY STILL        DETAB-65
+002120     REASSIGN CARD-INPUT TO TAPE OR BACK TO THE READER, E.G.      DETAB-65
+002125     CC FILE CARD-INPUT=XXX/YYY TAPE;END.                         DETAB-65
+002150 ENVIRONMENT DIVISION.                                            DETAB-65
+002240 CONFIGURATION SECTION.                                           DETAB-65
+002340 SOURCE-COMPUTER. B-5500.                                                 
+002440 OBJECT-COMPUTER. B-5500.                                                 
+002540                                                                          
+002640                                                                          
+002740 INPUT-OUTPUT SECTION.                                            DETAB-65
+002840 FILE-CONTROL.                                                    DETAB-65
+002940     SELECT CARD-INPUT, ASSIGN TO DISK.                                   
+003040     SELECT CARD-OUTPUT, ASSIGN TO PUNCH.                                 
+003140     SELECT LIST-OUTPUT, ASSIGN TO PRINTER.                               
+003190     SELECT AUDIT-TRAIL, ASSIGN TO DISK.                          DETAB-65
+003240 DATA DIVISION.                                                   DETAB-65
+003340 FILE SECTION.                                                    DETAB-65
+003440 FD  CARD-INPUT                                                   DETAB-65
+003540     LABEL RECORD STANDARD, VA ID "KARDS",                                
+003640     DATA RECORDS ARE TEST-CARD.                                  DETAB-65
+003740 01  TEST-CARD.                                                   DETAB-65
+003840     02 FILLER   PICTURE X(80).                                   DETAB-65
+003940 FD  CARD-OUTPUT                                                  DETAB-65
+004040     LABEL RECORD STANDARD, VA ID "PNCHCRD",                              
+004140     DATA RECORDS ARE CRD-OUT, DETAB-CRD, DUM-1.                  DETAB-65
+004240 01 CRD-OUT.                                                      DETAB-65
+004340     02 FILLER   PICTURE X(7).                                    DETAB-65
+004440     02 BODY.                                                     DETAB-65
+004540       03 FILLER PICTURE X(4).                                    DETAB-65
+004640       03 B-MARG PICTURE X(61).                                   DETAB-65
+004740     02 IDFLD    PICTURE X(8).                                    DETAB-65
+004840 01  DETAB-CRD.                                                   DETAB-65
+004940     02 FILLER   PICTURE XXX.                                     DETAB-65
+005040     02 IDENT.                                                    DETAB-65
+005140       03 ROW-NO PICTURE 999.                                     DETAB-65
+005240       03 LINE-ID PICTURE X.                                      DETAB-65
+005340     02 FILLER   PICTURE X(73).                                   DETAB-65
+005440 01  DUM-1.                                                       DETAB-65
+005540     02 CRD-COL  PICTURE X       OCCURS 80 TIMES.                 DETAB-65
+005640 FD  LIST-OUTPUT                                                  DETAB-65
+005740     LABEL RECORD STANDARD, VA ID "LINE",                                 
+005840     DATA RECORD IS TAPE-LIST.                                    DETAB-65
+005940 01  TAPE-LIST.                                                   DETAB-65
+006040     02 FILLER   PICTURE X(11).                                   DETAB-65
+006140     02 CARDX    PICTURE 999.                                     DETAB-65
+006240     02 FILLER   PICTURE X(66).                                   DETAB-65
+006260 FD  AUDIT-TRAIL                                                  DETAB-65
+006270     LABEL RECORD STANDARD, VA ID "AUDITTRL",                     DETAB-65
+006280     DATA RECORDS ARE AUDIT-REC.                                  DETAB-65
+006290 01  AUDIT-REC.                                                   DETAB-65
+006300     02 AU-PROGRAM  PICTURE X(8)  VALUE "DETAB65 ".               DETAB-65
+006310     02 AU-DATE     PICTURE 9(6).                                 DETAB-65
+006320     02 AU-EVENT    PICTURE X(8).                                 DETAB-65
+006330     02 AU-RESULT   PICTURE X(8).                                 DETAB-65
+006340 WORKING-STORAGE SECTION.                                         DETAB-65
+006440 77  AZ          PICTURE XX       VALUE "AZ".                     DETAB-65
+006540 77  CARDCNT     PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+006640 77  COLIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+006740 77  COLUM       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+006840 77  DUMIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+006940 77  ELMCT       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007040 77  ELMCX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007140 77  ELMRX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007240 77  EXIX        PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007340 77  KEY-1       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007440 77  KEY-2       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007540 77  KEY-3       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007640 77  LABIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007740 77  LABNO       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007840 77  NACTS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+007940 77  NCOLS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008040 77  NORLS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008140 77  NOCON       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008240 77  NRLS        PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008340 77  NROWS       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008440 77  ROWIX       PICTURE 999     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008450 77  CNTFLG      PICTURE 9      COMPUTATIONAL SYNCHRONIZED RIGHT  DETAB-65
+008460             VALUE 0.                                             DETAB-65
+008470 77  RULCDN      PICTURE 9      COMPUTATIONAL SYNCHRONIZED RIGHT  DETAB-65
+008480             VALUE 1.                                             DETAB-65
+008490 77  DFLT-ELSE-COUNT PICTURE 999 COMPUTATIONAL SYNCHRONIZED RIGHT DETAB-65
+008500             VALUE 0.                                             DETAB-65
+008510 77  SUMM-CNT     PICTURE 999 COMPUTATIONAL SYNCHRONIZED RIGHT    DETAB-65
+008520             VALUE 0.                                             DETAB-65
+008530 77  SUMM-IX      PICTURE 999 COMPUTATIONAL SYNCHRONIZED RIGHT.   DETAB-65
+008535 77  PREVIEW-FLAG PICTURE X    VALUE "N".                         DETAB-65
+008540 01  DUM-2.                                                       DETAB-65
+008640     02 FILLER         OCCURS 80 TIMES.                           DETAB-65
+008740       03 STRTCOL PICTURE 99     COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008840       03 NMCOLS PICTURE 99      COMPUTATIONAL SYNCHRONIZED RIGHT.DETAB-65
+008850       03 STRTCD PICTURE 9      COMPUTATIONAL SYNCHRONIZED RIGHT. DETAB-65
+008860 01  DUM-1-SAVE1.                                                 DETAB-65
+008870     02 CRD-COL-S1 PICTURE X   OCCURS 80 TIMES.                   DETAB-65
+008940 01  DUM-3.                                                       DETAB-65
+009040     02 COLS     PICTURE X     OCCURS 12 TIMES.                   DETAB-65
+009140 01  DUM-4.                                                       DETAB-65
+009240     02 EGOTO    PICTURE X     OCCURS 5 TIMES.                    DETAB-65
+009340 01  DUM-5.                                                       DETAB-65
+009440     02 TEMP     PICTURE X     OCCURS 58 TIMES.                   DETAB-65
+009540 01  DUM-10  PICTURE X(8)  VALUE "SECTION.".                      DETAB-65
+009640 01 DUM-12  REDEFINES DUM-10.                                     DETAB-65
+009740     02 NMSEC    PICTURE X     OCCURS 8 TIMES.                    DETAB-65
+009840 01  HEADER.                                                      DETAB-65
+009940     02 FILLER   PICTURE X(8).                                    DETAB-65
+010040     02 TBLNME   PICTURE X(30).                                   DETAB-65
+010140     02 FORMID   PICTURE XX.                                      DETAB-65
+010240     02 NCOND    PICTURE 9(3).                                    DETAB-65
+010340     02 ACTNS    PICTURE 9(3).                                    DETAB-65
+010440     02 NORULS   PICTURE 9(3).                                    DETAB-65
+010540     02 FILLER   PICTURE X(51).                                   DETAB-65
+010640 01  DPRINT.                                                      DETAB-65
+010740     02 DLABEL.                                                   DETAB-65
+010840       03 FILLER PICTURE X(7)     VALUE SPACES.                   DETAB-65
+010940       03 DUM-6.                                                  DETAB-65
+011040         04 LABNM PICTURE XX.                                     DETAB-65
+011140         04 LABVL PICTURE 9(3).                                   DETAB-65
+011240       03 FILLER PICTURE X        VALUE ".".                      DETAB-65
+011340     02 DGOTO.                                                    DETAB-65
+011440       03 FILLER PICTURE A(7)     VALUE " GO TO ".                DETAB-65
+011540       03 DGOLN.                                                  DETAB-65
+011640         04 DGOLB PICTURE XX.                                     DETAB-65
+011740         04 DGONO PICTURE 999.                                    DETAB-65
+011840     02 HOUSTON.                                                  DETAB-65
+011940       03 CNDI   PICTURE X(58) OCCURS 100 TIMES.                  DETAB-65
+012040       03 ATBL   PICTURE X(58) OCCURS 100 TIMES.                  DETAB-65
+012140 01  LINE1.                                                       DETAB-65
+012240     02 FILLER   PICTURE X(14)    VALUE "           IF ".         DETAB-65
+012340     02 COND     PICTURE X(58).                                   DETAB-65
+012440 01  TEXAS.                                                       DETAB-65
+012540     02 LINE2.                                                    DETAB-65
+012640       03 FILLER PICTURE A(11).                                   DETAB-65
+012740       03 CDOPR  PICTURE X(12).                                   DETAB-65
+012840       03 PIF    PICTURE X.                                       DETAB-65
+012940       03 DELSE  PICTURE X(6).                                    DETAB-65
+013040       03 ELOPR  PICTURE X(12).                                   DETAB-65
+013140       03 PELSE  PICTURE X.                                       DETAB-65
+013240       03 FILLER PICTURE A(29).                                   DETAB-65
+013340     02 LINE3  REDEFINES  LINE2.                                  DETAB-65
+013440       03 FILLER PICTURE X(7).                                    DETAB-65
+013540       03 DNAME.                                                  DETAB-65
+013640         04 TCOLS PICTURE X    OCCURS 58 TIMES.                   DETAB-65
+013740       03 FILLER PICTURE X(7).                                    DETAB-65
+013840     02  FILLERZ REDEFINES LINE3.                                         
+013940       03 FILLER PICTURE X(11).                                   DETAB-65
+014040       03 BNAME  PICTURE X(58).                                   DETAB-65
+014140       03 FILLER PICTURE XXX.                                     DETAB-65
+014240     02 DECISION-TABLE.                                           DETAB-65
+014340       03 ROW                  OCCURS 100 TIMES.                  DETAB-65
+014440         04 COLMN PICTURE X    OCCURS 100 TIMES.                  DETAB-65
+014540 01  ELIMT.                                                       DETAB-65
+014640     02 ELIMC    PICTURE 999     OCCURS 80 TIMES.                 DETAB-65
+014740 01  MATIT.                                                       DETAB-65
+014840     02 MATIX    PICTURE 999     OCCURS 80 TIMES.                 DETAB-65
+014940 01  MICDESCR.                                                    DETAB-65
+015040     02 PDPUL    PICTURE 999   OCCURS 128 TIMES.                  DETAB-65
+015140     02 SAVCL    PICTURE X       OCCURS 100 TIMES.                DETAB-65
+015240 01  WRNING-PRINT.                                                DETAB-65
+015340     02 FILLER   PICTURE X(17)    VALUE                           DETAB-65
+015440        " ****** WARNING. ".                                      DETAB-65
+015540     02 WRNING-IMAGE PICTURE X(52).                               DETAB-65
+015640 01  WARNING-MESSAGES.                                            DETAB-65
+015740     02 WRNING-1 PICTURE X(52)    VALUE                           DETAB-65
+015840        "NO ELSE RULE CARD. LAST RULE PROCESSED AS ELSE RULE.".   DETAB-65
+015940     02 WRNING-2 PICTURE X(31)    VALUE                           DETAB-65
+016040        "REDUNDANCY. CHECK THESE RULES -".                        DETAB-65
+016140 01  ERR-PRNT.                                                    DETAB-65
+016240     02 FILLER   PICTURE X(30)    VALUE                           DETAB-65
+016340        " ****** ERROR. TABLE SKIPPED. ".                         DETAB-65
+016440     02 ERR-IMAGE PICTURE X(53).                                  DETAB-65
+016540 01  ERROR-MESSAGES.                                              DETAB-65
+016640     02 ERR-1    PICTURE X(48)    VALUE                           DETAB-65
+016740        "PRESENTLY, TABLES RESTRICTED TO LIMITED ENTRIES.".       DETAB-65
+016840     02 ERR-2    PICTURE X(42)    VALUE                           DETAB-65
+016940        "TABLE-NAME MISSING FROM TABLE HEADER CARD.".             DETAB-65
+017040     02 ERR-3    PICTURE X(19)    VALUE                           DETAB-65
+017140        "RULES CARD MISSING.".                                    DETAB-65
+017240     02 ERR-4    PICTURE X(39)    VALUE                           DETAB-65
+017340        "LESS THAN THREE RULE COLUMNS SPECIFIED.".                DETAB-65
+017440     02 ERR-5    PICTURE X(43)    VALUE                           DETAB-65
+017540        "RULES CARD TOO LONG. USE COL 80 + TO CONT.".             DETAB-65
+017640     02 ERR-6    PICTURE X(40)    VALUE                           DETAB-65
+017740        "CONDITION STUB ENTRY EXCEEDS 58 COLUMNS.".               DETAB-65
+017840     02 ERR-7    PICTURE X(46)    VALUE                           DETAB-65
+017940        "GAP OVER 24 COLS OR MORE THAN 80 RULE COLUMNS.".         DETAB-65
+018040     02 ERR-8    PICTURE X(53)    VALUE                           DETAB-65
+018140        "NUMBER OF RULES ENCOUNTERED DISAGREES WITH RULE CARD.".  DETAB-65
+018240     02 ERR-9    PICTURE X(42)    VALUE                           DETAB-65
+018340        "MORE THAN 100 ACTION OR CONDITION ENTRIES.".             DETAB-65
+018440     02 ERR-10   PICTURE X(46)    VALUE                           DETAB-65
+018540        "DECISION TABLE LOGIC ERROR. PROCESSING HALTED.".         DETAB-65
+018543     02 ERR-11   PICTURE X(45)    VALUE                           DETAB-65
+018546        "MORE THAN TWO RULE HEADER CONTINUATION CARDS.".          DETAB-65
+018550 01  REDUN-PRINT.                                                 DETAB-65
+018560     02 FILLER   PICTURE X(22)    VALUE                           DETAB-65
+018570        "       MAPS TO LABEL  ".                                 DETAB-65
+018580     02 REDUN-LABEL PICTURE X(5).                                 DETAB-65
+018583     02 FILLER   PICTURE X(14)    VALUE "  RULE COLUMN ".         DETAB-65
+018586     02 REDUN-COLUMN PICTURE 999.                                 DETAB-65
+018590     02 FILLER   PICTURE X(36)    VALUE SPACES.                   DETAB-65
+018600 01  DFLT-ELSE-PRINT.                                             DETAB-65
+018610     02 FILLER   PICTURE X(17)    VALUE                           DETAB-65
+018620        " ****** WARNING. ".                                      DETAB-65
+018630     02 FILLER   PICTURE X(13)    VALUE                           DETAB-65
+018640        "NO ELSE RULE ".                                          DETAB-65
+018650     02 DFLT-TBLNME PICTURE X(30).                                DETAB-65
+018660     02 FILLER   PICTURE X(20)    VALUE SPACES.                   DETAB-65
+018670 01  DFLT-ELSE-SUMMARY.                                           DETAB-65
+018680     02 FILLER   PICTURE X(47)    VALUE                           DETAB-65
+018690        "  THIS RUN RELIED ON THE DEFAULT ELSE RULE FOR ".        DETAB-65
+018700     02 SUMM-COUNT PICTURE ZZ9.                                   DETAB-65
+018710     02 FILLER   PICTURE X(10)    VALUE                           DETAB-65
+018720        " TABLE(S).".                                             DETAB-65
+018730     02 FILLER   PICTURE X(20)    VALUE SPACES.                   DETAB-65
+018740 01  SUMM-TABLE.                                                  DETAB-65
+018750     02 SUMM-ENTRY OCCURS 100 TIMES.                              DETAB-65
+018760       03 SUMM-NAME    PICTURE X(30).                             DETAB-65
+018770       03 SUMM-NCOND   PICTURE 999.                               DETAB-65
+018780       03 SUMM-ACTNS   PICTURE 999.                               DETAB-65
+018790       03 SUMM-NORULS  PICTURE 999.                               DETAB-65
+018800 01  SUMM-BANNER PICTURE X(40)    VALUE                           DETAB-65
+018810     "****** DECISION TABLE SUMMARY ******".                      DETAB-65
+018820 01  SUMM-HDR-PRINT.                                              DETAB-65
+018830     02 FILLER   PICTURE X(72)    VALUE                           DETAB-65
+018840        "  TABLE NAME                   CONDS ACTNS RULES C-ROOM ADETAB-65
+018850-    "-ROOM R-ROOM".                                              DETAB-65
+018860 01  SUMM-DET-PRINT.                                              DETAB-65
+018870     02 SUMM-DET-NAME  PICTURE X(30).                             DETAB-65
+018880     02 FILLER PICTURE X(2)  VALUE SPACES.                        DETAB-65
+018890     02 SUMM-DET-NCOND  PICTURE ZZ9.                              DETAB-65
+018900     02 FILLER PICTURE X(3)  VALUE SPACES.                        DETAB-65
+018910     02 SUMM-DET-ACTNS  PICTURE ZZ9.                              DETAB-65
+018920     02 FILLER PICTURE X(3)  VALUE SPACES.                        DETAB-65
+018930     02 SUMM-DET-NORULS PICTURE ZZ9.                              DETAB-65
+018940     02 FILLER PICTURE X(3)  VALUE SPACES.                        DETAB-65
+018950     02 SUMM-DET-CROOM  PICTURE ZZ9.                              DETAB-65
+018960     02 FILLER PICTURE X(3)  VALUE SPACES.                        DETAB-65
+018970     02 SUMM-DET-AROOM  PICTURE ZZ9.                              DETAB-65
+018980     02 FILLER PICTURE X(3)  VALUE SPACES.                        DETAB-65
+018990     02 SUMM-DET-RROOM  PICTURE ZZ9.                              DETAB-65
+020735 PROCEDURE DIVISION.                                              DETAB-65
+020740 DETAB65.                                                         DETAB-65
+020800     DISPLAY "PREVIEW/VALIDATE ONLY - NO PUNCHED OUTPUT (Y/N)".   DETAB-65
+020810     ACCEPT PREVIEW-FLAG.                                        DETAB-65 
+020840     OPEN INPUT CARD-INPUT, OUTPUT CARD-OUTPUT, LIST-OUTPUT.      DETAB-65
+020870     PERFORM AUDIT-START.                                        DETAB-65 
+020940 DT001.                                                           DETAB-65
+021040     PERFORM READ-1.                                              DETAB-65
+021140     IF "0000" = IDENT OF DETAB-CRD GO TO MONITER.                        
+021240     IF PREVIEW-FLAG NOT = "Y" WRITE DETAB-CRD.                   DETAB-65
+021340     GO TO DT001.                                                 DETAB-65
+021440 MONITER.                                                                 
+021540     MOVE DETAB-CRD TO HEADER.                                    DETAB-65
+021640     IF TBLNME = SPACES GO TO EM02.                               DETAB-65
+021740     IF FORMID OF HEADER NOT = "L" GO TO EM01.                    DETAB-65
+021840     MOVE SPACES TO HOUSTON, TEXAS.                               DETAB-65
+021940     MOVE ZEROES TO DUM-2.                                        DETAB-65
+021950     MOVE 0 TO CNTFLG.                                            DETAB-65
+021960     MOVE 1 TO RULCDN.                                            DETAB-65
+022040     MOVE TBLNME TO DUM-5, DNAME.                                 DETAB-65
+022140     PERFORM RSCAN.                                               DETAB-65
+022240     PERFORM DT005 VARYING EXIX FROM 1 BY 1 UNTIL EXIX = 9.       DETAB-65
+022340     PERFORM READ-1.                                              DETAB-65
+022440     IF IDENT OF DETAB-CRD NOT = "0001" GO TO EM03.               DETAB-65
+022540                                                                  DETAB-65
+022640     NOTE RULES CONVERSION SECTION.                               DETAB-65
+022740                                                                  DETAB-65
+022840     MOVE 0 TO CARDCNT.                                           DETAB-65
+022940     MOVE 1 TO NRLS.                                              DETAB-65
+023040     MOVE 9 TO COLUM, STRTCOL (NRLS).                             DETAB-65
+023050     MOVE RULCDN TO STRTCD (NRLS).                                DETAB-65
+023140 DT050.                                                           DETAB-65
+023240     IF CRD-COL (COLUM) = SPACE GO TO DT053.                      DETAB-65
+023340     IF CARDCNT IS LESS THAN 3 GO TO EM04.                        DETAB-65
+023440     MOVE CARDCNT TO NMCOLS (NRLS).                               DETAB-65
+023540     IF CRD-COL (COLUM) = "$" GO TO DT055.                        DETAB-65
+023590     IF NRLS = 80 GO TO EM07.                                     DETAB-65
+023640     ADD 1 TO NRLS.                                               DETAB-65
+023740     MOVE COLUM TO STRTCOL (NRLS).                                DETAB-65
+023750     MOVE RULCDN TO STRTCD (NRLS).                                DETAB-65
+023840     MOVE 3 TO CARDCNT.                                           DETAB-65
+023940     ADD 3 TO COLUM.                                              DETAB-65
+024040     IF COLUM IS GREATER THAN 80 GO TO DT050-CONT.                DETAB-65
+024140     GO TO DT050.                                                 DETAB-65
+024150 DT050-CONT.                                                      DETAB-65
+024160     IF CRD-COL (80) NOT = "+" GO TO EM05.                        DETAB-65
+024165     IF RULCDN = 2 GO TO EM10.                                    DETAB-65
+024170     MOVE 1 TO CNTFLG.                                            DETAB-65
+024180     PERFORM READ-1.                                              DETAB-65
+024190     ADD 1 TO RULCDN.                                             DETAB-65
+024200     MOVE 9 TO COLUM.                                             DETAB-65
+024210     GO TO DT050.                                                 DETAB-65
+024240 DT005.                                                           DETAB-65
+024340     MOVE NMSEC (EXIX) TO TCOLS (DUMIX).                          DETAB-65
+024440     ADD 1 TO DUMIX.                                              DETAB-65
+024540 DT053.                                                           DETAB-65
+024640     ADD 1 TO CARDCNT, ADD 1 TO COLUM.                            DETAB-65
+024740     IF CARDCNT IS NOT GREATER THAN 24 GO TO DT050.               DETAB-65
+024840     IF CARDCNT IS GREATER THAN 58 GO TO EM06.                    DETAB-65
+024940     IF NRLS = 1 GO TO DT050 ELSE GO TO EM07.                     DETAB-65
+025040 DT055.                                                           DETAB-65
+025140     SUBTRACT 1 FROM NMCOLS (NRLS), SUBTRACT 1 FROM NRLS.         DETAB-65
+025240     IF NRLS NOT = NORULS GO TO EM08.                             DETAB-65
+025340                                                                  DETAB-65
+025440     NOTE DETAB CARD SECTION.                                     DETAB-65
+025540                                                                  DETAB-65
+025640     ADD 1 TO NRLS.                                               DETAB-65
+025740     MOVE STRTCOL (NRLS) TO COLUM.                                DETAB-65
+025840     IF CRD-COL (COLUM) = "E" GO TO DT056.                        DETAB-65
+025940     MOVE WRNING-1 TO WRNING-IMAGE.                               DETAB-65
+026040     WRITE TAPE-LIST FROM WRNING-PRINT.                           DETAB-65
+026050     ADD 1 TO DFLT-ELSE-COUNT.                                    DETAB-65
+026060     MOVE TBLNME TO DFLT-TBLNME.                                  DETAB-65
+026070     WRITE TAPE-LIST FROM DFLT-ELSE-PRINT.                        DETAB-65
+026140 DT056.                                                           DETAB-65
+026240     MOVE 1 TO KEY-2, KEY-3, ROWIX.                               DETAB-65
+026340 DT057.                                                           DETAB-65
+026440     PERFORM READ-1.                                              DETAB-65
+026540     IF ROW-NO OF DETAB-CRD =  999  GO TO DT057.                  DETAB-65
+026640     MOVE 1 TO KEY-1, COLIX.                                      DETAB-65
+026740     IF LINE-ID OF DETAB-CRD = "$" GO TO TBLPROC.                 DETAB-65
+026750     IF CNTFLG = 1                                                DETAB-65
+026760         MOVE CRD-COL TO CRD-COL-S1                               DETAB-65
+026770         PERFORM READ-1.                                          DETAB-65
+026840     MOVE STRTCOL (KEY-1) TO COLUM.                               DETAB-65
+026940                                                                  DETAB-65
+027040     NOTE CONDACT SECTION.                                        DETAB-65
+027140                                                                  DETAB-65
+027240     MOVE SPACES TO DUM-5.                                        DETAB-65
+027340     MOVE 1 TO EXIX.                                              DETAB-65
+027440 CONDACT.                                                         DETAB-65
+027450     IF CNTFLG = 1 AND STRTCD (KEY-1) = 1                         DETAB-65
+027460         MOVE CRD-COL-S1 (COLUM) TO TEMP (EXIX)                   DETAB-65
+027470     ELSE                                                         DETAB-65
+027480         MOVE CRD-COL (COLUM) TO TEMP (EXIX).                     DETAB-65
+027640     IF EXIX GREATER NMCOLS (KEY-1) GO TO DT057-1.                DETAB-65
+027740     ADD 1 TO EXIX, ADD 1 TO COLUM, GO TO CONDACT.                DETAB-65
+027840 DT057-1.                                                         DETAB-65
+027940     IF KEY-2 IS GREATER THAN 100 GO TO EM09.                     DETAB-65
+028040     IF KEY-2 IS GREATER THAN NCOND GO TO DT058.                  DETAB-65
+028140     MOVE DUM-5 TO CNDI (KEY-2).                                  DETAB-65
+028240     ADD 1 TO KEY-2.                                              DETAB-65
+028340     GO TO DT059.                                                 DETAB-65
+028440 DT058.                                                           DETAB-65
+028540     IF KEY-3 IS GREATER THAN 100 GO TO EM09.                     DETAB-65
+028640     MOVE DUM-5 TO ATBL (KEY-3).                                  DETAB-65
+028740     ADD 1 TO KEY-3.                                              DETAB-65
+028840 DT059.                                                           DETAB-65
+028940     PERFORM DT060 THRU DT061 VARYING KEY-1 FROM 2 BY 1 UNTIL     DETAB-65
+029040       KEY-1 IS GREATER THAN NRLS.                                DETAB-65
+029140     ADD 1 TO ROWIX.                                              DETAB-65
+029240     GO TO DT057.                                                 DETAB-65
+029340 DT060.                                                           DETAB-65
+029440     MOVE STRTCOL (KEY-1) TO COLUM.                               DETAB-65
+029540                                                                  DETAB-65
+029640     NOTE VARAMOVE SECTION.                                       DETAB-65
+029740                                                                  DETAB-65
+029840     MOVE SPACES TO DUM-3.                                        DETAB-65
+029940     MOVE 1 TO EXIX.                                              DETAB-65
+030040 VARAMVE.                                                         DETAB-65
+030050     IF CNTFLG = 1 AND STRTCD (KEY-1) = 1                         DETAB-65
+030060         MOVE CRD-COL-S1 (COLUM) TO COLS (EXIX)                   DETAB-65
+030070     ELSE                                                         DETAB-65
+030080         MOVE CRD-COL (COLUM) TO COLS (EXIX).                     DETAB-65
+030240     IF EXIX GREATER NMCOLS (KEY-1) GO TO DT060-1.                DETAB-65
+030340     ADD 1 TO EXIX, ADD 1 TO COLUM, GO TO VARAMVE.                DETAB-65
+030440 DT060-1.                                                         DETAB-65
+030540     EXAMINE DUM-3 REPLACING ALL "-" BY SPACES.                   DETAB-65
+030640     IF DUM-3 = SPACES GO TO DT061.                               DETAB-65
+030740     EXAMINE DUM-3 TALLYING UNTIL FIRST "N".                      DETAB-65
+030840     IF TALLY = 12 MOVE "Y" TO COLMN (ROWIX, COLIX) ELSE          DETAB-65
+030940       MOVE "N" TO COLMN (ROWIX, COLIX).                          DETAB-65
+031040 DT061.                                                           DETAB-65
+031140     ADD 1 TO COLIX.                                              DETAB-65
+031240 TBLPROC.                                                         DETAB-65
+031250     PERFORM SUMM-RECORD.                                         DETAB-65
+031340     PERFORM L2OUT THRU RITAB.                                    DETAB-65
+031440     MOVE "DX000" TO DUM-6.                                       DETAB-65
+031540     PERFORM DLOUT THRU RITAB.                                    DETAB-65
+031640                                                                  DETAB-65
+031740     NOTE DECISION SECTION.                                       DETAB-65
+031840                                                                  DETAB-65
+031940     MOVE ZERO TO LABIX, LABNO.                                   DETAB-65
+032040     MOVE ACTNS TO NACTS.                                         DETAB-65
+032140     COMPUTE NORLS = NORULS - 1.                                  DETAB-65
+032240     MOVE NCOND TO NOCON.                                         DETAB-65
+032340     PERFORM DX042 VARYING COLIX FROM 1 BY 1 UNTIL COLIX = NORLS. DETAB-65
+032440 DX042.                                                           DETAB-65
+032540     MOVE COLIX TO MATIX (COLIX).                                 DETAB-65
+032640 DX001.                                                           DETAB-65
+032740     PERFORM DX002 VARYING COLIX FROM 1 BY 1 UNTIL COLIX = NORLS. DETAB-65
+032840 DX002.                                                           DETAB-65
+032940     MOVE COLIX TO ELIMC (COLIX).                                 DETAB-65
+033040 DX050.                                                           DETAB-65
+033140     MOVE NOCON TO NROWS.                                         DETAB-65
+033240     MOVE NORLS TO NCOLS.                                         DETAB-65
+033340     MOVE 0 TO ROWIX.                                             DETAB-65
+033440     GO TO DX004.                                                 DETAB-65
+033540 DX003.                                                           DETAB-65
+033640     PERFORM L1OUT THRU RITAB.                                    DETAB-65
+033740     PERFORM L2OUT THRU RITAB.                                    DETAB-65
+033840 DX004.                                                           DETAB-65
+033940     MOVE SPACES TO LINE2.                                        DETAB-65
+034040 DX005.                                                           DETAB-65
+034140     ADD 1 TO ROWIX.                                              DETAB-65
+034240     MOVE ZERO TO DUMIX.                                          DETAB-65
+034340     IF ROWIX = NOCON GO TO DX014.                                DETAB-65
+034440     MOVE 1 TO COLIX.                                             DETAB-65
+034540                                                                  DETAB-65
+034640     NOTE  ARE THERE ALL BLANKS IN THIS ROW.                      DETAB-65
+034740                                                                  DETAB-65
+034840 DX005-1.                                                         DETAB-65
+034940     IF COLIX GREATER NCOLS GO TO DX005-2.                        DETAB-65
+035040     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
+035140     IF COLMN (ROWIX, ELMCX) = " " OR "B"                         DETAB-65
+035240         NEXT SENTENCE ELSE GO TO DX051.                          DETAB-65
+035340     ADD 1 TO COLIX.                                              DETAB-65
+035440     GO TO DX005-1.                                               DETAB-65
+035540 DX005-2.                                                         DETAB-65
+035640     PERFORM DX400 THRU DX402 VARYING COLIX FROM 1 BY 1           DETAB-65
+035740       UNTIL COLIX IS GREATER THAN NCOLS.                         DETAB-65
+035840     GO TO DX005.                                                 DETAB-65
+035940 DX400.                                                           DETAB-65
+036040     MOVE ELIMC (COLIX) TO ELMCT.                                 DETAB-65
+036140     MOVE 1 TO ELMRX.                                             DETAB-65
+036240 DX400-1.                                                         DETAB-65
+036340     IF ELMRX = ROWIX GO TO DX400-2.                              DETAB-65
+036440     IF COLMN (ELMRX, ELMCT) = " "                                DETAB-65
+036540        MOVE "B" TO COLMN (ROWIX, ELMCT)                          DETAB-65
+036640        GO TO DX402.                                              DETAB-65
+036740     ADD 1 TO ELMRX.                                              DETAB-65
+036840     GO TO DX400-1.                                               DETAB-65
+036940 DX400-2.                                                         DETAB-65
+037040     MOVE "Y" TO COLMN (ROWIX, ELMCT).                            DETAB-65
+037140 DX402.                                                           DETAB-65
+037240     EXIT.                                                        DETAB-65
+037340 DX051.                                                           DETAB-65
+037440     MOVE CNDI (ROWIX) TO COND.                                   DETAB-65
+037540                                                                  DETAB-65
+037640     NOTE  IS THERE A Y OR N IN THIS ROW.                         DETAB-65
+037740                                                                  DETAB-65
+037840     MOVE 1 TO COLIX.                                             DETAB-65
+037940 DX051-1.                                                         DETAB-65
+038040     IF COLIX GREATER NCOLS GO TO DX051-2.                        DETAB-65
+038140     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
+038240     IF COLMN (ROWIX, ELMCX) NOT = "N" GO TO DX052.               DETAB-65
+038340     ADD 1 TO COLIX.                                              DETAB-65
+038440     GO TO DX051-1.                                               DETAB-65
+038540 DX051-2.                                                         DETAB-65
+038640     MOVE "EL001" TO DGOLN.                                       DETAB-65
+038740     MOVE DGOTO TO CDOPR.                                         DETAB-65
+038840     GO TO DX202.                                                 DETAB-65
+038940 DX052.                                                           DETAB-65
+039040     MOVE ROWIX TO ELMRX.                                         DETAB-65
+039140                                                                  DETAB-65
+039240     NOTE  ARE THE REST OF THE ELEMENTS IN THIS COLUMN BLANK.     DETAB-65
+039340                                                                  DETAB-65
+039440 DX052-1.                                                         DETAB-65
+039540     IF ELMRX = NOCON GO TO DX052-2.                              DETAB-65
+039640     COMPUTE ELMCT = ELMRX + 1.                                   DETAB-65
+039740     IF COLMN (ELMCT, ELMCX) NOT = " " GO TO DX201.               DETAB-65
+039840     ADD 1 TO ELMRX.                                              DETAB-65
+039940     GO TO DX052-1.                                               DETAB-65
+040040 DX052-2.                                                         DETAB-65
+040140     IF NCOLS = 1 THEN MOVE ROWIX TO NOCON GO TO DX014.           DETAB-65
+040240     MOVE COLIX TO DUMIX.                                         DETAB-65
+040340     GO TO DX202.                                                 DETAB-65
+040440                                                                  DETAB-65
+040540     NOTE  PUSH LAST-IN-FIRST-OUT LIST.                           DETAB-65
+040640                                                                  DETAB-65
+040740 DX201.                                                           DETAB-65
+040840     MOVE "DX" TO DGOLB.                                          DETAB-65
+040940     ADD 1 TO LABNO, ADD 1 TO LABIX.                              DETAB-65
+041040     MOVE LABNO TO DGONO, PDPUL (LABIX).                          DETAB-65
+041140     MOVE DGOTO TO CDOPR.                                         DETAB-65
+041240 DX202.                                                           DETAB-65
+041340     MOVE 1 TO COLIX.                                             DETAB-65
+041440                                                                  DETAB-65
+041540     NOTE  IS THERE A N OR A BLANK IN THIS ROW.                   DETAB-65
+041640                                                                  DETAB-65
+041740 DX202-1.                                                         DETAB-65
+041840     IF COLIX GREATER NCOLS GO TO DX202-2.                        DETAB-65
+041940     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
+042040     IF COLMN (ROWIX, ELMCX) NOT = "Y" GO TO DX053.               DETAB-65
+042140     ADD 1 TO COLIX.                                              DETAB-65
+042240     GO TO DX202-1.                                               DETAB-65
+042340 DX202-2.                                                         DETAB-65
+042440     MOVE "EL001" TO DGOLN.                                       DETAB-65
+042540     MOVE " ELSE " TO DELSE.                                      DETAB-65
+042640     MOVE DGOTO TO ELOPR.                                         DETAB-65
+042740     PERFORM DX204 THRU DX205.                                    DETAB-65
+042840     GO TO DX300.                                                 DETAB-65
+042940 DX053.                                                           DETAB-65
+043040     MOVE ROWIX TO ELMRX.                                         DETAB-65
+043140                                                                  DETAB-65
+043240     NOTE  ARE THE REST OF THE ELEMENTS IN THIS COLUMN BLANK.     DETAB-65
+043340                                                                  DETAB-65
+043440 DX053-1.                                                         DETAB-65
+043540     IF ELMRX = NOCON GO TO DX053-2.                              DETAB-65
+043640     COMPUTE ELMCT = 1 + ELMRX.                                   DETAB-65
+043740     IF COLMN (ELMCT, ELMCX) NOT = " "                            DETAB-65
+043840         MOVE "." TO PIF, GO TO DX204.                            DETAB-65
+043940     ADD 1 TO ELMRX.                                              DETAB-65
+044040     GO TO DX053-1.                                               DETAB-65
+044140 DX053-2.                                                         DETAB-65
+044240     MOVE ROWIX TO NOCON.                                         DETAB-65
+044340     IF DUMIX NOT = ZERO OR NCOLS = 1 THEN GO TO DX014.           DETAB-65
+044440     MOVE COLIX TO ELMRX.                                         DETAB-65
+044540     MOVE AZ TO DGOLB.                                            DETAB-65
+044640     MOVE ELMCX TO DGONO.                                         DETAB-65
+044740     MOVE " ELSE " TO DELSE.                                      DETAB-65
+044840     MOVE DGOTO TO ELOPR.                                         DETAB-65
+044940     PERFORM DX016 THRU DX020.                                    DETAB-65
+045040     PERFORM DX011 THRU DX055.                                    DETAB-65
+045140     MOVE NOCON TO ROWIX.                                         DETAB-65
+045240     MOVE NROWS TO NOCON.                                         DETAB-65
+045340 DX300.                                                           DETAB-65
+045440     MOVE "." TO PELSE.                                           DETAB-65
+045540     PERFORM L1OUT THRU RITAB.                                    DETAB-65
+045640     PERFORM L2OUT THRU RITAB.                                    DETAB-65
+045740     IF NORLS = ZERO GO TO DX038.                                 DETAB-65
+045840     MOVE "DX" TO LABNM.                                          DETAB-65
+045940     MOVE PDPUL (LABIX) TO LABVL.                                 DETAB-65
+046040     SUBTRACT 1 FROM LABIX.                                       DETAB-65
+046140     PERFORM DLOUT THRU RITAB.                                    DETAB-65
+046240     GO TO DX004.                                                 DETAB-65
+046340 DX204.                                                           DETAB-65
+046440     IF DUMIX = ZERO GO TO DX205.                                 DETAB-65
+046540     MOVE ROWIX TO NOCON.                                         DETAB-65
+046640     MOVE AZ TO DGOLB.                                            DETAB-65
+046740     MOVE ELIMC (DUMIX) TO DGONO.                                 DETAB-65
+046840     MOVE DGOTO TO CDOPR.                                         DETAB-65
+046940     MOVE DUMIX TO COLIX.                                         DETAB-65
+047040     PERFORM DX016 THRU DX020.                                    DETAB-65
+047140     MOVE NOCON TO ROWIX.                                         DETAB-65
+047240     MOVE NROWS TO NOCON.                                         DETAB-65
+047340 DX205.                                                           DETAB-65
+047440     EXIT.                                                        DETAB-65
+047540 DX009.                                                           DETAB-65
+047640     PERFORM DX010 THRU DX055 VARYING ELMRX FROM 1 BY 1 UNTIL     DETAB-65
+047740       ELMRX IS GREATER THAN NCOLS.                               DETAB-65
+047840     GO TO DX003.                                                 DETAB-65
+047940                                                                  DETAB-65
+048040     NOTE  DELETE FROM PATH INDEX ALL COLUMNS THAT HAVE A Y       DETAB-65
+048140     IN THIS ROW.                                                 DETAB-65
+048240                                                                  DETAB-65
+048340 DX010.                                                           DETAB-65
+048440     MOVE ELIMC (ELMRX) TO COLIX.                                 DETAB-65
+048540     IF COLMN (ROWIX, COLIX) NOT = "Y" GO TO DX055.               DETAB-65
+048640 DX011.                                                           DETAB-65
+048740     SUBTRACT 1 FROM NCOLS.                                       DETAB-65
+048840     PERFORM DX012 VARYING ELMCX FROM ELMRX BY 1 UNTIL ELMCX      DETAB-65
+048940       GREATER THAN NCOLS.                                        DETAB-65
+049040     SUBTRACT 1 FROM ELMRX, SUBTRACT 1 FROM COLIX.                DETAB-65
+049140 DX012.                                                           DETAB-65
+049240     COMPUTE ELMCT = 1 + ELMCX.                                   DETAB-65
+049340     MOVE ELIMC (ELMCT) TO ELIMC (ELMCX).                         DETAB-65
+049440 DX055.                                                           DETAB-65
+049540     EXIT.                                                        DETAB-65
+049640 DX014.                                                           DETAB-65
+049740     MOVE ELIMC (1) TO COLIX.                                     DETAB-65
+049840     PERFORM DX015 VARYING ROWIX FROM 1 BY 1 UNTIL ROWIX = NROWS. DETAB-65
+049940 DX015.                                                           DETAB-65
+050040     MOVE COLMN (ROWIX, COLIX) TO SAVCL (ROWIX).                  DETAB-65
+050140 DX056.                                                           DETAB-65
+050240     MOVE 4 TO DUMIX.                                             DETAB-65
+050340     PERFORM DX022 THRU DX031 VARYING COLIX FROM 1 BY 1 UNTIL     DETAB-65
+050440       COLIX IS GREATER THAN NCOLS.                               DETAB-65
+050540     GO TO DX032.                                                 DETAB-65
+050640                                                                  DETAB-65
+050740     NOTE  DETERMINE ACTION LABELS AND CHECK FOR REDUNDENCY.      DETAB-65
+050840                                                                  DETAB-65
+050940 DX022.                                                           DETAB-65
+051040     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
+051140     IF COLMN (NOCON, ELMCX) NOT = "Y" GO TO DX029.               DETAB-65
+051240     IF DUMIX = 3 OR DUMIX = 1 THEN GO TO DX059.                  DETAB-65
+051340     IF DUMIX = 2 MOVE 3 TO DUMIX ELSE MOVE 1 TO DUMIX.           DETAB-65
+051440     MOVE AZ TO DGOLB.                                            DETAB-65
+051540     MOVE " ELSE " TO DELSE.                                      DETAB-65
+051640     MOVE ELMCX TO DGONO.                                         DETAB-65
+051740     MOVE  DGOTO TO CDOPR.                                        DETAB-65
+051840     GO TO DX031.                                                 DETAB-65
+051940 DX059.                                                           DETAB-65
+052040     MOVE WRNING-2 TO WRNING-IMAGE.                               DETAB-65
+052140     WRITE TAPE-LIST FROM WRNING-PRINT.                           DETAB-65
+052150     MOVE DGOLN TO REDUN-LABEL.                                   DETAB-65
+052155     MOVE COLIX TO REDUN-COLUMN.                                  DETAB-65
+052160     WRITE TAPE-LIST FROM REDUN-PRINT.                            DETAB-65
+052240     PERFORM DX028 VARYING ELMRX FROM 1 BY 1 UNTIL ELMRX = NCOLS. DETAB-65
+052340 DX028.                                                           DETAB-65
+052440     MOVE "       RULE" TO TAPE-LIST.                             DETAB-65
+052540     MOVE ELIMC (ELMRX) TO CARDX.                                 DETAB-65
+052640     WRITE TAPE-LIST.                                             DETAB-65
+052740 DX013.                                                           DETAB-65
+052840     EXIT.                                                        DETAB-65
+052940 DX029.                                                           DETAB-65
+053040     IF COLMN (NOCON, ELMCX) NOT = "N" GO TO DX031.               DETAB-65
+053140     IF DUMIX = 3 OR DUMIX = 2 PERFORM DX059 THRU DX013,          DETAB-65
+053240       GO TO DX031.                                               DETAB-65
+053340     IF DUMIX = 1 MOVE 3 TO DUMIX ELSE MOVE 2 TO DUMIX.           DETAB-65
+053440     MOVE AZ TO DGOLB.                                            DETAB-65
+053540     MOVE " ELSE " TO DELSE.                                      DETAB-65
+053640     MOVE ELMCX TO DGONO.                                         DETAB-65
+053740     MOVE DGOTO TO ELOPR.                                         DETAB-65
+053840 DX031.                                                           DETAB-65
+053940     EXIT.                                                        DETAB-65
+054040 DX032.                                                           DETAB-65
+054140     MOVE "EL001" TO DGOLN.                                       DETAB-65
+054240     MOVE "." TO PELSE.                                           DETAB-65
+054340     IF DUMIX = 2 MOVE DGOTO TO CDOPR ELSE                        DETAB-65
+054440       IF DUMIX = 1 MOVE DGOTO TO ELOPR.                          DETAB-65
+054540     MOVE CNDI (NOCON) TO COND.                                   DETAB-65
+054640     PERFORM DX016 THRU DX020 VARYING COLIX FROM 1 BY 1 UNTIL     DETAB-65
+054740       COLIX IS GREATER THAN NCOLS.                               DETAB-65
+054840     GO TO DX301.                                                 DETAB-65
+054940 DX016.                                                           DETAB-65
+055040     MOVE ELIMC (COLIX) TO DUMIX.                                 DETAB-65
+055140     MOVE 1 TO ROWIX.                                             DETAB-65
+055240 DX016-1.                                                         DETAB-65
+055340     IF ROWIX GREATER NOCON GO TO DX016-2.                        DETAB-65
+055440     IF COLMN (ROWIX, DUMIX) = "B" GO TO DX504.                   DETAB-65
+055540     ADD 1 TO ROWIX.                                              DETAB-65
+055640     GO TO DX016-1.                                               DETAB-65
+055740 DX016-2.                                                         DETAB-65
+055840     MOVE 0 TO ROWIX.                                             DETAB-65
+055940 DX016-3.                                                         DETAB-65
+056040     IF ROWIX = NOCON GO TO DX016-4.                              DETAB-65
+056140     COMPUTE ELMCX = NOCON - ROWIX.                               DETAB-65
+056240     IF COLMN (ELMCX, DUMIX) = " " THEN                           DETAB-65
+056340         MOVE "B" TO COLMN (ELMCX, DUMIX), GO TO DX020.           DETAB-65
+056440     ADD 1 TO ROWIX.                                              DETAB-65
+056540     GO TO DX016-3.                                               DETAB-65
+056640 DX016-4.                                                         DETAB-65
+056740     SUBTRACT 1 FROM NORLS.                                       DETAB-65
+056840     PERFORM DX100 VARYING ELMCX FROM 1 BY 1                      DETAB-65
+056940     UNTIL ELMCX IS GREATER THAN NORLS.                           DETAB-65
+057040     GO TO DX020.                                                 DETAB-65
+057140 DX100.                                                           DETAB-65
+057240     COMPUTE ELMCT = ELMCX + 1                                    DETAB-65
+057340     IF MATIX (ELMCX) IS NOT LESS THAN DUMIX                      DETAB-65
+057440         MOVE MATIX (ELMCT) TO MATIX (ELMCX).                     DETAB-65
+057540 DX504.                                                           DETAB-65
+057640     MOVE 1 TO ELMCT.                                             DETAB-65
+057740 DX504-1.                                                         DETAB-65
+057840     IF ELMCT = ROWIX GO TO DX504-2.                              DETAB-65
+057940     COMPUTE ELMCX = ROWIX - ELMCT.                               DETAB-65
+058040     IF COLMN (ELMCX, DUMIX) = " " GO TO DX507.                   DETAB-65
+058140     ADD 1 TO ELMCT.                                              DETAB-65
+058240     GO TO DX504-1.                                               DETAB-65
+058340 DX504-2.                                                                 
+058440     MOVE "Y" TO COLMN (ROWIX, DUMIX).                            DETAB-65
+058540     GO TO DX016.                                                 DETAB-65
+058640 DX507.                                                           DETAB-65
+058740     MOVE "B" TO COLMN (ELMCX, DUMIX).                            DETAB-65
+058840     PERFORM DX508 VARYING ELMCX FROM ROWIX BY 1                  DETAB-65
+058940        UNTIL ELMCX = NOCON.                                      DETAB-65
+059040     GO TO DX020.                                                 DETAB-65
+059140 DX508.                                                           DETAB-65
+059240     IF COLMN (ELMCX, DUMIX) = "B"                                DETAB-65
+059340        MOVE " " TO COLMN (ELMCX, DUMIX).                         DETAB-65
+059440 DX020.                                                           DETAB-65
+059540 EXIT.                                                                    
+059640 DUMMY-1.                                                                 
+059740     NOTE  POP  LAST-IN-FIRST-OUT LIST.                           DETAB-65
+059840                                                                  DETAB-65
+059940 DX301.                                                           DETAB-65
+060040     PERFORM L1OUT THRU RITAB.                                    DETAB-65
+060140     PERFORM L2OUT THRU RITAB.                                    DETAB-65
+060240     IF NORLS = ZEROES GO TO DX038.                               DETAB-65
+060340     MOVE "DX" TO LABNM.                                          DETAB-65
+060440     MOVE PDPUL (LABIX) TO LABVL.                                 DETAB-65
+060540     SUBTRACT 1 FROM LABIX.                                       DETAB-65
+060640     PERFORM DLOUT THRU RITAB.                                    DETAB-65
+060740                                                                  DETAB-65
+060840     NOTE  SETUP INDEXES FOR NEXT PASS.                           DETAB-65
+060940                                                                  DETAB-65
+061040 DX302.                                                           DETAB-65
+061140     MOVE NORLS TO NCOLS.                                         DETAB-65
+061240     MOVE NROWS TO NOCON.                                         DETAB-65
+061340     MOVE MATIT TO ELIMT.                                         DETAB-65
+061440     MOVE 1 TO ROWIX.                                             DETAB-65
+061540 DX302-1.                                                         DETAB-65
+061640     IF ROWIX = NOCON                                             DETAB-65
+061740       MOVE ERR-10 TO ERR-IMAGE                                   DETAB-65
+061840       WRITE TAPE-LIST FROM ERR-PRNT                              DETAB-65
+061940       GO TO DT001.                                               DETAB-65
+062040                                                                  DETAB-65
+062140     NOTE  DELETE THAT PATH GENERATED ON THE LAST PASS AND        DETAB-65
+062240     FIND THE NEXT HIGHER NODE ON THE TREE.                       DETAB-65
+062340                                                                  DETAB-65
+062440     MOVE 1 TO COLIX.                                             DETAB-65
+062540 DX034-1.                                                         DETAB-65
+062640     IF SAVCL (ROWIX) = " " MOVE "N" TO SAVCL (ROWIX).            DETAB-65
+062740     IF COLIX GREATER NCOLS GO TO DX004.                          DETAB-65
+062840     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
+062940     IF COLMN (ROWIX, ELMCX) = " " OR COLMN (ROWIX, ELMCX)        DETAB-65
+063040         = SAVCL (ROWIX) GO TO DX034-2.                           DETAB-65
+063140     ADD 1 TO COLIX.                                              DETAB-65
+063240     GO TO DX034-1.                                               DETAB-65
+063340 DX034-2.                                                         DETAB-65
+063440     PERFORM DX037 VARYING COLIX FROM 1 BY 1 UNTIL COLIX = NCOLS. DETAB-65
+063540 DX037.                                                           DETAB-65
+063640     MOVE ELIMC (COLIX) TO ELMCX.                                 DETAB-65
+063740     MOVE COLIX TO ELMRX.                                         DETAB-65
+063840     IF COLMN (ROWIX, ELMCX) NOT = " " AND COLMN (ROWIX, ELMCX)   DETAB-65
+063940         NOT = SAVCL (ROWIX) PERFORM DX011 THRU DX055.            DETAB-65
+064040 DX061.                                                           DETAB-65
+064140     ADD 1 TO ROWIX.                                              DETAB-65
+064240     GO TO DX302-1.                                               DETAB-65
+064340 DX038.                                                           DETAB-65
+064440     MOVE SPACES TO LINE3.                                        DETAB-65
+064540     COMPUTE KEY-2 = NORULS - 1.                                  DETAB-65
+064640     PERFORM DX039 THRU DX039B VARYING COLIX FROM 1 BY 1          DETAB-65
+064740       UNTIL COLIX = KEY-2.                                       DETAB-65
+064840 DX039.                                                           DETAB-65
+064940     MOVE AZ TO LABNM.                                            DETAB-65
+065040     MOVE COLIX TO LABVL.                                         DETAB-65
+065140     PERFORM DLOUT THRU RITAB.                                    DETAB-65
+065240     ADD 1 NCOND GIVING KEY-1.                                    DETAB-65
+065340     PERFORM DXA01 THRU DXA04 VARYING EXIX FROM 1 BY 1 UNTIL      DETAB-65
+065440       EXIX IS GREATER THAN NACTS.                                DETAB-65
+065540     MOVE SPACES TO CRD-OUT.                                      DETAB-65
+065640     EXAMINE DUM-5 TALLYING UNTIL FIRST "G".                      DETAB-65
+065740     IF TALLY = 58 GO TO DX039H.                                  DETAB-65
+065840     IF TALLY NOT = ZERO, THEN                                    DETAB-65
+065940         IF TEMP (TALLY) NOT = SPACE GO TO DX039H.                DETAB-65
+066040     COMPUTE DUMIX = TALLY + 1.                                   DETAB-65
+066140     PERFORM DX039F VARYING TALLY FROM 1 BY 1 UNTIL TALLY = 6.    DETAB-65
+066240     GO TO DX039G.                                                DETAB-65
+066340 DX039F.                                                          DETAB-65
+066440     MOVE TEMP (DUMIX)  TO EGOTO (TALLY).                         DETAB-65
+066540     ADD 1 TO DUMIX.                                              DETAB-65
+066640 DXA01.                                                           DETAB-65
+066740     IF COLMN (KEY-1, COLIX) = " " GO TO DXA04.                   DETAB-65
+066840     MOVE ATBL (EXIX) TO DUM-5, BNAME.                            DETAB-65
+066940     PERFORM RSCAN.                                               DETAB-65
+067040     ADD 3 TO DUMIX.                                              DETAB-65
+067140     MOVE "." TO TCOLS (DUMIX).                                   DETAB-65
+067240     PERFORM L2OUT THRU RITAB.                                    DETAB-65
+067340 DXA04.                                                           DETAB-65
+067440     ADD 1 TO KEY-1.                                              DETAB-65
+067540 DX039G.                                                          DETAB-65
+067640     IF DUM-4 = "GO TO" GO TO DX039B.                             DETAB-65
+067740 DX039H.                                                          DETAB-65
+067840     MOVE "GO TO DEXIT." TO B-MARG OF CRD-OUT.                    DETAB-65
+067940     MOVE CRD-OUT TO TAPE-LIST.                                   DETAB-65
+068040     PERFORM RITAB.                                               DETAB-65
+068140 DX039B.                                                          DETAB-65
+068240     EXIT.                                                        DETAB-65
+068340 DX040.                                                           DETAB-65
+068440     MOVE SPACES TO LINE3.                                        DETAB-65
+068540     COMPUTE KEY-1 = NCOND + 1.                                   DETAB-65
+068640     MOVE NORULS TO COLIX.                                        DETAB-65
+068740     MOVE 1 TO EXIX.                                              DETAB-65
+068840     MOVE KEY-1 TO TALLY.                                         DETAB-65
+068940     MOVE 0 TO NRLS.                                              DETAB-65
+069040 DX040-2.                                                         DETAB-65
+069140     IF EXIX GREATER NACTS GO TO DX040-3.                         DETAB-65
+069240     IF COLMN (TALLY, COLIX) NOT = " " ADD 1 TO NRLS.             DETAB-65
+069340     ADD 1 TO TALLY, ADD 1 TO EXIX.                               DETAB-65
+069440     GO TO DX040-2.                                               DETAB-65
+069540 DX040-3.                                                         DETAB-65
+069640     IF NRLS = ZEROES GO TO DX040-1.                              DETAB-65
+069740     MOVE "EL001" TO DUM-6.                                       DETAB-65
+069840     PERFORM DLOUT THRU RITAB.                                    DETAB-65
+069940 DX040-1.                                                         DETAB-65
+070040     PERFORM DXA01 THRU DXA04 VARYING EXIX FROM 1 BY 1 UNTIL      DETAB-65
+070140       EXIX IS GREATER THAN NACTS.                                DETAB-65
+070240     MOVE SPACES TO CRD-OUT.                                      DETAB-65
+070340     MOVE "DEXIT. EXIT." TO BODY OF CRD-OUT.                      DETAB-65
+070440     MOVE CRD-OUT TO TAPE-LIST.                                   DETAB-65
+070540     PERFORM RITAB.                                               DETAB-65
+070640     GO TO DT001.                                                 DETAB-65
+070740 L1OUT.                                                           DETAB-65
+070840     MOVE LINE1  TO CRD-OUT, TAPE-LIST.  GO TO RITAB.             DETAB-65
+070940 L2OUT.                                                           DETAB-65
+071040     MOVE LINE2  TO CRD-OUT, TAPE-LIST.  GO TO RITAB.             DETAB-65
+071140 DLOUT.                                                           DETAB-65
+071240     MOVE DLABEL TO CRD-OUT, TAPE-LIST.                           DETAB-65
+071340 RITAB.                                                           DETAB-65
+071440     WRITE TAPE-LIST.                                             DETAB-65
+071540     IF PREVIEW-FLAG NOT = "Y" WRITE CRD-OUT.                     DETAB-65
+071640 RSCAN.                                                           DETAB-65
+071740     MOVE 58 TO DUMIX.                                            DETAB-65
+071840     PERFORM RS001 THRU RS003.                                    DETAB-65
+071940 RS001.                                                           DETAB-65
+072040     IF TEMP (DUMIX) = SPACE GO TO RS002.                         DETAB-65
+072140     ADD 2 TO DUMIX.                                              DETAB-65
+072240     GO TO RS003.                                                 DETAB-65
+072340 RS002.                                                           DETAB-65
+072440     IF DUMIX = 1 GO TO RS003.                                    DETAB-65
+072540     SUBTRACT 1 FROM DUMIX.                                       DETAB-65
+072640     GO TO RS001.                                                 DETAB-65
+072740 RS003.                                                           DETAB-65
+072840 EXIT.                                                                    
+072940 DUMMY-2.                                                                 
+073040     NOTE DIAGNOSTIC SECTION.                                     DETAB-65
+073140                                                                  DETAB-65
+073240 EM01.                                                            DETAB-65
+073340     MOVE ERR-1 TO ERR-IMAGE.                                     DETAB-65
+073440     GO TO EM99.                                                  DETAB-65
+073540 EM02.                                                            DETAB-65
+073640     MOVE ERR-2 TO ERR-IMAGE.                                     DETAB-65
+073740     GO TO EM99.                                                  DETAB-65
+073840 EM03.                                                            DETAB-65
+073940     MOVE ERR-3 TO ERR-IMAGE.                                     DETAB-65
+074040     GO TO EM99.                                                  DETAB-65
+074140 EM04.                                                            DETAB-65
+074240     MOVE ERR-4 TO ERR-IMAGE.                                     DETAB-65
+074340     GO TO EM99.                                                  DETAB-65
+074440 EM05.                                                            DETAB-65
+074540     MOVE ERR-5 TO ERR-IMAGE.                                     DETAB-65
+074640     GO TO EM99.                                                  DETAB-65
+074740 EM06.                                                            DETAB-65
+074840     MOVE ERR-6 TO ERR-IMAGE.                                     DETAB-65
+074940     GO TO EM99.                                                  DETAB-65
+075040 EM07.                                                            DETAB-65
+075140     MOVE ERR-7 TO ERR-IMAGE.                                     DETAB-65
+075240     GO TO EM99.                                                  DETAB-65
+075340 EM08.                                                            DETAB-65
+075440     MOVE ERR-8 TO ERR-IMAGE.                                     DETAB-65
+075540     GO TO EM99.                                                  DETAB-65
+075640 EM09.                                                            DETAB-65
+075740     MOVE ERR-9 TO ERR-IMAGE.                                     DETAB-65
+075780     GO TO EM99.                                                  DETAB-65
+075800 EM10.                                                            DETAB-65
+075810     MOVE ERR-11 TO ERR-IMAGE.                                    DETAB-65
+075840 EM99.                                                            DETAB-65
+075940     WRITE TAPE-LIST FROM ERR-PRNT.                               DETAB-65
+076040 READ-1.                                                          DETAB-65
+076140     READ CARD-INPUT INTO DETAB-CRD, AT END GO TO EOF.            DETAB-65
+076240     MOVE SPACES TO IDFLD.                                        DETAB-65
+076340     IF IDENT OF DETAB-CRD = "0000"                               DETAB-65
+076440       MOVE "0" TO TAPE-LIST,                                     DETAB-65
+076540       WRITE TAPE-LIST.                                           DETAB-65
+076640     WRITE TAPE-LIST FROM DETAB-CRD.                              DETAB-65
+076740     IF IDENT OF DETAB-CRD = "999X" GO TO EOF.                    DETAB-65
+076840 SKIP01.                                                          DETAB-65
+076940     IF LINE-ID OF DETAB-CRD NOT = "$" GO TO READ-1.              DETAB-65
+077040     GO TO DT001.                                                 DETAB-65
+077140 EOF.                                                             DETAB-65
+077190     MOVE DFLT-ELSE-COUNT TO SUMM-COUNT.                          DETAB-65
+077200     WRITE TAPE-LIST FROM DFLT-ELSE-SUMMARY.                      DETAB-65
+077210     PERFORM SUMM-PRINT-ALL.                                      DETAB-65
+077240     MOVE "0END DETAB/65 PREPROCESSOR RUN." TO TAPE-LIST.         DETAB-65
+077340     WRITE TAPE-LIST.                                             DETAB-65
+077440     CLOSE CARD-INPUT WITH LOCK.                                  DETAB-65
+077540     CLOSE CARD-OUTPUT WITH LOCK, LIST-OUTPUT WITH LOCK.          DETAB-65
+077600     MOVE "OK      " TO AU-RESULT.                                DETAB-65
+077620     PERFORM AUDIT-END.                                           DETAB-65
+077640     STOP RUN.                                                    DETAB-65
+077740 END-OF-JOB.                                                              
+077760 AUDIT-START.                                                     DETAB-65
+077770     MOVE TODAYS-DATE TO AU-DATE.                                 DETAB-65
+077780     MOVE "START   " TO AU-EVENT.                                 DETAB-65
+077790     MOVE SPACES TO AU-RESULT.                                    DETAB-65
+077795     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                          DETAB-65
+077830 AUDIT-END.                                                       DETAB-65
+077840     MOVE TODAYS-DATE TO AU-DATE.                                 DETAB-65
+077850     MOVE "END     " TO AU-EVENT.                                 DETAB-65
+077855     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                          DETAB-65
+077860 AUDIT-WRITE.                                                     DETAB-65
+077865     OPEN I-O AUDIT-TRAIL.                                        DETAB-65
+077870 AUDIT-SKIP.                                                      DETAB-65
+077873     READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.                     DETAB-65
+077876     GO TO AUDIT-SKIP.                                            DETAB-65
+077880 AUDIT-PUT.                                                       DETAB-65
+077883     WRITE AUDIT-REC.                                             DETAB-65
+077886     CLOSE AUDIT-TRAIL.                                           DETAB-65
+077890 SUMM-RECORD.                                                     DETAB-65
+077900     ADD 1 TO SUMM-CNT.                                           DETAB-65
+077910     MOVE TBLNME TO SUMM-NAME (SUMM-CNT).                         DETAB-65
+077920     MOVE NCOND TO SUMM-NCOND (SUMM-CNT).                         DETAB-65
+077930     MOVE ACTNS TO SUMM-ACTNS (SUMM-CNT).                         DETAB-65
+077940     MOVE NORULS TO SUMM-NORULS (SUMM-CNT).                       DETAB-65
+077950 SUMM-PRINT-ALL.                                                  DETAB-65
+077970     WRITE TAPE-LIST FROM SUMM-BANNER.                            DETAB-65
+077980     WRITE TAPE-LIST FROM SUMM-HDR-PRINT.                         DETAB-65
+077990     PERFORM SUMM-PRINT-ONE VARYING SUMM-IX FROM 1 BY 1           DETAB-65
+078000       UNTIL SUMM-IX GREATER SUMM-CNT.                            DETAB-65
+078030 SUMM-PRINT-ONE.                                                  DETAB-65
+078040     MOVE SUMM-NAME (SUMM-IX) TO SUMM-DET-NAME.                   DETAB-65
+078050     MOVE SUMM-NCOND (SUMM-IX) TO SUMM-DET-NCOND.                 DETAB-65
+078060     MOVE SUMM-ACTNS (SUMM-IX) TO SUMM-DET-ACTNS.                 DETAB-65
+078070     MOVE SUMM-NORULS (SUMM-IX) TO SUMM-DET-NORULS.               DETAB-65
+078080     COMPUTE SUMM-DET-CROOM = 100 - SUMM-NCOND (SUMM-IX).         DETAB-65
+078090     COMPUTE SUMM-DET-AROOM = 100 - SUMM-ACTNS (SUMM-IX).         DETAB-65
+078100     COMPUTE SUMM-DET-RROOM = 80 - SUMM-NORULS (SUMM-IX).         DETAB-65
+078110     WRITE TAPE-LIST FROM SUMM-DET-PRINT.                         DETAB-65
