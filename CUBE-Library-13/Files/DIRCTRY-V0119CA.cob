@@ -14,6 +14,14 @@
 001500        SEGMENTS OF DISK INSTALLED ON EACH OF THE EU-S ATTACHED   DIRECT00
 001600      TO THE SYSTEM IF AVAILABLE DISK IS TO BE CORRECTLY STATED.  DIRECT00
 001700                                                                  DIRECT00
+001710 *****       MAXIMUM-DISK-PER-EU (SEE LINE 02070) IS NO LONGER    DIRECT00
+001720        LIMITED TO EU1-EU3. AT START-UP THE PROGRAM READS AN      DIRECT00
+001730        OPTIONAL EU-CONFIG CARD DECK, ONE CARD PER ELECTRONIC     DIRECT00
+001740        UNIT TO BE OVERRIDDEN - COLS 1-2 THE EU NUMBER (01-20),   DIRECT00
+001750        COLS 4-11 ITS CAPACITY IN SEGMENTS. A SHORT OR MISSING    DIRECT00
+001760        DECK LEAVES THE COMPILED-IN EU1/EU2/EU3 VALUES AND ZERO   DIRECT00
+001770        FOR EU4-EU20 UNCHANGED, SO THE CARD DECK ONLY NEEDS TO    DIRECT00
+001780        LIST THE UNITS THAT DIFFER FROM THOSE DEFAULTS.           DIRECT00
 001800 *****       THE COLD START DECK MUST CONTAIN A FILE CARD GROUP   DIRECT00
 001900        FOR THE FILE   DIRCTRY/DISK.                              DIRECT00
 002000                                                                  DIRECT00
@@ -21,8 +29,28 @@
 002200        ITS INPUT PHASE.                                          DIRECT00
 002300                                                                  DIRECT00
 002400 *****       MAX-LINES (SEE LINE 00712) SPECIFIES THE MAXIMUM     DIRECT00
-002500        NUMBER OF LINES PER PAGE.                                 DIRECT00
+002500        NUMBER OF LINES PER PAGE. IT IS ACCEPTED FROM THE         DIRECT00
+002520        OPERATOR CONSOLE AT START-UP - A ZERO REPLY KEEPS THE     DIRECT00
+002540        COMPILED-IN DEFAULT OF 50.                                DIRECT00
 002600                                                                  DIRECT00
+002610 *****       THE IDENTIFICATIONS LISTING NOW MARKS EACH FILE      DIRECT00
+002620        LINE WITH A TWO-COLUMN FLAG HEADED FLAG ON THE REPORT.    DIRECT00
+002630        A P MEANS PURGE-FACTOR IS ZERO (THE FILE IS ELIGIBLE      DIRECT00
+002640        FOR PURGE NOW). AN S MEANS LAST-ACCESS-DATE IS OLDER      DIRECT00
+002650        THAN STALE-THRESHOLD-DATE, WHICH IS ACCEPTED FROM THE     DIRECT00
+002660        OPERATOR CONSOLE AT START-UP (SAME 5-DIGIT ENCODING       DIRECT00
+002670        AS LAST-ACCESS-DATE). ENTERING 00000 DISABLES THE         DIRECT00
+002680        STALE-ACCESS FLAG FOR THE RUN - THE PURGE FLAG IS         DIRECT00
+002690        ALWAYS ACTIVE.                                            DIRECT00
+002691 *****       A MAINTENANCE MODE IS AVAILABLE FOR CORRECTING A     DIRECT00
+002692        SINGLE DIRECTORY ENTRY WHOSE RECORD COUNT OR A ROW        DIRECT00
+002693        ADDRESS EXTENT HAS GONE BAD. REPLY M TO THE RUN-MODE      DIRECT00
+002694        ACCEPT AT START-UP (ANY OTHER REPLY RUNS THE NORMAL       DIRECT00
+002695        LISTING PASS). MAINTENANCE MODE THEN ACCEPTS THE          DIRECT00
+002696        PREFIX, SUFFIX AND USER NUMBER OF THE ENTRY TO FIND,      DIRECT00
+002697        A FIELD CODE OF R (RECORD COUNT) OR A (A ROW ADDRESS,     DIRECT00
+002698        FOLLOWED BY THE ROW NUMBER), AND THE NEW VALUE. THE       DIRECT00
+002699        OLD AND NEW VALUES ARE LOGGED TO THE LISTING FILE.        DIRECT00
 002700 IDENTIFICATION DIVISION.                                         DIRECT00
 002800 PROGRAM-ID.         LIST DIRECTORY.                              DIRECT00
 002900 AUTHOR.             C CODDINGTON    BURROUGHS OAKLAND, CALIF.    DIRECT00
@@ -43,7 +71,11 @@
 004400 INPUT-OUTPUT SECTION.                                            DIRECT00
 004500 FILE-CONTROL.       SELECT SORTER   ASSIGN TO SORT DISK.         DIRECT00
 004600                     SELECT DIRECTORY ASSIGN TO DISK.             DIRECT00
+004650                     SELECT EU-CONFIG ASSIGN TO CARD-READER.      DIRECT00
 004700                     SELECT LISTING ASSIGN TO PRINTER DISK.       DIRECT00
+004750                     SELECT DIR-SNAPSHOT ASSIGN TO DISK.        DIRECT00  
+004760                     SELECT DIR-TREND ASSIGN TO DISK.             DIRECT00
+004770                     SELECT AUDIT-TRAIL ASSIGN TO DISK.           DIRECT00
 004800 I-O-CONTROL.        MULTIPLE FILE CONTAINS DIRECTORY             DIRECT00
 004900                     VALUE OF MFID IS "DIRCTRY".                  DIRECT00
 005000                                                                  DIRECT00
@@ -106,7 +138,7 @@
 010700 FD  LISTING                                                      DIRECT00
 010800                     VALUE OF ID "DIRECTY"                        DIRECT00
 010900                     DATA RECORD DIRECTORY-LISTING-RECORD.        DIRECT00
-011000 01  DIRECTORY-LISTING-RECORD                SZ 132.              DIRECT00
+011000 01  DIRECTORY-LISTING-RECORD                SZ 134.              DIRECT00
 011100     05              FILLER                  SZ 1.                DIRECT00
 011200     05              PREFIX                  PC X(7).             DIRECT00
 011300     05              B-SLASH-B               PC X(3).             DIRECT00
@@ -131,406 +163,759 @@
 013200     05              ROW-ADDRESS             PC 9B9(6).           DIRECT00
 013300     05              FILLER                  SZ 5.                DIRECT00
 013400     05              PRINT-USER              SZ 7.                DIRECT00
+013410     05              EXCEPTION-MARKER.                            DIRECT00
+013420           10        PURGE-FLAG              PC X.                DIRECT00
+013430           10        STALE-FLAG              PC X.                DIRECT00
 013500                                                                  DIRECT00
-013600 WORKING-STORAGE SECTION.                                         DIRECT00
-013700 77          DE-BLOCK                CMP-1   PC 9(8).             DIRECT00
-013800 77          REC-MAKE                CMP-1   PC 9(8).             DIRECT00
-013900 77          MAX-LINES       VA 50   CMP-1   PC 9(8).             DIRECT00
-014000 77          LINE-COUNT              CMP-1   PC 9(8).             DIRECT00
-014100 77          PAGE-COUNT              CMP-1   PC 9(3).             DIRECT00
-014200 77          STOP-DIRECTORY          CMP-1   PC 9(8).             DIRECT00
-014300 77          TIME-HOLD               CMP-1   PC 9(8).             DIRECT00
-014400 77          WORD-0                  CMP-1  PC 9(8).              DIRECT00
-014500 77          NUMBER-OF-AVAILABLE-AREAS       PC 9999 CMP-1.       DIRECT00
-014600 77          TOTAL-AVAILABLE-DISK    CMP-1  PC 9(11).             DIRECT00
-014700 77          AVAIL-SEGS              CMP-1   PC 9(9).             DIRECT00
-014800 77          TOTAL-NO-OF-FILES       CMP-1   PC 9999.             DIRECT00
-014900 77          TEST-WORD-3             CMP-1   PC 9(8).             7-5-6800
-015000 77          TEST-WORD-4             CMP-1   PC 9(8).             7-5-6800
-015100 77          FORMAT-TEST     VA 0    CMP-1   PC 9(8).             7-5-6800
-015200     88      NEW-FORMAT      VA 2.                                7-5-6800
-015300 77          CONVERT-CMP             CMP-1   PC 9(8).             7-5-6800
-015400                                                                  DIRECT00
-015500 01  FIRST-HEADER                    SZ 132.                      DIRECT00
-015600     05              REPORT-TITLE            SZ 75                DIRECT00
-015700             VA "DISK DIRECTORY BY FILE IDENTIFICATIONS".         DIRECT00
-015800     05              FILLER VA "TIME"        SZ 5.                DIRECT00
-015900     05              HEAD-HOUR               PC 99.               DIRECT00
-016000     05              FILLER          VA ":"  SZ 1.                DIRECT00
-016100     05              HEAD-MINUTE             PC 99.               DIRECT00
-016200     05              FILLER VA "   DATE"     SZ 8.                DIRECT00
-016300     05              FILL-DATE               PC 99/99/99.         DIRECT00
-016400     05              FILLER VA "      PAGE NO."      SZ 15.       DIRECT00
-016500     05              HEAD-PAGE-NO            PC ZZZ.              DIRECT00
-016600     05              FILLER VA SPACES        SZ 13.               DIRECT00
-016700                                                                  DIRECT00
-016800 01  SECOND-HEADER                   SZ 132.                      DIRECT00
-016900     05              FILLER          SZ 128          VA           DIRECT00
-017000 "  IDENTIFICATION      RECORD    RECORDS    SAVE   CREATION     LDIRECT00
-017100-"AST    NUMBER OF  # OF ROWS   SEGMENTS     ROW   ADDRESS".      DIRECT00
-017200     05              FILLER VA "USER" SZ 4.                       DIRECT00
-017300                                                                  DIRECT00
-017400 01  THIRD-HEADER                    SZ 132.                      DIRECT00
-017500     05              FILLER          SZ 132          VA           DIRECT00
-017600 " PREFIX    SUFFIX     LENGTH  PER BLOCK  FACTOR       DATE   ACCDIRECT00
-017700-"ESS      RECORDS   DECLARED    PER ROW  NUMBER    OF ROW".      DIRECT00
-017800                                                                  DIRECT00
-017900 01  HOLD64                          SZ 64.                       DIRECT00
-018000 01  OTHER-AREAS.                                                 DIRECT00
-018100     05    TEST-14.                                               DIRECT00
-018200          10    FILLER                       SZ 1.                DIRECT00
-018300          10    TEST-OCTAL-14                PC X(7).             DIRECT00
-018400     05    CMP-OCTAL-14 REDEFINES TEST-14    PC 9(8)     CMP.     DIRECT00
-018500     05    TEST-ADDRESS.                                          DIRECT00
-018600          10    T-EU-NO                      PC 99.               DIRECT00
-018700          10    T-ADDRS                      PC 9(6).             DIRECT00
-018800     05    TEST-1 REDEFINES TEST-ADDRESS     PC 9(8).             DIRECT00
-018900     05    PREV-ADDRESS.                                          DIRECT00
-019000          10    P-EU-NO      VA 00           PC 99.               DIRECT00
-019100          10    P-ADDRS      VA 25000        PC 9(6).             DIRECT00
-019200     05    PREV-1 REDEFINES PREV-ADDRESS     PC 9(8).             DIRECT00
-019300     05              PURGE-DSPLY.                                 DIRECT00
-019400           10        FILLER  VA 0            PC 9(5).             DIRECT00
-019500           10        PURGE-HOLD              PC XXX.              DIRECT00
-019600     05              PURGE-CMP REDEFINES PURGE-DSPLY              DIRECT00
-019700                                         CMP PC 9(8).             DIRECT00
-019800                                                                  DIRECT00
-019900 01  TOTAL-LINE                      SZ 132.                      DIRECT00
-020000     05      FILLER  VA "THERE ARE"          SZ 10.               DIRECT00
-020100     05      TOTAL-AREAS                     PC ZZ,ZZZ.           DIRECT00
-020200     05      FILLER  VA " UNUSED AREAS OF DISK WHICH CONTAIN A TOTDIRECT00
-020300*    "AL OF "                                SZ 47.               DIRECT00
-020400     05      AVAILABLE-SEGMENTS              PC ZZ,ZZZ,ZZZ,ZZZ.   DIRECT00
-020500     05      FILLER VA " SEGMENTS OF AVAILABLE DISK."  SZ 55.     DIRECT00
-020600                                                                  DIRECT00
-020700 01  MAXIMUM-DISK-PER-EU.                                         DIRECT00
-020800     05              MAX-1.                                       DIRECT00
-020900           10        EU1     VA  80000   CMP PC 9(8).             DIRECT00
-021000           10        EU2     VA 400000   CMP PC 9(8).             DIRECT00
-021100           10        EU3     VA 400000   CMP PC 9(8).             DIRECT00
-021200           10        EU4                 CMP PC 9(8).             DIRECT00
-021300           10        EU5                 CMP PC 9(8).             DIRECT00
-021400           10        EU6                 CMP PC 9(8).             DIRECT00
-021500           10        EU7                 CMP PC 9(8).             DIRECT00
-021600           10        EU8                 CMP PC 9(8).             DIRECT00
-021700           10        EU9                 CMP PC 9(8).             DIRECT00
-021800           10        EU10                CMP PC 9(8).             DIRECT00
-021900           10        EU11                CMP PC 9(8).             DIRECT00
-022000           10        EU12                CMP PC 9(8).             DIRECT00
-022100           10        EU13                CMP PC 9(8).             DIRECT00
-022200           10        EU14                CMP PC 9(8).             DIRECT00
-022300           10        EU15                CMP PC 9(8).             DIRECT00
-022400           10        EU16                CMP PC 9(8).             DIRECT00
-022500           10        EU17                CMP PC 9(8).             DIRECT00
-022600           10        EU18                CMP PC 9(8).             DIRECT00
-022700           10        EU19                CMP PC 9(8).             DIRECT00
-022800           10        EU20                CMP PC 9(8).             DIRECT00
-022900     05              MAXIMUM-ADDRESS                              DIRECT00
-023000       REDEFINES MAX-1       OC 20       CMP PC 9(8).             DIRECT00
-023100                                                                  DIRECT00
-023200 PROCEDURE DIVISION.                                              DIRECT00
-023300 SORT-PARAGRAPH.                                                  DIRECT00
-023400             SORT SORTER ON ASCENDING SORT-KEY                    DIRECT00
-023500         INPUT PROCEDURE IS INPUTTER                              DIRECT00
-023600         OUTPUT PROCEDURE IS OUTPUTTER.                           DIRECT00
-023700                                                                  DIRECT00
-023800 TURN-IT-OFF.                                                     DIRECT00
-023900             STOP RUN.                                            DIRECT00
-024000                                                                  DIRECT00
-024100 INPUTTER SECTION.                                                DIRECT00
-024200 IN-001.                                                          DIRECT00
-024300             OPEN INPUT DIRECTORY.                                DIRECT00
-024400             COMPUTE TIME-HOLD = DATA (1).                        DIRECT00
-024500             MOVE TODAYS-DATE TO FILL-DATE.                       DIRECT00
-024600                                                                  DIRECT00
-024700 IN-002.                                                          DIRECT00
-024800             READ DIRECTORY  AT END GO TO INPUT-END.              DIRECT00
-024900                 NOTE  AT END SHOULD NOT OCCUR.                   DIRECT00
-025000             MOVE 16   TO DE-BLOCK.                               DIRECT00
+013510 FD  EU-CONFIG                                                    DIRECT00
+013520                     LABEL RECORD STANDARD                        DIRECT00
+013530                     VALUE OF ID "EUCFG"                          DIRECT00
+013540                     DATA RECORD EU-CONFIG-RECORD.                DIRECT00
+013550 01  EU-CONFIG-RECORD           SZ 80.                            DIRECT00
+013560     05              CFG-EU-NO               PC 99.               DIRECT00
+013570     05              FILLER                  SZ 1.                DIRECT00
+013580     05              CFG-CAPACITY            PC 9(8).             DIRECT00
+013590     05              FILLER                  SZ 69.               DIRECT00
+013592 MD  DIR-SNAPSHOT                                                 DIRECT00
+013594             ACCESS SEQUENTIAL                                    DIRECT00
+013596             BLOCK CONTAINS 1 RECORDS                             DIRECT00
+013598             VALUE OF ID "DIRSNAP"                                DIRECT00
+013599             DATA RECORD DIR-SNAP-REC.                            DIRECT00
+013600 01  DIR-SNAP-REC                  SZ 80.                         DIRECT00
+013610     05              DS-DATE                 PC 9(6).             DIRECT00
+013620     05              DS-AVAILABLE-AREAS      PC 9(4).             DIRECT00
+013630     05              DS-AVAILABLE-SEGMENTS   PC 9(11).            DIRECT00
+013640     05              DS-TOTAL-FILES          PC 9(4).             DIRECT00
+013650     05              FILLER                  SZ 55.               DIRECT00
+013660 MD  DIR-TREND                                                    DIRECT00
+013670             ACCESS SEQUENTIAL                                    DIRECT00
+013680             BLOCK CONTAINS 1 RECORDS                             DIRECT00
+013690             VALUE OF ID "DIRTREND"                               DIRECT00
+013700             DATA RECORD DIR-TREND-REC.                           DIRECT00
+013710 01  DIR-TREND-REC                  SZ 653.                       DIRECT00
+013720     05              TR-NEXT-SLOT            PC 99.               DIRECT00
+013730     05              TR-ENTRY  OC 31.                             DIRECT00
+013740         10          TR-DATE                 PC 9(6).             DIRECT00
+013750         10          TR-AVAILABLE-SEGMENTS   PC 9(11).            DIRECT00
+013760         10          TR-TOTAL-FILES          PC 9(4).             DIRECT00
+014100 MD  AUDIT-TRAIL                                                  DIRECT00
+014200             ACCESS SEQUENTIAL                                    DIRECT00
+014300             VALUE OF ID "AUDITTRL"                               DIRECT00
+014400             DATA RECORD AUDIT-REC.                               DIRECT00
+014450 01  AUDIT-REC                    SZ 30.                          DIRECT00
+014460     05          AU-PROGRAM              PC X(8) VA "DIRCTRY ".   DIRECT00
+014470     05          AU-DATE                 PC 9(6).                 DIRECT00
+014480     05          AU-EVENT                PC X(8).                 DIRECT00
+014490     05          AU-RESULT               PC X(8).                 DIRECT00
+014600 WORKING-STORAGE SECTION.                                         DIRECT00
+014700 77          DE-BLOCK                CMP-1   PC 9(8).             DIRECT00
+014800 77          REC-MAKE                CMP-1   PC 9(8).             DIRECT00
+014900 77          MAX-LINES       VA 50   CMP-1   PC 9(8).             DIRECT00
+015000 77          LINE-COUNT              CMP-1   PC 9(8).             DIRECT00
+015100 77          PAGE-COUNT              CMP-1   PC 9(3).             DIRECT00
+015200 77          STOP-DIRECTORY          CMP-1   PC 9(8).             DIRECT00
+015300 77          TIME-HOLD               CMP-1   PC 9(8).             DIRECT00
+015400 77          WORD-0                  CMP-1  PC 9(8).              DIRECT00
+015500 77          NUMBER-OF-AVAILABLE-AREAS       PC 9999 CMP-1.       DIRECT00
+015600 77          TOTAL-AVAILABLE-DISK    CMP-1  PC 9(11).             DIRECT00
+015700 77          AVAIL-SEGS              CMP-1   PC 9(9).             DIRECT00
+015800 77          TOTAL-NO-OF-FILES       CMP-1   PC 9999.             DIRECT00
+015900 77          TEST-WORD-3             CMP-1   PC 9(8).             7-5-6800
+016000 77          TEST-WORD-4             CMP-1   PC 9(8).             7-5-6800
+016100 77          FORMAT-TEST     VA 0    CMP-1   PC 9(8).             7-5-6800
+016200     88      NEW-FORMAT      VA 2.                                7-5-6800
+016300 77          CONVERT-CMP             CMP-1   PC 9(8).             7-5-6800
+016320 77          STALE-THRESHOLD-DATE    VA 0    PC 9(5).             DIRECT00
+016330 77          PDT-CNT         VA 0    CMP-1   PC 9(4).             DIRECT00
+016340 77          PDT-IX                  CMP-1   PC 9(4).             DIRECT00
+016350 77          PDT-FOUND-FLAG  VA "N"  PC X.                        DIRECT00
+016360 77          PUNCHOUT-STALE-COUNT VA 0 CMP-1 PC 9(4).             DIRECT00
+016400                                                                  DIRECT00
+016410 01  PDT-SUFFIX-TABLE.                                            DIRECT00
+016420     05  PDT-SUFFIX  OC 200        PC X(7).                       DIRECT00
+016430 01  STALE-PUNCH-TABLE.                                           DIRECT00
+016440     05  STALE-PUNCH-SUFFIX  OC 50   PC X(7).                     DIRECT00
+016450 01  STALE-PUNCH-LINE                SZ 132.                      DIRECT00
+016460     05      FILLER  VA "  PUNCHOUT/"           SZ 11.            DIRECT00
+016470     05      SPL-SUFFIX                          PC X(7).         DIRECT00
+016480     05      FILLER  VA " AWAITING PUNCH - NO MATCHING PUNCHDONE" DIRECT00
+016490             SZ 40.                                               DIRECT00
+016500 01  FIRST-HEADER                    SZ 134.                      DIRECT00
+016600     05              REPORT-TITLE            SZ 75                DIRECT00
+016700             VA "DISK DIRECTORY BY FILE IDENTIFICATIONS".         DIRECT00
+016800     05              FILLER VA "TIME"        SZ 5.                DIRECT00
+016900     05              HEAD-HOUR               PC 99.               DIRECT00
+017000     05              FILLER          VA ":"  SZ 1.                DIRECT00
+017100     05              HEAD-MINUTE             PC 99.               DIRECT00
+017200     05              FILLER VA "   DATE"     SZ 8.                DIRECT00
+017300     05              FILL-DATE               PC 99/99/99.         DIRECT00
+017400     05              FILLER VA "      PAGE NO."      SZ 15.       DIRECT00
+017500     05              HEAD-PAGE-NO            PC ZZZ.              DIRECT00
+017600     05              FILLER VA SPACES        SZ 13.               DIRECT00
+017650     05              FILLER VA SPACES        SZ 2.                DIRECT00
+017700                                                                  DIRECT00
+017800 01  SECOND-HEADER                   SZ 134.                      DIRECT00
+017900     05              FILLER          SZ 128          VA           DIRECT00
+018000 "  IDENTIFICATION      RECORD    RECORDS    SAVE   CREATION     LDIRECT00
+018100-"AST    NUMBER OF  # OF ROWS   SEGMENTS     ROW   ADDRESS".      DIRECT00
+018200     05              FILLER VA "USER" SZ 4.                       DIRECT00
+018250     05              FILLER VA "FL" SZ 2.                         DIRECT00
+018300                                                                  DIRECT00
+018400 01  THIRD-HEADER                    SZ 134.                      DIRECT00
+018500     05              FILLER          SZ 132          VA           DIRECT00
+018600 " PREFIX    SUFFIX     LENGTH  PER BLOCK  FACTOR       DATE   ACCDIRECT00
+018700-"ESS      RECORDS   DECLARED    PER ROW  NUMBER    OF ROW".      DIRECT00
+018750     05              FILLER VA "AG" SZ 2.                         DIRECT00
+018800                                                                  DIRECT00
+018900 01  HOLD64                          SZ 64.                       DIRECT00
+019000 01  OTHER-AREAS.                                                 DIRECT00
+019100     05    TEST-14.                                               DIRECT00
+019200          10    FILLER                       SZ 1.                DIRECT00
+019300          10    TEST-OCTAL-14                PC X(7).             DIRECT00
+019400     05    CMP-OCTAL-14 REDEFINES TEST-14    PC 9(8)     CMP.     DIRECT00
+019500     05    TEST-ADDRESS.                                          DIRECT00
+019600          10    T-EU-NO                      PC 99.               DIRECT00
+019700          10    T-ADDRS                      PC 9(6).             DIRECT00
+019800     05    TEST-1 REDEFINES TEST-ADDRESS     PC 9(8).             DIRECT00
+019900     05    PREV-ADDRESS.                                          DIRECT00
+020000          10    P-EU-NO      VA 00           PC 99.               DIRECT00
+020100          10    P-ADDRS      VA 25000        PC 9(6).             DIRECT00
+020200     05    PREV-1 REDEFINES PREV-ADDRESS     PC 9(8).             DIRECT00
+020300     05              PURGE-DSPLY.                                 DIRECT00
+020400           10        FILLER  VA 0            PC 9(5).             DIRECT00
+020500           10        PURGE-HOLD              PC XXX.              DIRECT00
+020600     05              PURGE-CMP REDEFINES PURGE-DSPLY              DIRECT00
+020700                                         CMP PC 9(8).             DIRECT00
+020800                                                                  DIRECT00
+020810 01  MAINTENANCE-AREAS.                                           DIRECT00
+020820     05          MAINT-REQUEST       VA "N"      PC X.            DIRECT00
+020830       88        MAINT-MODE-REQUESTED          VALUE "M".         DIRECT00
+020840     05          MAINT-TARGET.                                    DIRECT00
+020850       10        MAINT-PREFIX                PC X(7).             DIRECT00
+020860       10        MAINT-SUFFIX                PC X(7).             DIRECT00
+020870       10        MAINT-USER                  PC X(7).             DIRECT00
+020880     05          MAINT-FIELD-CODE            PC X.                DIRECT00
+020890       88        MAINT-FIX-RECORDS             VALUE "R".         DIRECT00
+020900       88        MAINT-FIX-ADDRESS             VALUE "A".         DIRECT00
+020910     05          MAINT-ROW-NUM               PC 99.               DIRECT00
+020920     05          MAINT-NEW-VALUE             PC 9(8) CMP.         DIRECT00
+020930     05          MAINT-OLD-VALUE             PC 9(8) CMP.         DIRECT00
+020940     05          MAINT-FOUND-FLAG    VA "N"  PC X.                DIRECT00
+020950       88        MAINT-ENTRY-FOUND             VALUE "Y".         DIRECT00
+020960     05          MAINT-DE-BLOCK              PC 99.               DIRECT00
+020970                                                                  DIRECT00
+020980 01  MAINT-LOG-LINE                SZ 132.                        DIRECT00
+020990     05      FILLER  VA "DIRECTORY MAINTENANCE - " SZ 25.         DIRECT00
+021000     05      ML-PREFIX                       PC X(7).             DIRECT00
+021010     05      FILLER  VA "/"                  SZ 1.                DIRECT00
+021020     05      ML-SUFFIX                       PC X(7).             DIRECT00
+021030     05      FILLER                          SZ 2.                DIRECT00
+021040     05      ML-FIELD                        PC X(9).             DIRECT00
+021050     05      FILLER  VA " OLD="               SZ 5.               DIRECT00
+021060     05      ML-OLD                          PC Z(7)9.            DIRECT00
+021070     05      FILLER  VA " NEW="               SZ 5.               DIRECT00
+021080     05      ML-NEW                          PC Z(7)9.            DIRECT00
+021090     05      FILLER                          SZ 55.               DIRECT00
+021100                                                                  DIRECT00
+021200 01  DIR-TREND-AREAS.                                             DIRECT00
+021210     05          TR-SLOT                     PC 99.               DIRECT00
+021220     05          TR-WEEK-SLOT                PC 99.               DIRECT00
+021230     05          TR-MONTH-SLOT               PC 99.               DIRECT00
+021240                                                                  DIRECT00
+021250 01  TREND-HEADING-LINE               SZ 132.                     DIRECT00
+021260     05      FILLER  VA "DISK UTILIZATION TREND" SZ 22.           DIRECT00
+021270 01  TREND-WEEK-LINE                    SZ 132.                   DIRECT00
+021280     05      FILLER  VA "  WEEK AGO: " SZ 12.                     DIRECT00
+021290     05      TL-WEEK-SEGMENTS         PC ZZ,ZZZ,ZZZ,ZZZ.          DIRECT00
+021300     05      FILLER  VA " SEG ON " SZ 8.                          DIRECT00
+021310     05      TL-WEEK-DATE             PC 99/99/99.                DIRECT00
+021320     05      FILLER  VA "  NOW " SZ 6.                            DIRECT00
+021330     05      TL-WEEK-DIRECTION        PC X(4).                    DIRECT00
+021340     05      FILLER  VA " BY " SZ 4.                              DIRECT00
+021350     05      TL-WEEK-DELTA            PC ZZ,ZZZ,ZZZ,ZZZ.          DIRECT00
+021360     05      FILLER  VA " SEG." SZ 5.                             DIRECT00
+021370 01  TREND-MONTH-LINE                    SZ 132.                  DIRECT00
+021380     05      FILLER  VA "  MONTH AGO: " SZ 13.                    DIRECT00
+021390     05      TL-MONTH-SEGMENTS         PC ZZ,ZZZ,ZZZ,ZZZ.         DIRECT00
+021400     05      FILLER  VA " SEG ON " SZ 8.                          DIRECT00
+021410     05      TL-MONTH-DATE             PC 99/99/99.               DIRECT00
+021420     05      FILLER  VA "  NOW " SZ 6.                            DIRECT00
+021430     05      TL-MONTH-DIRECTION        PC X(4).                   DIRECT00
+021440     05      FILLER  VA " BY " SZ 4.                              DIRECT00
+021450     05      TL-MONTH-DELTA            PC ZZ,ZZZ,ZZZ,ZZZ.         DIRECT00
+021460     05      FILLER  VA " SEG." SZ 5.                             DIRECT00
+021470 01  TREND-NONE-WEEK-LINE                     SZ 132.             DIRECT00
+021480     05      FILLER  VA "  WEEK AGO: NO HISTORY YET." SZ 27.      DIRECT00
+021490 01  TREND-NONE-MONTH-LINE                     SZ 132.            DIRECT00
+021500     05      FILLER  VA "  MONTH AGO: NO HISTORY YET." SZ 28.     DIRECT00
+021900 01  TOTAL-LINE                      SZ 132.                      DIRECT00
+022000     05      FILLER  VA "THERE ARE"          SZ 10.               DIRECT00
+022100     05      TOTAL-AREAS                     PC ZZ,ZZZ.           DIRECT00
+022200     05      FILLER  VA " UNUSED AREAS OF DISK WHICH CONTAIN A TOTDIRECT00
+022300*    "AL OF "                                SZ 47.               DIRECT00
+022400     05      AVAILABLE-SEGMENTS              PC ZZ,ZZZ,ZZZ,ZZZ.   DIRECT00
+022500     05      FILLER VA " SEGMENTS OF AVAILABLE DISK."  SZ 55.     DIRECT00
+022600                                                                  DIRECT00
+022700 01  MAXIMUM-DISK-PER-EU.                                         DIRECT00
+022800     05              MAX-1.                                       DIRECT00
+022900           10        EU1     VA  80000   CMP PC 9(8).             DIRECT00
+023000           10        EU2     VA 400000   CMP PC 9(8).             DIRECT00
+023100           10        EU3     VA 400000   CMP PC 9(8).             DIRECT00
+023200           10        EU4                 CMP PC 9(8).             DIRECT00
+023300           10        EU5                 CMP PC 9(8).             DIRECT00
+023400           10        EU6                 CMP PC 9(8).             DIRECT00
+023500           10        EU7                 CMP PC 9(8).             DIRECT00
+023600           10        EU8                 CMP PC 9(8).             DIRECT00
+023700           10        EU9                 CMP PC 9(8).             DIRECT00
+023800           10        EU10                CMP PC 9(8).             DIRECT00
+023900           10        EU11                CMP PC 9(8).             DIRECT00
+024000           10        EU12                CMP PC 9(8).             DIRECT00
+024100           10        EU13                CMP PC 9(8).             DIRECT00
+024200           10        EU14                CMP PC 9(8).             DIRECT00
+024300           10        EU15                CMP PC 9(8).             DIRECT00
+024400           10        EU16                CMP PC 9(8).             DIRECT00
+024500           10        EU17                CMP PC 9(8).             DIRECT00
+024600           10        EU18                CMP PC 9(8).             DIRECT00
+024700           10        EU19                CMP PC 9(8).             DIRECT00
+024800           10        EU20                CMP PC 9(8).             DIRECT00
+024900     05              MAXIMUM-ADDRESS                              DIRECT00
+025000       REDEFINES MAX-1       OC 20       CMP PC 9(8).             DIRECT00
 025100                                                                  DIRECT00
-025200 IN-003-DEBLOCKER.                                                DIRECT00
-025300             SUBTRACT 1 FROM DE-BLOCK.                            DIRECT00
-025400             IF DE-BLOCK = 0           GO TO IN-002.              DIRECT00
-025500                                                                  DIRECT00
-025600                 NOTE  CHECK FOR END OF DIRECTORY OCTAL 114.      DIRECT00
-025700             MOVE PREFIX OF DIRECTORY (DE-BLOCK) TO TEST-OCTAL-14.DIRECT00
-025800             IF CMP-OCTAL-14 = 76 GO TO INPUT-END.                DIRECT00
-025900                                                                  DIRECT00
-026000                 NOTE  CHECK FOR UNUSED LOCATION OCTAL 14.        DIRECT00
-026100             IF CMP-OCTAL-14 = 12 GO TO IN-003-DEBLOCKER.         DIRECT00
-026200                                                                  DIRECT00
-026300 IN-004-NOTE.    NOTE  THE FOLLOWING FORMATS DATA FROM THE DISK   DIRECT00
-026400                     DIRECTORY INTO RECORDS FOR THE SORT.         DIRECT00
-026500 IN-004-DEBLOCKER.                                                7-5-6800
-026600             MOVE CMP-3(DE-BLOCK) TO TEST-WORD-3.                 7-5-6800
-026700             MOVE CMP-4(DE-BLOCK) TO TEST-WORD-4.                 7-5-6800
-026800             MOVE TEST-WORD-3 TO FORMAT-TEST[1:46:1].             7-5-6800
-026900             IF NEW-FORMAT                                        7-5-6800
-027000                 MOVE ZEROS TO CONVERT-CMP                        7-5-6800
-027100                 MOVE TEST-WORD-3 TO CONVERT-CMP[12:30:18]        7-5-6800
-027200                 MOVE CONVERT-CMP TO LAST-ACCESS-DATE             7-5-6800
-027300               OF DIRECTORY (DE-BLOCK)                            7-5-6800
-027400                 MOVE TEST-WORD-3 TO CONVERT-CMP[30:30:18]        7-5-6800
-027500                 MOVE CONVERT-CMP TO CREATIONXDATE                7-5-6800
-027600               OF DIRECTORY (DE-BLOCK)                            7-5-6800
-027700                 MOVE ZEROS TO CONVERT-CMP                        7-5-6800
-027800                 MOVE CMP-3(DE-BLOCK) TO TEST-WORD-3              7-5-6800
-027900                 MOVE TEST-WORD-3 TO CONVERT-CMP[2:38:10]         7-5-6800
-028000                 MOVE CONVERT-CMP TO TEST-WORD-3[31:1:17]         7-5-6800
-028100                 MOVE TEST-WORD-3 TO CMP-3(DE-BLOCK).             7-5-6800
-028200             MOVE PREFIX OF DIRECTORY (DE-BLOCK) TO               DIRECT00
-028300         PREFIX OF SORTER.                                        DIRECT00
-028400             MOVE SUFFIX OF DIRECTORY (DE-BLOCK) TO               DIRECT00
-028500         SUFFIX OF SORTER.                                        DIRECT00
-028600             MOVE 1 TO TYPE.                                      DIRECT00
-028700             MOVE 00 TO ROW-NUM OF SORTER.                        DIRECT00
-028800             MOVE WORD-9 (DE-BLOCK) TO MAX-ROWS OF SORTER.        DIRECT00
-028900             MOVE WORD-ZERO(DE-BLOCK) TO WORD-0.                  DIRECT00
-029000             MOVE ZEROS TO CMP-OCTAL-14.                          DIRECT00
-029100             MOVE WORD-0 TO CMP-OCTAL-14[1:34:14].                DIRECT00
-029200             MOVE CMP-OCTAL-14 TO RL OF SORTER.                   DIRECT00
-029300             MOVE ZEROS TO CMP-OCTAL-14.                          DIRECT00
-029400             MOVE WORD-0 TO CMP-OCTAL-14 [30:36:12].              DIRECT00
-029500             MOVE WORD-2(DE-BLOCK) TO USER-NUMBER.                DIRECT00
-029600             MOVE CMP-OCTAL-14 TO BFACTOR OF SORTER.              DIRECT00
-029700             MOVE PURGE-FACTOR OF WORD-3(DE-BLOCK) TO PURGE-HOLD. DIRECT00
-029800             MOVE PURGE-CMP TO PURGE-FACTOR OF SORTER.            DIRECT00
-029900             MOVE CREATIONXDATE OF WORD-3(DE-BLOCK)               DIRECT00
-030000         TO CREATIONXDATE OF SORT-REC.                            DIRECT00
-030100             MOVE LAST-ACCESS-DATE OF DIRECTORY (DE-BLOCK)        DIRECT00
-030200         TO LAST-ACCESS-DATE OF SORTER.                           DIRECT00
-030300             ADD 1 TO WORD-7(DE-BLOCK).                           DIRECT00
-030400             MOVE WORD-7 (DE-BLOCK) TO NO-OF-RECORDS OF SORTER.   DIRECT00
-030500             MOVE WORD-8 (DE-BLOCK) TO SEGMENTS-IN-ROW OF SORTER. DIRECT00
-030600                                                                  DIRECT00
-030700             MOVE ZERO TO REC-MAKE.                               DIRECT00
-030800 IN-005-NOTE.    NOTE  THE FOLLOWING CHECKS ROW ADDRESS           DIRECT00
-030900                     A ROW ADDRESS OF 0 INDICATES THAT NO FURTHER DIRECT00
-031000                     ROWS EXIST FOR THAT FILE AND AN ORGANIZED    DIRECT00
-031100                     EXIT IS PROVIDED                             DIRECT00
-031200                     A ROW ADDRESS OF OTHER THAN 0 WILL ALLOW     DIRECT00
-031300                     2 RECORDS TO BE RELEASED TO THE SORT         DIRECT00
-031400                        THE FIRST OR TYPE 1 WILL BE SORTED BY     DIRECT00
-031500                        MFID-ID                                   DIRECT00
-031600                        THE SECOND OR TYPE 2 WILL BE SORTED BY    DIRECT00
-031700                        ADDRESS FOR MAP OF DISK UTILIZATION.      DIRECT00
-031800 IN-005-RECORD-MAKER.                                             DIRECT00
-031900             ADD 1 TO REC-MAKE.                                   DIRECT00
-032000             IF REC-MAKE EXCEEDS 20 GO TO IN-003-DEBLOCKER.       DIRECT00
-032100             IF ROW-ADDRESS OF DIRECTORY(DE-BLOCK, REC-MAKE)      DIRECT00
-032200         EQUALS 0 GO TO IN-003-DEBLOCKER.                         DIRECT00
-032300             ADD 1 TO ROW-NUM OF SORTER.                          DIRECT00
-032400             MOVE ROW-ADDRESS OF DIRECTORY(DE-BLOCK, REC-MAKE) TO DIRECT00
-032500         ROW-ADDRESS OF SORTER.                                   DIRECT00
-032600             MOVE SORT-REC TO HOLD64.                             DIRECT00
-032700             RELEASE SORT-REC.                                    DIRECT00
-032800             MOVE HOLD64 TO SORT-REC.                             DIRECT00
-032900             MOVE 2 TO TYPE.                                      DIRECT00
-033000             MOVE ROW-ADDRESS OF SORTER TO PREFIX OF SORTER.      DIRECT00
-033100             MOVE PREFIX OF DIRECTORY(DE-BLOCK) TO                DIRECT00
-033200         PREFIX-IN-ROW-ADDRESS OF SORTER.                         DIRECT00
-033300             RELEASE SORT-REC.                                    DIRECT00
-033400             MOVE HOLD64 TO SORT-REC.                             DIRECT00
-033500             GO TO IN-005-RECORD-MAKER.                           DIRECT00
+025200 PROCEDURE DIVISION.                                              DIRECT00
+025210 CONFIGURE-EU-TABLE.                                              DIRECT00
+025220             OPEN INPUT EU-CONFIG.                                DIRECT00
+025225             PERFORM AUDIT-START.                                 DIRECT00
+025230 CET-001.                                                         DIRECT00
+025240             READ EU-CONFIG  AT END GO TO CET-DONE.               DIRECT00
+025250             IF CFG-EU-NO IS GREATER THAN 00 AND                  DIRECT00
+025260                 CFG-EU-NO IS NOT GREATER THAN 20                 DIRECT00
+025270                     MOVE CFG-CAPACITY TO                         DIRECT00
+025275                 MAXIMUM-ADDRESS(CFG-EU-NO).                      DIRECT00
+025280             GO TO CET-001.                                       DIRECT00
+025285 CET-DONE.                                                        DIRECT00
+025290             CLOSE EU-CONFIG.                                     DIRECT00
+025292 ACCEPT-ALERT-THRESHOLD.                                          DIRECT00
+025294             ACCEPT STALE-THRESHOLD-DATE.                         DIRECT00
+025296 ACCEPT-PAGE-SIZE.                                                DIRECT00
+025298             ACCEPT MAX-LINES.                                    DIRECT00
+025299             IF MAX-LINES EQUALS ZERO MOVE 50 TO MAX-LINES.       DIRECT00
+025400 ACCEPT-RUN-MODE.                                                 DIRECT00
+025420     ACCEPT MAINT-REQUEST.                                        DIRECT00
+025440     IF MAINT-MODE-REQUESTED GO TO MAINT-001.                     DIRECT00
+026300 SORT-PARAGRAPH.                                                  DIRECT00
+026400             SORT SORTER ON ASCENDING SORT-KEY                    DIRECT00
+026500         INPUT PROCEDURE IS INPUTTER                              DIRECT00
+026600         OUTPUT PROCEDURE IS OUTPUTTER.                           DIRECT00
+026700                                                                  DIRECT00
+026800 TURN-IT-OFF.                                                     DIRECT00
+026850             MOVE "OK      " TO AU-RESULT.                        DIRECT00
+026860             PERFORM AUDIT-END.                                   DIRECT00
+026900             STOP RUN.                                            DIRECT00
+027000                                                                  DIRECT00
+027100 INPUTTER SECTION.                                                DIRECT00
+027200 IN-001.                                                          DIRECT00
+027300             OPEN INPUT DIRECTORY.                                DIRECT00
+027400             COMPUTE TIME-HOLD = DATA (1).                        DIRECT00
+027500             MOVE TODAYS-DATE TO FILL-DATE.                       DIRECT00
+027600                                                                  DIRECT00
+027700 IN-002.                                                          DIRECT00
+027800             READ DIRECTORY  AT END GO TO INPUT-END.              DIRECT00
+027900                 NOTE  AT END SHOULD NOT OCCUR.                   DIRECT00
+028000             MOVE 16   TO DE-BLOCK.                               DIRECT00
+028100                                                                  DIRECT00
+028200 IN-003-DEBLOCKER.                                                DIRECT00
+028300             SUBTRACT 1 FROM DE-BLOCK.                            DIRECT00
+028400             IF DE-BLOCK = 0           GO TO IN-002.              DIRECT00
+028500                                                                  DIRECT00
+028600                 NOTE  CHECK FOR END OF DIRECTORY OCTAL 114.      DIRECT00
+028700             MOVE PREFIX OF DIRECTORY (DE-BLOCK) TO TEST-OCTAL-14.DIRECT00
+028800             IF CMP-OCTAL-14 = 76 GO TO INPUT-END.                DIRECT00
+028900                                                                  DIRECT00
+029000                 NOTE  CHECK FOR UNUSED LOCATION OCTAL 14.        DIRECT00
+029100             IF CMP-OCTAL-14 = 12 GO TO IN-003-DEBLOCKER.         DIRECT00
+029200                                                                  DIRECT00
+029300 IN-004-NOTE.    NOTE  THE FOLLOWING FORMATS DATA FROM THE DISK   DIRECT00
+029400                     DIRECTORY INTO RECORDS FOR THE SORT.         DIRECT00
+029500 IN-004-DEBLOCKER.                                                7-5-6800
+029600             MOVE CMP-3(DE-BLOCK) TO TEST-WORD-3.                 7-5-6800
+029700             MOVE CMP-4(DE-BLOCK) TO TEST-WORD-4.                 7-5-6800
+029800             MOVE TEST-WORD-3 TO FORMAT-TEST[1:46:1].             7-5-6800
+029900             IF NEW-FORMAT                                        7-5-6800
+030000                 MOVE ZEROS TO CONVERT-CMP                        7-5-6800
+030100                 MOVE TEST-WORD-3 TO CONVERT-CMP[12:30:18]        7-5-6800
+030200                 MOVE CONVERT-CMP TO LAST-ACCESS-DATE             7-5-6800
+030300               OF DIRECTORY (DE-BLOCK)                            7-5-6800
+030400                 MOVE TEST-WORD-3 TO CONVERT-CMP[30:30:18]        7-5-6800
+030500                 MOVE CONVERT-CMP TO CREATIONXDATE                7-5-6800
+030600               OF DIRECTORY (DE-BLOCK)                            7-5-6800
+030700                 MOVE ZEROS TO CONVERT-CMP                        7-5-6800
+030800                 MOVE CMP-3(DE-BLOCK) TO TEST-WORD-3              7-5-6800
+030900                 MOVE TEST-WORD-3 TO CONVERT-CMP[2:38:10]         7-5-6800
+031000                 MOVE CONVERT-CMP TO TEST-WORD-3[31:1:17]         7-5-6800
+031100                 MOVE TEST-WORD-3 TO CMP-3(DE-BLOCK).             7-5-6800
+031200             MOVE PREFIX OF DIRECTORY (DE-BLOCK) TO               DIRECT00
+031300         PREFIX OF SORTER.                                        DIRECT00
+031400             MOVE SUFFIX OF DIRECTORY (DE-BLOCK) TO               DIRECT00
+031500         SUFFIX OF SORTER.                                        DIRECT00
+031600             MOVE 1 TO TYPE.                                      DIRECT00
+031700             MOVE 00 TO ROW-NUM OF SORTER.                        DIRECT00
+031800             MOVE WORD-9 (DE-BLOCK) TO MAX-ROWS OF SORTER.        DIRECT00
+031900             MOVE WORD-ZERO(DE-BLOCK) TO WORD-0.                  DIRECT00
+032000             MOVE ZEROS TO CMP-OCTAL-14.                          DIRECT00
+032100             MOVE WORD-0 TO CMP-OCTAL-14[1:34:14].                DIRECT00
+032200             MOVE CMP-OCTAL-14 TO RL OF SORTER.                   DIRECT00
+032300             MOVE ZEROS TO CMP-OCTAL-14.                          DIRECT00
+032400             MOVE WORD-0 TO CMP-OCTAL-14 [30:36:12].              DIRECT00
+032500             MOVE WORD-2(DE-BLOCK) TO USER-NUMBER.                DIRECT00
+032600             MOVE CMP-OCTAL-14 TO BFACTOR OF SORTER.              DIRECT00
+032700             MOVE PURGE-FACTOR OF WORD-3(DE-BLOCK) TO PURGE-HOLD. DIRECT00
+032800             MOVE PURGE-CMP TO PURGE-FACTOR OF SORTER.            DIRECT00
+032900             MOVE CREATIONXDATE OF WORD-3(DE-BLOCK)               DIRECT00
+033000         TO CREATIONXDATE OF SORT-REC.                            DIRECT00
+033100             MOVE LAST-ACCESS-DATE OF DIRECTORY (DE-BLOCK)        DIRECT00
+033200         TO LAST-ACCESS-DATE OF SORTER.                           DIRECT00
+033300             ADD 1 TO WORD-7(DE-BLOCK).                           DIRECT00
+033400             MOVE WORD-7 (DE-BLOCK) TO NO-OF-RECORDS OF SORTER.   DIRECT00
+033500             MOVE WORD-8 (DE-BLOCK) TO SEGMENTS-IN-ROW OF SORTER. DIRECT00
 033600                                                                  DIRECT00
-033700 INPUT-END.                                                       DIRECT00
-033800             CLOSE DIRECTORY WITH RELEASE.                        DIRECT00
-033900                                                                  DIRECT00
-034000 OUTPUTTER SECTION.                                               DIRECT00
-034100 OUT-001.                                                         DIRECT00
-034200             OPEN OUTPUT LISTING.                                 DIRECT00
-034300             WRITE DIRECTORY-LISTING-RECORD                       DIRECT00
-034400         BEFORE ADVANCING TO CHANNEL 1.                           DIRECT00
-034500             COMPUTE HEAD-HOUR = TIME-HOLD DIV 216000.            DIRECT00
-034600             COMPUTE HEAD-MINUTE = TIME-HOLD MOD                  DIRECT00
-034700         216000 DIV 3600.                                         DIRECT00
-034800             PERFORM OVERFLOW-HEADING.                            DIRECT00
-034900                                                                  DIRECT00
-035000 OUT-002-NOTE.   NOTE  THE FOLLOWING RETRIEVES SORTED TYPE 1      DIRECT00
-035100                     RECORDS, FORMATS THEM AND PRINTS THEM.       DIRECT00
-035200                     THE FIRST TYPE 2 RECORD TERMINATES           DIRECT00
-035300                     THE PROCEDURE.                               DIRECT00
-035400 OUT-002.                                                         DIRECT00
-035500             RETURN SORTER   AT END GO TO END-OUTPUT.             DIRECT00
-035600             IF TYPE = 2 GO TO OUT-003-PROCESS-TYPE-2.            DIRECT00
-035700             IF ROW-NUM OF SORTER EXCEEDS 01                      DIRECT00
-035800                 MOVE SPACES TO DIRECTORY-LISTING-RECORD          DIRECT00
-035900                 MOVE ROW-ADDRESS OF SORTER TO ROW-ADDRESS        DIRECT00
-036000                 OF DIRECTORY-LISTING-RECORD                      DIRECT00
-036100                 MOVE ROW-NUM OF SORTER TO ROW-NUM                DIRECT00
-036200                 OF DIRECTORY-LISTING-RECORD    ELSE              DIRECT00
-036300             ADD 1 TO TOTAL-NO-OF-FILES                           DIRECT00
-036400             MOVE CORRESPONDING SORT-REC                          DIRECT00
-036500         TO DIRECTORY-LISTING-RECORD                              DIRECT00
-036600             MOVE CORRESPONDING SORT-KEY                          DIRECT00
-036700         TO DIRECTORY-LISTING-RECORD                              DIRECT00
-036800             MOVE " / " TO B-SLASH-B                              DIRECT00
-036900             IF USER-NUMBER ! "00000000"                          DIRECT00
-037000                     MOVE USERS-NO TO PRINT-USER                  DIRECT00
-037100                     ELSE MOVE SPACES TO PRINT-USER.              DIRECT00
-037200             ADD 1 TO LINE-COUNT.                                 DIRECT00
-037300             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
-037400                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
-037500                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
-037600                     PERFORM OVERFLOW-HEADING                     DIRECT00
-037700                         ELSE                                     DIRECT00
-037800                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
-037900             GO TO OUT-002.                                       DIRECT00
-038000                                                                  DIRECT00
-038100 OVERFLOW-HEADING.                                                DIRECT00
-038200             ADD 1 TO PAGE-COUNT.                                 DIRECT00
-038300             MOVE PAGE-COUNT TO HEAD-PAGE-NO.                     DIRECT00
-038400             WRITE DIRECTORY-LISTING-RECORD FROM                  DIRECT00
-038500         FIRST-HEADER BEFORE ADVANCING 2 LINES.                   DIRECT00
-038600             WRITE DIRECTORY-LISTING-RECORD FROM SECOND-HEADER.   DIRECT00
-038700             WRITE DIRECTORY-LISTING-RECORD FROM                  DIRECT00
-038800         THIRD-HEADER BEFORE ADVANCING 2 LINES.                   DIRECT00
-038900             MOVE 0 TO LINE-COUNT.                                DIRECT00
-039000             MOVE SPACES TO DIRECTORY-LISTING-RECORD.             DIRECT00
-039100                                                                  DIRECT00
-039200 OUT-003-PROCESS-TYPE-2.                                          DIRECT00
-039300             MOVE SPACES TO DIRECTORY-LISTING-RECORD.             DIRECT00
-039400             MOVE 0 TO PAGE-COUNT.                                DIRECT00
-039500             WRITE DIRECTORY-LISTING-RECORD BEFORE                DIRECT00
-039600         ADVANCING TO CHANNEL 1.                                  DIRECT00
-039700             MOVE "MAP OF DISK UTILIZATION" TO REPORT-TITLE.      DIRECT00
-039800             PERFORM OVERFLOW-HEADING.                            DIRECT00
-039900                                                                  DIRECT00
-040000 OUT-004-NOTE.   NOTE  THE FOLLOWING CREATES THE AVAILABLE        DIRECT00
-040100                     DISK AREA LINES.                             DIRECT00
-040200 OUT-004.                                                         DIRECT00
-040300             MOVE PREFIX      OF SORTER TO TEST-1.                DIRECT00
-040400                                                                  DIRECT00
-040500 OUT-004-RECYCLE.                                                 DIRECT00
-040600             IF PREV-ADDRESS > TEST-ADDRESS                       DIRECT00
-040700                     GO TO OUT-005-PRINT-IN-USE-LINES.            DIRECT00
-040800             IF PREV-ADDRESS = TEST-ADDRESS                       DIRECT00
-040900                     COMPUTE PREV-1 = TEST-1                      DIRECT00
-041000                 PLUS SEGMENTS-IN-ROW OF SORTER                   DIRECT00
-041100                     GO TO OUT-005-PRINT-IN-USE-LINES.            DIRECT00
-041200                                                                  DIRECT00
-041300             IF P-EU-NO = T-EU-NO                                 DIRECT00
-041400                     MOVE " -------   -------      ----       ----DIRECT00
-041500*    "     ---      -----    -----   AVAILABLE  DISK  AREA"       DIRECT00
-041600                 TO DIRECTORY-LISTING-RECORD                      DIRECT00
-041700                     COMPUTE TOTAL-AVAILABLE-DISK =               DIRECT00
-041800                 TOTAL-AVAILABLE-DISK + TEST-1 - PREV-1           DIRECT00
-041900                     ADD 1 TO NUMBER-OF-AVAILABLE-AREAS           DIRECT00
-042000                     MOVE "--" TO ROW-NUM                         DIRECT00
-042100                 OF DIRECTORY-LISTING-RECORD                      DIRECT00
-042200                     COMPUTE SEGMENTS-IN-ROW                      DIRECT00
-042300                 OF DIRECTORY-LISTING-RECORD FROM                 DIRECT00
-042400                 TEST-1 - PREV-1                                  DIRECT00
-042500                     MOVE PREV-1 TO ROW-ADDRESS                   DIRECT00
-042600                 OF DIRECTORY-LISTING-RECORD                      DIRECT00
-042700                     ADD 1 TO LINE-COUNT                          DIRECT00
-042800                     COMPUTE PREV-1 = TEST-1                      DIRECT00
-042900                 PLUS SEGMENTS-IN-ROW OF SORTER                   DIRECT00
-043000                     IF LINE-COUNT EXCEEDS MAX-LINES              DIRECT00
-043100                             WRITE DIRECTORY-LISTING-RECORD       DIRECT00
-043200                         BEFORE ADVANCING TO CHANNEL 1            DIRECT00
-043300                             PERFORM OVERFLOW-HEADING             DIRECT00
-043400                             GO TO OUT-005-PRINT-IN-USE-LINES     DIRECT00
-043500                                 ELSE                             DIRECT00
-043600                             WRITE DIRECTORY-LISTING-RECORD       DIRECT00
-043700                         MOVE SPACES TO DIRECTORY-LISTING-RECORD  DIRECT00
-043800                     GO TO OUT-005-PRINT-IN-USE-LINES.            DIRECT00
-043900                                                                  DIRECT00
-044000                 NOTE  THE NEXT IN USE AREA OF DISK IS NOT        DIRECT00
-044100                     IN THE SAME DFEU.                            DIRECT00
-044200             MOVE " -------   -------      ----       ----     ---DIRECT00
-044300*    "      -----    -----   AVAILABLE  DISK  AREA"               DIRECT00
-044400         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
-044500             MOVE "--" TO ROW-NUM OF DIRECTORY-LISTING-RECORD.    DIRECT00
-044600             COMPUTE AVAIL-SEGS                                   DIRECT00
-044700         FROM MAXIMUM-ADDRESS(P-EU-NO + 1) - P-ADDRS.             DIRECT00
-044800             IF AVAIL-SEGS = 0                                    DIRECT00
-044900                     MOVE ZEROS TO P-ADDRS                        DIRECT00
-045000                     MOVE SPACES TO DIRECTORY-LISTING-RECORD      DIRECT00
-045100                     GO TO OUT-004-RECYCLE.                       DIRECT00
-045200             MOVE AVAIL-SEGS TO SEGMENTS-IN-ROW                   DIRECT00
-045300         OF DIRECTORY-LISTING-RECORD.                             DIRECT00
-045400             COMPUTE TOTAL-AVAILABLE-DISK = TOTAL-AVAILABLE-DISK  DIRECT00
-045500         + AVAIL-SEGS.                                            DIRECT00
-045600             ADD 1 TO NUMBER-OF-AVAILABLE-AREAS.                  DIRECT00
-045700             MOVE PREV-1 TO ROW-ADDRESS OF LISTING.               DIRECT00
-045800             ADD 1 TO P-EU-NO.                                    DIRECT00
-045900             MOVE ZEROS TO P-ADDRS.                               DIRECT00
-046000             ADD 1 TO LINE-COUNT.                                 DIRECT00
-046100             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
-046200                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
-046300                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
-046400                     PERFORM OVERFLOW-HEADING                     DIRECT00
-046500                         ELSE                                     DIRECT00
-046600                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
-046700             MOVE SPACES TO DIRECTORY-LISTING-RECORD.             DIRECT00
-046800             GO TO OUT-004-RECYCLE.                               DIRECT00
+033700             MOVE ZERO TO REC-MAKE.                               DIRECT00
+033800 IN-005-NOTE.    NOTE  THE FOLLOWING CHECKS ROW ADDRESS           DIRECT00
+033900                     A ROW ADDRESS OF 0 INDICATES THAT NO FURTHER DIRECT00
+034000                     ROWS EXIST FOR THAT FILE AND AN ORGANIZED    DIRECT00
+034100                     EXIT IS PROVIDED                             DIRECT00
+034200                     A ROW ADDRESS OF OTHER THAN 0 WILL ALLOW     DIRECT00
+034300                     2 RECORDS TO BE RELEASED TO THE SORT         DIRECT00
+034400                        THE FIRST OR TYPE 1 WILL BE SORTED BY     DIRECT00
+034500                        MFID-ID                                   DIRECT00
+034600                        THE SECOND OR TYPE 2 WILL BE SORTED BY    DIRECT00
+034700                        ADDRESS FOR MAP OF DISK UTILIZATION.      DIRECT00
+034800 IN-005-RECORD-MAKER.                                             DIRECT00
+034900             ADD 1 TO REC-MAKE.                                   DIRECT00
+035000             IF REC-MAKE EXCEEDS 20 GO TO IN-003-DEBLOCKER.       DIRECT00
+035100             IF ROW-ADDRESS OF DIRECTORY(DE-BLOCK, REC-MAKE)      DIRECT00
+035200         EQUALS 0 GO TO IN-003-DEBLOCKER.                         DIRECT00
+035300             ADD 1 TO ROW-NUM OF SORTER.                          DIRECT00
+035400             MOVE ROW-ADDRESS OF DIRECTORY(DE-BLOCK, REC-MAKE) TO DIRECT00
+035500         ROW-ADDRESS OF SORTER.                                   DIRECT00
+035600             MOVE SORT-REC TO HOLD64.                             DIRECT00
+035700             RELEASE SORT-REC.                                    DIRECT00
+035800             MOVE HOLD64 TO SORT-REC.                             DIRECT00
+035900             MOVE 2 TO TYPE.                                      DIRECT00
+036000             MOVE ROW-ADDRESS OF SORTER TO PREFIX OF SORTER.      DIRECT00
+036100             MOVE PREFIX OF DIRECTORY(DE-BLOCK) TO                DIRECT00
+036200         PREFIX-IN-ROW-ADDRESS OF SORTER.                         DIRECT00
+036300             RELEASE SORT-REC.                                    DIRECT00
+036400             MOVE HOLD64 TO SORT-REC.                             DIRECT00
+036500             GO TO IN-005-RECORD-MAKER.                           DIRECT00
+036600                                                                  DIRECT00
+036700 INPUT-END.                                                       DIRECT00
+036800             CLOSE DIRECTORY WITH RELEASE.                        DIRECT00
+036900                                                                  DIRECT00
+037000 OUTPUTTER SECTION.                                               DIRECT00
+037100 OUT-001.                                                         DIRECT00
+037200             OPEN OUTPUT LISTING.                                 DIRECT00
+037300             WRITE DIRECTORY-LISTING-RECORD                       DIRECT00
+037400         BEFORE ADVANCING TO CHANNEL 1.                           DIRECT00
+037500             COMPUTE HEAD-HOUR = TIME-HOLD DIV 216000.            DIRECT00
+037600             COMPUTE HEAD-MINUTE = TIME-HOLD MOD                  DIRECT00
+037700         216000 DIV 3600.                                         DIRECT00
+037800             PERFORM OVERFLOW-HEADING.                            DIRECT00
+037900                                                                  DIRECT00
+038000 OUT-002-NOTE.   NOTE  THE FOLLOWING RETRIEVES SORTED TYPE 1      DIRECT00
+038100                     RECORDS, FORMATS THEM AND PRINTS THEM.       DIRECT00
+038200                     THE FIRST TYPE 2 RECORD TERMINATES           DIRECT00
+038300                     THE PROCEDURE.                               DIRECT00
+038400 OUT-002.                                                         DIRECT00
+038500             RETURN SORTER   AT END GO TO END-OUTPUT.             DIRECT00
+038600             IF TYPE = 2 GO TO OUT-003-PROCESS-TYPE-2.            DIRECT00
+038700             IF ROW-NUM OF SORTER EXCEEDS 01                      DIRECT00
+038800                 MOVE SPACES TO DIRECTORY-LISTING-RECORD          DIRECT00
+038900                 MOVE ROW-ADDRESS OF SORTER TO ROW-ADDRESS        DIRECT00
+039000                 OF DIRECTORY-LISTING-RECORD                      DIRECT00
+039100                 MOVE ROW-NUM OF SORTER TO ROW-NUM                DIRECT00
+039200                 OF DIRECTORY-LISTING-RECORD    ELSE              DIRECT00
+039300             ADD 1 TO TOTAL-NO-OF-FILES                           DIRECT00
+039400             MOVE CORRESPONDING SORT-REC                          DIRECT00
+039500         TO DIRECTORY-LISTING-RECORD                              DIRECT00
+039600             MOVE CORRESPONDING SORT-KEY                          DIRECT00
+039700         TO DIRECTORY-LISTING-RECORD                              DIRECT00
+039800             MOVE " / " TO B-SLASH-B                              DIRECT00
+039850             PERFORM PUNCH-AGE-CHECK                              DIRECT00
+039900             IF USER-NUMBER ! "00000000"                          DIRECT00
+040000                     MOVE USERS-NO TO PRINT-USER                  DIRECT00
+040100                     ELSE MOVE SPACES TO PRINT-USER.              DIRECT00
+040110             MOVE SPACE TO PURGE-FLAG.                            DIRECT00
+040120             MOVE SPACE TO STALE-FLAG.                            DIRECT00
+040130             IF PURGE-FACTOR OF SORTER = 0                        DIRECT00
+040140                     MOVE "P" TO PURGE-FLAG.                      DIRECT00
+040150             IF STALE-THRESHOLD-DATE IS GREATER THAN 0 AND        DIRECT00
+040160                 LAST-ACCESS-DATE OF SORTER IS LESS THAN          DIRECT00
+040170                 STALE-THRESHOLD-DATE                             DIRECT00
+040180                     MOVE "S" TO STALE-FLAG.                      DIRECT00
+040200             ADD 1 TO LINE-COUNT.                                 DIRECT00
+040300             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
+040400                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
+040500                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
+040600                     PERFORM OVERFLOW-HEADING                     DIRECT00
+040700                         ELSE                                     DIRECT00
+040800                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
+040900             GO TO OUT-002.                                       DIRECT00
+041000                                                                  DIRECT00
+041100 OVERFLOW-HEADING.                                                DIRECT00
+041200             ADD 1 TO PAGE-COUNT.                                 DIRECT00
+041300             MOVE PAGE-COUNT TO HEAD-PAGE-NO.                     DIRECT00
+041400             WRITE DIRECTORY-LISTING-RECORD FROM                  DIRECT00
+041500         FIRST-HEADER BEFORE ADVANCING 2 LINES.                   DIRECT00
+041600             WRITE DIRECTORY-LISTING-RECORD FROM SECOND-HEADER.   DIRECT00
+041700             WRITE DIRECTORY-LISTING-RECORD FROM                  DIRECT00
+041800         THIRD-HEADER BEFORE ADVANCING 2 LINES.                   DIRECT00
+041900             MOVE 0 TO LINE-COUNT.                                DIRECT00
+042000             MOVE SPACES TO DIRECTORY-LISTING-RECORD.             DIRECT00
+042100                                                                  DIRECT00
+042200 OUT-003-PROCESS-TYPE-2.                                          DIRECT00
+042300             MOVE SPACES TO DIRECTORY-LISTING-RECORD.             DIRECT00
+042400             MOVE 0 TO PAGE-COUNT.                                DIRECT00
+042500             WRITE DIRECTORY-LISTING-RECORD BEFORE                DIRECT00
+042600         ADVANCING TO CHANNEL 1.                                  DIRECT00
+042700             MOVE "MAP OF DISK UTILIZATION" TO REPORT-TITLE.      DIRECT00
+042800             PERFORM OVERFLOW-HEADING.                            DIRECT00
+042900                                                                  DIRECT00
+043000 OUT-004-NOTE.   NOTE  THE FOLLOWING CREATES THE AVAILABLE        DIRECT00
+043100                     DISK AREA LINES.                             DIRECT00
+043200 OUT-004.                                                         DIRECT00
+043300             MOVE PREFIX      OF SORTER TO TEST-1.                DIRECT00
+043400                                                                  DIRECT00
+043500 OUT-004-RECYCLE.                                                 DIRECT00
+043600             IF PREV-ADDRESS > TEST-ADDRESS                       DIRECT00
+043700                     GO TO OUT-005-PRINT-IN-USE-LINES.            DIRECT00
+043800             IF PREV-ADDRESS = TEST-ADDRESS                       DIRECT00
+043900                     COMPUTE PREV-1 = TEST-1                      DIRECT00
+044000                 PLUS SEGMENTS-IN-ROW OF SORTER                   DIRECT00
+044100                     GO TO OUT-005-PRINT-IN-USE-LINES.            DIRECT00
+044200                                                                  DIRECT00
+044300             IF P-EU-NO = T-EU-NO                                 DIRECT00
+044400                     MOVE " -------   -------      ----       ----DIRECT00
+044500*    "     ---      -----    -----   AVAILABLE  DISK  AREA"       DIRECT00
+044600                 TO DIRECTORY-LISTING-RECORD                      DIRECT00
+044700                     COMPUTE TOTAL-AVAILABLE-DISK =               DIRECT00
+044800                 TOTAL-AVAILABLE-DISK + TEST-1 - PREV-1           DIRECT00
+044900                     ADD 1 TO NUMBER-OF-AVAILABLE-AREAS           DIRECT00
+045000                     MOVE "--" TO ROW-NUM                         DIRECT00
+045100                 OF DIRECTORY-LISTING-RECORD                      DIRECT00
+045200                     COMPUTE SEGMENTS-IN-ROW                      DIRECT00
+045300                 OF DIRECTORY-LISTING-RECORD FROM                 DIRECT00
+045400                 TEST-1 - PREV-1                                  DIRECT00
+045500                     MOVE PREV-1 TO ROW-ADDRESS                   DIRECT00
+045600                 OF DIRECTORY-LISTING-RECORD                      DIRECT00
+045700                     ADD 1 TO LINE-COUNT                          DIRECT00
+045800                     COMPUTE PREV-1 = TEST-1                      DIRECT00
+045900                 PLUS SEGMENTS-IN-ROW OF SORTER                   DIRECT00
+046000                     IF LINE-COUNT EXCEEDS MAX-LINES              DIRECT00
+046100                             WRITE DIRECTORY-LISTING-RECORD       DIRECT00
+046200                         BEFORE ADVANCING TO CHANNEL 1            DIRECT00
+046300                             PERFORM OVERFLOW-HEADING             DIRECT00
+046400                             GO TO OUT-005-PRINT-IN-USE-LINES     DIRECT00
+046500                                 ELSE                             DIRECT00
+046600                             WRITE DIRECTORY-LISTING-RECORD       DIRECT00
+046700                         MOVE SPACES TO DIRECTORY-LISTING-RECORD  DIRECT00
+046800                     GO TO OUT-005-PRINT-IN-USE-LINES.            DIRECT00
 046900                                                                  DIRECT00
-047000 OUT-005-PRINT-IN-USE-LINES.                                      DIRECT00
-047100             MOVE CORRESPONDING SORT-REC                          DIRECT00
-047200         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
-047300             MOVE CORRESPONDING SORT-KEY                          DIRECT00
+047000                 NOTE  THE NEXT IN USE AREA OF DISK IS NOT        DIRECT00
+047100                     IN THE SAME DFEU.                            DIRECT00
+047200             MOVE " -------   -------      ----       ----     ---DIRECT00
+047300*    "      -----    -----   AVAILABLE  DISK  AREA"               DIRECT00
 047400         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
-047500             MOVE PREFIX OF SORTER                                DIRECT00
-047600         TO ROW-ADDRESS OF DIRECTORY-LISTING-RECORD.              DIRECT00
-047700             MOVE ROW-ADDRESS OF SORTER                           DIRECT00
-047800         TO PREFIX OF DIRECTORY-LISTING-RECORD.                   DIRECT00
-047900             MOVE " / " TO B-SLASH-B.                             DIRECT00
-048000             ADD 1 TO LINE-COUNT.                                 DIRECT00
-048100             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
-048200                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
-048300                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
-048400                     PERFORM OVERFLOW-HEADING                     DIRECT00
-048500                         ELSE                                     DIRECT00
-048600                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
-048700         MOVE SPACES TO DIRECTORY-LISTING-RECORD.                 DIRECT00
-048800                                                                  DIRECT00
-048900                 NOTE  GET THE NEXT RECORD FROM THE SORT.         DIRECT00
-049000             RETURN SORTER   AT END GO TO END-OUTPUT.             DIRECT00
-049100             GO TO OUT-004.                                       DIRECT00
-049200                                                                  DIRECT00
-049300 END-OUTPUT-NOTE.                                                 DIRECT00
-049400                 NOTE  FIRST PRINT OUT AVAILABLE DISK STATISTICS  DIRECT00
-049500                     FOR DISK AREAS PAST THE LAST USER AREA.      DIRECT00
-049600 END-OUTPUT.                                                      DIRECT00
-049700             IF P-ADDRS + 1 EXCEEDS MAXIMUM-ADDRESS(P-EU-NO + 1)  DIRECT00
-049800                     ADD 1 TO P-EU-NO                             DIRECT00
-049900                     MOVE ZEROS TO P-ADDRS                        DIRECT00
-050000                     IF P-EU-NO = 20                              DIRECT00
-050100                             GO TO TURN-OFF-THE-PROGRAM           DIRECT00
-050200                     ELSE    GO TO END-OUTPUT.                    DIRECT00
-050300                                                                  DIRECT00
-050400             MOVE " -------   -------      ----       ----     ---DIRECT00
-050500*    "      -----    -----   AVAILABLE  DISK  AREA"               DIRECT00
-050600         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
-050700             MOVE "--" TO ROW-NUM OF DIRECTORY-LISTING-RECORD.    DIRECT00
-050800             COMPUTE SEGMENTS-IN-ROW OF DIRECTORY-LISTING-RECORD  DIRECT00
-050900         FROM MAXIMUM-ADDRESS(P-EU-NO + 1) - P-ADDRS.             DIRECT00
-051000             COMPUTE TOTAL-AVAILABLE-DISK = TOTAL-AVAILABLE-DISK  DIRECT00
-051100         + MAXIMUM-ADDRESS(P-EU-NO + 1) - P-ADDRS.                DIRECT00
-051200             ADD 1 TO NUMBER-OF-AVAILABLE-AREAS.                  DIRECT00
-051300             MOVE PREV-1 TO ROW-ADDRESS OF LISTING.               DIRECT00
-051400             ADD 1 TO P-EU-NO.                                    DIRECT00
-051500             MOVE ZEROS TO P-ADDRS.                               DIRECT00
-051600             ADD 1 TO LINE-COUNT.                                 DIRECT00
-051700             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
-051800                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
-051900                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
-052000                     PERFORM OVERFLOW-HEADING                     DIRECT00
-052100                         ELSE                                     DIRECT00
-052200                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
-052300             GO TO END-OUTPUT.                                    DIRECT00
-052400                                                                  DIRECT00
-052500 TURN-OFF-THE-PROGRAM.                                            DIRECT00
-052600             MOVE NUMBER-OF-AVAILABLE-AREAS TO TOTAL-AREAS.       DIRECT00
-052700             MOVE TOTAL-AVAILABLE-DISK TO AVAILABLE-SEGMENTS.     DIRECT00
-052800             WRITE DIRECTORY-LISTING-RECORD FROM TOTAL-LINE.      DIRECT00
-052900             MOVE "THERE ARE        FILES ON DISK" TO TOTAL-LINE. DIRECT00
-053000             MOVE TOTAL-NO-OF-FILES TO TOTAL-AREAS.               DIRECT00
-053100             WRITE DIRECTORY-LISTING-RECORD FROM TOTAL-LINE.      DIRECT00
-053200             CLOSE LISTING.                                       DIRECT00
+047500             MOVE "--" TO ROW-NUM OF DIRECTORY-LISTING-RECORD.    DIRECT00
+047600             COMPUTE AVAIL-SEGS                                   DIRECT00
+047700         FROM MAXIMUM-ADDRESS(P-EU-NO + 1) - P-ADDRS.             DIRECT00
+047800             IF AVAIL-SEGS = 0                                    DIRECT00
+047900                     MOVE ZEROS TO P-ADDRS                        DIRECT00
+048000                     MOVE SPACES TO DIRECTORY-LISTING-RECORD      DIRECT00
+048100                     GO TO OUT-004-RECYCLE.                       DIRECT00
+048200             MOVE AVAIL-SEGS TO SEGMENTS-IN-ROW                   DIRECT00
+048300         OF DIRECTORY-LISTING-RECORD.                             DIRECT00
+048400             COMPUTE TOTAL-AVAILABLE-DISK = TOTAL-AVAILABLE-DISK  DIRECT00
+048500         + AVAIL-SEGS.                                            DIRECT00
+048600             ADD 1 TO NUMBER-OF-AVAILABLE-AREAS.                  DIRECT00
+048700             MOVE PREV-1 TO ROW-ADDRESS OF LISTING.               DIRECT00
+048800             ADD 1 TO P-EU-NO.                                    DIRECT00
+048900             MOVE ZEROS TO P-ADDRS.                               DIRECT00
+049000             ADD 1 TO LINE-COUNT.                                 DIRECT00
+049100             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
+049200                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
+049300                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
+049400                     PERFORM OVERFLOW-HEADING                     DIRECT00
+049500                         ELSE                                     DIRECT00
+049600                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
+049700             MOVE SPACES TO DIRECTORY-LISTING-RECORD.             DIRECT00
+049800             GO TO OUT-004-RECYCLE.                               DIRECT00
+049900                                                                  DIRECT00
+050000 OUT-005-PRINT-IN-USE-LINES.                                      DIRECT00
+050100             MOVE CORRESPONDING SORT-REC                          DIRECT00
+050200         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
+050300             MOVE CORRESPONDING SORT-KEY                          DIRECT00
+050400         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
+050500             MOVE PREFIX OF SORTER                                DIRECT00
+050600         TO ROW-ADDRESS OF DIRECTORY-LISTING-RECORD.              DIRECT00
+050700             MOVE ROW-ADDRESS OF SORTER                           DIRECT00
+050800         TO PREFIX OF DIRECTORY-LISTING-RECORD.                   DIRECT00
+050900             MOVE " / " TO B-SLASH-B.                             DIRECT00
+051000             ADD 1 TO LINE-COUNT.                                 DIRECT00
+051100             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
+051200                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
+051300                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
+051400                     PERFORM OVERFLOW-HEADING                     DIRECT00
+051500                         ELSE                                     DIRECT00
+051600                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
+051700         MOVE SPACES TO DIRECTORY-LISTING-RECORD.                 DIRECT00
+051800                                                                  DIRECT00
+051900                 NOTE  GET THE NEXT RECORD FROM THE SORT.         DIRECT00
+052000             RETURN SORTER   AT END GO TO END-OUTPUT.             DIRECT00
+052100             GO TO OUT-004.                                       DIRECT00
+052200                                                                  DIRECT00
+052300 END-OUTPUT-NOTE.                                                 DIRECT00
+052400                 NOTE  FIRST PRINT OUT AVAILABLE DISK STATISTICS  DIRECT00
+052500                     FOR DISK AREAS PAST THE LAST USER AREA.      DIRECT00
+052600 END-OUTPUT.                                                      DIRECT00
+052700             IF P-ADDRS + 1 EXCEEDS MAXIMUM-ADDRESS(P-EU-NO + 1)  DIRECT00
+052800                     ADD 1 TO P-EU-NO                             DIRECT00
+052900                     MOVE ZEROS TO P-ADDRS                        DIRECT00
+053000                     IF P-EU-NO = 20                              DIRECT00
+053100                             GO TO TURN-OFF-THE-PROGRAM           DIRECT00
+053200                     ELSE    GO TO END-OUTPUT.                    DIRECT00
 053300                                                                  DIRECT00
-053400 END-OF-PROGRAM SECTION.                                          DIRECT00
-053500 LAST-PARAGRAPH.                                                  DIRECT00
-053600             STOP RUN.                                            DIRECT00
-053700 END-OF-JOB.                                                      DIRECT00
+053400             MOVE " -------   -------      ----       ----     ---DIRECT00
+053500*    "      -----    -----   AVAILABLE  DISK  AREA"               DIRECT00
+053600         TO DIRECTORY-LISTING-RECORD.                             DIRECT00
+053700             MOVE "--" TO ROW-NUM OF DIRECTORY-LISTING-RECORD.    DIRECT00
+053800             COMPUTE SEGMENTS-IN-ROW OF DIRECTORY-LISTING-RECORD  DIRECT00
+053900         FROM MAXIMUM-ADDRESS(P-EU-NO + 1) - P-ADDRS.             DIRECT00
+054000             COMPUTE TOTAL-AVAILABLE-DISK = TOTAL-AVAILABLE-DISK  DIRECT00
+054100         + MAXIMUM-ADDRESS(P-EU-NO + 1) - P-ADDRS.                DIRECT00
+054200             ADD 1 TO NUMBER-OF-AVAILABLE-AREAS.                  DIRECT00
+054300             MOVE PREV-1 TO ROW-ADDRESS OF LISTING.               DIRECT00
+054400             ADD 1 TO P-EU-NO.                                    DIRECT00
+054500             MOVE ZEROS TO P-ADDRS.                               DIRECT00
+054600             ADD 1 TO LINE-COUNT.                                 DIRECT00
+054700             IF LINE-COUNT EXCEEDS MAX-LINES                      DIRECT00
+054800                     WRITE DIRECTORY-LISTING-RECORD               DIRECT00
+054900                 BEFORE ADVANCING TO CHANNEL 1                    DIRECT00
+055000                     PERFORM OVERFLOW-HEADING                     DIRECT00
+055100                         ELSE                                     DIRECT00
+055200                     WRITE DIRECTORY-LISTING-RECORD.              DIRECT00
+055300             GO TO END-OUTPUT.                                    DIRECT00
+055400                                                                  DIRECT00
+055500 TURN-OFF-THE-PROGRAM.                                            DIRECT00
+055600             MOVE NUMBER-OF-AVAILABLE-AREAS TO TOTAL-AREAS.       DIRECT00
+055700             MOVE TOTAL-AVAILABLE-DISK TO AVAILABLE-SEGMENTS.     DIRECT00
+055800             WRITE DIRECTORY-LISTING-RECORD FROM TOTAL-LINE.      DIRECT00
+055900             MOVE "THERE ARE        FILES ON DISK" TO TOTAL-LINE. DIRECT00
+056000             MOVE TOTAL-NO-OF-FILES TO TOTAL-AREAS.               DIRECT00
+056100             WRITE DIRECTORY-LISTING-RECORD FROM TOTAL-LINE.      DIRECT00
+056105             PERFORM PUNCH-AGE-SUMMARY                            DIRECT00
+056107                 THRU PUNCH-AGE-SUMMARY-DONE.                     DIRECT00
+056110             NOTE SAVES TODAYS DISK-UTILIZATION SNAPSHOT TO       DIRECT00
+056120                 DIRSNAP SO THE COMBINED OPSUMRY END-OF-DAY       DIRECT00
+056130                 REPORT CAN PICK IT UP WITHOUT RERUNNING THIS.    DIRECT00
+056140             OPEN OUTPUT DIR-SNAPSHOT.                            DIRECT00
+056150             MOVE TODAYS-DATE TO DS-DATE.                         DIRECT00
+056160             MOVE NUMBER-OF-AVAILABLE-AREAS TO DS-AVAILABLE-AREAS.DIRECT00
+056170             MOVE TOTAL-AVAILABLE-DISK TO DS-AVAILABLE-SEGMENTS.  DIRECT00
+056180             MOVE TOTAL-NO-OF-FILES TO DS-TOTAL-FILES.            DIRECT00
+056190             WRITE DIR-SNAP-REC.                                  DIRECT00
+056195             CLOSE DIR-SNAPSHOT.                                  DIRECT00
+056198             PERFORM TREND-001-UPDATE.                            DIRECT00
+056200             CLOSE LISTING.                                       DIRECT00
+056210             STOP RUN.                                            DIRECT00
+056300 TREND-001-UPDATE.                                                DIRECT00
+056310     NOTE  APPENDS TODAYS UTILIZATION TOTALS TO THE 31-RUN        DIRECT00
+056320         DIRTREND HISTORY FILE AND PRINTS A WEEK-OVER-WEEK AND    DIRECT00
+056330         MONTH-OVER-MONTH COMPARISON. THE HISTORY IS A WRAPAROUND DIRECT00
+056340         TABLE OF THE LAST 31 RUNS, SO THE ENTRY 7 RUNS BACK AND  DIRECT00
+056350         30 RUNS BACK STAND IN FOR A WEEK AGO AND A MONTH AGO ON  DIRECT00
+056360         THE ASSUMPTION DIRCTRY IS RUN ONCE A DAY.                DIRECT00
+056370     OPEN I-O DIR-TREND.                                          DIRECT00
+056380     READ DIR-TREND AT END                                        DIRECT00
+056390         MOVE 1 TO TR-NEXT-SLOT                                   DIRECT00
+056400         PERFORM TREND-002-CLEAR-ENTRY VARYING TR-SLOT FROM 1 BY 1DIRECT00
+056410             UNTIL TR-SLOT EXCEEDS 31                             DIRECT00
+056420         WRITE DIR-TREND-REC.                                     DIRECT00
+056430     COMPUTE TR-WEEK-SLOT = TR-NEXT-SLOT - 7.                     DIRECT00
+056440     IF TR-WEEK-SLOT IS LESS THAN 1 ADD 31 TO TR-WEEK-SLOT.       DIRECT00
+056450     COMPUTE TR-MONTH-SLOT = TR-NEXT-SLOT - 30.                   DIRECT00
+056460     IF TR-MONTH-SLOT IS LESS THAN 1 ADD 31 TO TR-MONTH-SLOT.     DIRECT00
+056470     WRITE DIRECTORY-LISTING-RECORD FROM TREND-HEADING-LINE       DIRECT00
+056480         BEFORE ADVANCING 2 LINES.                                DIRECT00
+056490     PERFORM TREND-003-PRINT-WEEK                                 DIRECT00
+056495         THRU TREND-003X.                                         DIRECT00
+056500     PERFORM TREND-004-PRINT-MONTH                                DIRECT00
+056505         THRU TREND-004X.                                         DIRECT00
+056510     MOVE TODAYS-DATE TO TR-DATE(TR-NEXT-SLOT).                   DIRECT00
+056520     MOVE TOTAL-AVAILABLE-DISK TO                                 DIRECT00
+056530         TR-AVAILABLE-SEGMENTS(TR-NEXT-SLOT).                     DIRECT00
+056540     MOVE TOTAL-NO-OF-FILES TO TR-TOTAL-FILES(TR-NEXT-SLOT).      DIRECT00
+056550     ADD 1 TO TR-NEXT-SLOT.                                       DIRECT00
+056560     IF TR-NEXT-SLOT IS GREATER THAN 31 MOVE 1 TO TR-NEXT-SLOT.   DIRECT00
+056570     REWRITE DIR-TREND-REC.                                       DIRECT00
+056580     CLOSE DIR-TREND.                                             DIRECT00
+056590 TREND-002-CLEAR-ENTRY.                                           DIRECT00
+056600     MOVE ZERO TO TR-DATE(TR-SLOT) TR-AVAILABLE-SEGMENTS(TR-SLOT) DIRECT00
+056610         TR-TOTAL-FILES(TR-SLOT).                                 DIRECT00
+056620 TREND-003-PRINT-WEEK.                                            DIRECT00
+056630     IF TR-DATE(TR-WEEK-SLOT) = 0                                 DIRECT00
+056640         WRITE DIRECTORY-LISTING-RECORD FROM TREND-NONE-WEEK-LINE DIRECT00
+056650         GO TO TREND-003X.                                        DIRECT00
+056660     MOVE TR-AVAILABLE-SEGMENTS(TR-WEEK-SLOT)                     DIRECT00
+056670         TO TL-WEEK-SEGMENTS.                                     DIRECT00
+056680     MOVE TR-DATE(TR-WEEK-SLOT) TO TL-WEEK-DATE.                  DIRECT00
+056690     IF TOTAL-AVAILABLE-DISK IS LESS THAN                         DIRECT00
+056700        TR-AVAILABLE-SEGMENTS(TR-WEEK-SLOT)                       DIRECT00
+056710         COMPUTE TL-WEEK-DELTA =                                  DIRECT00
+056720       TR-AVAILABLE-SEGMENTS(TR-WEEK-SLOT) - TOTAL-AVAILABLE-DISK DIRECT00
+056730         MOVE "DOWN" TO TL-WEEK-DIRECTION                         DIRECT00
+056740     ELSE                                                         DIRECT00
+056750         COMPUTE TL-WEEK-DELTA =                                  DIRECT00
+056760       TOTAL-AVAILABLE-DISK - TR-AVAILABLE-SEGMENTS(TR-WEEK-SLOT) DIRECT00
+056770         MOVE "UP  " TO TL-WEEK-DIRECTION.                        DIRECT00
+056780     WRITE DIRECTORY-LISTING-RECORD FROM TREND-WEEK-LINE.         DIRECT00
+056790 TREND-003X.                                                      DIRECT00
+056800     NOTE  FALL-THROUGH TARGET FOR THE NO-HISTORY-YET BRANCH.     DIRECT00
+056810 TREND-004-PRINT-MONTH.                                           DIRECT00
+056820     IF TR-DATE(TR-MONTH-SLOT) = 0                                DIRECT00
+056830         WRITE DIRECTORY-LISTING-RECORD FROM TREND-NONE-MONTH-LINEDIRECT00
+056840         GO TO TREND-004X.                                        DIRECT00
+056850     MOVE TR-AVAILABLE-SEGMENTS(TR-MONTH-SLOT)                    DIRECT00
+056860         TO TL-MONTH-SEGMENTS.                                    DIRECT00
+056870     MOVE TR-DATE(TR-MONTH-SLOT) TO TL-MONTH-DATE.                DIRECT00
+056880     IF TOTAL-AVAILABLE-DISK IS LESS THAN                         DIRECT00
+056890        TR-AVAILABLE-SEGMENTS(TR-MONTH-SLOT)                      DIRECT00
+056900         COMPUTE TL-MONTH-DELTA =                                 DIRECT00
+056910       TR-AVAILABLE-SEGMENTS(TR-MONTH-SLOT) - TOTAL-AVAILABLE-DISKDIRECT00
+056920         MOVE "DOWN" TO TL-MONTH-DIRECTION                        DIRECT00
+056930     ELSE                                                         DIRECT00
+056940         COMPUTE TL-MONTH-DELTA =                                 DIRECT00
+056950       TOTAL-AVAILABLE-DISK - TR-AVAILABLE-SEGMENTS(TR-MONTH-SLOT)DIRECT00
+056960         MOVE "UP  " TO TL-MONTH-DIRECTION.                       DIRECT00
+056970     WRITE DIRECTORY-LISTING-RECORD FROM TREND-MONTH-LINE.        DIRECT00
+056980 TREND-004X.                                                      DIRECT00
+056990     NOTE  FALL-THROUGH TARGET FOR THE NO-HISTORY-YET BRANCH.     DIRECT00
+058310 MAINTENANCE SECTION.                                             DIRECT00
+058320 MAINT-001.                                                       DIRECT00
+058330     OPEN I-O DIRECTORY.                                          DIRECT00
+058340     ACCEPT MAINT-TARGET.                                         DIRECT00
+058350     ACCEPT MAINT-FIELD-CODE.                                     DIRECT00
+058360     IF MAINT-FIX-RECORDS ACCEPT MAINT-NEW-VALUE.                 DIRECT00
+058370     IF MAINT-FIX-ADDRESS                                         DIRECT00
+058380         ACCEPT MAINT-ROW-NUM                                     DIRECT00
+058390         ACCEPT MAINT-NEW-VALUE.                                  DIRECT00
+058400     MOVE "N" TO MAINT-FOUND-FLAG.                                DIRECT00
+058410     OPEN OUTPUT LISTING.                                         DIRECT00
+058420     MOVE 16 TO DE-BLOCK.                                         DIRECT00
+058430 MAINT-002.                                                       DIRECT00
+058440     SUBTRACT 1 FROM DE-BLOCK.                                    DIRECT00
+058450     IF DE-BLOCK = 0                                              DIRECT00
+058460         READ DIRECTORY AT END GO TO MAINT-NOT-FOUND              DIRECT00
+058470         MOVE 16 TO DE-BLOCK                                      DIRECT00
+058480         GO TO MAINT-002.                                         DIRECT00
+058490     MOVE PREFIX OF DIRECTORY(DE-BLOCK) TO TEST-OCTAL-14.         DIRECT00
+058500     IF CMP-OCTAL-14 = 76 GO TO MAINT-NOT-FOUND.                  DIRECT00
+058510     IF CMP-OCTAL-14 = 12 GO TO MAINT-002.                        DIRECT00
+058520     IF PREFIX OF DIRECTORY(DE-BLOCK) NOT = MAINT-PREFIX          DIRECT00
+058530         GO TO MAINT-002.                                         DIRECT00
+058540     IF SUFFIX OF DIRECTORY(DE-BLOCK) NOT = MAINT-SUFFIX          DIRECT00
+058550         GO TO MAINT-002.                                         DIRECT00
+058560     MOVE WORD-2(DE-BLOCK) TO USER-NUMBER.                        DIRECT00
+058570     IF USERS-NO NOT = MAINT-USER GO TO MAINT-002.                DIRECT00
+058580     MOVE "Y" TO MAINT-FOUND-FLAG.                                DIRECT00
+058590 MAINT-003.                                                       DIRECT00
+058600     IF MAINT-FIX-RECORDS                                         DIRECT00
+058610         MOVE WORD-7(DE-BLOCK) TO MAINT-OLD-VALUE                 DIRECT00
+058620         MOVE MAINT-NEW-VALUE TO WORD-7(DE-BLOCK)                 DIRECT00
+058630         MOVE "RECORDS  " TO ML-FIELD                             DIRECT00
+058640     ELSE                                                         DIRECT00
+058650         MOVE ROW-ADDRESS OF DIRECTORY(DE-BLOCK, MAINT-ROW-NUM)   DIRECT00
+058660             TO MAINT-OLD-VALUE                                   DIRECT00
+058670         MOVE MAINT-NEW-VALUE TO                                  DIRECT00
+058680             ROW-ADDRESS OF DIRECTORY(DE-BLOCK, MAINT-ROW-NUM)    DIRECT00
+058690         MOVE "ROW ADDR " TO ML-FIELD.                            DIRECT00
+058700     REWRITE DIRECTORY-RECORD.                                    DIRECT00
+058710     MOVE MAINT-PREFIX TO ML-PREFIX.                              DIRECT00
+058720     MOVE MAINT-SUFFIX TO ML-SUFFIX.                              DIRECT00
+058730     MOVE MAINT-OLD-VALUE TO ML-OLD.                              DIRECT00
+058740     MOVE MAINT-NEW-VALUE TO ML-NEW.                              DIRECT00
+058750     WRITE DIRECTORY-LISTING-RECORD FROM MAINT-LOG-LINE.          DIRECT00
+058760     GO TO MAINT-DONE.                                            DIRECT00
+058770 MAINT-NOT-FOUND.                                                 DIRECT00
+058780     MOVE MAINT-PREFIX TO ML-PREFIX.                              DIRECT00
+058790     MOVE MAINT-SUFFIX TO ML-SUFFIX.                              DIRECT00
+058800     MOVE "NOT FOUND" TO ML-FIELD.                                DIRECT00
+058810     MOVE ZERO TO ML-OLD.                                         DIRECT00
+058820     MOVE ZERO TO ML-NEW.                                         DIRECT00
+058830     WRITE DIRECTORY-LISTING-RECORD FROM MAINT-LOG-LINE.          DIRECT00
+058840 MAINT-DONE.                                                      DIRECT00
+058850     CLOSE DIRECTORY.                                             DIRECT00
+058860     CLOSE LISTING.                                               DIRECT00
+058863     MOVE "OK      " TO AU-RESULT.                                DIRECT00
+058866     PERFORM AUDIT-END.                                           DIRECT00
+058870     STOP RUN.                                                    DIRECT00
+058880                                                                  DIRECT00
+058890                                                                  DIRECT00
+058900 END-OF-PROGRAM SECTION.                                          DIRECT00
+059000 LAST-PARAGRAPH.                                                  DIRECT00
+059020             MOVE "OK      " TO AU-RESULT.                        DIRECT00
+059040             PERFORM AUDIT-END.                                   DIRECT00
+059100             STOP RUN.                                            DIRECT00
+059200 END-OF-JOB.                                                      DIRECT00
+059300 AUDIT-START.                                                     DIRECT00
+059310             MOVE TODAYS-DATE TO AU-DATE.                         DIRECT00
+059320             MOVE "START   " TO AU-EVENT.                         DIRECT00
+059330             MOVE SPACES TO AU-RESULT.                            DIRECT00
+059335             PERFORM AUDIT-WRITE THRU AUDIT-PUT.                  DIRECT00
+059400 AUDIT-END.                                                       DIRECT00
+059410             MOVE TODAYS-DATE TO AU-DATE.                         DIRECT00
+059420             MOVE "END     " TO AU-EVENT.                         DIRECT00
+059425             PERFORM AUDIT-WRITE THRU AUDIT-PUT.                  DIRECT00
+059430 AUDIT-WRITE.                                                     DIRECT00
+059440             OPEN I-O AUDIT-TRAIL.                                DIRECT00
+059450 AUDIT-SKIP.                                                      DIRECT00
+059460             READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.             DIRECT00
+059470             GO TO AUDIT-SKIP.                                    DIRECT00
+059480 AUDIT-PUT.                                                       DIRECT00
+059490             WRITE AUDIT-REC.                                     DIRECT00
+059500             CLOSE AUDIT-TRAIL.                                   DIRECT00
+059510 PUNCH-AGE-CHECK.                                                 DIRECT00
+059520     IF PREFIX OF SORTER = "PUNCHDO"                              DIRECT00
+059530         PERFORM RECORD-PUNCHDONE.                                DIRECT00
+059540     IF PREFIX OF SORTER = "PUNCHOU"                              DIRECT00
+059550         PERFORM CHECK-PUNCHOUT-AGE.                              DIRECT00
+059560 RECORD-PUNCHDONE.                                                DIRECT00
+059570     ADD 1 TO PDT-CNT.                                            DIRECT00
+059580     IF PDT-CNT NOT GREATER THAN 200                              DIRECT00
+059590         MOVE SUFFIX OF SORTER TO PDT-SUFFIX (PDT-CNT).           DIRECT00
+059600 CHECK-PUNCHOUT-AGE.                                              DIRECT00
+059610     MOVE "N" TO PDT-FOUND-FLAG.                                  DIRECT00
+059620     PERFORM PDT-SEARCH VARYING PDT-IX FROM 1 BY 1                DIRECT00
+059630         UNTIL PDT-IX GREATER PDT-CNT.                            DIRECT00
+059640     IF PDT-FOUND-FLAG = "N" AND STALE-THRESHOLD-DATE IS          DIRECT00
+059650         GREATER THAN 0 AND CREATIONXDATE OF SORTER IS LESS       DIRECT00
+059660         THAN STALE-THRESHOLD-DATE                                DIRECT00
+059670             ADD 1 TO PUNCHOUT-STALE-COUNT                        DIRECT00
+059680             IF PUNCHOUT-STALE-COUNT NOT GREATER THAN 50          DIRECT00
+059690                 MOVE SUFFIX OF SORTER TO                         DIRECT00
+059700             STALE-PUNCH-SUFFIX (PUNCHOUT-STALE-COUNT).           DIRECT00
+059710 PDT-SEARCH.                                                      DIRECT00
+059720     IF PDT-IX NOT GREATER THAN 200 AND                           DIRECT00
+059730         PDT-SUFFIX (PDT-IX) = SUFFIX OF SORTER                   DIRECT00
+059740             MOVE "Y" TO PDT-FOUND-FLAG.                          DIRECT00
+059750 PUNCH-AGE-SUMMARY.                                               DIRECT00
+059760     IF PUNCHOUT-STALE-COUNT = 0 GO TO PUNCH-AGE-SUMMARY-DONE.    DIRECT00
+059770     MOVE "STALE PUNCHOUT FILES AWAITING PUNCH -" TO TOTAL-LINE.  DIRECT00
+059780     WRITE DIRECTORY-LISTING-RECORD FROM TOTAL-LINE.              DIRECT00
+059790     PERFORM PUNCH-AGE-LIST-ONE VARYING PDT-IX FROM 1 BY 1        DIRECT00
+059800         UNTIL PDT-IX GREATER PUNCHOUT-STALE-COUNT OR             DIRECT00
+059810         PDT-IX GREATER 50.                                       DIRECT00
+059820 PUNCH-AGE-SUMMARY-DONE.                                          DIRECT00
+059830     EXIT.                                                        DIRECT00
+059840 PUNCH-AGE-LIST-ONE.                                              DIRECT00
+059850     MOVE STALE-PUNCH-SUFFIX (PDT-IX) TO SPL-SUFFIX.              DIRECT00
+059860     WRITE DIRECTORY-LISTING-RECORD FROM STALE-PUNCH-LINE.        DIRECT00
