@@ -51,6 +51,27 @@
 005100   CHHANGE THE NAME OF THE FILE FROM PUNCHOUT/NNNNNNN TO PUNCHDONE/     00
 005200   NNNNNNN SO THAT THE OPERATOR WILL NOT TRY TO PUNCH THE SAME FILE     00
 005300   A SECOND TIME THRU ERROR.                                            00
+005310    AT EXECUTION TIME, THE OPERATOR WILL BE ASKED TO ACCEPT A           00
+005320    TWO-DIGIT COUNT OF HOW MANY FILES ARE TO BE PUNCHED ON THIS         00
+005330    RUN (01 FOR A SINGLE FILE), FOLLOWED BY THAT MANY SEVEN-            00
+005340    CHARACTER FILE IDS, ONE PER ACCEPT. DISKPUNCH WILL BIND             00
+005350    PUNCHER TO PUNCHOUT/NNNNNNN FOR EACH ID IN TURN, PUNCH IT,          00
+005360    AND RENAME IT TO PUNCHDONE/NNNNNNN BEFORE MOVING ON TO THE          00
+005370    NEXT ID - ALL IN ONE EXECUTION OF THE UTILITY.                      00
+005375     THE OPERATOR IS ALSO ASKED TO ACCEPT A SEVEN-CHARACTER RUN         00
+005376     IDENTIFIER AT THE START OF THE JOB. EACH FILE PUNCHED IS           00
+005377     LOGGED TO THE CATALOGUED DISK FILE "PCHLOG" (FILE ID,              00
+005378     DATE AND RUN IDENTIFIER) SO PAST PUNCH RUNS CAN BE LISTED.         00
+005381                                                                        00
+005382    A SEPARATE REQUEUE MODE LETS THE OPERATOR MOVE A FILE THAT WAS      00
+005383    PREMATURELY RENAMED TO PUNCHDONE (E.G., A CARD JAM AFTER THE        00
+005384    RENAME BUT BEFORE THE DECK ACTUALLY FINISHED PUNCHING) BACK TO      00
+005385    PUNCHOUT STATUS FOR A CLEAN REPRINT, WITHOUT HAND-BUILDING A CC     00
+005386    CHANGE CARD. AT THE INITIAL ACCEPT, THE OPERATOR ENTERS "R" (IN    00
+005387    PLACE OF THE FILE COUNT) TO SELECT REQUEUE MODE, THEN A COUNT AND   00
+005388    THAT MANY FILE IDS TO BE MOVED FROM PUNCHDONE BACK TO PUNCHOUT.     00
+005389    EACH REQUEUE IS ALSO LOGGED TO THE AUDIT TRAIL.                     00
+005390                                                                        00
 005400                                                                        00
 005500                                                                        00
 005600 IDENTIFICATION DIVISION.                                         DSKPCH00
@@ -66,6 +87,8 @@
 006600 FILE-CONTROL.                                                    DSKPCH00
 006700     SELECT PUNCHER ASSIGN TO DISK.                               DSKPCH00
 006800     SELECT PUNCHIT ASSIGN TO PUNCH.                              DSKPCH00
+006850     SELECT PUNCH-LOG ASSIGN TO DISK.                             DSKPCH00
+006860     SELECT AUDIT-TRAIL ASSIGN TO DISK.                           DSKPCH00
 006900 I-O-CONTROL.                                                     DSKPCH00
 007000     APPLY TECHNIQUE-A ON PUNCHER.                                DSKPCH00
 007100 DATA DIVISION.                                                   DSKPCH00
@@ -87,7 +110,31 @@
 008700     LABEL RECORD IS OMITTED                                      DSKPCH00
 008800     DATA RECORD IS PCH.                                          DSKPCH00
 008900 01  PCH             SZ 80.                                       DSKPCH00
-009000 WORKING-STORAGE SECTION.                                         DSKPCH00
+008950 MD  PUNCH-LOG                                                    DSKPCH00
+008960     ACCESS MODE IS SEQUENTIAL                                    DSKPCH00
+008970     RECORD CONTAINS 80 CHARACTERS                                DSKPCH00
+008980     LABEL RECORD IS STANDARD                                     DSKPCH00
+008990     VALUE OF ID IS "PCHLOG"                                      DSKPCH00
+008995     DATA RECORD IS LOG-REC.                                      DSKPCH00
+008996 01  LOG-REC         SZ 80.                                       DSKPCH00
+008997     05  LOG-FILE-ID     PC X(7).                                 DSKPCH00
+008998     05  FILLER          SZ 1.                                    DSKPCH00
+008999     05  LOG-DATE        PC X(6).                                 DSKPCH00
+009000     05  FILLER          SZ 1.                                    DSKPCH00
+009001     05  LOG-RUN-ID      PC X(7).                                 DSKPCH00
+009002     05  FILLER          SZ 58.                                   DSKPCH00
+009003 MD  AUDIT-TRAIL                                                  DSKPCH00
+009004     ACCESS MODE IS SEQUENTIAL                                    DSKPCH00
+009005     RECORD CONTAINS 30 CHARACTERS                                DSKPCH00
+009006     LABEL RECORD IS STANDARD                                     DSKPCH00
+009007     VALUE OF ID IS "AUDITTRL"                                    DSKPCH00
+009008     DATA RECORD IS AUDIT-REC.                                    DSKPCH00
+009009 01  AUDIT-REC         SZ 30.                                     DSKPCH00
+009010     05  AU-PROGRAM              PC X(8) VA "DISKPCH ".           DSKPCH00
+009011     05  AU-DATE                 PC 9(6).                         DSKPCH00
+009012     05  AU-EVENT                PC X(8).                         DSKPCH00
+009013     05  AU-RESULT               PC X(8).                         DSKPCH00
+009020 WORKING-STORAGE SECTION.                                         DSKPCH00
 009100 77  START                       PC X(10) VA "BEGIN-FILE".        DSKPCH00
 009200 77  ENDIT                       PC X(10) VA "COMPLETED ".        DSKPCH00
 009300 01  MESSAGE         SZ 80.                                       DSKPCH00
@@ -103,26 +150,102 @@
 010300     05  FILLER      PC X(15)    VA " TO    PUNCHDO/".            DSKPCH00
 010400     05  ENDID2      PC X(7).                                     DSKPCH00
 010500     05  FILLER      PC X(5)     VA ";END.".                      DSKPCH00
-010600 PROCEDURE DIVISION.                                              DSKPCH00
-010700 101.                                                             DSKPCH00
-010800     OPEN INPUT PUNCHER.                                          DSKPCH00
-010900     OPEN OUTPUT PUNCHIT.                                         DSKPCH00
-011000     READ PUNCHER AT END DISPLAY "NO PUNCH FILE ON DISK" STOP RUN.DSKPCH00
-011100     IF BEGINIT ! "BEGIN-FILE"               DISPLAY "INVALID PUNCDSKPCH00
-011200-    "H FILE ID. RUN ABORTED." STOP RUN.                          DSKPCH00
-011300     MOVE PGM-ID TO PGM.                                          DSKPCH00
-011400     MOVE START TO MSG.                                           DSKPCH00
-011500     DISPLAY SPOMSG.                                              DSKPCH00
-011600     WRITE PCH FROM MESSAGE.                                      DSKPCH00
-011700 102.                                                             DSKPCH00
-011800     READ PUNCHER AT END GO TO 103.                               DSKPCH00
-011900     WRITE PCH FROM CRD.                                          DSKPCH00
-012000     GO TO 102.                                                   DSKPCH00
-012100 103.                                                             DSKPCH00
-012200     MOVE ENDIT TO MSG.                                           DSKPCH00
-012300     DISPLAY SPOMSG.                                              DSKPCH00
-012400     MOVE PGM TO ENDID1, ENDID2.                                  DSKPCH00
-012500     CLOSE PUNCHER.  CLOSE PUNCHIT.                               DSKPCH00
-012600     PERFORM WITH CHGIT.                                          DSKPCH00
-012700     STOP RUN.                                                    DSKPCH00
-012800 END-OF-JOB.                                                      DSKPCH00
+010510 01  REQCHG          SZ 57.                                       DSKPCH00
+010515     05  FILLER      PC X(23)    VA "CC CHANGE      PUNCHDO/".    DSKPCH00
+010520     05  RQID1       PC X(7).                                     DSKPCH00
+010525     05  FILLER      PC X(15)    VA " TO    PUNCHOU/".            DSKPCH00
+010530     05  RQID2       PC X(7).                                     DSKPCH00
+010535     05  FILLER      PC X(5)     VA ";END.".                      DSKPCH00
+010646 77  RUN-MODE                   PC X.                             DSKPCH00
+010650 77  FILE-COUNT                PC 99    CMP-1.                    DSKPCH00
+010654 77  FX                        PC 99    CMP-1.                    DSKPCH00
+010658 01  FILE-ID-TABLE.                                               DSKPCH00
+010662     05  FILE-ID-ENTRY         PC X(7)  OC 50.                    DSKPCH00
+010666 01  FILEQ            SZ 38.                                      DSKPCH00
+010670     05  FILLER      PC X(18)    VA "CC FILE PUNCHER = ".         DSKPCH00
+010674     05  FILLER      PC X(8)     VA "0000000/".                   DSKPCH00
+010678     05  FILQID      PC X(7).                                     DSKPCH00
+010682     05  FILLER      PC X(5)     VA ";END.".                      DSKPCH00
+010686 77  RUN-ID-ENTRY              PC X(7).                           DSKPCH00
+010690 PROCEDURE DIVISION.                                              DSKPCH00
+010700 100.                                                             DSKPCH00
+010705 ACCEPT RUN-MODE.                                                 DSKPCH00
+010706 IF RUN-MODE = "R" GO TO 500-REQUEUE.                             DSKPCH00
+010710     ACCEPT FILE-COUNT.                                           DSKPCH00
+010715     ACCEPT RUN-ID-ENTRY.                                         DSKPCH00
+010720     IF FILE-COUNT = ZERO MOVE 1 TO FILE-COUNT.                   DSKPCH00
+010730     OPEN OUTPUT PUNCHIT.                                         DSKPCH00
+010735     PERFORM 950-AUDIT-START.                                     DSKPCH00
+010740     PERFORM 110-GET-ID VARYING FX FROM 1 BY 1                    DSKPCH00
+010750         UNTIL FX } FILE-COUNT.                                   DSKPCH00
+010760     PERFORM 200-PUNCH-FILE THRU 290-END-FILE VARYING FX FROM 1   DSKPCH00
+010765         BY 1 UNTIL FX } FILE-COUNT.                              DSKPCH00
+010780     CLOSE PUNCHIT.                                               DSKPCH00
+010783     MOVE "OK      " TO AU-RESULT.                                DSKPCH00
+010786     PERFORM 955-AUDIT-END.                                       DSKPCH00
+010790     STOP RUN.                                                    DSKPCH00
+010800 110-GET-ID.                                                      DSKPCH00
+010810     ACCEPT FILE-ID-ENTRY(FX).                                    DSKPCH00
+010900 200-PUNCH-FILE.                                                  DSKPCH00
+010910     MOVE FILE-ID-ENTRY(FX) TO FILQID.  PERFORM WITH FILEQ.       DSKPCH00
+010920     OPEN INPUT PUNCHER.                                          DSKPCH00
+010930     READ PUNCHER AT END DISPLAY "NO PUNCH FILE FOR ID:"          DSKPCH00
+010940         DISPLAY FILE-ID-ENTRY(FX) GO TO 290-END-FILE.            DSKPCH00
+010950     IF BEGINIT ! "BEGIN-FILE" DISPLAY "INVALID PUNCH FILE ID:"   DSKPCH00
+010960         DISPLAY FILE-ID-ENTRY(FX) GO TO 290-END-FILE.            DSKPCH00
+010970     MOVE PGM-ID TO PGM.  MOVE START TO MSG.  DISPLAY SPOMSG.     DSKPCH00
+010980     WRITE PCH FROM MESSAGE.                                      DSKPCH00
+011000 210-COPY-RECORD.                                                 DSKPCH00
+011010     READ PUNCHER AT END GO TO 220-FILE-DONE.                     DSKPCH00
+011020     WRITE PCH FROM CRD.                                          DSKPCH00
+011030     GO TO 210-COPY-RECORD.                                       DSKPCH00
+011100 220-FILE-DONE.                                                   DSKPCH00
+011110     MOVE ENDIT TO MSG.  DISPLAY SPOMSG.                          DSKPCH00
+011120     MOVE FILE-ID-ENTRY(FX) TO ENDID1, ENDID2.                    DSKPCH00
+011130     PERFORM WITH CHGIT.                                          DSKPCH00
+011140     PERFORM 900-LOG-PUNCH THRU 920-LOG-WRITE.                    DSKPCH00
+011200 290-END-FILE.                                                    DSKPCH00
+011210     CLOSE PUNCHER.                                               DSKPCH00
+011800 900-LOG-PUNCH.                                                   DSKPCH00
+011810     OPEN I-O PUNCH-LOG.                                          DSKPCH00
+011820 910-LOG-SKIP.                                                    DSKPCH00
+011830     READ PUNCH-LOG AT END GO TO 920-LOG-WRITE.                   DSKPCH00
+011840     GO TO 910-LOG-SKIP.                                          DSKPCH00
+011850 920-LOG-WRITE.                                                   DSKPCH00
+011860     MOVE FILE-ID-ENTRY(FX) TO LOG-FILE-ID.                       DSKPCH00
+011870     ACCEPT LOG-DATE FROM DATE.                                   DSKPCH00
+011880     MOVE RUN-ID-ENTRY TO LOG-RUN-ID.                             DSKPCH00
+011890     WRITE LOG-REC.  CLOSE PUNCH-LOG.                             DSKPCH00
+012000 950-AUDIT-START.                                                 DSKPCH00
+012010     MOVE TODAYS-DATE TO AU-DATE.                                 DSKPCH00
+012020     MOVE "START   " TO AU-EVENT.                                 DSKPCH00
+012030     MOVE SPACES TO AU-RESULT.                                    DSKPCH00
+012040     PERFORM 970-AUDIT-WRITE THRU 990-AUDIT-PUT.                  DSKPCH00
+012100 955-AUDIT-END.                                                   DSKPCH00
+012110     MOVE TODAYS-DATE TO AU-DATE.                                 DSKPCH00
+012120     MOVE "END     " TO AU-EVENT.                                 DSKPCH00
+012130     PERFORM 970-AUDIT-WRITE THRU 990-AUDIT-PUT.                  DSKPCH00
+012200 970-AUDIT-WRITE.                                                 DSKPCH00
+012210     OPEN I-O AUDIT-TRAIL.                                        DSKPCH00
+012300 980-AUDIT-SKIP.                                                  DSKPCH00
+012310     READ AUDIT-TRAIL AT END GO TO 990-AUDIT-PUT.                 DSKPCH00
+012320     GO TO 980-AUDIT-SKIP.                                        DSKPCH00
+012400 990-AUDIT-PUT.                                                   DSKPCH00
+012410     WRITE AUDIT-REC.  CLOSE AUDIT-TRAIL.                         DSKPCH00
+013000 500-REQUEUE.                                                     DSKPCH00
+013010 ACCEPT FILE-COUNT.                                               DSKPCH00
+013020 ACCEPT RUN-ID-ENTRY.                                             DSKPCH00
+013030 IF FILE-COUNT = ZERO MOVE 1 TO FILE-COUNT.                       DSKPCH00
+013040 PERFORM 950-AUDIT-START.                                         DSKPCH00
+013050 PERFORM 110-GET-ID VARYING FX FROM 1 BY 1                        DSKPCH00
+013060     UNTIL FX } FILE-COUNT.                                       DSKPCH00
+013070 PERFORM 510-REQUEUE-FILE VARYING FX FROM 1 BY 1                  DSKPCH00
+013080     UNTIL FX } FILE-COUNT.                                       DSKPCH00
+013090 MOVE "REQUEUED" TO AU-RESULT.                                    DSKPCH00
+013100 PERFORM 955-AUDIT-END.                                           DSKPCH00
+013110 STOP RUN.                                                        DSKPCH00
+013200 510-REQUEUE-FILE.                                                DSKPCH00
+013210 MOVE FILE-ID-ENTRY(FX) TO RQID1, RQID2.                          DSKPCH00
+013220 PERFORM WITH REQCHG.                                             DSKPCH00
+013230 DISPLAY "REQUEUED TO PUNCHOUT:" FILE-ID-ENTRY(FX).               DSKPCH00
+013300 END-OF-JOB.                                                      DSKPCH00
