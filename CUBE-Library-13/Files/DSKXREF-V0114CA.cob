@@ -11,7 +11,8 @@
 001100   ITSELF AND THE LINE NUMBERS ON WHICH THE NAME IS USED. NAMES         00
 001200   WHICH ARE NOT USED WILL BE SO IDENTIFIED. IF A NAME IS MULTIPLY      00
 001300   DEFINED, ALL LINE NUMBERS ON WHICH IT IS DEFINED WILL BE             00
-001400   IDENTIFIED. NAMES WHICH ARE NEVER DEFINED WILL BE BYPASSED.          00
+001400   IDENTIFIED. NAMES WHICH ARE REFERENCED BUT NEVER DEFINED WILL        00
+001450   BE FLAGGED "REFERENCED BUT NEVER DEFINED".                          00 
 001500                                                                        00
 001600   THE PROGRAM REQUIRES CARD-IMAGE INPUT FROM A DISK FILE WITH          00
 001700   THREE RECORDS PER SEGMENT (I.E., BLOCKED 3). A FILE CARD MUST        00
@@ -20,6 +21,16 @@
 002000      CC FILE CARDS = 0000000/||||||| DISK SERIAL                       00
 002100                                                                        00
 002200   WHERE ||||||| IS THE ID OF THE CARD-IMAGE FILE.                      00
+002220   MULTIPLE SOURCE PROGRAMS MAY BE CROSS-REFERENCED IN ONE RUN BY       00
+002230   CONCATENATING THEIR CARD-IMAGE DECKS ON THE DISK FILE AND            00
+002240   SEPARATING EACH DECK FROM THE NEXT WITH A "999999 END-OF-JOB."       00
+002250   TRAILER CARD - THE SAME TRAILER MAKESOLT AND PUNCHSOLT ALREADY       00
+002260   WRITE AT THE END OF A SOLT TAPE OR PUNCHED DECK. ON READING THAT     00
+002270   CARD DISKCROSREF CLOSES THE LISTING FOR THE PROGRAM JUST SCANNED,    00
+002280   REOPENS LINE FOR THE NEXT PROGRAM, AND RESUMES SCANNING FOR ITS      00
+002290   PROCEDURE DIVISION - SO ONE JOB STEP PRODUCES ONE LISTING PER        00
+002294   PROGRAM. A TRAILING DECK NEED NOT END WITH THIS CARD; A GENUINE      00
+002296   END OF FILE STOPS THE RUN AS BEFORE.                                 00
 002300                                                                        00
 002400   EXECUTE PACKETS FOR DISKCROSREF MUST BE ONE OF THE FOLLOWING:        00
 002500                                                                        00
@@ -61,32 +72,66 @@
 006200 FILE-CONTROL.                                                    X-REF 00
 006300     SELECT CARDS ASSIGN TO DISK.                                 X-REF 00
 006400 SELECT LINE  ASSIGN TO PRINTER DISK.                                   00
+006450     SELECT AUDIT-TRAIL ASSIGN TO DISK.                           X-REF 00
+006460     SELECT DATA-DICT ASSIGN TO DISK.                             X-REF 00
 006500   SELECT SFIL ASSIGN TO SORT DISK.                                     00
 006600 I-O-CONTROL.  APPLY TECHNIQUE-A ON CARDS.                              00
 006700 DATA DIVISION.                                                   X-REF 00
 006800 FILE SECTION.                                                    X-REF 00
 006900 FD LINE  LABEL RECORD STANDARD VA ID "LISTING"                   X-REF 00
 007000     DATA RECORDS LSTG FRMT1 FRMT2.                                     00
-007100 01 LSTG SZ 120. 01 FRMT1. 02 FILLER SZ 24. 02 CRD SZ 80.         X-REF 00
-007200 02 FILLER SZ 16. 01 FRMT2. 02 FILLER SZ 8. 02 PSNO SZ 6.         X-REF 00
-007300 02 FILLER SZ 3. 02 ALF SZ 32. 02 MSG SZ 70. 04 FILLER OC 10.     X-REF 00
+007100 01 LSTG SZ 330. 01 FRMT1. 02 FILLER SZ 24. 02 CRD SZ 80.         X-REF 00
+007200 02 FILLER SZ 226. 01 FRMT2. 02 FILLER SZ 8. 02 PSNO SZ 6.        X-REF 00
+007300 02 FILLER SZ 3. 02 ALF SZ 32. 02 MSG SZ 280. 04 FILLER OC 40.    X-REF 00
 007400 06 LSNO SZ 6. 06 FILLER SZ 1. 02 FILLER SZ 1.                    X-REF 00
 007500 MD  CARDS  BLOCK 15 RECORDS                                            00
 007600     FILE CONTAINS 20 | 2400 RECORDS ACCESS SEQUENTIAL                  00
 007700            VA ID "CARD"   DATA RECORDS CRDS COLS.                      00
 007800                01 CRDS. 02 CSNO SZ 6. 02 NXT SZ 1. 02 CBR SZ 24. X-REF 00
 007900 02 FILLER SZ 49. 01 COLS. 02 COL SZ 1 OC 80.                     X-REF 00
+007910 FD  AUDIT-TRAIL LABEL RECORD STANDARD VA ID "AUDITTRL"           X-REF 00
+007920     DATA RECORDS AUDREC.                                        X-REF 00 
+007930 01 AUDREC. 02 AU-PROGRAM SZ 8. 02 AU-DATE PC 9(6). 02 AU-EVENT   X-REF 00
+007940 SZ 8. 02 AU-RESULT SZ 8.                                        X-REF 00 
+007950 FD  DATA-DICT LABEL RECORD STANDARD VA ID "DATADICT"             X-REF 00
+007960     DATA RECORDS DICTREC.                                        X-REF 00
+007970 01 DICTREC. 02 DNAME SZ 32. 02 DKIND PC 9.                       X-REF 00
 008000 SD SFIL DATA RECORD SREC. 01 SREC. 02 SALF SZ 32. 02 FILLER      X-REF 00
 008100  REDEFINES SALF. 04 CHR SZ 1 OC 32. 02 STYP SZ 1. 2 SSNO SZ 6.   X-REF 00
 008200 WORKING-STORAGE SECTION.                                         X-REF 00
 008300 77 I PC 99 CMP-1. 77 LI PC 99 CMP-1. 77 CI PC 99 CMP-1.          X-REF 00
 008400 77 WI PC 99 CMP-1. 77 EOFSW PC 9 CMP-1.                          X-REF 00
+008450 77 EOJSW PC 9 CMP-1.                                             X-REF 00
+008460 77 DUPSW PC 9 CMP-1.                                             X-REF 00
 008500 77 WALF SZ 32.                                                         00
+008510 77 DICT-CHECK-FLAG PC X VA "N".                                  X-REF 00
+008520 77 DICT-COUNT PC 999 CMP-1 VA 0.                                 X-REF 00
+008530 77 DX PC 999 CMP-1.                                              X-REF 00
+008540 77 DICT-FOUND-SW PC 9 CMP-1.                                     X-REF 00
+008550 77 DICT-MISMATCH-SW PC 9 CMP-1.                                  X-REF 00
+008560 01 DICT-TABLE.                                                   X-REF 00
+008570     02 DICT-ENTRY OC 200.                                        X-REF 00
+008580         03 DT-NAME SZ 32.                                        X-REF 00
+008590         03 DT-KIND PC 9.                                         X-REF 00
 008600 PROCEDURE DIVISION.                                              X-REF 00
 008700 INIT. OPEN INPUT CARDS.                                                00
+008750     PERFORM AUDIT-START.                                         X-REF 00
+008760     DISPLAY "CHECK NAMES AGAINST DATA DICTIONARY (Y/N)".         X-REF 00
+008770     ACCEPT DICT-CHECK-FLAG.                                      X-REF 00
+008780     IF DICT-CHECK-FLAG = "Y"                                     X-REF 00
+008790         PERFORM LOAD-DICT THRU LOAD-DICT-DONE.                   X-REF 00
 008800     MOVE ZERO TO EOFSW GO TO SORTER.                             X-REF 00
+008810 LOAD-DICT.  OPEN INPUT DATA-DICT.                                X-REF 00
+008820 LOAD-DICT-SKIP.  READ DATA-DICT AT END GO TO LOAD-DICT-DONE.     X-REF 00
+008830     ADD 1 TO DICT-COUNT.                                        X-REF 00 
+008840     MOVE DNAME TO DT-NAME(DICT-COUNT).                          X-REF 00 
+008850     MOVE DKIND TO DT-KIND(DICT-COUNT).                          X-REF 00 
+008860     GO TO LOAD-DICT-SKIP.                                       X-REF 00 
+008870 LOAD-DICT-DONE.  CLOSE DATA-DICT.                                X-REF 00
 008900 IP SECTION.                                                      X-REF 00
-009000 RD.  READ CARDS AT END MOVE 1 TO EOFSW .                               00
+009000 RD.  READ CARDS AT END MOVE 1 TO EOFSW.                               00 
+009010     IF EOFSW!1 IF CSNO="999999" IF CBR="END-OF-JOB." MOVE 1 TO  X-REF 00 
+009020     EOFSW EOJSW.                                                X-REF 00 
 009100 IE. MOVE 8 TO CI. PERFORM LOOK. IF SALF="FILE" PERFORM LOOK IF   X-REF 00
 009200  SALF="SECTION" GO TO DA. PERFORM RD IF EOFSW!0 GO TO EF ELSE    X-REF 00
 009300      GO TO IE.                                                         00
@@ -128,27 +173,66 @@
 012900     IF CI = 8 MOVE 1 TO STYP ELSE MOVE 2 TO STYP.                X-REF 00
 013000 PERFORM COL-CHR THRU C-C3. IF EOFSW ! ZERO GO TO EF.             X-REF 00
 013100   RELEASE SREC. GO TO P1.                                        X-REF 00
-013200 EF.  CLOSE CARDS WITH RELEASE.                                   X-REF 00
+013200 EF.  IF EOJSW!1 CLOSE CARDS WITH RELEASE.                        X-REF 00
 013300 OP SECTION.                                                      X-REF 00
 013400 XYZ.    OPEN OUTPUT LINE.                                              00
-013500 PO. MOVE 1 TO I. MOVE "  DEFINED ON:" TO LSTG. MOVE "  NAME" TO  X-REF 00
+013500 PO. MOVE 1 TO I. MOVE ZERO TO DUPSW. MOVE "  DEFINED ON:" TO    X-REF 00 
+013510     MOVE SPACES TO WALF.                                       X-REF 00  
+013520 LSTG. MOVE "  NAME" TO                                           X-REF 00
 013600 ALF. MOVE "REFERENCED ON:" TO MSG. WRITE LSTG BEFORE 2 LINES.    X-REF 00
 013700     MOVE SPACES TO LSTG.                                         X-REF 00
 013800 RT. RETURN SFIL AT END GO TO FE.                                 X-REF 00
-013900     IF SALF=WALF GO TO EQ. IF STYP=2 GO TO RT.                   X-REF 00
-014000     IF I = ZERO MOVE "NO EXPLICIT REFERENCE" TO MSG ELSE         X-REF 00
-014100 MOVE ZERO TO I. WRITE LSTG BEFORE 2 LINES. MOVE SPACES TO LSTG.  X-REF 00
-014200   MOVE SSNO TO PSNO. MOVE SALF TO ALF WALF. GO TO RT.            X-REF 00
-014300 EQ.  IF STYP = 1 MOVE "DUPLICATE NAME" TO MSG WRITE LSTG         X-REF 00
+013820     IF SALF=WALF GO TO EQ.                                       X-REF 00
+013840     IF I = ZERO IF DUPSW = 1 MOVE "DUPLICATE - DEAD" TO MSG     X-REF 00 
+013846     ELSE MOVE "NO EXPLICIT REFERENCE" TO MSG                    X-REF 00 
+013850     ELSE MOVE ZERO TO I.                                        X-REF 00 
+013860 WRITE LSTG BEFORE 2 LINES. MOVE SPACES TO LSTG.                  X-REF 00
+013880     MOVE SALF TO ALF WALF. MOVE ZERO TO DUPSW.                   X-REF 00
+013885     IF STYP=2 GO TO UD.                                          X-REF 00
+013890     IF DICT-CHECK-FLAG = "Y" PERFORM DICT-LOOKUP                 X-REF 00
+013895         IF DICT-MISMATCH-SW = 1 MOVE "DICTIONARY MISMATCH" TO MSGX-REF 00
+013898             WRITE LSTG MOVE SPACES TO LSTG.                      X-REF 00
+014150     MOVE SSNO TO PSNO. GO TO RT.                                 X-REF 00
+014180 UD. MOVE "REFERENCED BUT NEVER DEFINED" TO MSG WRITE LSTG        X-REF 00
+014210     BEFORE 2 LINES. MOVE SPACES TO LSTG. MOVE SALF TO ALF.       X-REF 00
+014240     MOVE 1 TO I. MOVE SSNO TO LSNO(1) GO TO RT.                  X-REF 00
+014300 EQ.  IF STYP = 1 MOVE "DUPLICATE NAME" TO MSG MOVE 1 TO DUPSW    X-REF 00
+014350     WRITE LSTG                                                         00
 014400     MOVE SPACES TO LSTG                                                00
 014500   MOVE SSNO TO PSNO GO TO RT.                                    X-REF 00
-014600 IF I LESS 10 ADD 1 TO I ELSE MOVE 1 TO I WRITE LSTG              X-REF 00
-014700     MOVE SPACES TO LSTG.                                         X-REF 00
+014550     IF I=ZERO IF DUPSW=1 MOVE "LIVE - SEE DUPLICATE DEFS ABOVE" X-REF 00 
+014555     TO MSG                                                       X-REF 00
+014560     WRITE LSTG MOVE SPACES TO LSTG.                              X-REF 00
+014600 IF I LESS 40 ADD 1 TO I ELSE MOVE 1 TO I WRITE LSTG              X-REF 00
+014700     MOVE SPACES TO MSG.                                          X-REF 00
 014800     MOVE SSNO TO LSNO(I) GO TO RT.                               X-REF 00
-014900 FE. IF I=ZERO MOVE "NO EXPLICIT REFERENCE" TO MSG.               X-REF 00
+014900 FE. IF I=ZERO IF DUPSW=1 MOVE "DUPLICATE - DEAD" TO MSG         X-REF 00 
+014950     ELSE MOVE "NO EXPLICIT REFERENCE" TO MSG.                   X-REF 00 
 015000     WRITE LSTG.  CLOSE LINE  WITH RELEASE.                             00
 015100 SORTING SECTION.                                                 X-REF 00
-015200 SORTER. SORT SFIL ON ASCENDING KEY SALF STYP SSNO                X-REF 00
+015150 SORTER. MOVE ZERO TO EOFSW EOJSW.                                X-REF 00
+015180         SORT SFIL ON ASCENDING KEY SALF STYP SSNO                X-REF 00
 015300  INPUT PROCEDURE IP OUTPUT PROCEDURE OP.                         X-REF 00
-015400 STOPPER. STOP RUN.                                               X-REF 00
+015400 STOPPER. IF EOJSW=1 GO TO SORTER.                                X-REF 00
+015420     MOVE "OK      " TO AU-RESULT PERFORM AUDIT-END.              X-REF 00
+015450         STOP RUN.                                                X-REF 00
 015500 END-OF-JOB.                                                      X-REF 00
+015510 AUDIT-START.                                                     X-REF 00
+015520     MOVE "DSKXREF " TO AU-PROGRAM. MOVE TODAYS-DATE TO AU-DATE.  X-REF 00
+015530     MOVE "START   " TO AU-EVENT. MOVE SPACES TO AU-RESULT.       X-REF 00
+015535     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                          X-REF 00
+015550 AUDIT-END.                                                       X-REF 00
+015560     MOVE "DSKXREF " TO AU-PROGRAM. MOVE TODAYS-DATE TO AU-DATE.  X-REF 00
+015570     MOVE "END     " TO AU-EVENT.                                 X-REF 00
+015575     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                          X-REF 00
+015580 AUDIT-WRITE. OPEN I-O AUDIT-TRAIL.                               X-REF 00
+015585 AUDIT-SKIP.  READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.            X-REF 00
+015590     GO TO AUDIT-SKIP.                                            X-REF 00
+015595 AUDIT-PUT.   WRITE AUDREC.  CLOSE AUDIT-TRAIL.                   X-REF 00
+015600 DICT-LOOKUP.                                                     X-REF 00
+015610     MOVE ZERO TO DICT-FOUND-SW DICT-MISMATCH-SW.                 X-REF 00
+015620     PERFORM DICT-SCAN VARYING DX FROM 1 BY 1                     X-REF 00
+015630         UNTIL DX > DICT-COUNT OR DICT-FOUND-SW = 1.              X-REF 00
+015640 DICT-SCAN.                                                       X-REF 00
+015650     IF DT-NAME(DX) = SALF MOVE 1 TO DICT-FOUND-SW                X-REF 00
+015660         IF DT-KIND(DX) ! STYP MOVE 1 TO DICT-MISMATCH-SW.        X-REF 00
