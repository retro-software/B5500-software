@@ -18,6 +18,23 @@
 001900 REMARKS.                                                               00
 002000         DUMP LOG TO A DISK FILE.                                       00
 002100         PREPARE A LIST OF THE LOG.                                     00
+002110         THE ERRORS-BY-DEVICE SECTION ALSO PRINTS PERCENT-BUSY AND      00
+002120         ERRORS-PER-OPEN FOR EACH DEVICE. RUN TOTALS ARE CARRIED        00
+002130         FORWARD ACROSS RUNS IN THE CATALOGUED FILE "LOGSUMRY" AND      00
+002140         PRINTED AS A MONTH-TO-DATE TOTALS SECTION. IN PLACE OF THE     00
+002150         OLD CC EXECUTE ANALOF/LOGGING HANDOFF, THIS PROGRAM NOW        00
+002160         FLAGS AN ABNORMAL TERMINATION-CODE MIX AND ANY DEVICE WITH     00
+002170         EXCESSIVE ERRORS DIRECTLY ON THE LISTING.                      00
+002175         I-O-CONTROL CARRIES A RERUN-ON-CKPT-FILE CLAUSE KEYED EVERY    00
+002176         50 RECORDS OF INDATA, SO THE 0806-LOG-PROCESS LISTING PASS     00
+002177         IS CHECKPOINTED THROUGHOUT THE RUN. IF THE PRINTER JAMS OR     00
+002178         THE JOB IS OTHERWISE ABORTED PARTWAY THROUGH THE LISTING,      00
+002179         RESUBMIT THE SAME JOB WITH A RESTART CARD NAMING THE LAST      00
+002180         CHECKPOINT ON CKPT-FILE AND THE MCP WILL REOPEN INDATA AND     00
+002181         PRINT-FILE AT THAT POSITION AND RESTORE THE PAGE/LINE          00
+002182         COUNTERS AND RUNNING ACCUMULATORS BEFORE CONTROL RETURNS TO    00
+002183         0806-LOG-PROCESS, INSTEAD OF RELISTING THE HOLD-FILE FROM      00
+002184         THE FIRST RECORD.                                              00
 002200 ENVIRONMENT DIVISION.                                                  00
 002300 CONFIGURATION SECTION.                                                 00
 002400 SOURCE-COMPUTER.   B-5500.                                             00
@@ -28,10 +45,16 @@
 002900         SELECT HOLD-FILE      ASSIGN TO DISK.                          00
 003000         SELECT PRINT-FILE     ASSIGN TO PRINTER DISK.                  00
 003100         SELECT INDATA         ASSIGN TO DISK.                          00
+003150         SELECT LOG-SUMMARY    ASSIGN TO DISK.                          00
+003160         SELECT OPS-SNAPSHOT   ASSIGN TO DISK.                          00
+003170         SELECT AUDIT-TRAIL    ASSIGN TO DISK.                          00
+003180         SELECT RERUN-FILE     ASSIGN TO DISK.                          00
+003190         SELECT CKPT-FILE      ASSIGN TO DISK.                          00
 003200 I-O-CONTROL.                                                           00
 003300         APPLY TECHNIQUE-A ON INPUT-LOG                                 00
 003400         APPLY TECHNIQUE-A ON HOLD-FILE                                 00
 003500         APPLY TECHNIQUE-A ON INDATA                                    00
+003550         RERUN ON CKPT-FILE EVERY 50 RECORDS OF INDATA.                 00
 003600 DATA DIVISION.                                                         00
 003700 FILE SECTION.                                                          00
 003800 MD  INPUT-LOG                                                          00
@@ -59,498 +82,782 @@
 006000 01           INREC          SZ 40.                                     00
 006100     05       CTL-WORD-IN            PC 9(8).                           00
 006200     05       32-COLS                PC X(32).                          00
-006300 FD  PRINT-FILE                                                         00
-006400         VALUE OF ID "LOGDUMP"                                          00
-006500         DATA RECORD PRINT-REC.                                         00
-006600 01           PRINT-REC      SZ 132.                                    00
-006700     05        FILLER                SZ 1.                              00
-006800     05       START-TIME-HOUR        PC 99.                             00
-006900     05       START-TIME-MIN         PC 99.                             00
-007000     05       FILLER                 SZ 2.                              00
-007100     05       DEVICE-CODE            SZ 4.                              00
-007200       10     STOP-TIME-HOUR         PC 99.                             00
-007300       10     STOP-TIME-MIN          PC 99.                             00
-007400     05       ELAPSED-MIN            PC ZZZZZZ.                         00
-007500     05       DECIMAL-1              PC X.                              00
-007600     05       ELAPSED-SEC            PC 99.                             00
-007700     05       PROCESS-MIN            PC ZZZZZZ.                         00
-007800     05       DECIMAL-2              PC X.                              00
-007900     05       PROCESS-SEC            PC 99.                             00
-008000     05       I-O-MIN                PC ZZZZZZ.                         00
-008100     05       DECIMAL-3              PC X.                              00
-008200     05       I-O-SEC                PC 99.                             00
-008300     05       PRORATE-MIN            PC Z(6).                           00
-008400     05       DECIMAL-4              PC X.                              00
-008500     05       PRORATE-SEC            PC 99.                             00
-008600     05       FILLER                 SZ 2.                              00
-008700     05       RESULT                 PC X(6).                           00
-008800     05        FILLER                SZ 2.                              00
-008900     05       CTL-CARD       SZ 72.                                     00
-009000     05       PRINT-RUN-SEQ          PC 999.                            00
-009100 WORKING-STORAGE SECTION.                                               00
-009200 77           ACCUM-ELAPSED  CMP-1   PC 9(8)     VA 0.                  00
-009300 77           ACCUM-PROCESS  CMP-1   PC 9(8)     VA 0.                  00
-009400 77           ACCUM-I-O      CMP-1   PC 9(8)     VA 0.                  00
-009500 77           ACCUM-PRORATE  CMP-1   PC 9(8)     VA 0.                  00
-009600 77           24-HOUR-CONSTANT       VA 5184000  PC 9(8)   CMP-1.       00
-009700 77           CONSTANT-1     CMP-1   PC 9(8)     VA 1.                  00
-009800 77           CONSTANT-2     CMP-1   PC 9(8)     VA 2.                  00
-009900 77           CONSTANT-3     CMP-1   PC 9(8)     VA 3.                  00
-010000 77           CONSTANT-4     CMP-1   PC 9(8)     VA 4.                  00
-010100 77           CONSTANT-5     CMP-1   PC 9(8)     VA 5.                  00
-010200 77           CONSTANT-32    CMP-1   PC 9(8)     VA 32.                 00
-010300 77           CONSTANT-3600  CMP-1   PC 9(8)     VA 3600.               00
-010400 77           BYPASSER       CMP-1   PC 9(8)     VA 0.                  00
-010500 77           CONSTANT-216K  CMP-1   PC 9(8)     VA 216000.             00
-010600 77          SUB2            CMP-1           PC 9(8).                   00
-010700 77           SUB1           CMP-1   PC 99.                             00
-010800 77           SUB            CMP-1   PC 99.                             00
-010900 77           SUB-APPL       CMP-1   PC 99.                             00
-011000 77           SUB-SCRIPT     CMP-1   PC 9        VA 0.                  00
-011100 77           LINE-COUNT     CMP-1   PC 99.                             00
-011200 77          EOJ-TERMINATION         PC 9(8) CMP-1.                     00
-011300 77          SYNTAX-TERMINATION      PC 9(8) CMP-1.                     00
-011400 77          DS-TERMINATION          PC 9(8) CMP-1.                     00
-011500 77          ABORT-TERMINATION       PC 9(8) CMP-1.                     00
-011600 01  HISTORY-REC                     SZ 120.                            00
-011700     05       H-START                PC 9(8)               VA 0.        00
-011800     05       H-STOP                 PC 9(8)               VA 0.        00
-011900     05       TP-OR-C                PC X.                              00
-012000     05       REC-CODE               PC 9.                              00
-012100     05       RUN-DATE               PC X(5).                           00
-012200     05       RUN-CODE               PC X.                              00
-012300     05        FILLER                SZ 1.                              00
-012400     05       APPLICATION-NAME       PC X(7).                           00
-012500     05        FILLER                SZ 1.                              00
-012600     05       T-OR-P                 PC X.                              00
-012700           88 TEST-RUN       VA "T".                                    00
-012800           88 PRODUCTION-RUN VA "P".                                    00
-012900     05       PROG-NO                PC X(6).                           00
-013000     05       PRGRMR-INITIALS        PC XXX.                            00
-013100     05       RERUN-CODE             PC X.                              00
-013200     05       RERUN-INITIALS         PC XXX.                            00
-013300     05       FINISH-CODE            PC 9.                              00
-013400     05       APPLICATION-AREA       PC X(16).                          00
-013500     05       LOG-RECORD             PC X(40).                          00
-013600     05       RUN-COUNTER            PC 9999.                           00
-013700     05        FILLER                SZ 12.                             00
-013800 01         A-RECORD-HOLDING SZ 160.                                    00
-013900     02       FILLERAXXX.                                               00
-014000      05      SUB-REC-1              PC X(40).                          00
-014100      05      SUB-REC-2              PC X(40).                          00
-014200      05      SUB-REC-3              PC X(40).                          00
-014300      05      SUB-REC-4              PC X(40).                          00
-014400     02       RECORD-HOLDING REDEFINES FILLERAXXX.                      00
-014500     05       CODE-3         CMP     PC 9(8).                           00
-014600     05       CTL-CARD-CONT          PC X(72).                          00
-014700     05       72-COLS REDEFINES CTL-CARD-CONT.                          00
-014800       10     CARD-COL       OC 72   PC X.                              00
-014900     05       GP-CODE        CMP     PC 9(8).                           00
-015000     05       HOLD-FILES     CMP     PC 9(8).                           00
-015100     05       HOLD-PROCESS   CMP     PC 9(8).                           00
-015200     05       HOLD-I-O       CMP     PC 9(8).                           00
-015300     05       HOLD-PRORATE   CMP     PC 9(8).                           00
-015400     05        FILLER                SZ 3.                              00
-015500     05       HOLD-JULIAN            PC 9(5).                           00
-015600     05       HOLD-START     CMP     PC 9(8).                           00
-015700     05       HOLD-STOP      CMP     PC 9(8).                           00
-015800     05       HOLD-FINISH    CMP     PC 9(8).                           00
-015900     05       FILLER                 SZ 8.                              00
-016000   02         REC40EC REDEFINES RECORD-HOLDING       OC 4.              00
-016100     05       SUB-REC        SZ 40.                                     00
-016200       10     CODE-REC               PC 9(8).                           00
-016300       10     FILLER                 SZ 32.                             00
-016400 01           72-CHAR-HOLD                       SZ 72.                 00
-016500 01           FILE-RECORDS   SZ 40.                                     00
-016600     05       FILLER                 SZ 1.                              00
-016700     05       FILE-MFID              PC X(7).                           00
-016800     05       FILLER                 SZ 1.                              00
-016900     05       FILE-ID                PC X(7).                           00
-017000     05       FILE-REEL-NO           PC X(3).                           00
-017100     05       FILE-CREATION          PC X(5).                           00
-017200     05       FILE-CY-NOE-UNIT.                                         00
-017300       10     FILE-CYCLE             PC X(2).                           00
-017400       10     FILLER                 SZ 2.                              00
-017500       10     ERROR-COUNT            PC XX.                             00
-017600       10     UNIT-CODE              PC X.                              00
-017700       10     FILLER                 SZ 1.                              00
-017800     05       TIME-OPEN              PC 9(8)     CMP.                   00
-017900 01           TABLE-OF-ERRORS.                                          00
-018000     05       TABLE-ENTRIES.                                            00
-018100       10     DEVICES        VA "MTAMTBMTCMTDMTEMTFMTHMTJMTKMTLMTM      00
-018200-    "MTNMTPMTRMTSMTTDRADRBDKADKBLPALPBCPACRACRBSPOPPAPRAPPBPRBDCA      00
-018300-    ""                              PC X(93).                          00
-018400       10     DEVICE-NAME REDEFINES DEVICES OC 31  PC XXX.              00
-018500       10     FILLER                 SZ 3.                              00
-018600       10     DEVICE-ERRORS          OC 31  CMP      PC 9(8).           00
-018700       10     DEVICE-OPEN            OC 31  CMP      PC 9(8).           00
-018800     05       CONVERT-CMP            CMP     PC 9(8).                   00
-018900     05       CHARACTER-MODE REDEFINES CONVERT-CMP.                     00
-019000       10     FILLER                 SZ 6.                              00
-019100       10     HOLD-2-CHAR            PC XX.                             00
-019200       10     SINGLE-HOLD REDEFINES HOLD-2-CHAR.                        00
-019300         15   FILLER                 SZ 1.                              00
-019400         15   HOLD-1-CHAR            PC X.                              00
-019500     05       CONTROL-WORD-OF-GO     PC XX.                             00
-019600           88 NO-GO          VA "NO".                                   00
-019700     05       HOLD-TODAYS-DATE.                                         00
-019800       10     MM                     PC 99.                             00
-019900       10     DD                     PC 99.                             00
-020000       10     YY                     PC 99.                             00
-020100     05       GO-IF-OK-NO-IF-NOT     PC XX.                             00
-020200           88 NO-INPUT       VA "GO".                                   00
-020300     05       PAGE-NO    VA 0        PC 9999.                           00
-020400     05       HOLD-RUN-SEQ           PC 999.                            00
-020500     05       END-MARK  VA END       PC X.                              00
-020600     05       COMPILE-SWITCH         PC 9.                              00
-020700     05 FILLER SZ 5.                                                    00
-020800     05       RUN-TYPE       CMP     PC 9(8) OC 6.                      00
-020900 01  CTLXXX.                                                            00
-021000     05      CTL-COLS        OC 72           PC X.                      00
-021100 01           PRINT-MAIN-HEADING     SZ 132.                            00
-021200     05       FILLER VA "B-5500 DAILY RUN LOG         (UTILITYLOG/      00
-021300-    "DUMPLIST)"                             PC X(100).                 00
-021400     05       REPORT-DATE                    PC 99/99/99.               00
-021500     05       FILLER VA SPACES                   SZ 4.                  00
-021600     05       FILLER         VA SPACES       SZ 5.                      00
-021700     05       FILLER VA "    PAGE "              PC X(9).               00
-021800     05       HEADING-PAGE-NO                    PC ZZZZ.               00
-021900     05 FILLER PC XX VA SPACES.                                         00
-022000 01           LOG-DATE-HEADING       SZ 132.                            00
-022100     05       FILLER VA "LOG DATE  "             PC X(10).              00
-022200     05       ENTRY-DATE                         PC 9(5).               00
-022300     05       FILLER     VA SPACES               PC X(117).             00
-022400 01           TEST-FIELD             SZ 16.                             00
-022500     05       TEST-1     OC 16       PC X.                              00
-022600 01  CALL-LOG-ANAL.                                                     00
-022700     05      FILLER  VA "CC EXECUTE ANALOF/LOGGING;END." SZ 80.         00
-022800 PROCEDURE DIVISION.                                                    00
-022900 DUMP-LOG SECTION.                                                      00
-023000 0703-BEGIN.                                                            00
-023100         OPEN OUTPUT PRINT-FILE.                                        00
-023200         ACCEPT CONTROL-WORD-OF-GO.                                     00
-023300         IF NO-GO GO TO 0807-LOG-PROCESS.                               00
-023400         OPEN INPUT INPUT-LOG.                                          00
-023500         OPEN OUTPUT HOLD-FILE.                                         00
-023600         MOVE SPACES TO PRINT-REC.                                      00
-023700         WRITE PRINT-REC BEFORE ADVANCING TO CHANNEL 1.                 00
-023800         MOVE TODAYS-DATE TO REPORT-DATE.                               00
-023900         MOVE CONSTANT-1 TO HEADING-PAGE-NO AND PAGE-NO.                00
-024000         WRITE PRINT-REC FROM PRINT-MAIN-HEADING                        00
-024100     BEFORE ADVANCING 2 LINES.                                          00
-024200         MOVE "ERROR RECORDS FOUND IN LOG" TO PRINT-REC.                00
-024300         WRITE PRINT-REC BEFORE ADVANCING 2 LINES                       00
-024400         READ INPUT-LOG  AT END GO TO 0801-LOG-ERROR.                   00
-024500         MOVE INLOG TO OUTLOG.                                          00
-024600 0703X.  WRITE OUTLOG INVALID KEY DISPLAY "NOTIFY TECH REP"             00
-024700             ACCEPT CONTROL-WORD-OF-GO GO TO 0703X.                     00
-024800 0713-READ-START.                                                       00
-024900         READ INPUT-LOG                                                 00
-025000             AT END GO TO 0801-LOG-ERROR.                               00
-025100         MOVE INLOG TO SUB-REC-1.                                       00
-025200         IF CTL-WORD-LOG  = 4 GO TO 0802-END-LOG-DUMP.                  00
-025300         IF CTL-WORD-LOG = 0 AND CARD-COL(9) = 0 AND CARD-COL(10)       00
-025400     = 0 AND CARD-COL(11) = 0 AND CARD-COL(12) = 0                      00
-025500     AND COMPILE-SWITCH = 1 GO TO 0794.                                 00
-025600        MOVE 0 TO COMPILE-SWITCH.                                       00
-025700         IF CTL-WORD-LOG ! 3                                            00
-025800             PERFORM 0758-LOG-ERROR-REJECT                              00
-025900             GO TO 0713-READ-START.                                     00
-026000         READ INPUT-LOG                                                 00
-026100             AT END GO TO 0801-LOG-ERROR.                               00
-026200         MOVE INLOG TO SUB-REC-2.                                       00
-026300     MOVE CTL-CARD-CONT TO PRINT-REC.                                   00
-026400     WRITE PRINT-REC.                                                   00
-026500         MOVE SPACES TO CTLXXX.                                         00
-026600         MOVE 1     TO SUB AND SUB2.                                    00
-026700 0721-CHECK-FOR-CC.                                                     00
-026800         IF CARD-COL(SUB) > "9"                                         00
-026900             MOVE CARD-COL(SUB) TO CTL-COLS(1)                          00
-027000             ADD 1 TO SUB                                               00
-027100             GO TO 0737-FIND-EX-RUN-ETC.                                00
-027200         IF CARD-COL(SUB) = "C" AND CARD-COL(SUB+1) = "C"               00
-027300             MOVE "C" TO CTL-COLS(1)                                    00
-027400             MOVE "C" TO CTL-COLS(2)                                    00
-027500             ADD 2 TO SUB                                               00
-027600             GO TO 0737-FIND-EX-RUN-ETC.                                00
-027700         ADD 1 TO SUB.                                                  00
-027800         IF SUB EXCEEDS 72 GO TO 0756-CTL-ERROR.                        00
-027900         GO TO 0721-CHECK-FOR-CC.                                       00
-028000                                                                        00
-028100 0737-FIND-EX-RUN-ETC.                                                  00
-028200         IF SUB EXCEEDS 72 GO TO 0756-CTL-ERROR.                        00
-028300         IF CARD-COL(SUB) = " "                                         00
-028400             ADD 1 TO SUB                                               00
-028500             GO TO 0737-FIND-EX-RUN-ETC.                                00
-028600         IF CARD-COL(SUB) = "U" GO TO 0761-USER-MSG.                    00
-028700         IF CARD-COL(SUB) = "C" OR "E"                                  00
-028800             MOVE CARD-COL(SUB) TO CTL-COLS(4)                          00
-028900             MOVE CARD-COL(SUB+1) TO CTL-COLS(5)                        00
-029000             MOVE CARD-COL(SUB+2) TO CTL-COLS(6)                        00
-029100             MOVE CARD-COL(SUB+3) TO CTL-COLS(7)                        00
-029200             MOVE CARD-COL(SUB+4) TO CTL-COLS(8)                        00
-029300             MOVE CARD-COL(SUB+5) TO CTL-COLS(9)                        00
-029400             MOVE CARD-COL(SUB+6) TO CTL-COLS(10)                       00
-029500             MOVE 12 TO SUB2                                            00
-029600             ADD 7 TO SUB                                               00
-029700             GO TO 0784-REMAINING-CTL.                                  00
-029800         IF CARD-COL(SUB) = "R"                                         00
-029900             MOVE "R" TO CTL-COLS(4)                                    00
-030000             MOVE "U" TO CTL-COLS(5)                                    00
-030100             MOVE "N" TO CTL-COLS(6)                                    00
-030200             MOVE 12 TO SUB2                                            00
-030300             ADD 3 TO SUB                                               00
-030400             GO TO 0784-FIND-REMAINING-CTL.                             00
-030500 0756-CTL-ERROR.                                                        00
-030600         MOVE "1" TO PRINT-RUN-SEQ.                                     00
-030700             MOVE SUB-REC-1 TO PRINT-REC.                               00
-030800             WRITE PRINT-REC.                                           00
-030900             MOVE SUB-REC-2 TO PRINT-REC.                               00
-031000             WRITE PRINT-REC.                                           00
-031100             ADD 2 TO LINE-COUNT.                                       00
-031200             GO TO 0713-READ-START.                                     00
-031300 0758-LOG-ERROR-REJECT.                                                 00
-031400         MOVE "3" TO PRINT-RUN-SEQ.                                     00
-031500             MOVE SUB-REC-1 TO PRINT-REC.                               00
-031600             WRITE PRINT-REC.    ADD 1 TO LINE-COUNT.                   00
-031700 0761-USER-MSG.                                                         00
-031800         IF CARD-COL(SUB) = "=" GO TO 0765-FIND-USER-NO.                00
-031900         ADD 1 TO SUB.                                                  00
-032000         IF SUB > 72 GO TO 0756-CTL-ERROR.                              00
-032100         GO TO 0761-USER-MSG.                                           00
-032200 0765-FIND-USER-NO.                                                     00
-032300             ADD 1 TO SUB.                                              00
-032400         IF CARD-COL(SUB) ! SPACE                                       00
-032500             MOVE CARD-COL(SUB) TO CTL-COLS(65)                         00
-032600             ADD 1 TO SUB                                               00
-032700         ELSE ADD 1 TO SUB  GO TO 0765-FIND-USER-NO.                    00
-032800             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
-032900                 MOVE CARD-COL(SUB) TO CTL-COLS(66).                    00
-033000                 ADD 1 TO SUB.                                          00
-033100             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
-033200                 MOVE CARD-COL(SUB) TO CTL-COLS(67).                    00
-033300                 ADD 1 TO SUB.                                          00
-033400             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
-033500                 MOVE CARD-COL(SUB) TO CTL-COLS(68).                    00
-033600                 ADD 1 TO SUB.                                          00
-033700             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
-033800                 MOVE CARD-COL(SUB) TO CTL-COLS(69).                    00
-033900                 ADD 1 TO SUB.                                          00
-034000             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
-034100                 MOVE CARD-COL(SUB) TO CTL-COLS(70).                    00
-034200                 ADD 1 TO SUB.                                          00
-034300             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
-034400                 MOVE CARD-COL(SUB) TO CTL-COLS(71).                    00
-034500 0782.           ADD 1 TO SUB.                                          00
-034600         IF CARD-COL(SUB) = ";" OR SPACE GO TO 0782.                    00
-034700         GO TO 0737-FIND-EX-RUN-ETC.                                    00
-034800 0784-REMAINING-CTL.                                                    00
-034900 0784-FIND-REMAINING-CTL.                                               00
-035000         IF CARD-COL(SUB) = SPACE                                       00
-035100             ADD 1 TO SUB                                               00
-035200             GO TO 0784-REMAINING-CTL.                                  00
-035300     IF CTL-COLS(4) = "C" MOVE 1 TO COMPILE-SWITCH.                     00
-035400         IF CARD-COL(SUB) = "P"                                         00
-035500             AND CARD-COL(SUB+1) = "R"                                  00
-035600             AND CARD-COL(SUB+2) = "N"                                  00
-035700             AND CARD-COL(SUB+3) = "P"                                  00
-035800             AND CARD-COL(SUB+4) = "B"                                  00
-035900             AND CARD-COL(SUB+5) = "T"                                  00
-036000                 NEXT SENTENCE   ELSE      GO TO 0792.                  00
-036100                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
-036200                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
-036300                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
-036400                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
-036500                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
-036600                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
-036700                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
-036800                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
-036900                 GO TO 0713-READ-START.                                 00
-037000 0792.   IF SUB2 < 65 AND CARD-COL(SUB) ! ";" AND SUB < 73              00
-037100     AND CARD-COL(SUB) ! END-MARK                                       00
-037200             MOVE CARD-COL(SUB) TO CTL-COLS(SUB2)                       00
-037300             ADD 1 TO SUB    ADD 1 TO SUB2                              00
-037400             GO TO 0792.                                                00
-037500         MOVE CTLXXX TO 72-COLS.                                        00
-037600         MOVE SUB-REC-1 TO OUTLOG.                                      00
-037700         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
-037800             GO TO 0801-LOG-ERROR.                                      00
-037900         MOVE SUB-REC-2 TO OUTLOG.                                      00
-038000         WRITE OUTLOG INVALID KEY DISPLAY "LOG-OVERFLOW"                00
-038100             GO TO 0801-LOG-ERROR.                                      00
-038200         READ INPUT-LOG  AT END GO TO 0801-LOG-ERROR.                   00
-038300         IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.                   00
-038400 0794.   MOVE INLOG TO OUTLOG AND SUB-REC-3.                            00
-038500         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
-038600             GO TO 0801-LOG-ERROR.                                      00
-038700         READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.                    00
-038800         IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.                   00
-038900         MOVE INLOG TO OUTLOG.                                          00
-039000         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
-039100             GO TO 0801-LOG-ERROR.                                      00
-039200         IF HOLD-FILES = 0          GO TO 0713-READ-START.              00
-039300 0795.   READ INPUT-LOG INTO OUTLOG  AT END GO TO 0801-LOG-ERROR.       00
-039400         IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.                   00
-039500         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
-039600             GO TO 0801-LOG-ERROR.                                      00
-039700         ADD 1 TO SUB-APPL. IF SUB-APPL ! HOLD-FILES GO TO 0795.        00
-039800         MOVE ZERO TO SUB-APPL.                                         00
-039900         GO TO 0713-READ-START.                                         00
-040000 0801-LOG-ERROR.                                                        00
-040100         DISPLAY "SYSTEM/LOG CAME TO EOF BEFORE CODE 4 RECORD.".        00
-040200         DISPLAY "NOTIFY BURROUGHS SYSTEMS REPRESENTATIVE.".            00
-040300 0802-END-LOG-DUMP.                                                     00
-040400         MOVE "00000004" TO OUTLOG.                                     00
-040500         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOWED".             00
-040600         CLOSE INPUT-LOG WITH RELEASE.                                  00
-040700         CLOSE HOLD-FILE WITH RELEASE.                                  00
-040800 0806-LOG-PROCESS SECTION.                                              00
-040900 0807-LOG-PROCESS.                                                      00
-041000         OPEN INPUT INDATA.                                             00
-041100             READ INDATA  AT END GO TO 1101-END-LOG-LIST.               00
-041200 0809.   MOVE SPACES TO PRINT-REC.                                      00
-041300         PERFORM 1012-OFLOW.                                            00
-041400         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
-041500         MOVE INREC TO SUB-REC (1).                                     00
-041600 0812.   READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
-041700         MOVE INREC TO SUB-REC (2).                                     00
-041800         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
-041900         MOVE INREC TO SUB-REC (3).                                     00
-042000         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
-042100         MOVE INREC TO SUB-REC (4).                                     00
-042200 0819.                                                                  00
-042300         IF HOLD-JULIAN ! ENTRY-DATE                                    00
-042400              MOVE HOLD-JULIAN TO ENTRY-DATE                            00
-042500              MOVE SPACES TO PRINT-REC                                  00
-042600              IF LINE-COUNT EXCEEDS 37                                  00
-042700                   PERFORM 1012-OFLOW                                   00
-042800                   WRITE PRINT-REC FROM LOG-DATE-HEADING                00
-042900         MOVE SPACES TO PRINT-REC                                       00
-043000                   ADD 2 TO LINE-COUNT                                  00
-043100                   ELSE                                                 00
-043200         WRITE PRINT-REC                                                00
-043300                        WRITE PRINT-REC FROM LOG-DATE-HEADING           00
-043400         MOVE SPACES TO PRINT-REC                                       00
-043500                        ADD 2 TO LINE-COUNT.                            00
-043600 0821.   IF HOLD-FINISH = 0 MOVE "EOJ" TO RESULT                        00
-043700             ADD CONSTANT-1 TO EOJ-TERMINATION                          00
-043800     ELSE IF HOLD-FINISH = CONSTANT-1, MOVE "SYNTAX" TO RESULT          00
-043900             ADD CONSTANT-1 TO SYNTAX-TERMINATION                       00
-044000     ELSE IF HOLD-FINISH = CONSTANT-2, MOVE "DS-ED" TO RESULT           00
-044100             ADD CONSTANT-1 TO DS-TERMINATION                           00
-044200     ELSE MOVE "ABORT" TO RESULT                                        00
-044300             ADD CONSTANT-1 TO ABORT-TERMINATION.                       00
-044400         IF GP-CODE = 5 MOVE "PRNPBT" TO RESULT.                        00
-044500         IF GP-CODE > 0 AND < 7                                         00
-044600             ADD CONSTANT-1 TO RUN-TYPE (GP-CODE)    ELSE               00
-044700             ADD CONSTANT-1 TO RUN-TYPE (4).                            00
-044800         COMPUTE START-TIME-HOUR = HOLD-START / CONSTANT-216K.          00
-044900         COMPUTE START-TIME-MIN = (HOLD-START - START-TIME-HOUR         00
-045000     * CONSTANT-216K) / CONSTANT-3600.                                  00
-045100         COMPUTE STOP-TIME-HOUR = HOLD-STOP / CONSTANT-216K.            00
-045200         COMPUTE STOP-TIME-MIN = (HOLD-STOP - STOP-TIME-HOUR            00
-045300     * CONSTANT-216K) / CONSTANT-3600.                                  00
-045400         IF HOLD-START > HOLD-STOP ADD 24-HOUR-CONSTANT TO              00
-045500                 HOLD-STOP.                                             00
-045600         SUBTRACT HOLD-START FROM HOLD-STOP.                            00
-045700         ADD HOLD-STOP TO ACCUM-ELAPSED.                                00
-045800         ADD HOLD-PROCESS TO ACCUM-PROCESS.                             00
-045900         ADD HOLD-I-O TO ACCUM-I-O.                                     00
-046000         ADD HOLD-PRORATE TO ACCUM-PRORATE.                             00
-046100         COMPUTE HOLD-START = HOLD-STOP / CONSTANT-3600.                00
-046200         MOVE HOLD-START TO ELAPSED-MIN.                                00
-046300         COMPUTE ELAPSED-SEC = (HOLD-STOP - HOLD-START                  00
-046400     * CONSTANT-3600) / 60.                                             00
-046500         COMPUTE HOLD-START = HOLD-PROCESS / CONSTANT-3600.             00
-046600         MOVE HOLD-START TO PROCESS-MIN.                                00
-046700         COMPUTE PROCESS-SEC = (HOLD-PROCESS - HOLD-START               00
-046800     * CONSTANT-3600) / 60.                                             00
-046900         COMPUTE HOLD-START = HOLD-I-O / CONSTANT-3600.                 00
-047000         MOVE HOLD-START TO I-O-MIN.                                    00
-047100         COMPUTE I-O-SEC = (HOLD-I-O - HOLD-START                       00
-047200     * CONSTANT-3600) / 60.                                             00
-047300         COMPUTE HOLD-START = HOLD-PRORATE / CONSTANT-3600.             00
-047400         MOVE HOLD-START TO PRORATE-MIN.                                00
-047500         COMPUTE PRORATE-SEC = (HOLD-PRORATE - HOLD-START               00
-047600     * CONSTANT-3600) / 60.                                             00
-047700         MOVE ":" TO DECIMAL-1 DECIMAL-2 DECIMAL-3 DECIMAL-4.           00
-047800             MOVE CTL-CARD-CONT TO CTL-CARD.                            00
-047900         ADD 1 TO LINE-COUNT.                                           00
-048000             ADD 1 TO HOLD-RUN-SEQ.                                     00
-048100         MOVE HOLD-RUN-SEQ TO PRINT-RUN-SEQ.                            00
-048200         IF LINE-COUNT EXCEEDS 38 PERFORM 1012-OFLOW                    00
-048300     ELSE WRITE PRINT-REC.                                              00
-048400         PERFORM      READ-BYPASS-FILES HOLD-FILES TIMES.               00
-048500 1003.   READ INDATA AT END GO TO 1101-END-LOG-LIST.                    00
-048600         IF CTL-WORD-IN = CONSTANT-3,                                   00
-048700             MOVE INREC TO SUB-REC (1)                                  00
-048800             GO TO 0812.                                                00
-048900         MOVE INREC TO SUB-REC (3).                                     00
-049000         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
-049100         MOVE INREC TO SUB-REC (4).                                     00
-049200         GO TO 0821.                                                    00
-049300 1012-OFLOW.                                                            00
-049400         WRITE PRINT-REC BEFORE ADVANCING CHANNEL 1.                    00
-049500         ADD 1 TO PAGE-NO.                                              00
-049600         MOVE PAGE-NO TO HEADING-PAGE-NO.                               00
-049700         WRITE PRINT-REC FROM PRINT-MAIN-HEADING BEFORE 2 LINES.        00
-049800         MOVE "24-HOUR CLOCK    TIME IS IN MINUTES:SECONDS"             00
-049900     TO PRINT-REC.                                                      00
-050000         WRITE PRINT-REC.                                               00
-050100         MOVE "START  STOP  ELAPSED  PROCESS     I/O  PRORATED          00
-050200-    "      CONTENTS OF INITIATING CONTROL CARD"                        00
-050300     TO PRINT-REC.                                                      00
-050400         WRITE PRINT-REC.                                               00
-050500         MOVE " TIME  TIME     TIME     TIME     TIME     TIME  RE      00
-050600-    "SULT" TO PRINT-REC.                                               00
-050700         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
-050800         MOVE ZEROS TO LINE-COUNT.                                      00
-050900         MOVE SPACES TO PRINT-REC.                                      00
-051000 READ-BYPASS-FILES.                                                     00
-051100     READ INDATA INTO FILE-RECORDS AT END GO TO 1101-END-LOG-LIST.      00
-051200         MOVE ZEROS TO CONVERT-CMP.                                     00
-051300         MOVE UNIT-CODE TO HOLD-1-CHAR.                                 00
-051400         MOVE CONVERT-CMP TO SUB.                                       00
-051500         IF SUB ! 0,                                                    00
-051600              ADD TIME-OPEN TO DEVICE-OPEN(SUB)                         00
-051700              MOVE ERROR-COUNT TO HOLD-2-CHAR                           00
-051800              ADD CONVERT-CMP TO DEVICE-ERRORS(SUB).                    00
-051900 1101-END-LOG-LIST.                                                     00
-052000         CLOSE INDATA.                                                  00
-052100         PERFORM WITH CALL-LOG-ANAL.                                    00
-052200         MOVE SPACES TO HISTORY-REC.                                    00
-052300         MOVE SPACES TO PRINT-REC.                                      00
-052400         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
-052500         MOVE "** TOTAL **" TO PRINT-REC.                               00
-052600         COMPUTE HOLD-START = ACCUM-ELAPSED / CONSTANT-3600.            00
-052700         MOVE HOLD-START TO ELAPSED-MIN.                                00
-052800         COMPUTE ELAPSED-SEC = (ACCUM-ELAPSED - HOLD-START              00
-052900     * CONSTANT-3600) / 60.                                             00
-053000         COMPUTE HOLD-START = ACCUM-PROCESS / CONSTANT-3600.            00
-053100         MOVE HOLD-START TO PROCESS-MIN.                                00
-053200         COMPUTE PROCESS-SEC = (ACCUM-PROCESS - HOLD-START              00
-053300     * CONSTANT-3600) / 60.                                             00
-053400         COMPUTE HOLD-START = ACCUM-I-O / CONSTANT-3600.                00
-053500         MOVE HOLD-START TO I-O-MIN.                                    00
-053600         COMPUTE I-O-SEC = (ACCUM-I-O - HOLD-START                      00
-053700     * CONSTANT-3600) / 60.                                             00
-053800         COMPUTE HOLD-START = ACCUM-PRORATE / CONSTANT-3600.            00
-053900         MOVE ":" TO DECIMAL-1, DECIMAL-2, DECIMAL-3 DECIMAL-4.         00
-054000         PERFORM 1012-OFLOW.                                            00
-054100         MOVE "   ERRORS BY DEVICE  MINUTES:SECS DEVICE OPEN"           00
-054200     TO PRINT-REC.                                                      00
-054300         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
-054400         MOVE SPACES TO PRINT-REC.                                      00
-054500         PERFORM 1701-ERROR-PRINT VARYING SUB FROM 1 BY 1               00
-054600     UNTIL SUB EXCEEDS 31.       CLOSE PRINT-FILE.                      00
-054700         STOP RUN.                                                      00
-054800 1701-ERROR-PRINT.                                                      00
-054900              MOVE DEVICE-ERRORS(SUB) TO ELAPSED-MIN.                   00
-055000         MOVE DEVICE-NAME(SUB) TO DEVICE-CODE.                          00
-055100         COMPUTE HOLD-START = DEVICE-OPEN(SUB) / CONSTANT-3600.         00
-055200         MOVE HOLD-START TO PROCESS-MIN.                                00
-055300         COMPUTE PROCESS-SEC = (DEVICE-OPEN(SUB) - HOLD-START           00
-055400         * CONSTANT-3600) / 60.                                         00
-055500         MOVE ":" TO DECIMAL-2.                                         00
-055600              WRITE PRINT-REC.                                          00
-055700 END-OF-JOB.                                                            00
+006230 MD  LOG-SUMMARY                                                        00
+006240         ACCESS SEQUENTIAL                                              00
+006250         BLOCK CONTAINS 1 RECORDS                                       00
+006260         VALUE OF ID "LOGSUMRY"                                         00
+006270         DATA RECORD SUM-REC.                                           00
+006280 01           SUM-REC        SZ 80.                                     00
+006285     05       SUM-MONTH              PC 99.                             00
+006288     05       SUM-ELAPSED            PC 9(8).                           00
+006291     05       SUM-PROCESS            PC 9(8).                           00
+006294     05       SUM-I-O                PC 9(8).                           00
+006297     05       SUM-PRORATE            PC 9(8).                           00
+006298     05       SUM-EOJ                PC 9(8).                           00
+006299     05       SUM-SYNTAX             PC 9(8).                           00
+006300     05       SUM-DS                 PC 9(8).                           00
+006301     05       SUM-ABORT              PC 9(8).                           00
+006302     05       FILLER                 SZ 14.                             00
+006303 MD  OPS-SNAPSHOT                                                       00
+006304         ACCESS SEQUENTIAL                                              00
+006305         BLOCK CONTAINS 1 RECORDS                                       00
+006306         VALUE OF ID "OPSNAP"                                           00
+006307         DATA RECORD OPS-SNAP-REC.                                      00
+006308 01           OPS-SNAP-REC   SZ 80.                                     00
+006309     05       OPS-DATE               PC 9(6).                          00 
+006310     05       OPS-ELAPSED            PC 9(8).                          00 
+006311     05       OPS-PROCESS            PC 9(8).                          00 
+006312     05       OPS-I-O                PC 9(8).                          00 
+006313     05       OPS-PRORATE            PC 9(8).                          00 
+006314     05       OPS-EOJ                PC 9(8).                          00 
+006315     05       OPS-SYNTAX             PC 9(8).                          00 
+006316     05       OPS-DS                 PC 9(8).                          00 
+006317     05       OPS-ABORT              PC 9(8).                          00 
+006318     05       FILLER                 SZ 10.                            00 
+006320 MD  AUDIT-TRAIL                                                       00 
+006330         ACCESS SEQUENTIAL                                             00 
+006340         BLOCK CONTAINS 1 RECORDS                                      00 
+006350         VALUE OF ID "AUDITTRL"                                        00 
+006360         DATA RECORD AUDIT-REC.                                        00 
+006370 01           AUDIT-REC      SZ 30.                                    00 
+006380     05       AU-PROGRAM             PC X(8)  VA "CHRISLOG".           00 
+006390     05       AU-DATE                PC 9(6).                          00 
+006391     05       AU-EVENT               PC X(8).                          00 
+006392     05       AU-RESULT              PC X(8).                          00 
+006400 MD  RERUN-FILE                                                        00 
+006410         ACCESS SEQUENTIAL                                             00 
+006420         BLOCK CONTAINS 1 RECORDS                                      00 
+006430         VALUE OF ID "RERUNLOG"                                        00 
+006440         DATA RECORD RERUN-REC.                                        00 
+006450 01           RERUN-REC      SZ 92.                                    00 
+006460     05       RR-DATE                PC 9(5).                          00 
+006470     05       RR-RUN-SEQ             PC 999.                           00 
+006480     05       RR-RESULT              PC X(6).                          00 
+006490     05       RR-RERUN-FLAG          PC X     VA "N".                  00 
+006500           88 RERUN-CANDIDATE        VA "Y".                           00 
+006510     05       RR-CTL-CARD            PC X(72).                         00 
+006520     05       FILLER                 SZ 5.                             00 
+006530 MD  CKPT-FILE                                                          00
+006540         ACCESS SEQUENTIAL                                              00
+006550         BLOCK CONTAINS 1 RECORDS                                       00
+006560         VALUE OF ID "LOGCKPT"                                          00
+006570         DATA RECORD CKPT-REC.                                          00
+006580 01           CKPT-REC       SZ 80.                                     00
+006590     05       CKPT-DATA              PC X(80).                          00
+007310 FD  PRINT-FILE                                                         00
+007400         VALUE OF ID "LOGDUMP"                                          00
+007500         DATA RECORD PRINT-REC.                                         00
+007600 01           PRINT-REC      SZ 132.                                    00
+007700     05        FILLER                SZ 1.                              00
+007800     05       START-TIME-HOUR        PC 99.                             00
+007900     05       START-TIME-MIN         PC 99.                             00
+008000     05       FILLER                 SZ 2.                              00
+008100     05       DEVICE-CODE            SZ 4.                              00
+008200       10     STOP-TIME-HOUR         PC 99.                             00
+008300       10     STOP-TIME-MIN          PC 99.                             00
+008400     05       ELAPSED-MIN            PC ZZZZZZ.                         00
+008500     05       DECIMAL-1              PC X.                              00
+008600     05       ELAPSED-SEC            PC 99.                             00
+008700     05       PROCESS-MIN            PC ZZZZZZ.                         00
+008800     05       DECIMAL-2              PC X.                              00
+008900     05       PROCESS-SEC            PC 99.                             00
+009000     05       I-O-MIN                PC ZZZZZZ.                         00
+009100     05       DECIMAL-3              PC X.                              00
+009200     05       I-O-SEC                PC 99.                             00
+009300     05       PRORATE-MIN            PC Z(6).                           00
+009400     05       DECIMAL-4              PC X.                              00
+009500     05       PRORATE-SEC            PC 99.                             00
+009600     05       FILLER                 SZ 2.                              00
+009700     05       RESULT                 PC X(6).                           00
+009800     05        FILLER                SZ 2.                              00
+009900     05       CTL-CARD       SZ 72.                                     00
+010000     05       PRINT-RUN-SEQ          PC 999.                            00
+010100 WORKING-STORAGE SECTION.                                               00
+010200 77           ACCUM-ELAPSED  CMP-1   PC 9(8)     VA 0.                  00
+010300 77           ACCUM-PROCESS  CMP-1   PC 9(8)     VA 0.                  00
+010400 77           ACCUM-I-O      CMP-1   PC 9(8)     VA 0.                  00
+010500 77           ACCUM-PRORATE  CMP-1   PC 9(8)     VA 0.                  00
+010600 77           24-HOUR-CONSTANT       VA 5184000  PC 9(8)   CMP-1.       00
+010700 77           CONSTANT-1     CMP-1   PC 9(8)     VA 1.                  00
+010800 77           CONSTANT-2     CMP-1   PC 9(8)     VA 2.                  00
+010900 77           CONSTANT-3     CMP-1   PC 9(8)     VA 3.                  00
+011000 77           CONSTANT-4     CMP-1   PC 9(8)     VA 4.                  00
+011100 77           CONSTANT-5     CMP-1   PC 9(8)     VA 5.                  00
+011200 77           CONSTANT-32    CMP-1   PC 9(8)     VA 32.                 00
+011300 77           CONSTANT-3600  CMP-1   PC 9(8)     VA 3600.               00
+011400 77           BYPASSER       CMP-1   PC 9(8)     VA 0.                  00
+011500 77           CONSTANT-216K  CMP-1   PC 9(8)     VA 216000.             00
+011600 77          SUB2            CMP-1           PC 9(8).                   00
+011700 77           SUB1           CMP-1   PC 99.                             00
+011800 77           SUB            CMP-1   PC 99.                             00
+011900 77           SUB-APPL       CMP-1   PC 99.                             00
+012000 77           SUB-SCRIPT     CMP-1   PC 9        VA 0.                  00
+012100 77           LINE-COUNT     CMP-1   PC 99.                             00
+012200 77          EOJ-TERMINATION         PC 9(8) CMP-1.                     00
+012300 77          SYNTAX-TERMINATION      PC 9(8) CMP-1.                     00
+012400 77          DS-TERMINATION          PC 9(8) CMP-1.                     00
+012500 77          ABORT-TERMINATION       PC 9(8) CMP-1.                     00
+012550 77          ABNORMAL-MIX-TOTAL      PC 9(8) CMP-1.                     00
+012560 77          DEVICE-ERROR-THRESHOLD  PC 9(8) CMP-1 VA 10.               00
+012600 01  HISTORY-REC                     SZ 120.                            00
+012700     05       H-START                PC 9(8)               VA 0.        00
+012800     05       H-STOP                 PC 9(8)               VA 0.        00
+012900     05       TP-OR-C                PC X.                              00
+013000     05       REC-CODE               PC 9.                              00
+013100     05       RUN-DATE               PC X(5).                           00
+013200     05       RUN-CODE               PC X.                              00
+013300     05        FILLER                SZ 1.                              00
+013400     05       APPLICATION-NAME       PC X(7).                           00
+013500     05        FILLER                SZ 1.                              00
+013600     05       T-OR-P                 PC X.                              00
+013700           88 TEST-RUN       VA "T".                                    00
+013800           88 PRODUCTION-RUN VA "P".                                    00
+013900     05       PROG-NO                PC X(6).                           00
+014000     05       PRGRMR-INITIALS        PC XXX.                            00
+014100     05       RERUN-CODE             PC X.                              00
+014200     05       RERUN-INITIALS         PC XXX.                            00
+014300     05       FINISH-CODE            PC 9.                              00
+014400     05       APPLICATION-AREA       PC X(16).                          00
+014500     05       LOG-RECORD             PC X(40).                          00
+014600     05       RUN-COUNTER            PC 9999.                           00
+014700     05        FILLER                SZ 12.                             00
+014800 01         A-RECORD-HOLDING SZ 160.                                    00
+014900     02       FILLERAXXX.                                               00
+015000      05      SUB-REC-1              PC X(40).                          00
+015100      05      SUB-REC-2              PC X(40).                          00
+015200      05      SUB-REC-3              PC X(40).                          00
+015300      05      SUB-REC-4              PC X(40).                          00
+015400     02       RECORD-HOLDING REDEFINES FILLERAXXX.                      00
+015500     05       CODE-3         CMP     PC 9(8).                           00
+015600     05       CTL-CARD-CONT          PC X(72).                          00
+015700     05       72-COLS REDEFINES CTL-CARD-CONT.                          00
+015800       10     CARD-COL       OC 72   PC X.                              00
+015900     05       GP-CODE        CMP     PC 9(8).                           00
+016000     05       HOLD-FILES     CMP     PC 9(8).                           00
+016100     05       HOLD-PROCESS   CMP     PC 9(8).                           00
+016200     05       HOLD-I-O       CMP     PC 9(8).                           00
+016300     05       HOLD-PRORATE   CMP     PC 9(8).                           00
+016400     05        FILLER                SZ 3.                              00
+016500     05       HOLD-JULIAN            PC 9(5).                           00
+016600     05       HOLD-START     CMP     PC 9(8).                           00
+016700     05       HOLD-STOP      CMP     PC 9(8).                           00
+016800     05       HOLD-FINISH    CMP     PC 9(8).                           00
+016900     05       FILLER                 SZ 8.                              00
+017000   02         REC40EC REDEFINES RECORD-HOLDING       OC 4.              00
+017100     05       SUB-REC        SZ 40.                                     00
+017200       10     CODE-REC               PC 9(8).                           00
+017300       10     FILLER                 SZ 32.                             00
+017400 01           72-CHAR-HOLD                       SZ 72.                 00
+017500 01           FILE-RECORDS   SZ 40.                                     00
+017600     05       FILLER                 SZ 1.                              00
+017700     05       FILE-MFID              PC X(7).                           00
+017800     05       FILLER                 SZ 1.                              00
+017900     05       FILE-ID                PC X(7).                           00
+018000     05       FILE-REEL-NO           PC X(3).                           00
+018100     05       FILE-CREATION          PC X(5).                           00
+018200     05       FILE-CY-NOE-UNIT.                                         00
+018300       10     FILE-CYCLE             PC X(2).                           00
+018400       10     FILLER                 SZ 2.                              00
+018500       10     ERROR-COUNT            PC XX.                             00
+018600       10     UNIT-CODE              PC X.                              00
+018700       10     FILLER                 SZ 1.                              00
+018800     05       TIME-OPEN              PC 9(8)     CMP.                   00
+018900 01           TABLE-OF-ERRORS.                                          00
+019000     05       TABLE-ENTRIES.                                            00
+019100       10     DEVICES        VA "MTAMTBMTCMTDMTEMTFMTHMTJMTKMTLMTM      00
+019200-    "MTNMTPMTRMTSMTTDRADRBDKADKBLPALPBCPACRACRBSPOPPAPRAPPBPRBDCA      00
+019300-    ""                              PC X(93).                          00
+019400       10     DEVICE-NAME REDEFINES DEVICES OC 31  PC XXX.              00
+019500       10     FILLER                 SZ 3.                              00
+019600       10     DEVICE-ERRORS          OC 31  CMP      PC 9(8).           00
+019700       10     DEVICE-OPEN            OC 31  CMP      PC 9(8).           00
+019750       10     DEVICE-OPEN-COUNT      OC 31  CMP      PC 9(8).           00
+019800     05       CONVERT-CMP            CMP     PC 9(8).                   00
+019900     05       CHARACTER-MODE REDEFINES CONVERT-CMP.                     00
+020000       10     FILLER                 SZ 6.                              00
+020100       10     HOLD-2-CHAR            PC XX.                             00
+020200       10     SINGLE-HOLD REDEFINES HOLD-2-CHAR.                        00
+020300         15   FILLER                 SZ 1.                              00
+020400         15   HOLD-1-CHAR            PC X.                              00
+020500     05       CONTROL-WORD-OF-GO     PC XX.                             00
+020600           88 NO-GO          VA "NO".                                   00
+020700           88 INQUIRY-GO      VA "IQ".                                  00
+020800     05       INQUIRY-TYPE           PC X.                              00
+020900           88 INQUIRY-BY-RUN  VA "R".                                   00
+021000           88 INQUIRY-BY-DEVICE VA "D".                                 00
+021100     05       INQUIRY-RUN-SEQ        PC 999.                            00
+021200     05       INQUIRY-DEVICE         PC XXX.                            00
+021300     05       INQUIRY-FOUND-SW       PC X     VA "N".                   00
+021400           88 INQUIRY-FOUND   VA "Y".                                   00
+021700     05       HOLD-TODAYS-DATE.                                         00
+021800       10     MM                     PC 99.                             00
+021900       10     DD                     PC 99.                             00
+022000       10     YY                     PC 99.                             00
+022100     05       GO-IF-OK-NO-IF-NOT     PC XX.                             00
+022200           88 NO-INPUT       VA "GO".                                   00
+022300     05       PAGE-NO    VA 0        PC 9999.                           00
+022400     05       HOLD-RUN-SEQ           PC 999.                            00
+022500     05       END-MARK  VA END       PC X.                              00
+022600     05       COMPILE-SWITCH         PC 9.                              00
+022700     05 FILLER SZ 5.                                                    00
+022800     05       RUN-TYPE       CMP     PC 9(8) OC 6.                      00
+022900 01  CTLXXX.                                                            00
+023000     05      CTL-COLS        OC 72           PC X.                      00
+023100 01           PRINT-MAIN-HEADING     SZ 132.                            00
+023200     05       FILLER VA "B-5500 DAILY RUN LOG         (UTILITYLOG/      00
+023300-    "DUMPLIST)"                             PC X(100).                 00
+023400     05       REPORT-DATE                    PC 99/99/99.               00
+023500     05       FILLER VA SPACES                   SZ 4.                  00
+023600     05       FILLER         VA SPACES       SZ 5.                      00
+023700     05       FILLER VA "    PAGE "              PC X(9).               00
+023800     05       HEADING-PAGE-NO                    PC ZZZZ.               00
+023900     05 FILLER PC XX VA SPACES.                                         00
+024000 01           LOG-DATE-HEADING       SZ 132.                            00
+024100     05       FILLER VA "LOG DATE  "             PC X(10).              00
+024200     05       ENTRY-DATE                         PC 9(5).               00
+024300     05       FILLER     VA SPACES               PC X(117).             00
+024400 01           TEST-FIELD             SZ 16.                             00
+024500     05       TEST-1     OC 16       PC X.                              00
+024705 77           PCT-BUSY-WORK          PC 999V9 CMP-1 VA 0.               00
+024710 77           ERR-RATE-WORK          PC 999V99 CMP-1 VA 0.              00
+024715 01           DEVICE-STAT-LINE       SZ 72.                             00
+024720     05       FILLER VA "PCT BUSY "          PC X(9).                   00
+024725     05       PRINT-PCT-BUSY                 PC ZZ9.9.                  00
+024730     05       FILLER SZ 3 VA SPACES.                                    00
+024735     05       FILLER VA "ERR RATE/OPEN "     PC X(14).                  00
+024740     05       PRINT-ERR-RATE                 PC Z9.99.                  00
+024745     05       FILLER SZ 36 VA SPACES.                                   00
+024750 01           MTD-LINE               SZ 72.                             00
+024755     05       FILLER VA "EOJ "              PC X(4).                    00
+024760     05       PRINT-MTD-EOJ                 PC ZZZZ9.                   00
+024765     05       FILLER VA " SYNTAX "          PC X(8).                    00
+024770     05       PRINT-MTD-SYNTAX              PC ZZZZ9.                   00
+024775     05       FILLER VA " DS "              PC X(4).                    00
+024780     05       PRINT-MTD-DS                  PC ZZZZ9.                   00
+024785     05       FILLER VA " ABORT "           PC X(7).                    00
+024790     05       PRINT-MTD-ABORT               PC ZZZZ9.                   00
+024795     05       FILLER                        SZ 29.                      00
+024796 01           DEVICE-EXCEP-LINE      SZ 72.                             00
+024797     05       FILLER VA "*** EXCEPTION - EXCESSIVE ERRORS ON DEVICE "   00
+024798-    "" PC X(43).                                                       00
+024799     05       EXCEP-DEVICE-NAME             PC XXX.                     00
+024800     05       FILLER VA " ***"              PC X(4).                    00
+024801     05       FILLER                        SZ 22.                      00
+024802 PROCEDURE DIVISION.                                                    00
+024900 DUMP-LOG SECTION.                                                      00
+025000 0703-BEGIN.                                                            00
+025100         OPEN OUTPUT PRINT-FILE.                                        00
+025110         PERFORM AUDIT-START.                                          00 
+025200         ACCEPT CONTROL-WORD-OF-GO.                                     00
+025300         IF NO-GO GO TO 0807-LOG-PROCESS.                               00
+025350         IF INQUIRY-GO                                                  00
+025360             PERFORM 0704-INQUIRY-SETUP                                 00
+025370             GO TO 0807-LOG-PROCESS.                                    00
+026400         OPEN INPUT INPUT-LOG.                                          00
+026500         OPEN OUTPUT HOLD-FILE.                                         00
+026600         MOVE SPACES TO PRINT-REC.                                      00
+026700         WRITE PRINT-REC BEFORE ADVANCING TO CHANNEL 1.                 00
+026800         MOVE TODAYS-DATE TO REPORT-DATE.                               00
+026900         MOVE CONSTANT-1 TO HEADING-PAGE-NO AND PAGE-NO.                00
+027000         WRITE PRINT-REC FROM PRINT-MAIN-HEADING                        00
+027100     BEFORE ADVANCING 2 LINES.                                          00
+027200         MOVE "ERROR RECORDS FOUND IN LOG" TO PRINT-REC.                00
+027300         WRITE PRINT-REC BEFORE ADVANCING 2 LINES                       00
+027400         READ INPUT-LOG  AT END GO TO 0801-LOG-ERROR.                   00
+027500         MOVE INLOG TO OUTLOG.                                          00
+027600 0703X.  WRITE OUTLOG INVALID KEY DISPLAY "NOTIFY TECH REP"             00
+027700             ACCEPT CONTROL-WORD-OF-GO GO TO 0703X.                     00
+027800 0704-INQUIRY-SETUP.                                                    00
+027900         NOTE  ASKS THE OPERATOR WHICH RUN OR DEVICE TO LOOK UP AND     00
+028000             RUNS THE NORMAL ANALYSIS PASS AGAINST TODAYS ALREADY       00
+028100             DUMPED HOLD FILE, DISPLAYING JUST THAT ANSWER INSTEAD OF   00
+028200             MAKING THE OPERATOR PAGE THROUGH THE FULL LISTING.         00
+028300         DISPLAY "INQUIRY - ENTER R (RUN) OR D (DEVICE)".              00 
+028500         ACCEPT INQUIRY-TYPE.                                          00 
+028600         IF INQUIRY-BY-RUN                                             00 
+028610             DISPLAY "ENTER RUN SEQUENCE NUMBER (NNN)"                  00
+028620             ACCEPT INQUIRY-RUN-SEQ                                     00
+028630         ELSE IF INQUIRY-BY-DEVICE                                      00
+028640             DISPLAY "ENTER DEVICE NAME (3 CHARACTERS)"                 00
+028650             ACCEPT INQUIRY-DEVICE                                      00
+028660         ELSE                                                          00 
+028670             DISPLAY "INVALID INQUIRY TYPE - MUST BE R OR D"            00
+028680             GO TO 0704-INQUIRY-SETUP.                                  00
+028800 0713-READ-START.                                                       00
+028900         READ INPUT-LOG                                                 00
+029000             AT END GO TO 0801-LOG-ERROR.                               00
+029100         MOVE INLOG TO SUB-REC-1.                                       00
+029200         IF CTL-WORD-LOG  = 4 GO TO 0802-END-LOG-DUMP.                  00
+029300         IF CTL-WORD-LOG = 0 AND CARD-COL(9) = 0 AND CARD-COL(10)       00
+029400     = 0 AND CARD-COL(11) = 0 AND CARD-COL(12) = 0                      00
+029500     AND COMPILE-SWITCH = 1 GO TO 0794.                                 00
+029600        MOVE 0 TO COMPILE-SWITCH.                                       00
+029700         IF CTL-WORD-LOG ! 3                                            00
+029800             PERFORM 0758-LOG-ERROR-REJECT                              00
+029900             GO TO 0713-READ-START.                                     00
+030000         READ INPUT-LOG                                                 00
+030100             AT END GO TO 0801-LOG-ERROR.                               00
+030200         MOVE INLOG TO SUB-REC-2.                                       00
+030300     MOVE CTL-CARD-CONT TO PRINT-REC.                                   00
+030400     WRITE PRINT-REC.                                                   00
+030500         MOVE SPACES TO CTLXXX.                                         00
+030600         MOVE 1     TO SUB AND SUB2.                                    00
+030700 0721-CHECK-FOR-CC.                                                     00
+030800         IF CARD-COL(SUB) > "9"                                         00
+030900             MOVE CARD-COL(SUB) TO CTL-COLS(1)                          00
+031000             ADD 1 TO SUB                                               00
+031100             GO TO 0737-FIND-EX-RUN-ETC.                                00
+031200         IF CARD-COL(SUB) = "C" AND CARD-COL(SUB+1) = "C"               00
+031300             MOVE "C" TO CTL-COLS(1)                                    00
+031400             MOVE "C" TO CTL-COLS(2)                                    00
+031500             ADD 2 TO SUB                                               00
+031600             GO TO 0737-FIND-EX-RUN-ETC.                                00
+031700         ADD 1 TO SUB.                                                  00
+031800         IF SUB EXCEEDS 72 GO TO 0756-CTL-ERROR.                        00
+031900         GO TO 0721-CHECK-FOR-CC.                                       00
+032000                                                                        00
+032100 0737-FIND-EX-RUN-ETC.                                                  00
+032200         IF SUB EXCEEDS 72 GO TO 0756-CTL-ERROR.                        00
+032300         IF CARD-COL(SUB) = " "                                         00
+032400             ADD 1 TO SUB                                               00
+032500             GO TO 0737-FIND-EX-RUN-ETC.                                00
+032600         IF CARD-COL(SUB) = "U" GO TO 0761-USER-MSG.                    00
+032700         IF CARD-COL(SUB) = "C" OR "E"                                  00
+032800             MOVE CARD-COL(SUB) TO CTL-COLS(4)                          00
+032900             MOVE CARD-COL(SUB+1) TO CTL-COLS(5)                        00
+033000             MOVE CARD-COL(SUB+2) TO CTL-COLS(6)                        00
+033100             MOVE CARD-COL(SUB+3) TO CTL-COLS(7)                        00
+033200             MOVE CARD-COL(SUB+4) TO CTL-COLS(8)                        00
+033300             MOVE CARD-COL(SUB+5) TO CTL-COLS(9)                        00
+033400             MOVE CARD-COL(SUB+6) TO CTL-COLS(10)                       00
+033500             MOVE 12 TO SUB2                                            00
+033600             ADD 7 TO SUB                                               00
+033700             GO TO 0784-REMAINING-CTL.                                  00
+033800         IF CARD-COL(SUB) = "R"                                         00
+033900             MOVE "R" TO CTL-COLS(4)                                    00
+034000             MOVE "U" TO CTL-COLS(5)                                    00
+034100             MOVE "N" TO CTL-COLS(6)                                    00
+034200             MOVE 12 TO SUB2                                            00
+034300             ADD 3 TO SUB                                               00
+034400             GO TO 0784-FIND-REMAINING-CTL.                             00
+034500 0756-CTL-ERROR.                                                        00
+034600         MOVE "1" TO PRINT-RUN-SEQ.                                     00
+034700             MOVE SUB-REC-1 TO PRINT-REC.                               00
+034800             WRITE PRINT-REC.                                           00
+034900             MOVE SUB-REC-2 TO PRINT-REC.                               00
+035000             WRITE PRINT-REC.                                           00
+035100             ADD 2 TO LINE-COUNT.                                       00
+035200             GO TO 0713-READ-START.                                     00
+035300 0758-LOG-ERROR-REJECT.                                                 00
+035400         MOVE "3" TO PRINT-RUN-SEQ.                                     00
+035500             MOVE SUB-REC-1 TO PRINT-REC.                               00
+035600             WRITE PRINT-REC.    ADD 1 TO LINE-COUNT.                   00
+035700 0761-USER-MSG.                                                         00
+035800         IF CARD-COL(SUB) = "=" GO TO 0765-FIND-USER-NO.                00
+035900         ADD 1 TO SUB.                                                  00
+036000         IF SUB > 72 GO TO 0756-CTL-ERROR.                              00
+036100         GO TO 0761-USER-MSG.                                           00
+036200 0765-FIND-USER-NO.                                                     00
+036300             ADD 1 TO SUB.                                              00
+036400         IF CARD-COL(SUB) ! SPACE                                       00
+036500             MOVE CARD-COL(SUB) TO CTL-COLS(65)                         00
+036600             ADD 1 TO SUB                                               00
+036700         ELSE ADD 1 TO SUB  GO TO 0765-FIND-USER-NO.                    00
+036800             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
+036900                 MOVE CARD-COL(SUB) TO CTL-COLS(66).                    00
+037000                 ADD 1 TO SUB.                                          00
+037100             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
+037200                 MOVE CARD-COL(SUB) TO CTL-COLS(67).                    00
+037300                 ADD 1 TO SUB.                                          00
+037400             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
+037500                 MOVE CARD-COL(SUB) TO CTL-COLS(68).                    00
+037600                 ADD 1 TO SUB.                                          00
+037700             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
+037800                 MOVE CARD-COL(SUB) TO CTL-COLS(69).                    00
+037900                 ADD 1 TO SUB.                                          00
+038000             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
+038100                 MOVE CARD-COL(SUB) TO CTL-COLS(70).                    00
+038200                 ADD 1 TO SUB.                                          00
+038300             IF CARD-COL(SUB) = SPACE OR ";" GO TO 0782.                00
+038400                 MOVE CARD-COL(SUB) TO CTL-COLS(71).                    00
+038500 0782.           ADD 1 TO SUB.                                          00
+038600         IF CARD-COL(SUB) = ";" OR SPACE GO TO 0782.                    00
+038700         GO TO 0737-FIND-EX-RUN-ETC.                                    00
+038800 0784-REMAINING-CTL.                                                    00
+038900 0784-FIND-REMAINING-CTL.                                               00
+039000         IF CARD-COL(SUB) = SPACE                                       00
+039100             ADD 1 TO SUB                                               00
+039200             GO TO 0784-REMAINING-CTL.                                  00
+039300     IF CTL-COLS(4) = "C" MOVE 1 TO COMPILE-SWITCH.                     00
+039400         IF CARD-COL(SUB) = "P"                                         00
+039500             AND CARD-COL(SUB+1) = "R"                                  00
+039600             AND CARD-COL(SUB+2) = "N"                                  00
+039700             AND CARD-COL(SUB+3) = "P"                                  00
+039800             AND CARD-COL(SUB+4) = "B"                                  00
+039900             AND CARD-COL(SUB+5) = "T"                                  00
+040000                 NEXT SENTENCE   ELSE      GO TO 0792.                  00
+040100                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
+040200                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
+040300                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
+040400                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
+040500                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
+040600                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
+040700                 READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.            00
+040800                 IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.           00
+040900                 GO TO 0713-READ-START.                                 00
+041000 0792.   IF SUB2 < 65 AND CARD-COL(SUB) ! ";" AND SUB < 73              00
+041100     AND CARD-COL(SUB) ! END-MARK                                       00
+041200             MOVE CARD-COL(SUB) TO CTL-COLS(SUB2)                       00
+041300             ADD 1 TO SUB    ADD 1 TO SUB2                              00
+041400             GO TO 0792.                                                00
+041500         MOVE CTLXXX TO 72-COLS.                                        00
+041600         MOVE SUB-REC-1 TO OUTLOG.                                      00
+041700         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
+041800             GO TO 0801-LOG-ERROR.                                      00
+041900         MOVE SUB-REC-2 TO OUTLOG.                                      00
+042000         WRITE OUTLOG INVALID KEY DISPLAY "LOG-OVERFLOW"                00
+042100             GO TO 0801-LOG-ERROR.                                      00
+042200         READ INPUT-LOG  AT END GO TO 0801-LOG-ERROR.                   00
+042300         IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.                   00
+042400 0794.   MOVE INLOG TO OUTLOG AND SUB-REC-3.                            00
+042500         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
+042600             GO TO 0801-LOG-ERROR.                                      00
+042700         READ INPUT-LOG AT END GO TO 0801-LOG-ERROR.                    00
+042800         IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.                   00
+042900         MOVE INLOG TO OUTLOG.                                          00
+043000         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
+043100             GO TO 0801-LOG-ERROR.                                      00
+043200         IF HOLD-FILES = 0          GO TO 0713-READ-START.              00
+043300 0795.   READ INPUT-LOG INTO OUTLOG  AT END GO TO 0801-LOG-ERROR.       00
+043400         IF CTL-WORD-LOG = 4 GO TO 0802-END-LOG-DUMP.                   00
+043500         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOW"                00
+043600             GO TO 0801-LOG-ERROR.                                      00
+043700         ADD 1 TO SUB-APPL. IF SUB-APPL ! HOLD-FILES GO TO 0795.        00
+043800         MOVE ZERO TO SUB-APPL.                                         00
+043900         GO TO 0713-READ-START.                                         00
+044000 0801-LOG-ERROR.                                                        00
+044100         DISPLAY "SYSTEM/LOG CAME TO EOF BEFORE CODE 4 RECORD.".        00
+044200         DISPLAY "NOTIFY BURROUGHS SYSTEMS REPRESENTATIVE.".            00
+044300 0802-END-LOG-DUMP.                                                     00
+044400         MOVE "00000004" TO OUTLOG.                                     00
+044500         WRITE OUTLOG INVALID KEY DISPLAY "LOG OVERFLOWED".             00
+044600         CLOSE INPUT-LOG WITH RELEASE.                                  00
+044700         CLOSE HOLD-FILE WITH RELEASE.                                  00
+044800 0806-LOG-PROCESS SECTION.                                              00
+044900 0807-LOG-PROCESS.                                                      00
+045000         OPEN INPUT INDATA.                                             00
+045010         OPEN OUTPUT RERUN-FILE.                                        00
+045100             READ INDATA  AT END GO TO 1101-END-LOG-LIST.               00
+045200 0809.   MOVE SPACES TO PRINT-REC.                                      00
+045300         PERFORM 1012-OFLOW.                                            00
+045400         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
+045500         MOVE INREC TO SUB-REC (1).                                     00
+045600 0812.   READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
+045700         MOVE INREC TO SUB-REC (2).                                     00
+045800         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
+045900         MOVE INREC TO SUB-REC (3).                                     00
+046000         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
+046100         MOVE INREC TO SUB-REC (4).                                     00
+046200 0819.                                                                  00
+046300         IF HOLD-JULIAN ! ENTRY-DATE                                    00
+046400              MOVE HOLD-JULIAN TO ENTRY-DATE                            00
+046500              MOVE SPACES TO PRINT-REC                                  00
+046600              IF LINE-COUNT EXCEEDS 37                                  00
+046700                   PERFORM 1012-OFLOW                                   00
+046800                   WRITE PRINT-REC FROM LOG-DATE-HEADING                00
+046900         MOVE SPACES TO PRINT-REC                                       00
+047000                   ADD 2 TO LINE-COUNT                                  00
+047100                   ELSE                                                 00
+047200         WRITE PRINT-REC                                                00
+047300                        WRITE PRINT-REC FROM LOG-DATE-HEADING           00
+047400         MOVE SPACES TO PRINT-REC                                       00
+047500                        ADD 2 TO LINE-COUNT.                            00
+047600 0821.   IF HOLD-FINISH = 0 MOVE "EOJ" TO RESULT                        00
+047700             ADD CONSTANT-1 TO EOJ-TERMINATION                          00
+047800     ELSE IF HOLD-FINISH = CONSTANT-1, MOVE "SYNTAX" TO RESULT          00
+047900             ADD CONSTANT-1 TO SYNTAX-TERMINATION                       00
+048000     ELSE IF HOLD-FINISH = CONSTANT-2, MOVE "DS-ED" TO RESULT           00
+048100             ADD CONSTANT-1 TO DS-TERMINATION                           00
+048200     ELSE MOVE "ABORT" TO RESULT                                        00
+048300             ADD CONSTANT-1 TO ABORT-TERMINATION.                       00
+048400         IF GP-CODE = 5 MOVE "PRNPBT" TO RESULT.                        00
+048500         IF GP-CODE > 0 AND < 7                                         00
+048600             ADD CONSTANT-1 TO RUN-TYPE (GP-CODE)    ELSE               00
+048700             ADD CONSTANT-1 TO RUN-TYPE (4).                            00
+048800         COMPUTE START-TIME-HOUR = HOLD-START / CONSTANT-216K.          00
+048900         COMPUTE START-TIME-MIN = (HOLD-START - START-TIME-HOUR         00
+049000     * CONSTANT-216K) / CONSTANT-3600.                                  00
+049100         COMPUTE STOP-TIME-HOUR = HOLD-STOP / CONSTANT-216K.            00
+049200         COMPUTE STOP-TIME-MIN = (HOLD-STOP - STOP-TIME-HOUR            00
+049300     * CONSTANT-216K) / CONSTANT-3600.                                  00
+049400         IF HOLD-START > HOLD-STOP ADD 24-HOUR-CONSTANT TO              00
+049500                 HOLD-STOP.                                             00
+049600         SUBTRACT HOLD-START FROM HOLD-STOP.                            00
+049700         ADD HOLD-STOP TO ACCUM-ELAPSED.                                00
+049800         ADD HOLD-PROCESS TO ACCUM-PROCESS.                             00
+049900         ADD HOLD-I-O TO ACCUM-I-O.                                     00
+050000         ADD HOLD-PRORATE TO ACCUM-PRORATE.                             00
+050100         COMPUTE HOLD-START = HOLD-STOP / CONSTANT-3600.                00
+050200         MOVE HOLD-START TO ELAPSED-MIN.                                00
+050300         COMPUTE ELAPSED-SEC = (HOLD-STOP - HOLD-START                  00
+050400     * CONSTANT-3600) / 60.                                             00
+050500         COMPUTE HOLD-START = HOLD-PROCESS / CONSTANT-3600.             00
+050600         MOVE HOLD-START TO PROCESS-MIN.                                00
+050700         COMPUTE PROCESS-SEC = (HOLD-PROCESS - HOLD-START               00
+050800     * CONSTANT-3600) / 60.                                             00
+050900         COMPUTE HOLD-START = HOLD-I-O / CONSTANT-3600.                 00
+051000         MOVE HOLD-START TO I-O-MIN.                                    00
+051100         COMPUTE I-O-SEC = (HOLD-I-O - HOLD-START                       00
+051200     * CONSTANT-3600) / 60.                                             00
+051300         COMPUTE HOLD-START = HOLD-PRORATE / CONSTANT-3600.             00
+051400         MOVE HOLD-START TO PRORATE-MIN.                                00
+051500         COMPUTE PRORATE-SEC = (HOLD-PRORATE - HOLD-START               00
+051600     * CONSTANT-3600) / 60.                                             00
+051700         MOVE ":" TO DECIMAL-1 DECIMAL-2 DECIMAL-3 DECIMAL-4.           00
+051800             MOVE CTL-CARD-CONT TO CTL-CARD.                            00
+051900         ADD 1 TO LINE-COUNT.                                           00
+052000             ADD 1 TO HOLD-RUN-SEQ.                                     00
+052100         MOVE HOLD-RUN-SEQ TO PRINT-RUN-SEQ.                            00
+052110         PERFORM WRITE-RERUN-RECORD.                                    00
+052120         IF INQUIRY-BY-RUN AND HOLD-RUN-SEQ = INQUIRY-RUN-SEQ           00
+052140             SET INQUIRY-FOUND TO TRUE                                  00
+052160             DISPLAY "RUN " PRINT-RUN-SEQ " RESULT " RESULT             00
+052180             DISPLAY CTL-CARD                                          00 
+052200             CLOSE INDATA.                                              00
+052220         IF INQUIRY-FOUND                                              00 
+052240             CLOSE PRINT-FILE                                          00 
+052245             CLOSE RERUN-FILE                                          00 
+052250             MOVE "OK      " TO AU-RESULT                              00 
+052255             PERFORM AUDIT-END                                        00  
+052260             STOP RUN.                                                 00 
+053200         IF LINE-COUNT EXCEEDS 38 PERFORM 1012-OFLOW                    00
+053300     ELSE WRITE PRINT-REC.                                              00
+053400         PERFORM      READ-BYPASS-FILES HOLD-FILES TIMES.               00
+053500 1003.   READ INDATA AT END GO TO 1101-END-LOG-LIST.                    00
+053600         IF CTL-WORD-IN = CONSTANT-3,                                   00
+053700             MOVE INREC TO SUB-REC (1)                                  00
+053800             GO TO 0812.                                                00
+053900         MOVE INREC TO SUB-REC (3).                                     00
+054000         READ INDATA   AT END GO TO 1101-END-LOG-LIST.                  00
+054100         MOVE INREC TO SUB-REC (4).                                     00
+054200         GO TO 0821.                                                    00
+054300 1012-OFLOW.                                                            00
+054400         WRITE PRINT-REC BEFORE ADVANCING CHANNEL 1.                    00
+054500         ADD 1 TO PAGE-NO.                                              00
+054600         MOVE PAGE-NO TO HEADING-PAGE-NO.                               00
+054700         WRITE PRINT-REC FROM PRINT-MAIN-HEADING BEFORE 2 LINES.        00
+054800         MOVE "24-HOUR CLOCK    TIME IS IN MINUTES:SECONDS"             00
+054900     TO PRINT-REC.                                                      00
+055000         WRITE PRINT-REC.                                               00
+055100         MOVE "START  STOP  ELAPSED  PROCESS     I/O  PRORATED          00
+055200-    "      CONTENTS OF INITIATING CONTROL CARD"                        00
+055300     TO PRINT-REC.                                                      00
+055400         WRITE PRINT-REC.                                               00
+055500         MOVE " TIME  TIME     TIME     TIME     TIME     TIME  RE      00
+055600-    "SULT" TO PRINT-REC.                                               00
+055700         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
+055800         MOVE ZEROS TO LINE-COUNT.                                      00
+055900         MOVE SPACES TO PRINT-REC.                                      00
+056000 READ-BYPASS-FILES.                                                     00
+056100     READ INDATA INTO FILE-RECORDS AT END GO TO 1101-END-LOG-LIST.      00
+056200         MOVE ZEROS TO CONVERT-CMP.                                     00
+056300         MOVE UNIT-CODE TO HOLD-1-CHAR.                                 00
+056400         MOVE CONVERT-CMP TO SUB.                                       00
+056500         IF SUB ! 0,                                                    00
+056600              ADD TIME-OPEN TO DEVICE-OPEN(SUB)                         00
+056650              ADD CONSTANT-1 TO DEVICE-OPEN-COUNT(SUB)                  00
+056700              MOVE ERROR-COUNT TO HOLD-2-CHAR                           00
+056800              ADD CONVERT-CMP TO DEVICE-ERRORS(SUB).                    00
+056900 1101-END-LOG-LIST.                                                     00
+057000         CLOSE INDATA.                                                  00
+057010         CLOSE RERUN-FILE.                                              00
+057100         PERFORM 1901-LOG-ANALYSIS.                                     00
+057200         MOVE SPACES TO HISTORY-REC.                                    00
+057300         MOVE SPACES TO PRINT-REC.                                      00
+057400         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
+057500         MOVE "** TOTAL **" TO PRINT-REC.                               00
+057600         COMPUTE HOLD-START = ACCUM-ELAPSED / CONSTANT-3600.            00
+057700         MOVE HOLD-START TO ELAPSED-MIN.                                00
+057800         COMPUTE ELAPSED-SEC = (ACCUM-ELAPSED - HOLD-START              00
+057900     * CONSTANT-3600) / 60.                                             00
+058000         COMPUTE HOLD-START = ACCUM-PROCESS / CONSTANT-3600.            00
+058100         MOVE HOLD-START TO PROCESS-MIN.                                00
+058200         COMPUTE PROCESS-SEC = (ACCUM-PROCESS - HOLD-START              00
+058300     * CONSTANT-3600) / 60.                                             00
+058400         COMPUTE HOLD-START = ACCUM-I-O / CONSTANT-3600.                00
+058500         MOVE HOLD-START TO I-O-MIN.                                    00
+058600         COMPUTE I-O-SEC = (ACCUM-I-O - HOLD-START                      00
+058700     * CONSTANT-3600) / 60.                                             00
+058800         COMPUTE HOLD-START = ACCUM-PRORATE / CONSTANT-3600.            00
+058900         MOVE ":" TO DECIMAL-1, DECIMAL-2, DECIMAL-3 DECIMAL-4.         00
+059000         PERFORM 1012-OFLOW.                                            00
+059100         MOVE "   ERRORS BY DEVICE  MINUTES:SECS DEVICE OPEN   PCT      00
+059150-    "BUSY  ERR RATE/OPEN"                                              00
+059200     TO PRINT-REC.                                                      00
+059300         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
+059400         MOVE SPACES TO PRINT-REC.                                      00
+059420         IF INQUIRY-BY-DEVICE PERFORM 0840-DISPLAY-DEVICE-ANSWER.       00
+060500         PERFORM 1701-ERROR-PRINT VARYING SUB FROM 1 BY 1               00
+060600     UNTIL SUB EXCEEDS 31.                                              00
+060650         PERFORM 1801-MONTH-TO-DATE THRU 1801X.                         00
+060660         PERFORM 1802-OPS-SNAPSHOT.                                     00
+060700         CLOSE PRINT-FILE.                                              00
+060720         MOVE "OK      " TO AU-RESULT.                                  00
+060740         PERFORM AUDIT-END.                                             00
+060750         STOP RUN.                                                      00
+060800 1701-ERROR-PRINT.                                                      00
+060900              MOVE DEVICE-ERRORS(SUB) TO ELAPSED-MIN.                   00
+061000         MOVE DEVICE-NAME(SUB) TO DEVICE-CODE.                          00
+061100         COMPUTE HOLD-START = DEVICE-OPEN(SUB) / CONSTANT-3600.         00
+061200         MOVE HOLD-START TO PROCESS-MIN.                                00
+061300         COMPUTE PROCESS-SEC = (DEVICE-OPEN(SUB) - HOLD-START           00
+061400         * CONSTANT-3600) / 60.                                         00
+061500         MOVE ":" TO DECIMAL-2.                                         00
+061520         MOVE ZERO TO PCT-BUSY-WORK.                                    00
+061540         IF ACCUM-ELAPSED ! 0                                           00
+061560             COMPUTE PCT-BUSY-WORK ROUNDED =                            00
+061580                 DEVICE-OPEN(SUB) * 100 / ACCUM-ELAPSED.                00
+061581         MOVE ZERO TO ERR-RATE-WORK.                                    00
+061620         IF DEVICE-OPEN-COUNT(SUB) ! 0                                  00
+061640             COMPUTE ERR-RATE-WORK ROUNDED =                            00
+061660                 DEVICE-ERRORS(SUB) / DEVICE-OPEN-COUNT(SUB).           00
+061680         MOVE PCT-BUSY-WORK TO PRINT-PCT-BUSY.                          00
+061700         MOVE ERR-RATE-WORK TO PRINT-ERR-RATE.                          00
+061720         MOVE DEVICE-STAT-LINE TO CTL-CARD.                             00
+061740              WRITE PRINT-REC.                                          00
+061750 0840-DISPLAY-DEVICE-ANSWER.                                            00
+061760         NOTE  SEARCHES THE SAME 31-ENTRY DEVICE TABLE 1701-ERROR-      00
+061780             PRINT USES AND DISPLAYS JUST THE REQUESTED DEVICES         00
+061800             STATS TO THE OPERATOR CONSOLE.                             00
+061820         PERFORM 0845-FIND-DEVICE VARYING SUB FROM 1 BY 1               00
+061840             UNTIL SUB EXCEEDS 31 OR DEVICE-NAME(SUB) = INQUIRY-DEVICE. 00
+061860         IF SUB EXCEEDS 31                                              00
+061880             DISPLAY "DEVICE NOT FOUND IN TABLE - " INQUIRY-DEVICE      00
+061900         ELSE                                                           00
+061920             COMPUTE HOLD-START = DEVICE-OPEN(SUB) / CONSTANT-3600      00
+061940             MOVE ZERO TO PCT-BUSY-WORK                                 00
+061960             IF ACCUM-ELAPSED ! 0                                       00
+061980                 COMPUTE PCT-BUSY-WORK ROUNDED =                        00
+062000                     DEVICE-OPEN(SUB) * 100 / ACCUM-ELAPSED             00
+062020             MOVE ZERO TO ERR-RATE-WORK                                 00
+062040             IF DEVICE-OPEN-COUNT(SUB) ! 0                              00
+062060                 COMPUTE ERR-RATE-WORK ROUNDED =                        00
+062080                     DEVICE-ERRORS(SUB) / DEVICE-OPEN-COUNT(SUB)        00
+062100             DISPLAY "DEVICE " INQUIRY-DEVICE " ERRORS "                00
+062120                 DEVICE-ERRORS(SUB) " OPEN MINUTES " HOLD-START         00
+062140             DISPLAY "PCT BUSY " PCT-BUSY-WORK " ERR RATE/OPEN "        00
+062160                 ERR-RATE-WORK.                                         00
+062180 0845-FIND-DEVICE.                                                      00
+062200         NOTE THIS PARAGRAPH IS A NO-OP - ALL THE WORK HAPPENS IN       00
+062220             THE PERFORM VARYING TEST ABOVE.                            00
+062760 1801-MONTH-TO-DATE.                                                    00
+062765         MOVE TODAYS-DATE TO HOLD-TODAYS-DATE.                          00
+062770         OPEN I-O LOG-SUMMARY.                                          00
+062775         READ LOG-SUMMARY AT END                                        00
+062780             MOVE ZERO TO SUM-ELAPSED SUM-PROCESS SUM-I-O SUM-PRORATE   00
+062785                 SUM-EOJ SUM-SYNTAX SUM-DS SUM-ABORT                    00
+062790             MOVE MM TO SUM-MONTH                                       00
+062795             WRITE SUM-REC                                              00
+062800             GO TO 1801X.                                               00
+062805         IF MM ! SUM-MONTH                                              00
+062810             MOVE ZERO TO SUM-ELAPSED SUM-PROCESS SUM-I-O SUM-PRORATE   00
+062815                 SUM-EOJ SUM-SYNTAX SUM-DS SUM-ABORT                    00
+062820             MOVE MM TO SUM-MONTH.                                      00
+062825         ADD ACCUM-ELAPSED TO SUM-ELAPSED.                              00
+062830         ADD ACCUM-PROCESS TO SUM-PROCESS.                              00
+062835         ADD ACCUM-I-O TO SUM-I-O.                                      00
+062840         ADD ACCUM-PRORATE TO SUM-PRORATE.                              00
+062845         ADD EOJ-TERMINATION TO SUM-EOJ.                                00
+062850         ADD SYNTAX-TERMINATION TO SUM-SYNTAX.                          00
+062855         ADD DS-TERMINATION TO SUM-DS.                                  00
+062860         ADD ABORT-TERMINATION TO SUM-ABORT.                            00
+062865         REWRITE SUM-REC.                                               00
+062870 1801X.  CLOSE LOG-SUMMARY.                                             00
+062875         MOVE SPACES TO PRINT-REC.                                      00
+062880         PERFORM 1012-OFLOW.                                            00
+062885         MOVE "   MONTH-TO-DATE TOTALS" TO PRINT-REC.                   00
+062890         WRITE PRINT-REC BEFORE ADVANCING 2 LINES.                      00
+062895         MOVE SPACES TO PRINT-REC.                                      00
+062900         COMPUTE HOLD-START = SUM-ELAPSED / CONSTANT-3600.              00
+062905         MOVE HOLD-START TO ELAPSED-MIN.                                00
+062910         COMPUTE ELAPSED-SEC = (SUM-ELAPSED - HOLD-START                00
+062915             * CONSTANT-3600) / 60.                                     00
+062920         COMPUTE HOLD-START = SUM-PROCESS / CONSTANT-3600.              00
+062925         MOVE HOLD-START TO PROCESS-MIN.                                00
+062930         COMPUTE PROCESS-SEC = (SUM-PROCESS - HOLD-START                00
+062935             * CONSTANT-3600) / 60.                                     00
+062940         COMPUTE HOLD-START = SUM-I-O / CONSTANT-3600.                  00
+062945         MOVE HOLD-START TO I-O-MIN.                                    00
+062950         COMPUTE I-O-SEC = (SUM-I-O - HOLD-START                        00
+062955             * CONSTANT-3600) / 60.                                     00
+062960         COMPUTE HOLD-START = SUM-PRORATE / CONSTANT-3600.              00
+062965         MOVE HOLD-START TO PRORATE-MIN.                                00
+062970         COMPUTE PRORATE-SEC = (SUM-PRORATE - HOLD-START                00
+062975             * CONSTANT-3600) / 60.                                     00
+062980         MOVE ":" TO DECIMAL-1 DECIMAL-2 DECIMAL-3 DECIMAL-4.           00
+062985         MOVE SUM-EOJ TO PRINT-MTD-EOJ.                                 00
+062990         MOVE SUM-SYNTAX TO PRINT-MTD-SYNTAX.                           00
+062995         MOVE SUM-DS TO PRINT-MTD-DS.                                   00
+063000         MOVE SUM-ABORT TO PRINT-MTD-ABORT.                             00
+063005         MOVE MTD-LINE TO CTL-CARD.                                     00
+063010         WRITE PRINT-REC.                                               00
+063015 1802-OPS-SNAPSHOT.                                                     00
+063016         NOTE  WRITES THIS RUN TOTALS TO OPSNAP SO THE COMBINED        00 
+063017             OPSUMRY END-OF-DAY REPORT CAN PULL THEM IN WITHOUT         00
+063018             RERUNNING THIS PROGRAM.                                    00
+063019         OPEN OUTPUT OPS-SNAPSHOT.                                      00
+063020         MOVE TODAYS-DATE TO OPS-DATE.                                  00
+063030         MOVE ACCUM-ELAPSED TO OPS-ELAPSED.                             00
+063040         MOVE ACCUM-PROCESS TO OPS-PROCESS.                             00
+063050         MOVE ACCUM-I-O TO OPS-I-O.                                     00
+063060         MOVE ACCUM-PRORATE TO OPS-PRORATE.                             00
+063070         MOVE EOJ-TERMINATION TO OPS-EOJ.                               00
+063080         MOVE SYNTAX-TERMINATION TO OPS-SYNTAX.                         00
+063090         MOVE DS-TERMINATION TO OPS-DS.                                 00
+063100         MOVE ABORT-TERMINATION TO OPS-ABORT.                           00
+063110         WRITE OPS-SNAP-REC.                                            00
+063120         CLOSE OPS-SNAPSHOT.                                            00
+064020 1901-LOG-ANALYSIS.                                                     00
+064030         COMPUTE ABNORMAL-MIX-TOTAL =                                   00
+064040             SYNTAX-TERMINATION + DS-TERMINATION + ABORT-TERMINATION.   00
+064050         IF ABNORMAL-MIX-TOTAL > EOJ-TERMINATION                        00
+064060             MOVE SPACES TO PRINT-REC                                   00
+064070             MOVE "*** EXCEPTION - ABNORMAL TERMINATION MIX FOR THIS    00
+064080-    "RUN ***" TO PRINT-REC                                             00
+064090             WRITE PRINT-REC BEFORE ADVANCING 2 LINES                   00
+064095             ADD CONSTANT-1 TO LINE-COUNT.                              00
+064097         PERFORM 1905-CHECK-DEVICE VARYING SUB FROM 1 BY 1              00
+064098             UNTIL SUB EXCEEDS 31.                                      00
+064099 1901X.  EXIT.                                                          00
+064500 1905-CHECK-DEVICE.                                                     00
+064510         IF DEVICE-ERRORS(SUB) > DEVICE-ERROR-THRESHOLD                 00
+064520             MOVE SPACES TO PRINT-REC                                   00
+064530             MOVE DEVICE-NAME(SUB) TO EXCEP-DEVICE-NAME                 00
+064540             MOVE DEVICE-EXCEP-LINE TO CTL-CARD                         00
+064550             WRITE PRINT-REC                                            00
+064560             ADD CONSTANT-1 TO LINE-COUNT.                              00
+064562 AUDIT-START.                                                           00
+064564         MOVE TODAYS-DATE TO AU-DATE.                                   00
+064566         MOVE "START   " TO AU-EVENT.                                   00
+064568         MOVE SPACES TO AU-RESULT.                                      00
+064570         PERFORM AUDIT-WRITE THRU AUDIT-PUT.                            00
+064572 AUDIT-END.                                                             00
+064574         MOVE TODAYS-DATE TO AU-DATE.                                   00
+064576         MOVE "END     " TO AU-EVENT.                                   00
+064578         PERFORM AUDIT-WRITE THRU AUDIT-PUT.                            00
+064580 AUDIT-WRITE.                                                           00
+064582         OPEN I-O AUDIT-TRAIL.                                          00
+064584 AUDIT-SKIP.                                                            00
+064586         READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.                       00
+064588         GO TO AUDIT-SKIP.                                              00
+064590 AUDIT-PUT.                                                             00
+064592         WRITE AUDIT-REC.  CLOSE AUDIT-TRAIL.                           00
+064593 WRITE-RERUN-RECORD.                                                    00
+064594         MOVE ENTRY-DATE TO RR-DATE.                                    00
+064595         MOVE PRINT-RUN-SEQ TO RR-RUN-SEQ.                              00
+064596         MOVE RESULT TO RR-RESULT.                                      00
+064597         MOVE CTL-CARD TO RR-CTL-CARD.                                  00
+064598         MOVE "N" TO RR-RERUN-FLAG.                                     00
+064599         IF RESULT = "ABORT " SET RERUN-CANDIDATE TO TRUE.              00
+064600         WRITE RERUN-REC.                                               00
+064610 END-OF-JOB.                                                            00
