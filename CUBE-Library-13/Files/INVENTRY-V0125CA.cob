@@ -0,0 +1,204 @@
+000100INVENTRY   000125CA                                                    00 
+000200                                                                        00
+000300************************************************************************00
+000400          PLEASE NOTE THAT THE BURROUGHS CORPORATION ASSUMES            00
+000500     NO RESPONSIBILITY FOR THE USE OR MAINTENANCE OF THIS PROGRAM.      00
+000600************************************************************************00
+000700                                                                        00
+000800   THIS PROGRAM WALKS THE SAME DISK DIRECTORY MD FILE UTILITY/DIRCTRY   00
+000900   READS AND CLASSIFIES EACH ENTRY BY WHICH LIBRARY UTILITY'S NAMING    00
+001000   CONVENTION ITS IDENTIFICATION MATCHES - PUNCHOUT/PUNCHDONE FROM      00
+001100   DISKPUNCH, PCHTAP/PCHLOG FROM TAPEPUNCH, THE SOLT TAPE AND ITS       00
+001200   INDEX FROM MAKESOLT, THE SAVED CONTROL-CARD DEFINITIONS FROM         00
+001300   KWIC2, THE SHARED AUDIT TRAIL, AND SO ON - INSTEAD OF LEAVING US TO  00
+001400   CHECK EACH UTILITY'S OWN WORKING AREA SEPARATELY. IT PRINTS ONE      00
+001500   SHOP-WIDE COUNT PER CATEGORY PLUS AN "OTHER" BUCKET FOR ANYTHING     00
+001600   NOT MATCHING A KNOWN CONVENTION, SO A PERIODIC CLEANUP CAN SEE       00
+001700   EVERYTHING IN-FLIGHT ON DISK AT A GLANCE.                            00
+001800                                                                        00
+001900   THIS PROGRAM ONLY READS THE DIRECTORY - IT NEVER WRITES TO IT, AND   00
+002000   IT CANNOT TELL, FOR A GIVEN CATEGORY, WHETHER AN INDIVIDUAL ENTRY    00
+002100   STILL NEEDS ACTION (SEE UTILITY/DIRCTRY'S OWN PUNCHOUT-AGING CHECK   00
+002200   FOR THAT). IT IS A COUNT-AND-CLASSIFY INVENTORY, NOT A MAINTENANCE   00
+002300   TOOL.                                                                00
+002400                                                                        00
+002500                                                                        00
+002600 IDENTIFICATION DIVISION.                                        INVENT00 
+002700 PROGRAM-ID. LIBRARY INVENTORY REPORT "INVENTRY".                INVENT00 
+002800 DATE-COMPILED.                                                  INVENT00 
+002900 REMARKS. READS THE DIRECTORY MD FILE (THE SAME FILE UTILITY/    INVENT00 
+003000     DIRCTRY READS) AND PRINTS A SHOP-WIDE COUNT OF STAGED WORK  INVENT00 
+003100     FILES BY WHICH LIBRARY UTILITY'S NAMING CONVENTION EACH     INVENT00 
+003200     DIRECTORY ENTRY'S PREFIX MATCHES.                           INVENT00 
+003300 ENVIRONMENT DIVISION.                                           INVENT00 
+003400 CONFIGURATION SECTION.                                          INVENT00 
+003500 SOURCE-COMPUTER. B-5500.                                        INVENT00 
+003600 OBJECT-COMPUTER. B-5500  MEMORY SIZE 6800 WORDS.                INVENT00 
+003700 INPUT-OUTPUT SECTION.                                           INVENT00 
+003800 FILE-CONTROL.       SELECT DIRECTORY ASSIGN TO DISK.            INVENT00 
+003900                     SELECT LISTING   ASSIGN TO PRINTER DISK.    INVENT00 
+004000 DATA DIVISION.                                                  INVENT00 
+004100 FILE SECTION.                                                   INVENT00 
+004200 MD  DIRECTORY                                                   INVENT00 
+004300                     FILE CONTAINS 1410 RECORDS                  INVENT00 
+004400                     ACCESS MODE SEQUENTIAL                      INVENT00 
+004500                     VALUE OF ID "DISK"                          INVENT00 
+004600                     DATA RECORD DIRECTORY-RECORD.               INVENT00 
+004700 01  DIRECTORY-RECORD                SZ 3840.                    INVENT00 
+004800     05              FILE-RECORD     OC 15   SZ  240.            INVENT00 
+004900           10        WORD-ZERO       CMP     PC 9(8).            INVENT00 
+005000           10        WORD-1           CMP    PC 9(8).            INVENT00 
+005100           10        WORD-2                  PC X(8).            INVENT00 
+005200           10        WORD-3.                                     INVENT00 
+005210                15   PURGE-FACTOR            PC XXX.              INVENT00
+005220                15   CREATIONXDATE           PC 9(5).             INVENT00
+005300           10        WORD-4.                                     INVENT00 
+005310                15   FILLER                  SZ 2.                INVENT00
+005320                15   LAST-ACCESS-DATE        PC 9(5).             INVENT00
+005330                15   FILLER                  SZ 1.                INVENT00
+005400           10        WORD-5                  PC 9(8).            INVENT00 
+005500           10        WORD-6                  PC 9(8).            INVENT00 
+005600           10        WORD-7                  PC 9(8) CMP.        INVENT00 
+005700           10        WORD-8                  PC 9(7) CMP.        INVENT00 
+005800           10        WORD-9                  PC 9(8) CMP.        INVENT00 
+005900           10        ROW-ADDRESS     OC 20   PC 9(8) CMP.        INVENT00 
+006000     05              FILE-INDEX      OC 15.                      INVENT00 
+006100           10        FILLER                  SZ 1.               INVENT00 
+006200           10        PREFIX                  PC X(7).            INVENT00 
+006300           10        FILLER                  SZ 1.                INVENT00
+006400           10        SUFFIX                  PC 9(7).             INVENT00
+006500 FD  LISTING                                                     INVENT00 
+006600                     VALUE OF ID "INVLIST"                       INVENT00 
+006700                     DATA RECORD INVENTORY-LISTING-RECORD.       INVENT00 
+006800 01  INVENTORY-LISTING-RECORD        SZ 132.                     INVENT00 
+006900 WORKING-STORAGE SECTION.                                        INVENT00 
+007000 77          DE-BLOCK                CMP-1   PC 9(8).            INVENT00 
+007100 77          TOTAL-ENTRIES           CMP-1   PC 9(8) VA 0.       INVENT00 
+007200 77          UNKNOWN-COUNT           CMP-1   PC 9(8) VA 0.       INVENT00 
+007300 77          CT-IX                   CMP-1   PC 9(4).            INVENT00 
+007400 77          CT-FOUND-FLAG   VA "N"  PC X.                       INVENT00 
+007500     88       CT-MATCH-FOUND         VALUE "Y".                  INVENT00 
+007600 01  OTHER-AREAS.                                                INVENT00 
+007700     05    TEST-14.                                              INVENT00 
+007800          10    FILLER                       SZ 1.               INVENT00 
+007900          10    TEST-OCTAL-14                PC X(7).            INVENT00 
+008000     05    CMP-OCTAL-14 REDEFINES TEST-14    PC 9(8)     CMP.    INVENT00 
+008100                                                                 INVENT00 
+008200 01  CATEGORY-TABLE.                                             INVENT00 
+008300     05  CT-ENTRY OC 17.                                         INVENT00 
+008400         10  CT-PREFIX               PC X(7).                    INVENT00 
+008500         10  CT-LABEL                PC X(30).                   INVENT00 
+008600         10  CT-COUNT                CMP-1 PC 9(6) VA 0.         INVENT00 
+008700                                                                 INVENT00 
+011400 01  TITLE-LINE      SZ 132.                                     INVENT00 
+011500     05  FILLER PC X(35) VA "CUBE LIBRARY - WORK FILE INVENTORY".INVENT00 
+011600     05  FILLER      SZ 97     VA SPACE.                         INVENT00 
+011700 01  BLANK-LINE      SZ 132  VA SPACE.                           INVENT00 
+011800 01  HEADING-LINE    SZ 132.                                     INVENT00 
+011900     05  FILLER      PC X(9)  VA "CATEGORY ".                    INVENT00 
+012000     05  FILLER      PC X(30) VA "DESCRIPTION".                  INVENT00 
+012100     05  FILLER      PC X(9)  VA "COUNT".                        INVENT00 
+012200     05  FILLER      SZ 84     VA SPACE.                         INVENT00 
+012300 01  DETAIL-LINE     SZ 132.                                     INVENT00 
+012400     05  D-PREFIX    PC X(9).                                    INVENT00 
+012500     05  D-LABEL     PC X(30).                                   INVENT00 
+012600     05  D-COUNT     PC Z(5)9.                                   INVENT00 
+012700     05  FILLER      SZ 87     VA SPACE.                         INVENT00 
+012800 01  OTHER-LINE      SZ 132.                                     INVENT00 
+012900     05  FILLER      PC X(9)  VA "OTHER    ".                    INVENT00 
+013000     05  FILLER PC X(30) VA "UNRECOGNIZED CONVENTION".        INVENT00    
+013100     05  O-COUNT     PC Z(5)9.                                   INVENT00 
+013200     05  FILLER      SZ 87     VA SPACE.                         INVENT00 
+013300 01  TOTAL-LINE      SZ 132.                                     INVENT00 
+013400     05  FILLER PC X(39) VA "TOTAL DIRECTORY ENTRIES SCANNED".    INVENT00
+013500     05  T-COUNT     PC Z(5)9.                                   INVENT00 
+013600     05  FILLER      SZ 87     VA SPACE.                         INVENT00 
+013700 PROCEDURE DIVISION.                                             INVENT00 
+013800 100-INIT.                                                       INVENT00 
+013810     MOVE "PUNCHOU" TO CT-PREFIX(1).                             INVENT00 
+013811     MOVE "DISKPUNCH - AWAITING PUNCH"  TO CT-LABEL(1).          INVENT00 
+013820     MOVE "PUNCHDO" TO CT-PREFIX(2).                             INVENT00 
+013821     MOVE "DISKPUNCH/TAPEPUNCH-PUNCHED" TO CT-LABEL(2).          INVENT00 
+013830     MOVE "PCHLOG " TO CT-PREFIX(3).                             INVENT00 
+013831     MOVE "PUNCH UTILITIES - AUDIT LOG"  TO CT-LABEL(3).         INVENT00 
+013840     MOVE "SOLTIND" TO CT-PREFIX(4).                             INVENT00 
+013841     MOVE "MAKESOLT - SOLT TAPE INDEX"   TO CT-LABEL(4).         INVENT00 
+013850     MOVE "KWICDEF" TO CT-PREFIX(5).                             INVENT00 
+013851     MOVE "KWIC2 - SAVED CONTROL CARDS"  TO CT-LABEL(5).         INVENT00 
+013860     MOVE "DATADIC" TO CT-PREFIX(6).                             INVENT00 
+013861     MOVE "CARDCROSREF - DATA DICTIONARY" TO CT-LABEL(6).        INVENT00 
+013870     MOVE "AUDITTR" TO CT-PREFIX(7).                             INVENT00 
+013871     MOVE "SHARED LIBRARY AUDIT TRAIL"   TO CT-LABEL(7).         INVENT00 
+013880     MOVE "DIRECTY" TO CT-PREFIX(8).                             INVENT00 
+013881     MOVE "DIRCTRY - DIRECTORY LISTING"  TO CT-LABEL(8).         INVENT00 
+013890     MOVE "DIRSNAP" TO CT-PREFIX(9).                             INVENT00 
+013891     MOVE "DIRCTRY - DAILY SNAPSHOT"     TO CT-LABEL(9).         INVENT00 
+013900     MOVE "DIRTREN" TO CT-PREFIX(10).                            INVENT00 
+013901     MOVE "DIRCTRY - UTILIZATION TREND"  TO CT-LABEL(10).        INVENT00 
+013910     MOVE "EUCFG  " TO CT-PREFIX(11).                            INVENT00 
+013911     MOVE "DIRCTRY - EU CAPACITY CONFIG" TO CT-LABEL(11).        INVENT00 
+013920     MOVE "LOGSUMR" TO CT-PREFIX(12).                            INVENT00 
+013921     MOVE "CHRISLOG - MONTH TO DATE"     TO CT-LABEL(12).        INVENT00 
+013930     MOVE "LOGHOLD" TO CT-PREFIX(13).                            INVENT00 
+013931     MOVE "CHRISLOG - DAILY LOG HOLD"    TO CT-LABEL(13).        INVENT00 
+013940     MOVE "LOGDUMP" TO CT-PREFIX(14).                            INVENT00 
+013941     MOVE "CHRISLOG - LOG DUMP WORK FILE" TO CT-LABEL(14).       INVENT00 
+013950     MOVE "OPSNAP " TO CT-PREFIX(15).                            INVENT00 
+013951     MOVE "CHRISLOG - DAILY SNAPSHOT"    TO CT-LABEL(15).        INVENT00 
+013960     MOVE "RERUNLO" TO CT-PREFIX(16).                            INVENT00 
+013961     MOVE "CHRISLOG - RERUN CANDIDATES"  TO CT-LABEL(16).        INVENT00 
+013970     MOVE "OPSUMRY" TO CT-PREFIX(17).                            INVENT00 
+013971     MOVE "OPSUMRY - COMBINED REPORT"    TO CT-LABEL(17).        INVENT00 
+014000     OPEN OUTPUT LISTING.                                        INVENT00 
+014400     WRITE INVENTORY-LISTING-RECORD FROM TITLE-LINE.             INVENT00 
+014500     WRITE INVENTORY-LISTING-RECORD FROM BLANK-LINE.             INVENT00 
+014600     WRITE INVENTORY-LISTING-RECORD FROM HEADING-LINE.           INVENT00 
+014700     OPEN INPUT DIRECTORY.                                       INVENT00 
+014800                                                                 INVENT00 
+015000 200-READ-BLOCK.                                                 INVENT00 
+015100     READ DIRECTORY AT END GO TO 500-REPORT.                     INVENT00 
+015200     MOVE 16 TO DE-BLOCK.                                        INVENT00 
+015300                                                                 INVENT00 
+015400 300-DEBLOCKER.                                                  INVENT00 
+015500     SUBTRACT 1 FROM DE-BLOCK.                                   INVENT00 
+015600     IF DE-BLOCK = 0 GO TO 200-READ-BLOCK.                       INVENT00 
+015700     MOVE PREFIX OF DIRECTORY (DE-BLOCK) TO TEST-OCTAL-14.       INVENT00 
+015800     IF CMP-OCTAL-14 = 76 GO TO 500-REPORT.                      INVENT00 
+015900     IF CMP-OCTAL-14 = 12 GO TO 300-DEBLOCKER.                   INVENT00 
+016000                                                                 INVENT00 
+016100 400-CLASSIFY.                                                   INVENT00 
+016200     ADD 1 TO TOTAL-ENTRIES.                                     INVENT00 
+016300     MOVE "N" TO CT-FOUND-FLAG.                                  INVENT00 
+016350     PERFORM 450-MATCH-CATEGORY THRU 450-MATCH-CATEGORY-EXIT     INVENT00 
+016370         VARYING CT-IX FROM 1 BY 1                               INVENT00 
+016390         UNTIL CT-IX EXCEEDS 17 OR CT-MATCH-FOUND.               INVENT00 
+016900     IF NOT CT-MATCH-FOUND ADD 1 TO UNKNOWN-COUNT.               INVENT00 
+017000     GO TO 300-DEBLOCKER.                                        INVENT00 
+017050                                                                 INVENT00 
+017060 450-MATCH-CATEGORY.                                             INVENT00 
+017070     IF PREFIX OF DIRECTORY (DE-BLOCK) NOT = CT-PREFIX(CT-IX)    INVENT00 
+017080         GO TO 450-MATCH-CATEGORY-EXIT.                          INVENT00 
+017090     ADD 1 TO CT-COUNT(CT-IX).                                   INVENT00 
+017095     MOVE "Y" TO CT-FOUND-FLAG.                                  INVENT00 
+017098 450-MATCH-CATEGORY-EXIT.  EXIT.                                 INVENT00 
+017100                                                                 INVENT00 
+017200 500-REPORT.                                                     INVENT00 
+017300     CLOSE DIRECTORY.                                            INVENT00 
+017350     PERFORM 550-PRINT-DETAIL THRU 550-PRINT-DETAIL-EXIT         INVENT00 
+017370         VARYING CT-IX FROM 1 BY 1 UNTIL CT-IX EXCEEDS 17.       INVENT00 
+017900     MOVE UNKNOWN-COUNT TO O-COUNT.                              INVENT00 
+018000     WRITE INVENTORY-LISTING-RECORD FROM OTHER-LINE.             INVENT00 
+018100     WRITE INVENTORY-LISTING-RECORD FROM BLANK-LINE.             INVENT00 
+018200     MOVE TOTAL-ENTRIES TO T-COUNT.                              INVENT00 
+018300     WRITE INVENTORY-LISTING-RECORD FROM TOTAL-LINE.             INVENT00 
+018400     CLOSE LISTING.                                              INVENT00 
+018420     GO TO END-OF-JOB.                                           INVENT00 
+018440                                                                 INVENT00 
+018460 550-PRINT-DETAIL.                                                INVENT00
+018470     MOVE CT-PREFIX(CT-IX) TO D-PREFIX.                          INVENT00 
+018480     MOVE CT-LABEL(CT-IX)  TO D-LABEL.                           INVENT00 
+018485     MOVE CT-COUNT(CT-IX)  TO D-COUNT.                           INVENT00 
+018490     WRITE INVENTORY-LISTING-RECORD FROM DETAIL-LINE.            INVENT00 
+018495 550-PRINT-DETAIL-EXIT.  EXIT.                                   INVENT00 
+018500 END-OF-JOB.                                                     INVENT00 
+018600     STOP RUN.                                                   INVENT00 
