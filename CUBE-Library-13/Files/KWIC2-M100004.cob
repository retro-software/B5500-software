@@ -13,6 +13,8 @@
 001300     SELECT CARD-FILE ASSIGN TO CARD-READER.                       U998150
 001400     SELECT PRINT-FILE ASSIGN TO PRINTER.                          U998150
 001500     SELECT SORT-FILE  ASSIGN TO 3 SORT-TAPES.                     U998150
+001550     SELECT AUDIT-TRAIL ASSIGN TO DISK.                            U998150
+001560     SELECT KWIC-DEFS ASSIGN TO DISK.                              U998150
 001600 DATA DIVISION.                                                    U998150
 001700 FILE SECTION.                                                     U998150
 001800 FD  CARD-FILE;                                                    U998150
@@ -34,8 +36,8 @@
 003400             08  FILLER SZ 65.                                     U998150
 003500         04  TYP3 REDEFINES TYP2.                                  U998150
 003600             08 FILLER SZ 03.                                      U998150
-003700             08  BYPASS PC X(10).                                  U998150
-003800             08  FILLER SZ 65.                                     U998150
+003700             08  BYPASS PC X(20).                                  U998150
+003800             08  FILLER SZ 55.                                     U998150
 003900     01  CRD0 SZ 80.                                               U998150
 004000         02  CRD1  PC X OC 80.                                     U998150
 004100 FD  PRINT-FILE;                                                   U998150
@@ -44,11 +46,27 @@
 004400     DATA RECORDS ARE PRT1.                                        U998150
 004500     01  PRT1.                                                     U998150
 004600         02  PRT2 PC X(120).                                       U998150
+004610 FD  AUDIT-TRAIL;                                                  U998150
+004620     LABEL RECORD IS STANDARD                                      U998150
+004630     VALUE OF ID IS "AUDITTRL"                                     U998150
+004640     DATA RECORDS ARE AUDIT-REC.                                   U998150
+004650 01  AUDIT-REC.                                                    U998150
+004660     02  AU-PROGRAM  PC X(8)  VA "KWIC2   ".                       U998150
+004670     02  AU-DATE     PC 9(6).                                      U998150
+004680     02  AU-EVENT    PC X(8).                                      U998150
+004690     02  AU-RESULT   PC X(8).                                      U998150
+004691 FD  KWIC-DEFS;                                                    U998150
+004692     LABEL RECORD IS STANDARD                                      U998150
+004693     VALUE OF ID IS "KWICDEFS"                                     U998150
+004694     DATA RECORDS ARE KD-REC.                                      U998150
+004695 01  KD-REC.                                                       U998150
+004696     02  KD-NAME  PC X(20).                                        U998150
+004697     02  KD-CARD  PC X(80).                                        U998150
 004700 SD  SORT-FILE;                                                    U998150
 004800     DATA RECORD IS KWIC1.                                         U998150
 004900 01  KWIC1.                                                        U998150
 005000     04  KWIC2 PC X(120).                                          U998150
-005100     04  KWIC3 SZ 10.                                              U998150
+005100     04  KWIC3 SZ 20.                                              U998150
 005200     04  FILLER  SZ 6 .                                            U998150
 005300 WORKING-STORAGE SECTION.                                          U998150
 005400     77  X        PC 99   CMP-1.                                   U998150
@@ -62,12 +80,18 @@
 006200     77  SAVE1          PC  999  CMP-1.                            U998150
 006300     77  PRT3     PC X.                                            U998150
 006400     77  BYPASS-REVERSE  PC 9 VA ZERO.                             U998150
+006410     77  SAVED-DEF-FLAG  PC X  VA "N".                             U998150
+006420     77  SAVE-DEF-FLAG   PC X  VA "N".                             U998150
+006430     77  LIST-DEF-FLAG   PC X  VA "N".                             U998150
+006440     77  DEF-NAME        PC X(20).                                 U998150
+006450     77  SAVE-NAME       PC X(20).                                 U998150
+006460     77  LAST-DEF-NAME   PC X(20) VA SPACES.                       U998150
 006500     01  PNT.                                                      U998150
 006600         02  PNT3.                                                 U998150
 006700             04  PNT1  PC X OC 120.                                U998150
-006800         02  PNT2  SZ  10.                                         U998150
+006800         02  PNT2  SZ  20.                                         U998150
 006900             04  PNT4  PC X.                                       U998150
-007000             04  PNT5  PC X(9).                                    U998150
+007000             04  PNT5  PC X(19).                                   U998150
 007100         02  FILLER  SZ 6.                                         U998150
 007200     01  FOR1.                                                     U998150
 007300         04  FOR-DUM1  OC 15.                                      U998150
@@ -82,20 +106,37 @@
 008200         04  LST-COL2   PC  99.                                    U998150
 008300         04  LST-PNT2   PC  999.                                   U998150
 008400     01  WRD1.                                                     U998150
-008500         04  WRD2 PC X OC 10.                                      U998150
+008500         04  WRD2 PC X OC 20.                                      U998150
 008600     01  CON.                                                      U998150
-008700         04  CON1 PC X(10) OC 100 .                                U998150
+008700         04  CON1 PC X(20) OC 500 .                                U998150
 008800 PROCEDURE  DIVISION.                                              U998150
 008900 DUMMY SECTION.                                                    U998150
-009000 AA. GO TO SRTG.                                                   U998150
+009000 AA. PERFORM AUDIT-START.                                          U998150
+009010     DISPLAY "LIST SAVED KWIC DEFINITIONS (Y/N)". ACCEPT           U998150
+009015     LIST-DEF-FLAG.                                                U998150
+009020     IF LIST-DEF-FLAG = "Y"                                        U998150
+009022         PERFORM LIST-DEFS THRU LIST-DEFS-DONE.                    U998150
+009030     DISPLAY "USE A SAVED CONTROL CARD DEFINITION (Y/N)". ACCEPT   U998150
+009035     SAVED-DEF-FLAG.                                               U998150
+009040     IF SAVED-DEF-FLAG = "Y" DISPLAY "ENTER DEFINITION NAME"       U998150
+009045     ACCEPT DEF-NAME ELSE DISPLAY "SAVE CONTROL CARDS AS NAMED     U998150
+009050-    "DEFINITION (Y/N)" ACCEPT SAVE-DEF-FLAG.                      U998150
+009055     IF SAVE-DEF-FLAG = "Y" DISPLAY "ENTER DEFINITION NAME" ACCEPT U998150
+009060     SAVE-NAME.                                                    U998150
+009090     GO TO SRTG.                                                   U998150
 009100 GO1 SECTION.                                                      U998150
 009200 PAR1.                                                             U998150
 009300     OPEN  INPUT CARD-FILE.                                        U998150
 009400     MOVE ZEROS TO FOR1 FOR2.                                      U998150
+009450     IF SAVED-DEF-FLAG = "Y" GO TO RDA.                            U998150
+009480     IF SAVE-DEF-FLAG = "Y"                                        U998150
+009482         PERFORM DEF-OPEN THRU DEF-DONE.                           U998150
 009500 PAR2.                                                             U998150
 009600     READ  CARD-FILE AT END GO TO CARD-END.                        U998150
 009700     IF CTL-CHR ! "$"                                              U998150
 009800     GO TO  PAR4.                                                  U998150
+009850     IF SAVE-DEF-FLAG = "Y" MOVE SAVE-NAME TO KD-NAME              U998150
+009860     MOVE CTL-CRD TO KD-CARD  WRITE KD-REC.                        U998150
 009900     IF CRD-TYP = 1                                                U998150
 010000     MOVE ENTNO TO A                                               U998150
 010100     MOVE BEGCOL TO BEG-COL(A)                                     U998150
@@ -124,133 +165,209 @@
 012400     NO-PNT2  = ZERO                                               U998150
 012500     DISPLAY "NO TYPE 2 CONTROL CARD"                              U998150
 012600     CLOSE  CARD-FILE WITH RELEASE                                 U998150
+012640     MOVE "ABORT   " TO AU-RESULT                                  U998150
+012670     PERFORM AUDIT-END                                             U998150
 012700     STOP RUN.                                                     U998150
 012800     COMPUTE LST-COL2 = BEG-COL2 + NO-CHAR2 - 1.                   U998150
 012900     MOVE SPACES TO PNT.                                           U998150
 013000     COMPUTE LST-PNT2 = BEG-PNT2 + NO-PNT2 - 1.                    U998150
-013100     IF LST-PNT2 > 120  DISPLAY "PRINTER EXCEEDED" STOP RUN.       U998150
-013200     GO TO KWCD.                                                   U998150
-013300 KWCA.                                                             U998150
-013400     READ CARD-FILE  AT END GO TO CARD-END.                        U998150
-013500     MOVE  SPACES TO PNT.                                          U998150
-013600     GO TO KWCD.                                                   U998150
-013700 KWCB.                                                             U998150
-013800     COMPUTE Y = A + C.                                            U998150
-013900     COMPUTE Z = B + C.                                            U998150
-014000     MOVE CRD1(Y) TO PNT1(Z).                                      U998150
-014100 KWCC.                                                             U998150
-014200     MOVE BEG-COL(X) TO A.                                         U998150
-014300     MOVE BEG-PNT(X) TO B                                          U998150
-014400     IF NO-CHAR(X) ! ZERO                                          U998150
-014500     PERFORM KWCB  VARYING C FROM 0 BY 1 UNTIL  C } NO-CHAR(X).    U998150
-014600 KWCD.                                                             U998150
-014700     PERFORM KWCC  VARYING X FROM 1 BY 1 UNTIL  X > 15.            U998150
-014800     ~ THIS SETION MOVES THOSE PORTIONS OF THE INPUT               U998150
-014900     ~ WHICH ARE FIXED FIELDS TO THEIR PRINT AREAS                 U998150
-015000     MOVE BEG-COL2 TO A. COMPUTE Y = A + NO-CHAR2.                 U998150
-015100     COMPUTE  B = BEG-PNT2 +(NO-PNT2 / 3).                         U998150
-015200     GO TO KWCO.                                                   U998150
-015300 KWCE.                                                             U998150
-015400     COMPUTE Y = A + C .                                           U998150
-015500     IF CRD1(Y) ! SPACE AND SCAN = ZERO                            U998150
-015600     AND Y { LST-COL2                                              U998150
-015700     MOVE CRD1(Y) TO WRD2(C+1)                                     U998150
-015800     ELSE IF SCAN = ZERO                                           U998150
-015900     COMPUTE SCAN = C + 1.                                                
-016000 KWCF.                                                             U998150
-016100     MOVE SPACES TO WRD1.                                          U998150
-016200     PERFORM KWCE VARYING  C FROM 0 BY 1 UNTIL C }                 U998150
-016300     10.                                                           U998150
-016400     IF SCAN ! 0                                                   U998150
-016500     GO TO KWCI.                                                   U998150
-016600 KWCG.                                                             U998150
-016700     COMPUTE  Y = A + C.                                           U998150
-016800     IF CRD1(Y) ! SPACE                                            U998150
-016900     AND Y ! LST-COL2                                              U998150
-017000     ADD 1 TO C                                                    U998150
-017100     GO TO KWCG.                                                   U998150
-017200     COMPUTE SCAN = C + 1.                                         U998150
-017300     GO TO KWCI.                                                   U998150
-017400 KWCH.                                                             U998150
-017500     IF WRD1 = CON1(C)                                             U998150
-017600     MOVE C TO CONX.                                               U998150
-017700 KWCI.                                                             U998150
-017800     MOVE ZERO TO CONX.                                            U998150
-017900     PERFORM KWCH VARYING C FROM 1 BY 1 UNTIL C > 100.             U998150
-018000     IF BYPASS-REVERSE ! 0                                         U998150
-018100     IF CONX = 0                                                   U998150
-018200     GO TO KWCN ELSE GO TO KWCK ELSE                               U998150
-018300     IF CONX ! ZERO                                                U998150
-018400     GO TO KWCN ELSE GO TO KWCK.                                   U998150
-018500 KWCJ.                                                             U998150
-018600     COMPUTE Y = BEG-PNT2 + C - 1.                                 U998150
-018700     MOVE SPACE TO PNT1(Y).                                        U998150
-018800 KWCK.                                                             U998150
-018900     PERFORM KWCJ VARYING C FROM 1 BY 1 UNTIL C                    U998150
-019000     > NO-PNT2.                                                    U998150
-019100     GO TO KWCM.                                                   U998150
-019200 KWCL.                                                             U998150
-019300     COMPUTE Y = BEG-PNT2 + C - 1.                                 U998150
-019400     COMPUTE Z = BEG-COL2 + C - 1.                                 U998150
-019500     IF Y > LST-PNT2                                               U998150
-019600     COMPUTE Y = SAVE1 + ( Y - LST-PNT2 ).                         U998150
-019700     IF Y > LST-PNT2                                               U998150
-019800     STOP RUN.                                                     U998150
-019900     MOVE CRD1(Z) TO PNT1(Y).                                      U998150
-020000 KWCM.                                                             U998150
-020100     COMPUTE Z = A - BEG-COL2.                                     U998150
-020200     COMPUTE Y = B - Z.                                            U998150
-020300     MOVE BEG-PNT2 TO SAVE1.                                       U998150
-020400     IF Y < BEG-PNT2                                               U998150
-020500     COMPUTE Z = BEG-PNT2 - Y                                      U998150
-020600     COMPUTE BEG-PNT2 = LST-PNT2 - Z                               U998150
-020700     ELSE                                                          U998150
-020800     MOVE  Y TO BEG-PNT2.                                          U998150
-020900     PERFORM KWCL VARYING C FROM 1 BY 1 UNTIL C >                  U998150
-021000     NO-CHAR2. MOVE WRD1 TO PNT2.                                  U998150
-021100     MOVE  SAVE1 TO BEG-PNT2.                                      U998150
-021200     MOVE PNT TO KWIC1.                                            U998150
-021300     RELEASE KWIC1.                                                U998150
-021400 KWCN.                                                             U998150
-021500     MOVE ZERO TO CONX.                                            U998150
-021600     COMPUTE A = A + SCAN.                                         U998150
-021700     MOVE ZERO TO SCAN.                                            U998150
-021800 KWCO.                                                             U998150
-021900     IF CRD1(A) ! SPACE                                            U998150
-022000     OR A } LST-COL2                                               U998150
-022100     NEXT SENTENCE ELSE                                            U998150
-022200     ADD 1 TO A                                                    U998150
-022300     GO TO KWCO.                                                   U998150
-022400     IF A < LST-COL2                                               U998150
-022500     GO TO KWCF.                                                   U998150
-022600     GO TO KWCA.                                                   U998150
-022700 CARD-END.                                                         U998150
-022800     CLOSE CARD-FILE WITH RELEASE.                                 U998150
-022900 GO2 SECTION.                                                      U998150
-023000 GO2A.                                                             U998150
-023100     OPEN OUTPUT PRINT-FILE.  MOVE SPACE TO PRT3.                  U998150
-023200 GO2B.                                                             U998150
-023300     RETURN SORT-FILE RECORD AT END GO TO GO2D.                    U998150
-023400     MOVE KWIC1 TO PNT.                                            U998150
-023500     MOVE PNT3 TO PRT2.                                            U998150
-023600     IF PRT3 ! PNT4                                                U998150
-023700     GO TO GO2C.                                                   U998150
-023800     WRITE PRT1.                                                   U998150
-023900     GO TO GO2B.                                                   U998150
-024000 GO2C.                                                             U998150
-024100     MOVE SPACES TO PRT2.                                          U998150
-024200     WRITE PRT1 BEFORE ADVANCING 2 LINES.                          U998150
-024300     MOVE PNT3  TO PRT2.                                           U998150
-024400     WRITE PRT1.                                                   U998150
-024500     MOVE PNT4  TO PRT3.                                           U998150
-024600     GO TO GO2B.                                                   U998150
-024700 GO2D.                                                             U998150
-024800     CLOSE PRINT-FILE WITH RELEASE.                                U998150
-024900 SRTG SECTION.                                                     U998150
-025000 S-1.                                                              U998150
-025100     SORT SORT-FILE ON ASCENDING KEY KWIC3                         U998150
-025200     INPUT PROCEDURE IS GO1                                        U998150
-025300     OUTPUT PROCEDURE IS GO2.                                      U998150
-025400 S-2.                                                              U998150
-025500     STOP RUN.                                                     U998150
-025600 END-OF-JOB.                                                       U998150
+014100     IF LST-PNT2 > 120                                             U998150
+014110     DISPLAY "PRINTER EXCEEDED ON TITLE " CRD0                     U998150
+014113     MOVE "ABORT   " TO AU-RESULT                                  U998150
+014116     PERFORM AUDIT-END                                             U998150
+014120     STOP RUN.                                                     U998150
+014200     GO TO KWCD.                                                   U998150
+014300 KWCA.                                                             U998150
+014400     READ CARD-FILE  AT END GO TO CARD-END.                        U998150
+014500     MOVE  SPACES TO PNT.                                          U998150
+014600     GO TO KWCD.                                                   U998150
+014700 KWCB.                                                             U998150
+014800     COMPUTE Y = A + C.                                            U998150
+014900     COMPUTE Z = B + C.                                            U998150
+015000     MOVE CRD1(Y) TO PNT1(Z).                                      U998150
+015100 KWCC.                                                             U998150
+015200     MOVE BEG-COL(X) TO A.                                         U998150
+015300     MOVE BEG-PNT(X) TO B                                          U998150
+015400     IF NO-CHAR(X) ! ZERO                                          U998150
+015500     PERFORM KWCB  VARYING C FROM 0 BY 1 UNTIL  C } NO-CHAR(X).    U998150
+015600 KWCD.                                                             U998150
+015700     PERFORM KWCC  VARYING X FROM 1 BY 1 UNTIL  X > 15.            U998150
+015800     ~ THIS SETION MOVES THOSE PORTIONS OF THE INPUT               U998150
+015900     ~ WHICH ARE FIXED FIELDS TO THEIR PRINT AREAS                 U998150
+016000     MOVE BEG-COL2 TO A. COMPUTE Y = A + NO-CHAR2.                 U998150
+016100     COMPUTE  B = BEG-PNT2 +(NO-PNT2 / 3).                         U998150
+016200     GO TO KWCO.                                                   U998150
+016300 KWCE.                                                             U998150
+016400     COMPUTE Y = A + C .                                           U998150
+016500     IF CRD1(Y) ! SPACE AND SCAN = ZERO                            U998150
+016600     AND Y { LST-COL2                                              U998150
+016700     MOVE CRD1(Y) TO WRD2(C+1)                                     U998150
+016800     ELSE IF SCAN = ZERO                                           U998150
+016900     COMPUTE SCAN = C + 1.                                                
+017000 KWCF.                                                             U998150
+017100     MOVE SPACES TO WRD1.                                          U998150
+017200     PERFORM KWCE VARYING  C FROM 0 BY 1 UNTIL C }                 U998150
+017300     20.                                                           U998150
+017400     IF SCAN ! 0                                                   U998150
+017500     GO TO KWCI.                                                   U998150
+017600 KWCG.                                                             U998150
+017700     COMPUTE  Y = A + C.                                           U998150
+017800     IF CRD1(Y) ! SPACE                                            U998150
+017900     AND Y ! LST-COL2                                              U998150
+018000     ADD 1 TO C                                                    U998150
+018100     GO TO KWCG.                                                   U998150
+018200     COMPUTE SCAN = C + 1.                                         U998150
+018300     GO TO KWCI.                                                   U998150
+018400 KWCH.                                                             U998150
+018500     IF WRD1 = CON1(C)                                             U998150
+018600     MOVE C TO CONX.                                               U998150
+018700 KWCI.                                                             U998150
+018800     MOVE ZERO TO CONX.                                            U998150
+018900     PERFORM KWCH VARYING C FROM 1 BY 1 UNTIL C > 500.             U998150
+019000     IF BYPASS-REVERSE ! 0                                         U998150
+019100     IF CONX = 0                                                   U998150
+019200     GO TO KWCN ELSE GO TO KWCK ELSE                               U998150
+019300     IF CONX ! ZERO                                                U998150
+019400     GO TO KWCN ELSE GO TO KWCK.                                   U998150
+019500 KWCJ.                                                             U998150
+019600     COMPUTE Y = BEG-PNT2 + C - 1.                                 U998150
+019700     MOVE SPACE TO PNT1(Y).                                        U998150
+019800 KWCK.                                                             U998150
+019900     PERFORM KWCJ VARYING C FROM 1 BY 1 UNTIL C                    U998150
+020000     > NO-PNT2.                                                    U998150
+020100     GO TO KWCM.                                                   U998150
+020200 KWCL.                                                             U998150
+020300     COMPUTE Y = BEG-PNT2 + C - 1.                                 U998150
+020400     COMPUTE Z = BEG-COL2 + C - 1.                                 U998150
+020500     IF Y > LST-PNT2                                               U998150
+020600     COMPUTE Y = SAVE1 + ( Y - LST-PNT2 ).                         U998150
+020700     IF Y > LST-PNT2                                               U998150
+020710     DISPLAY "PRINTER EXCEEDED ON TITLE " CRD0                     U998150
+020713     MOVE "ABORT   " TO AU-RESULT                                  U998150
+020716     PERFORM AUDIT-END                                             U998150
+020720     STOP RUN.                                                     U998150
+020900     MOVE CRD1(Z) TO PNT1(Y).                                      U998150
+021000 KWCM.                                                             U998150
+021100     COMPUTE Z = A - BEG-COL2.                                     U998150
+021200     COMPUTE Y = B - Z.                                            U998150
+021300     MOVE BEG-PNT2 TO SAVE1.                                       U998150
+021400     IF Y < BEG-PNT2                                               U998150
+021500     COMPUTE Z = BEG-PNT2 - Y                                      U998150
+021600     COMPUTE BEG-PNT2 = LST-PNT2 - Z                               U998150
+021700     ELSE                                                          U998150
+021800     MOVE  Y TO BEG-PNT2.                                          U998150
+021900     PERFORM KWCL VARYING C FROM 1 BY 1 UNTIL C >                  U998150
+022000     NO-CHAR2. MOVE WRD1 TO PNT2.                                  U998150
+022100     MOVE  SAVE1 TO BEG-PNT2.                                      U998150
+022200     MOVE PNT TO KWIC1.                                            U998150
+022300     RELEASE KWIC1.                                                U998150
+022400 KWCN.                                                             U998150
+022500     MOVE ZERO TO CONX.                                            U998150
+022600     COMPUTE A = A + SCAN.                                         U998150
+022700     MOVE ZERO TO SCAN.                                            U998150
+022800 KWCO.                                                             U998150
+022900     IF CRD1(A) ! SPACE                                            U998150
+023000     OR A } LST-COL2                                               U998150
+023100     NEXT SENTENCE ELSE                                            U998150
+023200     ADD 1 TO A                                                    U998150
+023300     GO TO KWCO.                                                   U998150
+023400     IF A < LST-COL2                                               U998150
+023500     GO TO KWCF.                                                   U998150
+023600     GO TO KWCA.                                                   U998150
+023700 CARD-END.                                                         U998150
+023800     CLOSE CARD-FILE WITH RELEASE.                                 U998150
+023850     IF SAVE-DEF-FLAG = "Y" CLOSE KWIC-DEFS.                       U998150
+023900 GO2 SECTION.                                                      U998150
+024000 GO2A.                                                             U998150
+024100     OPEN OUTPUT PRINT-FILE.  MOVE SPACE TO PRT3.                  U998150
+024200 GO2B.                                                             U998150
+024300     RETURN SORT-FILE RECORD AT END GO TO GO2D.                    U998150
+024400     MOVE KWIC1 TO PNT.                                            U998150
+024500     MOVE PNT3 TO PRT2.                                            U998150
+024600     IF PRT3 ! PNT4                                                U998150
+024700     GO TO GO2C.                                                   U998150
+024800     WRITE PRT1.                                                   U998150
+024900     GO TO GO2B.                                                   U998150
+025000 GO2C.                                                             U998150
+025100     MOVE SPACES TO PRT2.                                          U998150
+025200     WRITE PRT1 BEFORE ADVANCING 2 LINES.                          U998150
+025300     MOVE PNT3  TO PRT2.                                           U998150
+025400     WRITE PRT1.                                                   U998150
+025500     MOVE PNT4  TO PRT3.                                           U998150
+025600     GO TO GO2B.                                                   U998150
+025700 GO2D.                                                             U998150
+025800     CLOSE PRINT-FILE WITH RELEASE.                                U998150
+025900 SRTG SECTION.                                                     U998150
+026000 S-1.                                                              U998150
+026100     SORT SORT-FILE ON ASCENDING KEY KWIC3                         U998150
+026200     INPUT PROCEDURE IS GO1                                        U998150
+026300     OUTPUT PROCEDURE IS GO2.                                      U998150
+026400 S-2.                                                              U998150
+026410     MOVE "OK      " TO AU-RESULT.                                 U998150
+026420     PERFORM AUDIT-END.                                            U998150
+026500     STOP RUN.                                                     U998150
+026510 AUDIT-START.                                                      U998150
+026515     MOVE TODAYS-DATE TO AU-DATE.                                  U998150
+026520     MOVE "START   " TO AU-EVENT.                                  U998150
+026525     MOVE SPACES TO AU-RESULT.                                     U998150
+026530     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                          U998150
+026535 AUDIT-END.                                                        U998150
+026540     MOVE TODAYS-DATE TO AU-DATE.                                  U998150
+026545     MOVE "END     " TO AU-EVENT.                                  U998150
+026550     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                          U998150
+026555 AUDIT-WRITE.                                                      U998150
+026560     OPEN I-O AUDIT-TRAIL.                                         U998150
+026565 AUDIT-SKIP.                                                       U998150
+026570     READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.                      U998150
+026575     GO TO AUDIT-SKIP.                                             U998150
+026580 AUDIT-PUT.                                                        U998150
+026585     WRITE AUDIT-REC.  CLOSE AUDIT-TRAIL.                          U998150
+026600 END-OF-JOB.                                                       U998150
+026610 RDA.                                                              U998150
+026620     OPEN INPUT KWIC-DEFS.                                         U998150
+026630 RDB.                                                              U998150
+026640     READ KWIC-DEFS AT END GO TO RDC.                              U998150
+026650     IF KD-NAME ! DEF-NAME GO TO RDB.                              U998150
+026660     MOVE KD-CARD TO CTL-CRD.                                      U998150
+026670     IF CRD-TYP = 1                                                U998150
+026680     MOVE ENTNO TO A                                               U998150
+026690     MOVE BEGCOL TO BEG-COL(A)                                     U998150
+026700     MOVE BEGPNT TO BEG-PNT(A)                                     U998150
+026710     MOVE NOCHAR TO NO-CHAR(A)                                     U998150
+026720     GO TO RDB.                                                    U998150
+026730     IF CRD-TYP = 2                                                U998150
+026740     MOVE BEGCOL TO BEG-COL2                                       U998150
+026750     MOVE BEGPNT TO BEG-PNT2                                       U998150
+026760     MOVE NOCHAR TO NO-CHAR2                                       U998150
+026770     MOVE NOPNT  TO NO-PNT2                                        U998150
+026780     GO TO RDB.                                                    U998150
+026790     IF CRD-TYP = 3                                                U998150
+026800     MOVE ENTNO TO A                                               U998150
+026810     MOVE BYPASS TO CON1(A)                                        U998150
+026820     GO TO RDB.                                                    U998150
+026830     IF CRD-TYP = 9                                                U998150
+026840     MOVE CRD-TYP TO BYPASS-REVERSE                                U998150
+026850     GO TO RDB.                                                    U998150
+026855     DISPLAY "ILLEGAL SAVED CTL CRD".                              U998150
+026858     GO TO RDB.                                                    U998150
+026860 RDC.                                                              U998150
+026870     CLOSE KWIC-DEFS.                                              U998150
+026880     READ CARD-FILE AT END GO TO CARD-END.                         U998150
+026890     GO TO PAR4.                                                   U998150
+026900 LIST-DEFS.                                                        U998150
+026910     MOVE SPACES TO LAST-DEF-NAME.                                 U998150
+026920     OPEN INPUT KWIC-DEFS.                                         U998150
+026930 LIST-DEFS-LOOP.                                                   U998150
+026940     READ KWIC-DEFS AT END GO TO LIST-DEFS-DONE.                   U998150
+026950     IF KD-NAME = LAST-DEF-NAME GO TO LIST-DEFS-LOOP.              U998150
+026960     MOVE KD-NAME TO LAST-DEF-NAME.                                U998150
+026970     DISPLAY KD-NAME.                                              U998150
+026980     GO TO LIST-DEFS-LOOP.                                         U998150
+026990 LIST-DEFS-DONE.                                                   U998150
+027000     CLOSE KWIC-DEFS.                                              U998150
+027010 DEF-OPEN.                                                         U998150
+027020     OPEN I-O KWIC-DEFS.                                           U998150
+027030 DEF-SKIP.                                                         U998150
+027040     READ KWIC-DEFS AT END GO TO DEF-DONE.                         U998150
+027050     GO TO DEF-SKIP.                                               U998150
+027060 DEF-DONE.                                                         U998150
