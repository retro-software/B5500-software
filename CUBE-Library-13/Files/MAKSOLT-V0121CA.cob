@@ -31,7 +31,24 @@
 003100   THE DECK. INSTRUCTIONS TO THE OPERATOR MUST INDICATE THE             00
 003200   DESIRED INCREMENT.                                                   00
 003300                                                                        00
-003400                                                                        00
+003350   A ZERO INCREMENT IS REJECTED AND RE-REQUESTED AT THE CONSOLE, SINCE  00
+003360   IT CANNOT RESEQUENCE THE DECK. AN INCREMENT TOO SMALL TO COVER THE   00
+003370   DECK IS CAUGHT DURING RESEQUENCING BY THE EXISTING SEQUENCE          00
+003380   OVERFLOW CHECK, WHICH STOPS THE RUN RATHER THAN WRAP THE COUNTER.    00
+003390                                                                        00
+003395   A DECK THAT DOES NOT FIT ON ONE REEL IS HANDLED AUTOMATICALLY.       00
+003396   THE END-OF-REEL DECLARATIVE ON SOLT-TAPE DISPLAYS A MOUNT-NEXT-      00
+003397   REEL MESSAGE AND WRITING CONTINUES ONTO THE NEXT MOUNTED VOLUME      00
+003398   WITHOUT OPERATOR INTERVENTION IN THE PROCEDURE DIVISION.             00
+003410                                                                        00
+003420   AT EXECUTION TIME, AFTER THE INCREMENT, THE OPERATOR MUST ALSO       00
+003430   ENTER A TWENTY-CHARACTER SOURCE PROGRAM IDENTIFIER (WHATEVER NAME    00
+003440   OR DECK LABEL IDENTIFIES THE SOURCE DECK BEING RESEQUENCED). EACH    00
+003450   RUN APPENDS ONE ENTRY - THAT IDENTIFIER, THE CURRENT DATE, THE       00
+003460   INCREMENT USED, AND THE COUNT OF DATA RECORDS WRITTEN - TO THE       00
+003470   CATALOGUED DISK FILE "SOLTINDX" SO A PHYSICAL SOLT REEL CAN LATER    00
+003480   BE MATCHED BACK TO THE JOB THAT CREATED IT.                         00
+003490                                                                        00
 003600 IDENTIFICATION DIVISION.                                               00
 003700 PROGRAM-ID.  CARD TO UNBLOCKED SOLT TAPE RESEQUENCED "CDSOLT".         00
 003800 DATE-COMPILED.                                                         00
@@ -43,6 +60,8 @@
 004400 FILE-CONTROL.                                                          00
 004500         SELECT SOLT-TAPE    ASSIGN TO TAPE.                            00
 004600         SELECT CARDIN       ASSIGN TO CARD-READER.                     00
+004650         SELECT AUDIT-TRAIL  ASSIGN TO DISK.                            00
+004660         SELECT SOLT-INDEX   ASSIGN TO DISK.                            00
 004700 DATA DIVISION.                                                         00
 004800 FILE SECTION.                                                          00
 004900 FD  SOLT-TAPE                                                          00
@@ -60,23 +79,99 @@
 006100     05    FILLER            SZ 1.                                      00
 006200     05    EOJ-CHECK                 SZ 10.                             00
 006300     05    FILLER                    SZ 63.                             00
+006320 FD  AUDIT-TRAIL                                                        00
+006323         LABEL RECORD STANDARD                                          00
+006326         VALUE OF ID "AUDITTRL"                                         00
+006329         DATA RECORD AUDIT-REC.                                         00
+006332 01  AUDIT-REC               SZ 30.                                     00
+006335     05    AU-PROGRAM             PC X(8)  VA "MAKESOLT".               00
+006338     05    AU-DATE                PC 9(6).                              00
+006341     05    AU-EVENT               PC X(8).                              00
+006344     05    AU-RESULT              PC X(8).                              00
+006347 FD  SOLT-INDEX                                                        00
+006350         LABEL RECORD STANDARD                                         00
+006353         VALUE OF ID "SOLTINDX"                                        00
+006356         DATA RECORD SI-REC.                                           00
+006359 01  SI-REC                  SZ 80.                                    00
+006362     05    SI-PROGRAM-ID          PC X(20).                            00
+006365     05    FILLER                 SZ 1.                                00
+006368     05    SI-DATE                PC 9(6).                             00
+006371     05    FILLER                 SZ 1.                                00
+006374     05    SI-INCREMENT           PC 99.                               00
+006377     05    FILLER                 SZ 1.                                00
+006380     05    SI-RECORD-COUNT        PC 9(6).                             00
+006383     05    FILLER                 SZ 42.                               00
 006400 WORKING-STORAGE SECTION.                                               00
 006500     77   ACCUM-SEQ-NO    VA 0    CMP-1   PC 999999.                    00
 006600     77    TWO-DIGIT-INCREMENT          PC 99.                          00
+006650 77   WORK-SEQ-NO     VA 0    CMP-1   PC 9999999.                       00
+006660 77   SOURCE-PROGRAM-ID            PC X(20).                           00
+006670 77   DATA-REC-COUNT  VA 0    CMP-1   PC 9(6).                         00
 006700 PROCEDURE DIVISION.                                                    00
+006710 DECLARATIVES.                                                          00
+006720 VOLUME-SWITCH SECTION.                                                 00
+006730     USE AFTER STANDARD ENDING FILE LABEL PROCEDURE ON                  00
+006731         SOLT-TAPE.                                                     00
+006740 VOLUME-SWITCH-PARA.                                                    00
+006750     DISPLAY "SOLT-TAPE - END OF REEL - MOUNT NEXT REEL TO"             00
+006751         " CONTINUE".                                                   00
+006760 END DECLARATIVES.                                                      00
+006770 MAIN-LINE SECTION.                                                     00
 006800 0206.   ACCEPT TWO-DIGIT-INCREMENT.                                    00
+006810         IF TWO-DIGIT-INCREMENT = ZERO                                  00
+006820             DISPLAY "INVALID INCREMENT - MUST BE NON-ZERO."            00
+006830             GO TO 0206.                                                00
+006840         ACCEPT SOURCE-PROGRAM-ID.                                  00
 006900         OPEN OUTPUT SOLT-TAPE  INPUT CARDIN.                           00
+006910         PERFORM AUDIT-START.                                           00
 007000 0210.                                                                  00
 007100         READ CARDIN  AT END DISPLAY "END-OF-JOB MISSING"               00
 007200                 GO TO 0218-EOJ.                                        00
 007300         IF EOJ-CHECK = "END-OF-JOB" GO TO 0218-EOJ.                    00
-007400         ADD TWO-DIGIT-INCREMENT TO ACCUM-SEQ-NO.                       00
+007400 ADD TWO-DIGIT-INCREMENT TO ACCUM-SEQ-NO GIVING WORK-SEQ-NO.            00
+007420 IF WORK-SEQ-NO } 999999 GO TO 0215-SEQ-OVERFLOW.                       00
+007440 MOVE WORK-SEQ-NO TO ACCUM-SEQ-NO.                                      00
 007500         MOVE ACCUM-SEQ-NO TO SEQNO.                                    00
 007600         MOVE CARDREC TO SOLTREC.                                       00
+007650         ADD 1 TO DATA-REC-COUNT.                                     00
 007700         WRITE SOLTREC.                                                 00
 007800         GO TO 0210.                                                    00
+007850 0215-SEQ-OVERFLOW.                                                     00
+007860     DISPLAY "SEQUENCE NUMBER OVERFLOW - INCREMENT TOO LARGE".          00
+007865     MOVE "ABORT   " TO AU-RESULT.  PERFORM AUDIT-END.                  00
+007867     PERFORM CATALOG-WRITE THRU CATALOG-PUT.                            00
+007870     CLOSE SOLT-TAPE LOCK CARDIN.  STOP RUN.                            00
 007900 0218-EOJ.                                                              00
 008000        MOVE "999999 END-OF-JOB." TO SOLTREC. WRITE SOLTREC.            00
+008050         MOVE "OK      " TO AU-RESULT.  PERFORM AUDIT-END.              00
+008070         PERFORM CATALOG-WRITE THRU CATALOG-PUT.                        00
 008100         CLOSE SOLT-TAPE LOCK CARDIN.                                   00
 008200         STOP RUN.                                                      00
+008210 AUDIT-START.                                                           00
+008212     MOVE TODAYS-DATE TO AU-DATE.                                       00
+008214     MOVE "START   " TO AU-EVENT.                                       00
+008216     MOVE SPACES TO AU-RESULT.                                          00
+008218     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                                00
+008220 AUDIT-END.                                                             00
+008222     MOVE TODAYS-DATE TO AU-DATE.                                       00
+008224     MOVE "END     " TO AU-EVENT.                                       00
+008226     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                                00
+008228 AUDIT-WRITE.                                                           00
+008230     OPEN I-O AUDIT-TRAIL.                                              00
+008232 AUDIT-SKIP.                                                            00
+008234     READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.                           00
+008236     GO TO AUDIT-SKIP.                                                  00
+008238 AUDIT-PUT.                                                             00
+008240     WRITE AUDIT-REC.  CLOSE AUDIT-TRAIL.                               00
+008250 CATALOG-WRITE.                                                        00
+008252     MOVE SOURCE-PROGRAM-ID TO SI-PROGRAM-ID.                          00
+008254     MOVE TODAYS-DATE TO SI-DATE.                                      00
+008256     MOVE TWO-DIGIT-INCREMENT TO SI-INCREMENT.                         00
+008258     MOVE DATA-REC-COUNT TO SI-RECORD-COUNT.                           00
+008260     OPEN I-O SOLT-INDEX.                                              00
+008262 CATALOG-SKIP.                                                         00
+008264     READ SOLT-INDEX AT END GO TO CATALOG-PUT.                         00
+008266     GO TO CATALOG-SKIP.                                               00
+008268 CATALOG-PUT.                                                          00
+008270     WRITE SI-REC.  CLOSE SOLT-INDEX.                                  00
 008300 END-OF-JOB.                                                            00
