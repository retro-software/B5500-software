@@ -0,0 +1,150 @@
+000100OPSUMRY    000124CA                                                    00 
+000200                                                                        00
+000300************************************************************************00
+000400          PLEASE NOTE THAT THE BURROUGHS CORPORATION ASSUMES            00
+000500     NO RESPONSIBILITY FOR THE USE OR MAINTENANCE OF THIS PROGRAM.      00
+000600************************************************************************00
+000700                                                                        00
+000800   THIS PROGRAM PRINTS A SINGLE COMBINED END-OF-DAY OPERATIONS          00
+000900   REPORT. IT DOES NOT RERUN UTILITY/CHRISLOG OR UTILITY/DIRCTRY -      00
+001000   IT SIMPLY READS THE ONE-RECORD SNAPSHOT FILES THOSE TWO PROGRAMS     00
+001100   EACH LEAVE BEHIND AT THE END OF THEIR OWN NORMAL RUN (OPSNAP FROM    00
+001200   CHRISLOG, DIRSNAP FROM DIRCTRY) AND PRINTS THEM TOGETHER ON ONE      00
+001300   PAGE.                                                                00
+001400                                                                        00
+001500   THIS PROGRAM MUST BE RUN AFTER BOTH CHRISLOG AND DIRCTRY HAVE        00
+001600   COMPLETED FOR THE DAY. IF EITHER SNAPSHOT FILE IS MISSING THE        00
+001700   CORRESPONDING SECTION OF THE REPORT IS PRINTED WITH A "NOT           00
+001800   AVAILABLE" MESSAGE RATHER THAN ABORTING THE RUN.                     00
+001900                                                                        00
+002000                                                                        00
+002100 IDENTIFICATION DIVISION.                                        OPSUMR00 
+002200 PROGRAM-ID. END OF DAY OPERATIONS SUMMARY "OPSUMRY".            OPSUMR00 
+002300 DATE-COMPILED.                                                  OPSUMR00 
+002400 REMARKS. READS THE OPSNAP AND DIRSNAP SNAPSHOT FILES WRITTEN BY OPSUMR00 
+002500     UTILITY/CHRISLOG AND UTILITY/DIRCTRY AND PRINTS A COMBINED  OPSUMR00 
+002600     END-OF-DAY OPERATIONS REPORT.                               OPSUMR00 
+002700 ENVIRONMENT DIVISION.                                           OPSUMR00 
+002800 CONFIGURATION SECTION.                                          OPSUMR00 
+002900 SOURCE-COMPUTER. B-5500.                                        OPSUMR00 
+003000 OBJECT-COMPUTER. B-5500.                                        OPSUMR00 
+003100 INPUT-OUTPUT SECTION.                                           OPSUMR00 
+003200 FILE-CONTROL.       SELECT OPS-SNAPSHOT  ASSIGN TO DISK         OPSUMR00
+003210                         FILE STATUS IS OPS-FILE-STATUS.          OPSUMR00
+003300                     SELECT DIR-SNAPSHOT  ASSIGN TO DISK         OPSUMR00
+003310                         FILE STATUS IS DIR-FILE-STATUS.          OPSUMR00
+003400                     SELECT SUMMARY-FILE  ASSIGN TO PRINTER DISK.OPSUMR00
+003500 DATA DIVISION.                                                  OPSUMR00 
+003600 FILE SECTION.                                                   OPSUMR00 
+003700 MD  OPS-SNAPSHOT                                                OPSUMR00 
+003800         ACCESS SEQUENTIAL                                       OPSUMR00 
+003900         BLOCK CONTAINS 1 RECORDS                                OPSUMR00 
+004000         VALUE OF ID "OPSNAP"                                    OPSUMR00 
+004100         DATA RECORD OPS-SNAP-REC.                                OPSUMR00
+004200 01           OPS-SNAP-REC   SZ 80.                               OPSUMR00
+004300     05       OPS-DATE               PC 9(6).                    OPSUMR00 
+004400     05       OPS-ELAPSED            PC 9(8).                    OPSUMR00 
+004500     05       OPS-PROCESS            PC 9(8).                    OPSUMR00 
+004600     05       OPS-I-O                PC 9(8).                    OPSUMR00 
+004700     05       OPS-PRORATE            PC 9(8).                    OPSUMR00 
+004800     05       OPS-EOJ                PC 9(8).                    OPSUMR00 
+004900     05       OPS-SYNTAX             PC 9(8).                    OPSUMR00 
+005000     05       OPS-DS                 PC 9(8).                    OPSUMR00 
+005100     05       OPS-ABORT              PC 9(8).                    OPSUMR00 
+005200     05       FILLER                 SZ 10.                      OPSUMR00 
+005300 MD  DIR-SNAPSHOT                                                OPSUMR00 
+005400         ACCESS SEQUENTIAL                                       OPSUMR00 
+005500         BLOCK CONTAINS 1 RECORDS                                OPSUMR00 
+005600         VALUE OF ID "DIRSNAP"                                   OPSUMR00 
+005700         DATA RECORD DIR-SNAP-REC.                                OPSUMR00
+005800 01  DIR-SNAP-REC                  SZ 80.                         OPSUMR00
+005900     05              DS-DATE                 PC 9(6).             OPSUMR00
+006000     05              DS-AVAILABLE-AREAS      PC 9(4).             OPSUMR00
+006100     05              DS-AVAILABLE-SEGMENTS   PC 9(11).            OPSUMR00
+006200     05              DS-TOTAL-FILES          PC 9(4).             OPSUMR00
+006300     05              FILLER                  SZ 55.               OPSUMR00
+006400 FD  SUMMARY-FILE                                                OPSUMR00 
+006500         VALUE OF ID "OPSUMRY"                                   OPSUMR00 
+006600         DATA RECORD SUMMARY-REC.                                OPSUMR00 
+006700 01  SUMMARY-REC     SZ 132.                                     OPSUMR00 
+006800 WORKING-STORAGE SECTION.                                        OPSUMR00 
+006900 77  OPS-SNAP-AVAIL      PC 9     VA 0.                          OPSUMR00
+006950 77  OPS-FILE-STATUS     PC X(2)  VA SPACE.                      OPSUMR00
+007000 77  DIR-SNAP-AVAIL      PC 9     VA 0.                          OPSUMR00
+007050 77  DIR-FILE-STATUS     PC X(2)  VA SPACE.                      OPSUMR00
+007100 01  TITLE-LINE      SZ 132.                                     OPSUMR00 
+007200     05  FILLER      PC X(36)  VA "END OF DAY OPERATIONS SUMMARY".OPSUMR00
+007300     05  FILLER      SZ 96      VA SPACE.                        OPSUMR00 
+007400 01  BLANK-LINE      SZ 132  VA SPACE.                           OPSUMR00 
+007500 01  OPS-HEADING-LINE   SZ 132.                                  OPSUMR00 
+007600     05  FILLER      PC X(26)  VA "CHRISLOG RUN TOTALS - DATE ".OPSUMR00  
+007700     05  OPS-H-DATE  PC 9(6).                                    OPSUMR00 
+007800     05  FILLER      SZ 100     VA SPACE.                        OPSUMR00 
+007900 01  OPS-DETAIL-LINE    SZ 132.                                  OPSUMR00 
+008000     05  FILLER      PC X(22)  VA "ELAPSED MINUTES      ".       OPSUMR00 
+008100     05  OPS-D-ELAPSED  PC ZZZZZZZ9.                             OPSUMR00 
+008200     05  FILLER      SZ 101     VA SPACE.                        OPSUMR00 
+008300 01  OPS-NOT-AVAIL-LINE  SZ 132.                                 OPSUMR00 
+008400     05  FILLER  PC X(33) VA "CHRISLOG SNAPSHOT NOT AVAILABLE ".  OPSUMR00
+008500     05  FILLER      PC X(27)  VA "RUN UTILITY/CHRISLOG FIRST.".OPSUMR00  
+008600     05  FILLER      SZ 72      VA SPACE.                        OPSUMR00 
+008700 01  DIR-HEADING-LINE   SZ 132.                                  OPSUMR00 
+008800     05  FILLER      PC X(25)  VA "DIRCTRY DISK STATUS - DATE".OPSUMR00   
+008900     05  FILLER      PC X(1)   VA SPACE.                         OPSUMR00 
+009000     05  DIR-H-DATE  PC 9(6).                                     OPSUMR00
+009100     05  FILLER      SZ 100     VA SPACE.                        OPSUMR00 
+009200 01  DIR-DETAIL-LINE    SZ 132.                                  OPSUMR00 
+009300     05  FILLER      PC X(22)  VA "AVAILABLE DISK AREAS  ".      OPSUMR00 
+009400     05  DIR-D-AREAS PC ZZZ9.                                    OPSUMR00 
+009500     05  FILLER      SZ 106     VA SPACE.                        OPSUMR00 
+009600 01  DIR-DETAIL-LINE-2  SZ 132.                                  OPSUMR00 
+009700     05  FILLER      PC X(22)  VA "AVAILABLE DISK SEGS   ".      OPSUMR00 
+009800     05  DIR-D-SEGS  PC Z(10)9.                                  OPSUMR00 
+009900     05  FILLER      SZ 99      VA SPACE.                        OPSUMR00 
+010000 01  DIR-DETAIL-LINE-3  SZ 132.                                  OPSUMR00 
+010100     05  FILLER      PC X(22)  VA "TOTAL FILES ON DISK   ".      OPSUMR00 
+010200     05  DIR-D-FILES PC ZZZ9.                                    OPSUMR00 
+010300     05  FILLER      SZ 106     VA SPACE.                        OPSUMR00 
+010400 01  DIR-NOT-AVAIL-LINE  SZ 132.                                 OPSUMR00 
+010500     05  FILLER  PC X(33) VA "DIRCTRY SNAPSHOT NOT AVAILABLE ".  OPSUMR00 
+010600     05  FILLER      PC X(26)  VA "RUN UTILITY/DIRCTRY FIRST.".OPSUMR00   
+010700     05  FILLER      SZ 73      VA SPACE.                        OPSUMR00 
+010800 PROCEDURE DIVISION.                                             OPSUMR00 
+010900 100-OPEN-FILES.                                                 OPSUMR00 
+011000     OPEN OUTPUT SUMMARY-FILE.                                   OPSUMR00 
+011100     WRITE SUMMARY-REC FROM TITLE-LINE.                          OPSUMR00 
+011200     WRITE SUMMARY-REC FROM BLANK-LINE.                          OPSUMR00 
+011300 200-CHRISLOG-SECTION.                                           OPSUMR00 
+011400     OPEN INPUT OPS-SNAPSHOT.                                    OPSUMR00
+011500     IF OPS-FILE-STATUS = "00"                                   OPSUMR00
+011600         MOVE 1 TO OPS-SNAP-AVAIL                                OPSUMR00
+011700         READ OPS-SNAPSHOT AT END MOVE 0 TO OPS-SNAP-AVAIL.      OPSUMR00
+011800     IF OPS-SNAP-AVAIL = 1                                       OPSUMR00 
+011900         MOVE OPS-DATE TO OPS-H-DATE                             OPSUMR00 
+012000         WRITE SUMMARY-REC FROM OPS-HEADING-LINE                 OPSUMR00 
+012100         MOVE OPS-ELAPSED TO OPS-D-ELAPSED                       OPSUMR00 
+012200         WRITE SUMMARY-REC FROM OPS-DETAIL-LINE                  OPSUMR00 
+012300     ELSE                                                        OPSUMR00 
+012400         WRITE SUMMARY-REC FROM OPS-NOT-AVAIL-LINE.              OPSUMR00 
+012500     WRITE SUMMARY-REC FROM BLANK-LINE.                          OPSUMR00 
+012600     IF OPS-SNAP-AVAIL = 1 CLOSE OPS-SNAPSHOT.                   OPSUMR00 
+012700 300-DIRCTRY-SECTION.                                            OPSUMR00 
+012800     OPEN INPUT DIR-SNAPSHOT.                                    OPSUMR00
+012900     IF DIR-FILE-STATUS = "00"                                   OPSUMR00
+013000         MOVE 1 TO DIR-SNAP-AVAIL                                OPSUMR00
+013100         READ DIR-SNAPSHOT AT END MOVE 0 TO DIR-SNAP-AVAIL.      OPSUMR00
+013200     IF DIR-SNAP-AVAIL = 1                                       OPSUMR00 
+013300         MOVE DS-DATE TO DIR-H-DATE                              OPSUMR00 
+013400         WRITE SUMMARY-REC FROM DIR-HEADING-LINE                 OPSUMR00 
+013500         MOVE DS-AVAILABLE-AREAS TO DIR-D-AREAS                  OPSUMR00 
+013600         WRITE SUMMARY-REC FROM DIR-DETAIL-LINE                  OPSUMR00 
+013700         MOVE DS-AVAILABLE-SEGMENTS TO DIR-D-SEGS                OPSUMR00 
+013800         WRITE SUMMARY-REC FROM DIR-DETAIL-LINE-2                OPSUMR00 
+013900         MOVE DS-TOTAL-FILES TO DIR-D-FILES                      OPSUMR00 
+014000         WRITE SUMMARY-REC FROM DIR-DETAIL-LINE-3                OPSUMR00 
+014100     ELSE                                                        OPSUMR00 
+014200         WRITE SUMMARY-REC FROM DIR-NOT-AVAIL-LINE.              OPSUMR00 
+014300     IF DIR-SNAP-AVAIL = 1 CLOSE DIR-SNAPSHOT.                   OPSUMR00 
+014400 END-OF-JOB.                                                     OPSUMR00 
+014500     CLOSE SUMMARY-FILE.                                         OPSUMR00 
+014600     STOP RUN.                                                   OPSUMR00 
