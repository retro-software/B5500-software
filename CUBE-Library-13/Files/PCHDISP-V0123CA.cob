@@ -0,0 +1,71 @@
+000100PCHDISP    000123CA                                                    00 
+000200                                                                        00
+000300************************************************************************00
+000400          PLEASE NOTE THAT THE BURROUGHS CORPORATION ASSUMES            00
+000500     NO RESPONSIBILITY FOR THE USE OR MAINTENANCE OF THIS PROGRAM.      00
+000600************************************************************************00
+000700                                                                        00
+000800   THIS PROGRAM IS A FRONT END FOR UTILITY/DISKPUNCH AND                00
+000900   UTILITY/TAPEPUNCH. BOTH UTILITIES PUNCH 80-CHARACTER CARD-IMAGE      00
+001000   RECORDS FROM A STAGED "PUNCHOUT/NNNNNNN" FILE, BUT EACH ONE ONLY     00
+001100   KNOWS HOW TO READ ITS OWN MEDIUM (TAPEPUNCH READS PUNCHER ASSIGNED   00
+001200   TO TAPE, DISKPUNCH READS PUNCHER ASSIGNED TO DISK), SO AN OPERATOR   00
+001300   WHO RUNS THE WRONG ONE FOR A GIVEN FILE'S MEDIUM GETS A CONFUSING    00
+001400   "NO PUNCH FILE" OR "INVALID PUNCH FILE ID" MESSAGE INSTEAD OF A      00
+001500   PUNCHED DECK.                                                       00 
+001600                                                                        00
+001700   NEITHER COBOL NOR THE MCP GIVES A RUNNING PROGRAM A WAY TO ASK       00
+001800   WHERE A CATALOGUED FILE ACTUALLY LIVES, SO THIS PROGRAM CANNOT       00
+001900   DETECT THE MEDIUM BY ITSELF. INSTEAD IT ASKS THE OPERATOR FOR THE    00
+002000   FILE ID AND A ONE-CHARACTER MEDIUM CODE ("T" FOR TAPE, "D" FOR       00
+002100   DISK - THE SAME CODE THE OPERATOR ALREADY HAS TO KNOW IN ORDER TO    00
+002200   MOUNT THE REEL OR CATALOGUE THE DISK FILE IN THE FIRST PLACE) AND    00
+002300   DISPLAYS THE EXECUTE-CARD INSTRUCTIONS FOR THE CORRECT UTILITY, SO   00
+002400   THE OPERATOR NO LONGER HAS TO REMEMBER WHICH UTILITY GOES WITH       00
+002500   WHICH MEDIUM.                                                       00 
+002600                                                                        00
+002700   THIS PROGRAM DOES NOT ITSELF PUNCH ANY CARDS. THE OPERATOR STILL     00
+002800   RUNS UTILITY/DISKPUNCH OR UTILITY/TAPEPUNCH AS DIRECTED BELOW.       00
+002900                                                                        00
+003000                                                                        00
+003100 IDENTIFICATION DIVISION.                                        PCHDSP00 
+003200 PROGRAM-ID. UTILITY PUNCH DISPATCHER "PCHDISP".                 PCHDSP00 
+003300 DATE-COMPILED.                                                  PCHDSP00 
+003400 REMARKS. THIS PROGRAM ASKS THE OPERATOR FOR A PUNCH FILE ID AND PCHDSP00 
+003500     ITS MEDIUM AND DISPLAYS WHICH PUNCH UTILITY TO RUN.         PCHDSP00 
+003600 ENVIRONMENT DIVISION.                                           PCHDSP00 
+003700 CONFIGURATION SECTION.                                          PCHDSP00 
+003800 SOURCE-COMPUTER. B-5500.                                        PCHDSP00 
+003900 OBJECT-COMPUTER. B-5500.                                        PCHDSP00 
+004000 DATA DIVISION.                                                  PCHDSP00 
+004100 WORKING-STORAGE SECTION.                                        PCHDSP00 
+004200 77  FILE-ID-ENTRY             PC X(7).                          PCHDSP00 
+004300 77  MEDIUM-CODE               PC X.                             PCHDSP00 
+004400 01  DISK-MSG        SZ 80.                                      PCHDSP00 
+004500     05  FILLER      PC X(18)  VA "RUN UTILITY/DISKPU".          PCHDSP00 
+004600     05  FILLER      PC X(9)   VA "NCH FOR /".                   PCHDSP00 
+004700     05  DSK-ID      PC X(7).                                    PCHDSP00 
+004800     05  FILLER      SZ 46     VA SPACE.                         PCHDSP00 
+004900 01  TAPE-MSG        SZ 80.                                      PCHDSP00 
+005000     05  FILLER      PC X(18)  VA "RUN UTILITY/TAPEPU".          PCHDSP00 
+005100     05  FILLER      PC X(9)   VA "NCH FOR /".                   PCHDSP00 
+005200     05  TAP-ID      PC X(7).                                    PCHDSP00 
+005300     05  FILLER      SZ 46     VA SPACE.                         PCHDSP00 
+005400 PROCEDURE DIVISION.                                             PCHDSP00 
+005500 100.                                                            PCHDSP00 
+005600     DISPLAY "ENTER PUNCH FILE ID (NNNNNNN)".                    PCHDSP00 
+005700     ACCEPT FILE-ID-ENTRY.                                       PCHDSP00 
+005800     DISPLAY "ENTER MEDIUM CODE - T FOR TAPE, D FOR DISK".       PCHDSP00 
+005900     ACCEPT MEDIUM-CODE.                                         PCHDSP00 
+006000     IF MEDIUM-CODE = "T"                                        PCHDSP00 
+006100         MOVE FILE-ID-ENTRY TO TAP-ID                            PCHDSP00 
+006200         DISPLAY TAPE-MSG                                        PCHDSP00 
+006300         GO TO END-OF-JOB.                                       PCHDSP00 
+006400     IF MEDIUM-CODE = "D"                                        PCHDSP00 
+006500         MOVE FILE-ID-ENTRY TO DSK-ID                            PCHDSP00 
+006600         DISPLAY DISK-MSG                                        PCHDSP00 
+006700         GO TO END-OF-JOB.                                       PCHDSP00 
+006800     DISPLAY "INVALID MEDIUM CODE - MUST BE T OR D".             PCHDSP00 
+006900     GO TO 100.                                                  PCHDSP00 
+007000 END-OF-JOB.                                                     PCHDSP00 
+007100     STOP RUN.                                                   PCHDSP00 
