@@ -23,10 +23,20 @@
 002300                                                                        00
 002400   IF THE LAST CARD-IMAGE DOES NOT HAVE "END-OF-JOB." PUNCHED IN        00
 002500   COLUMNS 8-18, THE MESSAGE "NO END-OF-JOB SOLT" WILL TYPE OUT.        00
+002550   WHEN THIS HAPPENS THE PROGRAM ALSO PUNCHES AN EXCEPTION CARD OF      00
+002560   ITS OWN AHEAD OF THE FABRICATED TRAILER AND DOES NOT NOTIFY          00
+002570   DISKPUNCH THE FILE IS READY, SO A DECK WITH A FABRICATED             00
+002580   END-OF-JOB CANNOT SLIP THROUGH TO THE CARD ROOM UNFLAGGED.           00
 002600                                                                        00
 002700   THE LAST CARD PUNCHED OUT WILL HAVE "999999 END-OF-JOB." PUNCHED     00
 002800   IN COLS. 1-18 AND WILL REPLACE THE END OF JOB CARD FROM THE INPUT    00
 002900   IF THERE WAS ONE.                                                    00
+002950                                                                        00
+002960   A SOLT TAPE SPANNING MORE THAN ONE REEL IS HANDLED AUTOMATICALLY.    00
+002970   THE BEGINNING-OF-REEL DECLARATIVE ON SOLT-TAPE DISPLAYS A            00
+002980   NEXT-REEL-MOUNTED MESSAGE AND READING CONTINUES ONTO THE NEXT        00
+002990   MOUNTED VOLUME WITHOUT OPERATOR INTERVENTION IN THE PROCEDURE        00
+002995   DIVISION.                                                            00
 003000                                                                        00
 003100   EXECUTE PACKETS FOR UTILITY/PUNCHSOLT MUST BE ONE OF THE FOLLOWING:  00
 003200      CC EXECUTE UTILITY/PUNCHSOLT                                      00
@@ -62,6 +72,7 @@
 006300 FILE-CONTROL.                                                          00
 006400         SELECT SOLT-TAPE        ASSIGN TO TAPE.                        00
 006500         SELECT  OUTCRD          ASSIGN TO DISK.                        00
+006550         SELECT  AUDIT-TRAIL     ASSIGN TO DISK.                        00
 006600 I-O-CONTROL.  APPLY TECHNIQUE-A ON OUTCRD.                             00
 006700 DATA DIVISION.                                                         00
 006800 FILE SECTION.                                                          00
@@ -90,37 +101,91 @@
 009100     05    FILLER                    SZ 7.                              00
 009200     05    EOJ-CHECK         SZ 10.                                     00
 009300     05    FILLER            SZ 63.                                     00
+009320 FD  AUDIT-TRAIL                                                        00
+009330         LABEL RECORD STANDARD                                          00
+009340         VALUE OF ID "AUDITTRL"                                         00
+009350         DATA RECORD AUDIT-REC.                                         00
+009360 01  AUDIT-REC               SZ 30.                                     00
+009370     05    AU-PROGRAM             PC X(8)  VA "PCHSOLT ".               00
+009380     05    AU-DATE                PC 9(6).                              00
+009390     05    AU-EVENT               PC X(8).                              00
+009395     05    AU-RESULT              PC X(8).                              00
 009400 WORKING-STORAGE SECTION.                                               00
 009500     77    SUB               CMP-1   PC 9.                              00
+009550     77    EOJ-MISSING-FLAG  CMP-1   PC 9   VA 0.                       00
+009560 01  EXCEP-CARD.                                                        00
+009570     05   FILLER VA "*** EXCEPTION - MISSING END-OF-JOB - TRAILER       00
+009580-    "FABRICATED BY PUNCHSOLT ***" SZ 80.                               00
 009600 01  MCP-INFORMATION.                                                   00
 009700     05   FILLER VA "CC CHANGE 0000000/CARDS TO PUNCHOU/CARDS;END"      00
 009800                             SZ 45.                                     00
 009900 PROCEDURE DIVISION.                                                    00
+009910 DECLARATIVES.                                                          00
+009920 VOLUME-SWITCH SECTION.                                                 00
+009930     USE AFTER STANDARD BEGINNING FILE LABEL PROCEDURE ON               00
+009931         SOLT-TAPE.                                                     00
+009940 VOLUME-SWITCH-PARA.                                                    00
+009950     DISPLAY "SOLT-TAPE - NEXT REEL MOUNTED - CONTINUING".              00
+009960 END DECLARATIVES.                                                      00
+009970 MAIN-LINE SECTION.                                                     00
 010000 0302.  OPEN INPUT SOLT-TAPE  OUTPUT OUTCRD.                            00
+010010         PERFORM AUDIT-START.                                           00
 010100         MOVE "BEGIN-FILE     PUNCHOUT/SOLT" TO CARDOUT.                00
 010200         PERFORM 0401-PUNCH-CARD.                                       00
 010300         READ SOLT-TAPE  AT END DISPLAY "NO RECORDS ON SOLT TAPE"       00
+010350                 MOVE "ABORT   " TO AU-RESULT  PERFORM AUDIT-END        00
 010400                 STOP RUN.                                              00
 010500         IF FILLERA(1) = "00000088" GO TO 0405-SOLTFORMAT.              00
 010600 0308.   MOVE INREC2 TO CARDOUT.                                        00
 010700         IF EOJ-CHECK = "END-OF-JOB" GO TO 0316-EOJ.                    00
 010800         PERFORM 0401-PUNCH-CARD.                                       00
 010900         READ SOLT-TAPE AT END DISPLAY "NO END-JOB SOLT"                00
+010950                 MOVE 1 TO EOJ-MISSING-FLAG                             00
 011000                 GO TO 0316-EOJ.                                        00
 011100     GO TO 0308.                                                        00
-011200 0316-EOJ.   MOVE "999999 END-OF-JOB." TO CARDOUT.                      00
-011300         PERFORM 0401-PUNCH-CARD.  CLOSE OUTCRD LOCK SOLT-TAPE.         00
-011400         PERFORM WITH MCP-INFORMATION.                                  00
+011200 0316-EOJ.   IF EOJ-MISSING-FLAG = 1                                    00
+011210             MOVE EXCEP-CARD TO CARDOUT                                 00
+011220             PERFORM 0401-PUNCH-CARD.                                   00
+011230         MOVE "999999 END-OF-JOB." TO CARDOUT.                          00
+011300         PERFORM 0401-PUNCH-CARD.                                       00
+011310         IF EOJ-MISSING-FLAG = 1                                        00
+011340             CLOSE OUTCRD LOCK SOLT-TAPE                                00
+011350             DISPLAY "EXCEPTION - END-OF-JOB FABRICATED - DECK NOT"     00
+011360             DISPLAY "MARKED READY FOR PUNCHING. OPERATOR MUST REVIEW." 00
+011365             MOVE "ABORT   " TO AU-RESULT  PERFORM AUDIT-END           00
+011370             STOP RUN.                                                  00
+011400         CLOSE OUTCRD LOCK SOLT-TAPE.                                   00
+011410         PERFORM WITH MCP-INFORMATION.                                  00
 011500         DISPLAY "FILE SOLT READY FOR PUNCHING.".                       00
+011550         MOVE "OK      " TO AU-RESULT.  PERFORM AUDIT-END.              00
 011600         STOP RUN.                                                      00
 011700 0401-PUNCH-CARD.    WRITE CARDOUT  INVALID KEY DISPLAY                 00
-011800           "CARD FILE EXCEEDED"   STOP RUN.                             00
+011750           "CARD FILE EXCEEDED"                                        00 
+011760           MOVE "ABORT   " TO AU-RESULT  PERFORM AUDIT-END              00
+011800           STOP RUN.                                                    00
 011900 0405-SOLTFORMAT.     PERFORM 0412-SOLTX VARYING SUB FROM 1 BY 1        00
 012000        UNTIL SUB > 5.                                                  00
 012100         READ SOLT-TAPE  AT END DISPLAY "NO END-OF-JOB SOLT"            00
+012150                 MOVE 1 TO EOJ-MISSING-FLAG                             00
 012200                 GO TO 0316-EOJ.                                        00
 012300         GO TO 0405-SOLTFORMAT.                                         00
 012400 0412-SOLTX.     MOVE SOLT-REC-1(SUB) TO CARDOUT.                       00
 012500         IF EOJ-CHECK = "END-OF-JOB" GO TO 0316-EOJ.                    00
 012600         PERFORM 0401-PUNCH-CARD.                                       00
+012620 AUDIT-START.                                                           00
+012630     MOVE TODAYS-DATE TO AU-DATE.                                       00
+012640     MOVE "START   " TO AU-EVENT.                                       00
+012650     MOVE SPACES TO AU-RESULT.                                          00
+012660     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                                00
+012665 AUDIT-END.                                                             00
+012670     MOVE TODAYS-DATE TO AU-DATE.                                       00
+012675     MOVE "END     " TO AU-EVENT.                                       00
+012680     PERFORM AUDIT-WRITE THRU AUDIT-PUT.                                00
+012685 AUDIT-WRITE.                                                           00
+012690     OPEN I-O AUDIT-TRAIL.                                              00
+012692 AUDIT-SKIP.                                                            00
+012694     READ AUDIT-TRAIL AT END GO TO AUDIT-PUT.                           00
+012696     GO TO AUDIT-SKIP.                                                  00
+012698 AUDIT-PUT.                                                             00
+012699     WRITE AUDIT-REC.  CLOSE AUDIT-TRAIL.                               00
 012700 END-OF-JOB.                                                            00
