@@ -40,25 +40,80 @@
 004000     VALUE OF ID IS "SORTEDP" SAVE-FACTOR IS 1                    ZIP-SORT
 004100     DATA RECORD IS OUTPUT-RECORD.                                        
 004200 01  OUTPUT-RECORD SZ 624.                                        ZIP-SORT
-004300 PROCEDURE DIVISION.                                              ZIP-SORT
-004400 SORTING SECTION.                                                 ZIP-SORT
-004500 START. SORT SORT-FILE ON ASCENDING KEY                           ZIP-SORT
-004600     SEQA OF SORT-RECORD                                          ZIP-SORT
-004700     SEQB OF SORT-RECORD                                          ZIP-SORT
-004800     SEQC OF SORT-RECORD                                          ZIP-SORT
-004900     SEQD OF SORT-RECORD                                          ZIP-SORT
-005000     SEQE OF SORT-RECORD                                          ZIP-SORT
-005100     NUMB OF SORT-RECORD USING                                    ZIP-SORT
-005200     INPUT-FILE OUTPUT PROCEDURE IS                               ZIP-SORT
-005300     FINAL.                                                       ZIP-SORT
-005400 AA. STOP RUN.                                                    ZIP-SORT
-005500 FINAL SECTION.                                                   ZIP-SORT
-005600 AC. OPEN OUTPUT OUTPUT-FILE.                                     ZIP-SORT
-005700 FINISH. RETURN SORT-FILE INTO OUTPUT-RECORD                      ZIP-SORT
-005800     AT END NEXT SENTENCE,ELSE                                    ZIP-SORT
-005900     WRITE OUTPUT-RECORD,                                         ZIP-SORT
-006000     GO TO FINISH.                                                ZIP-SORT
-006100 CLOSING SECTION.                                                 ZIP-SORT
-006200 AB. STOP RUN.                                                    ZIP-SORT
-006300 END-OF-JOB.                                                      ZIP-SORT
-006400  000000000PUNCH  00166025010000000006400000640000        0OMNI           
+004310 WORKING-STORAGE SECTION.                                         ZIP-SORT
+004320 01  VALIDATION-COUNTERS.                                         ZIP-SORT
+004330     02  BAD-KEY-COUNT          PICTURE 9(6) VALUE ZERO.          ZIP-SORT
+004340     02  RECORDS-READ           PICTURE 9(6) VALUE ZERO.          ZIP-SORT
+004350     02  RECORDS-WRITTEN        PICTURE 9(6) VALUE ZERO.          ZIP-SORT
+004360 01  RECORD-LAYOUT-CONTRACT.                                      ZIP-SORT
+004370     02  PREFIX-LENGTH        PICTURE 9(3) VALUE 300.             ZIP-SORT
+004380     02  SEQA-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004390     02  SEQB-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004400     02  SEQC-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004410     02  SEQD-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004420     02  SEQE-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004430     02  SEPARATOR-LENGTH     PICTURE 9(3) VALUE 001.             ZIP-SORT
+004440     02  NUMB-LENGTH          PICTURE 9(3) VALUE 019.             ZIP-SORT
+004450     02  SUFFIX-LENGTH        PICTURE 9(3) VALUE 004.             ZIP-SORT
+004460     02  EXPECTED-RECORD-LENGTH PICTURE 9(4) VALUE 0624.          ZIP-SORT
+004470 01  LAYOUT-CHECK-TOTAL   PICTURE 9(4) VALUE ZERO.                ZIP-SORT
+005300 PROCEDURE DIVISION.                                              ZIP-SORT
+005400 SORTING SECTION.                                                 ZIP-SORT
+005500 START. SORT SORT-FILE ON ASCENDING KEY                           ZIP-SORT
+005600     SEQA OF SORT-RECORD                                          ZIP-SORT
+005700     SEQB OF SORT-RECORD                                          ZIP-SORT
+005800     SEQC OF SORT-RECORD                                          ZIP-SORT
+005900     SEQD OF SORT-RECORD                                          ZIP-SORT
+006000     SEQE OF SORT-RECORD                                          ZIP-SORT
+006100     NUMB OF SORT-RECORD                                          ZIP-SORT
+006150     INPUT PROCEDURE IS VALIDATION                                ZIP-SORT
+006200     OUTPUT PROCEDURE IS                                          ZIP-SORT
+006300     FINAL.                                                       ZIP-SORT
+006400 AA. STOP RUN.                                                    ZIP-SORT
+006410 VALIDATION SECTION.                                              ZIP-SORT
+006411 LAYOUT-SELF-CHECK.  MOVE ZERO TO LAYOUT-CHECK-TOTAL.             ZIP-SORT
+006412     ADD PREFIX-LENGTH SEQA-LENGTH SEQB-LENGTH SEQC-LENGTH        ZIP-SORT
+006413         SEQD-LENGTH SEQE-LENGTH SEPARATOR-LENGTH NUMB-LENGTH     ZIP-SORT
+006414         SUFFIX-LENGTH GIVING LAYOUT-CHECK-TOTAL.                 ZIP-SORT
+006415     IF LAYOUT-CHECK-TOTAL NOT EQUAL EXPECTED-RECORD-LENGTH       ZIP-SORT
+006416         DISPLAY "SRTPERM - LAYOUT CONTRACT MISMATCH - "          ZIP-SORT
+006417         "EXPECTED " EXPECTED-RECORD-LENGTH " GOT "               ZIP-SORT
+006418         LAYOUT-CHECK-TOTAL                                       ZIP-SORT
+006419         STOP RUN.                                                ZIP-SORT
+006420 VA. PERFORM LAYOUT-SELF-CHECK.                                   ZIP-SORT
+006421     OPEN INPUT INPUT-FILE.                                       ZIP-SORT
+006430 VB. READ INPUT-FILE AT END GO TO VALIDATION-DONE.                ZIP-SORT
+006435     ADD 1 TO RECORDS-READ.                                       ZIP-SORT
+007440     MOVE INPUT-RECORD TO SORT-RECORD.                            ZIP-SORT
+007450     IF SEQA OF SORT-RECORD = SPACES OR LOW-VALUES                ZIP-SORT
+007460         OR SEQB OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007470         OR SEQC OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007480         OR SEQD OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007490         OR SEQE OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007500         OR NUMB OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007510         PERFORM FLAG-BAD-KEY.                                    ZIP-SORT
+007520     RELEASE SORT-RECORD.                                         ZIP-SORT
+007530     GO TO VB.                                                    ZIP-SORT
+007540 FLAG-BAD-KEY.                                                    ZIP-SORT
+007550     ADD 1 TO BAD-KEY-COUNT.                                      ZIP-SORT
+007560     DISPLAY "SRTPERM - BAD KEY SEGMENT ON INPUT RECORD "         ZIP-SORT
+007570         BAD-KEY-COUNT.                                           ZIP-SORT
+007580 VALIDATION-DONE.                                                 ZIP-SORT
+007590     CLOSE INPUT-FILE.                                            ZIP-SORT
+007595 FINAL SECTION.                                                   ZIP-SORT
+007610 AC. OPEN OUTPUT OUTPUT-FILE.                                     ZIP-SORT
+007700 FINISH. RETURN SORT-FILE INTO OUTPUT-RECORD                      ZIP-SORT
+007800     AT END NEXT SENTENCE,ELSE                                    ZIP-SORT
+007900     WRITE OUTPUT-RECORD                                          ZIP-SORT
+007910     ADD 1 TO RECORDS-WRITTEN,                                    ZIP-SORT
+008000     GO TO FINISH.                                                ZIP-SORT
+008050     DISPLAY "SRTPERM - " BAD-KEY-COUNT " BAD KEY SEGMENT"        ZIP-SORT
+008060         " RECORDS FLAGGED".                                      ZIP-SORT
+008070     DISPLAY "SRTPERM - " RECORDS-READ " RECORDS READ, "          ZIP-SORT
+008080         RECORDS-WRITTEN " RECORDS WRITTEN".                      ZIP-SORT
+008090     IF RECORDS-READ NOT EQUAL RECORDS-WRITTEN                    ZIP-SORT
+008095         DISPLAY "SRTPERM - RECORD COUNT MISMATCH - CHECK TAPE".  ZIP-SORT
+008100 CLOSING SECTION.                                                 ZIP-SORT
+008200 AB. STOP RUN.                                                    ZIP-SORT
+008300 END-OF-JOB.                                                      ZIP-SORT
+008400  000000000PUNCH  00166025010000000006400000640000        0OMNI           
