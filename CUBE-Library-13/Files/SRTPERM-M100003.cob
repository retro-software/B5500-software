@@ -38,24 +38,77 @@
 003800     VALUE OF ID IS "SORTEDI" SAVE-FACTOR IS 1                    ZIP-SORT
 003900     DATA RECORD IS OUTPUT-RECORD.                                ZIP-SORT
 004000 01  OUTPUT-RECORD SZ 320.                                        ZIP-SORT
-004100 PROCEDURE DIVISION.                                              ZIP-SORT
-004200 SORTING SECTION.                                                 ZIP-SORT
-004300 START. SORT SORT-FILE ON ASCENDING KEY                           ZIP-SORT
-004400     NUMB OF SORT-RECORD                                          ZIP-SORT
-004500     SEQA OF SORT-RECORD                                          ZIP-SORT
-004600     SEQB OF SORT-RECORD                                          ZIP-SORT
-004700     SEQC OF SORT-RECORD                                          ZIP-SORT
-004800     SEQD OF SORT-RECORD                                          ZIP-SORT
-004900     SEQE OF SORT-RECORD USING                                    ZIP-SORT
-005000     INPUT-FILE OUTPUT PROCEDURE IS                               ZIP-SORT
-005100     FINAL.                                                       ZIP-SORT
-005200 AA. STOP RUN.                                                    ZIP-SORT
-005300 FINAL SECTION.                                                   ZIP-SORT
-005400 AC. OPEN OUTPUT OUTPUT-FILE.                                     ZIP-SORT
-005500 FINISH. RETURN SORT-FILE INTO OUTPUT-RECORD                      ZIP-SORT
-005600     AT END NEXT SENTENCE,ELSE                                    ZIP-SORT
-005700     WRITE OUTPUT-RECORD,                                         ZIP-SORT
-005800     GO TO FINISH.                                                ZIP-SORT
-005900 CLOSING SECTION.                                                 ZIP-SORT
-006000 AB. STOP RUN.                                                    ZIP-SORT
-006100 END-OF-JOB.                                                      ZIP-SORT
+004010 WORKING-STORAGE SECTION.                                         ZIP-SORT
+004020 01  VALIDATION-COUNTERS.                                         ZIP-SORT
+004030     02  BAD-KEY-COUNT          PICTURE 9(6) VALUE ZERO.          ZIP-SORT
+004040     02  RECORDS-READ           PICTURE 9(6) VALUE ZERO.          ZIP-SORT
+004050     02  RECORDS-WRITTEN        PICTURE 9(6) VALUE ZERO.          ZIP-SORT
+004060 01  RECORD-LAYOUT-CONTRACT.                                      ZIP-SORT
+004070     02  SEQA-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004080     02  SEQB-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004090     02  SEQC-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004100     02  SEQD-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004110     02  SEQE-LENGTH          PICTURE 9(3) VALUE 060.             ZIP-SORT
+004120     02  SEPARATOR-LENGTH     PICTURE 9(3) VALUE 001.             ZIP-SORT
+004130     02  NUMB-LENGTH          PICTURE 9(3) VALUE 019.             ZIP-SORT
+004140     02  EXPECTED-RECORD-LENGTH PICTURE 9(4) VALUE 0320.          ZIP-SORT
+004150 01  LAYOUT-CHECK-TOTAL   PICTURE 9(4) VALUE ZERO.                ZIP-SORT
+005100 PROCEDURE DIVISION.                                              ZIP-SORT
+005200 SORTING SECTION.                                                 ZIP-SORT
+005300 START. SORT SORT-FILE ON ASCENDING KEY                           ZIP-SORT
+005400     NUMB OF SORT-RECORD                                          ZIP-SORT
+005500     SEQA OF SORT-RECORD                                          ZIP-SORT
+005600     SEQB OF SORT-RECORD                                          ZIP-SORT
+005700     SEQC OF SORT-RECORD                                          ZIP-SORT
+005800     SEQD OF SORT-RECORD                                          ZIP-SORT
+005900     SEQE OF SORT-RECORD                                          ZIP-SORT
+005950     INPUT PROCEDURE IS VALIDATION                                ZIP-SORT
+006000     OUTPUT PROCEDURE IS                                          ZIP-SORT
+006100     FINAL.                                                       ZIP-SORT
+006200 AA. STOP RUN.                                                    ZIP-SORT
+006210 VALIDATION SECTION.                                              ZIP-SORT
+006211 LAYOUT-SELF-CHECK.  MOVE ZERO TO LAYOUT-CHECK-TOTAL.             ZIP-SORT
+006212     ADD SEQA-LENGTH SEQB-LENGTH SEQC-LENGTH SEQD-LENGTH          ZIP-SORT
+006213         SEQE-LENGTH SEPARATOR-LENGTH NUMB-LENGTH                 ZIP-SORT
+006214         GIVING LAYOUT-CHECK-TOTAL.                               ZIP-SORT
+006215     IF LAYOUT-CHECK-TOTAL NOT EQUAL EXPECTED-RECORD-LENGTH       ZIP-SORT
+006216         DISPLAY "SRTLOCN - LAYOUT CONTRACT MISMATCH - "          ZIP-SORT
+006217         "EXPECTED " EXPECTED-RECORD-LENGTH " GOT "               ZIP-SORT
+006218         LAYOUT-CHECK-TOTAL                                       ZIP-SORT
+006219         STOP RUN.                                                ZIP-SORT
+006220 VA. PERFORM LAYOUT-SELF-CHECK.                                   ZIP-SORT
+006221     OPEN INPUT INPUT-FILE.                                       ZIP-SORT
+006230 VB. READ INPUT-FILE AT END GO TO VALIDATION-DONE.                ZIP-SORT
+006235     ADD 1 TO RECORDS-READ.                                       ZIP-SORT
+007240     MOVE INPUT-RECORD TO SORT-RECORD.                            ZIP-SORT
+007250     IF SEQA OF SORT-RECORD = SPACES OR LOW-VALUES                ZIP-SORT
+007260         OR SEQB OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007270         OR SEQC OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007280         OR SEQD OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007290         OR SEQE OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007300         OR NUMB OF SORT-RECORD = SPACES OR LOW-VALUES            ZIP-SORT
+007310         PERFORM FLAG-BAD-KEY.                                    ZIP-SORT
+007320     RELEASE SORT-RECORD.                                         ZIP-SORT
+007330     GO TO VB.                                                    ZIP-SORT
+007340 FLAG-BAD-KEY.                                                    ZIP-SORT
+007350     ADD 1 TO BAD-KEY-COUNT.                                      ZIP-SORT
+007360     DISPLAY "SRTLOCN - BAD KEY SEGMENT ON INPUT RECORD "         ZIP-SORT
+007370         BAD-KEY-COUNT.                                           ZIP-SORT
+007380 VALIDATION-DONE.                                                 ZIP-SORT
+007390     CLOSE INPUT-FILE.                                            ZIP-SORT
+007395 FINAL SECTION.                                                   ZIP-SORT
+007400 AC. OPEN OUTPUT OUTPUT-FILE.                                     ZIP-SORT
+007500 FINISH. RETURN SORT-FILE INTO OUTPUT-RECORD                      ZIP-SORT
+007600     AT END NEXT SENTENCE,ELSE                                    ZIP-SORT
+007700     WRITE OUTPUT-RECORD                                          ZIP-SORT
+007710     ADD 1 TO RECORDS-WRITTEN,                                    ZIP-SORT
+007800     GO TO FINISH.                                                ZIP-SORT
+007850     DISPLAY "SRTLOCN - " BAD-KEY-COUNT " BAD KEY SEGMENT"        ZIP-SORT
+007860         " RECORDS FLAGGED".                                      ZIP-SORT
+007870     DISPLAY "SRTLOCN - " RECORDS-READ " RECORDS READ, "          ZIP-SORT
+007880         RECORDS-WRITTEN " RECORDS WRITTEN".                      ZIP-SORT
+007890     IF RECORDS-READ NOT EQUAL RECORDS-WRITTEN                    ZIP-SORT
+007895         DISPLAY "SRTLOCN - RECORD COUNT MISMATCH - CHECK TAPE".  ZIP-SORT
+007900 CLOSING SECTION.                                                 ZIP-SORT
+008000 AB. STOP RUN.                                                    ZIP-SORT
+008100 END-OF-JOB.                                                      ZIP-SORT
