@@ -35,6 +35,10 @@
 003500   WHEN THE UTILIIY HAS FINISHED PUNCHING A FILE, THAT FILE WILL        00
 003600   BE CLOSED "WITH LOCK". THIS WILL PREVENT THE OPERATOR FROM           00
 003700   PUNCHING A FILE A SECOND TIME BUT YET PROVIDE A BACKUP PROTECTION.   00
+003750    THE OPERATOR IS ALSO ASKED TO ACCEPT A SEVEN-CHARACTER RUN          00
+003760    IDENTIFIER AT THE START OF THE JOB. EACH FILE PUNCHED IS            00
+003770    LOGGED TO THE CATALOGUED DISK FILE "PCHLOG" (FILE ID,               00
+003780    DATE AND RUN IDENTIFIER) SO PAST PUNCH RUNS CAN BE LISTED.          00
 003800                                                                        00
 003900                                                                        00
 004100 IDENTIFICATION DIVISION.                                         TAPPCH00
@@ -50,6 +54,8 @@
 005100 FILE-CONTROL.                                                    TAPPCH00
 005200     SELECT PUNCHER ASSIGN TO TAPE.                               TAPPCH00
 005300     SELECT PUNCHIT ASSIGN TO PUNCH.                              TAPPCH00
+005350     SELECT PUNCH-LOG ASSIGN TO DISK.                             TAPPCH00
+005360     SELECT AUDIT-TRAIL ASSIGN TO DISK.                           TAPPCH00
 005400 I-O-CONTROL.                                                     TAPPCH00
 005500     APPLY TECHNIQUE-A ON PUNCHER.                                TAPPCH00
 005600 DATA DIVISION.                                                   TAPPCH00
@@ -69,40 +75,106 @@
 007000     LABEL RECORD IS OMITTED                                      TAPPCH00
 007100     DATA RECORD IS PCH.                                          TAPPCH00
 007200 01  PCH             SZ 80.                                       TAPPCH00
-007300 WORKING-STORAGE SECTION.                                         TAPPCH00
-007400 77  START                       PC X(10) VA "BEGIN-FILE".        TAPPCH00
-007500 77  ENDIT                       PC X(10) VA "COMPLETED ".        TAPPCH00
-007600 01  MESSAGE         SZ 80.                                       TAPPCH00
-007700     05  SPOMSG      SZ 31.                                       TAPPCH00
-007800         10  MSG                 PC X(10) VA "BEGIN-FILE".        TAPPCH00
-007900         10  FILLER              PC X(14) VA "     PUNCHOUT/".    TAPPCH00
-008000         10 PGM                  PC X(7)  VA SPACE.               TAPPCH00
-008100     05 FILLER SZ 49 VA "*****************************************TAPPCH00
-008200-    "********".                                                  TAPPCH00
-008300 01  CHGIT           SZ 57.                                       TAPPCH00
-008400     05  FILLER      PC X(23)    VA "CC CHANGE      PUNCHOU/".    TAPPCH00
-008500     05  ENDID1      PC X(7).                                     TAPPCH00
-008600     05  FILLER      PC X(15)    VA " TO    PUNCHDO/".            TAPPCH00
-008700     05  ENDID2      PC X(7).                                     TAPPCH00
-008800     05  FILLER      PC X(5)     VA ";END.".                      TAPPCH00
-008900 PROCEDURE DIVISION.                                              TAPPCH00
-009000 101.                                                             TAPPCH00
-009100     OPEN INPUT PUNCHER.                                          TAPPCH00
-009200     OPEN OUTPUT PUNCHIT.                                         TAPPCH00
-009300     READ PUNCHER AT END DISPLAY "NO PUNCH FILE ON TAPE" STOP RUN.TAPPCH00
-009400     IF BEGINIT ! "BEGIN-FILE"               DISPLAY "INVALID PUNCDSKPCH00
-009500-    "H FILE ID. RUN ABORTED." STOP RUN.                          TAPPCH00
-009600     MOVE PGM-ID TO PGM.                                          TAPPCH00
-009700     MOVE START TO MSG.                                           TAPPCH00
-009800     DISPLAY SPOMSG.                                              TAPPCH00
-009900     WRITE PCH FROM MESSAGE.                                      TAPPCH00
-010000 102.                                                             TAPPCH00
-010100     READ PUNCHER AT END GO TO 103.                               TAPPCH00
-010200     WRITE PCH FROM CRD.                                          TAPPCH00
-010300     GO TO 102.                                                   TAPPCH00
-010400 103.                                                             TAPPCH00
-010500     MOVE ENDIT TO MSG.                                           TAPPCH00
-010600     DISPLAY SPOMSG.                                              TAPPCH00
-010700     CLOSE PUNCHIT.  CLOSE PUNCHER WITH LOCK.                     TAPPCH00
-010800     STOP RUN.                                                    TAPPCH00
-010900 END-OF-JOB.                                                      TAPPCH00
+007250 MD  PUNCH-LOG                                                    TAPPCH00
+007260     ACCESS MODE IS SEQUENTIAL                                    TAPPCH00
+007270     RECORD CONTAINS 80 CHARACTERS                                TAPPCH00
+007280     LABEL RECORD IS STANDARD                                     TAPPCH00
+007290     VALUE OF ID IS "PCHLOG"                                      TAPPCH00
+007295     DATA RECORD IS LOG-REC.                                      TAPPCH00
+007296 01  LOG-REC         SZ 80.                                       TAPPCH00
+007297     05  LOG-FILE-ID     PC X(7).                                 TAPPCH00
+007298     05  FILLER          SZ 1.                                    TAPPCH00
+007299     05  LOG-DATE        PC X(6).                                 TAPPCH00
+007300     05  FILLER          SZ 1.                                    TAPPCH00
+007301     05  LOG-RUN-ID      PC X(7).                                 TAPPCH00
+007302     05  FILLER          SZ 58.                                   TAPPCH00
+007304 MD  AUDIT-TRAIL                                                  TAPPCH00
+007305     ACCESS MODE IS SEQUENTIAL                                    TAPPCH00
+007306     RECORD CONTAINS 30 CHARACTERS                                TAPPCH00
+007307     LABEL RECORD IS STANDARD                                     TAPPCH00
+007308     VALUE OF ID IS "AUDITTRL"                                    TAPPCH00
+007309     DATA RECORD IS AUDIT-REC.                                    TAPPCH00
+007310 01  AUDIT-REC       SZ 30.                                       TAPPCH00
+007311     05  AU-PROGRAM      PC X(8)  VA "TAPEPCH ".                  TAPPCH00
+007312     05  AU-DATE         PC 9(6).                                 TAPPCH00
+007313     05  AU-EVENT        PC X(8).                                 TAPPCH00
+007314     05  AU-RESULT       PC X(8).                                 TAPPCH00
+007353 WORKING-STORAGE SECTION.                                         TAPPCH00
+007450 77  START                       PC X(10) VA "BEGIN-FILE".        TAPPCH00
+007550 77  ENDIT                       PC X(10) VA "COMPLETED ".        TAPPCH00
+007650 01  MESSAGE         SZ 80.                                       TAPPCH00
+007750     05  SPOMSG      SZ 31.                                       TAPPCH00
+007850         10  MSG                 PC X(10) VA "BEGIN-FILE".        TAPPCH00
+007950         10  FILLER              PC X(14) VA "     PUNCHOUT/".    TAPPCH00
+008050         10 PGM                  PC X(7)  VA SPACE.               TAPPCH00
+008150     05 FILLER SZ 49 VA "*****************************************TAPPCH00
+008250-    "********".                                                  TAPPCH00
+008350 01  CHGIT           SZ 57.                                       TAPPCH00
+008450     05  FILLER      PC X(23)    VA "CC CHANGE      PUNCHOU/".    TAPPCH00
+008550     05  ENDID1      PC X(7).                                     TAPPCH00
+008650     05  FILLER      PC X(15)    VA " TO    PUNCHDO/".            TAPPCH00
+008750     05  ENDID2      PC X(7).                                     TAPPCH00
+008850     05  FILLER      PC X(5)     VA ";END.".                      TAPPCH00
+008900 77  RUN-ID-ENTRY              PC X(7).                           TAPPCH00
+008910 77  MORE-FILES                PC X VA "N".                       TAPPCH00
+008950 PROCEDURE DIVISION.                                              TAPPCH00
+009050 101.                                                             TAPPCH00
+010150     OPEN OUTPUT PUNCHIT.                                         TAPPCH00
+010160     PERFORM 950-AUDIT-START.                                     TAPPCH00
+010200     ACCEPT RUN-ID-ENTRY.                                         TAPPCH00
+010250 104.                                                             TAPPCH00
+010300     OPEN INPUT PUNCHER.                                          TAPPCH00
+010350     READ PUNCHER AT END DISPLAY "NO PUNCH FILE ON TAPE"          TAPPCH00
+010360         MOVE "ABORT   " TO AU-RESULT  PERFORM 955-AUDIT-END      TAPPCH00
+010370         STOP RUN.                                                TAPPCH00
+010450     IF BEGINIT ! "BEGIN-FILE"               DISPLAY "INVALID PUNCDSKPCH00
+010500-    "H FILE ID. RUN ABORTED."                                    TAPPCH00
+010510     MOVE "ABORT   " TO AU-RESULT  PERFORM 955-AUDIT-END          TAPPCH00
+010520     STOP RUN.                                                    TAPPCH00
+010650     MOVE PGM-ID TO PGM.                                          TAPPCH00
+010750     MOVE START TO MSG.                                           TAPPCH00
+010850     DISPLAY SPOMSG.                                              TAPPCH00
+010950     WRITE PCH FROM MESSAGE.                                      TAPPCH00
+011050 102.                                                             TAPPCH00
+011150     READ PUNCHER AT END GO TO 103.                               TAPPCH00
+011250     WRITE PCH FROM CRD.                                          TAPPCH00
+011350     GO TO 102.                                                   TAPPCH00
+011450 103.                                                             TAPPCH00
+011550     MOVE ENDIT TO MSG.                                           TAPPCH00
+011650     DISPLAY SPOMSG.                                              TAPPCH00
+011700     PERFORM 900-LOG-PUNCH THRU 920-LOG-WRITE.                    TAPPCH00
+011730     CLOSE PUNCHER WITH LOCK.                                     TAPPCH00
+011740     DISPLAY "MORE PUNCHER FILES THIS RUN (Y/N)".                 TAPPCH00
+011745     ACCEPT MORE-FILES.                                           TAPPCH00
+011748     IF MORE-FILES = "Y" GO TO 104.                               TAPPCH00
+011750     CLOSE PUNCHIT.                                               TAPPCH00
+011800     MOVE "OK      " TO AU-RESULT.                                TAPPCH00
+011820     PERFORM 955-AUDIT-END.                                       TAPPCH00
+011850     STOP RUN.                                                    TAPPCH00
+011851 900-LOG-PUNCH.                                                   TAPPCH00
+011860     OPEN I-O PUNCH-LOG.                                          TAPPCH00
+011870 910-LOG-SKIP.                                                    TAPPCH00
+011880     READ PUNCH-LOG AT END GO TO 920-LOG-WRITE.                   TAPPCH00
+011890     GO TO 910-LOG-SKIP.                                          TAPPCH00
+011900 920-LOG-WRITE.                                                   TAPPCH00
+011910     MOVE PGM TO LOG-FILE-ID.                                     TAPPCH00
+011920     ACCEPT LOG-DATE FROM DATE.                                   TAPPCH00
+011930     MOVE RUN-ID-ENTRY TO LOG-RUN-ID.                             TAPPCH00
+011940     WRITE LOG-REC.  CLOSE PUNCH-LOG.                             TAPPCH00
+011960 950-AUDIT-START.                                                 TAPPCH00
+011970     MOVE TODAYS-DATE TO AU-DATE.                                 TAPPCH00
+011980     MOVE "START   " TO AU-EVENT.                                 TAPPCH00
+011990     MOVE SPACES TO AU-RESULT.                                    TAPPCH00
+012000     PERFORM 970-AUDIT-WRITE THRU 990-AUDIT-PUT.                  TAPPCH00
+012010 955-AUDIT-END.                                                   TAPPCH00
+012020     MOVE TODAYS-DATE TO AU-DATE.                                 TAPPCH00
+012030     MOVE "END     " TO AU-EVENT.                                 TAPPCH00
+012040     PERFORM 970-AUDIT-WRITE THRU 990-AUDIT-PUT.                  TAPPCH00
+012050 970-AUDIT-WRITE.                                                 TAPPCH00
+012060     OPEN I-O AUDIT-TRAIL.                                        TAPPCH00
+012070 980-AUDIT-SKIP.                                                  TAPPCH00
+012080     READ AUDIT-TRAIL AT END GO TO 990-AUDIT-PUT.                 TAPPCH00
+012090     GO TO 980-AUDIT-SKIP.                                        TAPPCH00
+012100 990-AUDIT-PUT.                                                   TAPPCH00
+012110     WRITE AUDIT-REC.  CLOSE AUDIT-TRAIL.                         TAPPCH00
+012120 END-OF-JOB.                                                      TAPPCH00
